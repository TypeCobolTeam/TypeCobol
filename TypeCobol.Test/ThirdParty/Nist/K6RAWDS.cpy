@@ -0,0 +1,39 @@
+000100*================================================================ K6RAWD.1
+000200* K6RAWDS.CPY -- SHARED RAW-DATA-SATZ EXTRACT-READER LAYOUT.      K6RAWD.1
+000300*                                                                 K6RAWD.1
+000400* SINGLE SOURCE OF TRUTH FOR THE RAW-DATA HISTORY RECORD AS SEEN  K6RAWD.1
+000500* BY THE SUITE-WIDE REPORTING TOOLS (K6ARCH, K6CERT, K6CNRPT,     K6RAWD.1
+000600* K6MANF, K6NEWPG, K6NOTIF, K6RERU, K6RLUP, K6STOPL, K6TREND).    K6RAWD.1
+000700* FIELD-FOR-FIELD MIRROR OF THE RAW-DATA-SATZ WRITTEN BY EACH     K6RAWD.1
+000800* CERTIFICATION TEST PROGRAM (SEE IX208A) -- WHEN THAT LAYOUT     K6RAWD.1
+000900* CHANGES, CHANGE IT HERE AND EVERY READER PICKS UP THE CHANGE    K6RAWD.1
+001000* THE NEXT TIME IT IS RECOMPILED.                                 K6RAWD.1
+001100*================================================================ K6RAWD.1
+001200 01  RE-RAW-DATA-SATZ.                                            K6RAWD.1
+001300     05  RE-RAW-DATA-KEY.                                         K6RAWD.1
+001400         10  RE-TARGET-ID     PIC X(8).                           K6RAWD.1
+001500         10  RE-PGM-ID        PIC X(6).                           K6RAWD.1
+001600         10  RE-RUN-DATE      PIC 9(6).                           K6RAWD.1
+001700         10  RE-RUN-SEQ       PIC 99.                             K6RAWD.1
+001800     05  RE-C-DATE            PIC 9(6).                           K6RAWD.1
+001900     05  RE-C-TIME            PIC 9(8).                           K6RAWD.1
+002000     05  RE-C-NO-OF-TESTS     PIC 99.                             K6RAWD.1
+002100     05  RE-C-OK              PIC 999.                            K6RAWD.1
+002200     05  RE-C-ALL             PIC 999.                            K6RAWD.1
+002300     05  RE-C-FAIL            PIC 999.                            K6RAWD.1
+002400     05  RE-C-DELETED         PIC 999.                            K6RAWD.1
+002500     05  RE-C-INSPECT         PIC 999.                            K6RAWD.1
+002600     05  RE-C-NOTE            PIC X(13).                          K6RAWD.1
+002700     05  RE-C-INDENT          PIC X.                              K6RAWD.1
+002800     05  RE-C-ABORT           PIC X(8).                           K6RAWD.1
+002900     05  RE-C-END-DATE        PIC 9(6).                           K6RAWD.1
+003000     05  RE-C-END-TIME        PIC 9(8).                           K6RAWD.1
+003100     05  RE-C-SRC-REV         PIC 9(3).                           K6RAWD.1
+003200     05  RE-C-FILE-CATALOG OCCURS 2 TIMES.                        K6RAWD.1
+003300         10  RE-C-FILE-NAME       PIC X(6).                       K6RAWD.1
+003400         10  RE-C-FILE-ORG        PIC X(2).                       K6RAWD.1
+003500         10  RE-C-FILE-LABEL      PIC X(1).                       K6RAWD.1
+003600         10  RE-C-FILE-BLKSIZE    PIC 9(4).                       K6RAWD.1
+003700         10  RE-C-FILE-RECORDS    PIC 9(6).                       K6RAWD.1
+003800     05  RE-C-MODULE-ID       PIC X(2).                           K6RAWD.1
+003900     05  RE-C-MODULE-PCT      PIC 999V99.                         K6RAWD.1
