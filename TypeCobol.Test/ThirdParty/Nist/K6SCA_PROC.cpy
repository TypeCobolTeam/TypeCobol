@@ -17,6 +17,9 @@
 017300 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          K6SCA4.2
 017400 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      K6SCA4.2
 017500     MOVE "****TEST DELETED****" TO RE-MARK.                      K6SCA4.2
+000000 WAIVE.    MOVE "*****" TO P-OR-F.  ADD 1 TO WAIVED-COUNTER.      K6SCA4.2
+000000     STRING "WAIVED - " WAIVE-REASON-CODE                         K6SCA4.2
+000000         DELIMITED BY SIZE INTO RE-MARK.                          K6SCA4.2
 017600 PRINT-DETAIL.                                                    K6SCA4.2
 017700     IF REC-CT NOT EQUAL TO ZERO                                  K6SCA4.2
 017800             MOVE "." TO PARDOT-X                                 K6SCA4.2
@@ -45,6 +48,7 @@
 020100 END-ROUTINE-1.                                                   K6SCA4.2
 020200      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      K6SCA4.2
 020300      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               K6SCA4.2
+000000      ADD WAIVED-COUNTER TO ERROR-HOLD.                           K6SCA4.2
 020400      ADD PASS-COUNTER TO ERROR-HOLD.                             K6SCA4.2
 020500*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   K6SCA4.2
 020600      MOVE PASS-COUNTER TO CCVS-E-4-1.                            K6SCA4.2
@@ -65,6 +69,11 @@
 022100         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      K6SCA4.2
 022200     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   K6SCA4.2
 022300     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           K6SCA4.2
+000000     IF WAIVED-COUNTER IS EQUAL TO ZERO                           K6SCA4.2
+000000         MOVE "NO " TO ERROR-TOTAL  ELSE                          K6SCA4.2
+000000         MOVE WAIVED-COUNTER TO ERROR-TOTAL.                      K6SCA4.2
+000000     MOVE "TEST(S) WAIVED      " TO ENDER-DESC.                   K6SCA4.2
+000000     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           K6SCA4.2
 022400      IF   INSPECT-COUNTER EQUAL TO ZERO                          K6SCA4.2
 022500          MOVE "NO " TO ERROR-TOTAL                               K6SCA4.2
 022600      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   K6SCA4.2
@@ -129,7 +138,8 @@
 028400-    "OR ALL 3 DIVISIONS CAN BE GENERATED BY ONE COPY STATEMENT." K6SCA4.2
 028500              TO PRINT-REC.                                       K6SCA4.2
 028600     PERFORM       WRITE-LINE.                                    K6SCA4.2
-028700     PERFORM       INSPT.                                         K6SCA4.2
+000000     MOVE "#2318 SCAN-STATE LIM" TO WAIVE-REASON-CODE.            K6SCA4.2
+000000     PERFORM       WAIVE.                                         K6SCA4.2
 028800 CCVS-EXIT SECTION.                                               K6SCA4.2
 028900 CCVS-999999.                                                     K6SCA4.2
 029000     GO TO CLOSE-FILES.                                           K6SCA4.2
