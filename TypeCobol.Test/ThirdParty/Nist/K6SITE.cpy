@@ -0,0 +1,27 @@
+000100*================================================================ K6SITE.2
+000200*  K6SITE.CPY                                                     K6SITE.2
+000300*  SITE IMPLEMENTOR-NAME PARAMETER TABLE.                         K6SITE.2
+000400*                                                                 K6SITE.2
+000500*  THIS MEMBER IS THE SINGLE SOURCE OF TRUTH FOR EVERY XXXXXnnn   K6SITE.2
+000600*  X-CARD PLACEHOLDER USED ACROSS THE CM/IC/IX/NC/SG/SM/SQ TREE.  K6SITE.2
+000700*  EACH ROLE BELOW IS CARRIED BY ITS OWN ONE-LINE MEMBER SO A     K6SITE.2
+000800*  SELECT/ASSIGN OR SOURCE-COMPUTER/OBJECT-COMPUTER CLAUSE CAN    K6SITE.2
+000900*  COPY IT DIRECTLY.  A DASD OR PRINTER REASSIGNMENT MEANS        K6SITE.2
+001000*  EDITING THIS TABLE AND ITS MEMBERS, THEN RECOMPILING -- NOT    K6SITE.2
+001100*  HAND-EDITING EVERY PROGRAM THAT USES THE DEVICE.               K6SITE.2
+001200*                                                                 K6SITE.2
+001300*   MEMBER   ROLE                                VALUE            K6SITE.2
+001400*   ------   -------------------------------     ----------       K6SITE.2
+001500*   X024     X-24  PRIMARY INDEXED DATA FILE      SYS010          K6SITE.2
+001600*   X025     X-25  SECONDARY INDEXED DATA FILE    SYS011          K6SITE.2
+001700*   X044     X-44  ALTERNATE DEVICE, PRIMARY      SYS010A  (OPTIONK6SITE.2
+001800*   X045     X-45  ALTERNATE DEVICE, SECONDARY    SYS011A  (OPTIONK6SITE.2
+001900*   X055     X-55  SYSTEM PRINTER                 SYSLPT          K6SITE.2
+002000*   X062     X-62  RAW-DATA HISTORY FILE          SYS012          K6SITE.2
+002100*   X069     X-69  ADDITIONAL VALUE-OF PHRASE     (OPTIONAL, SITE K6SITE.2
+002200*   X074     X-74  VALUE-OF IMPLEMENTOR-NAME      (OPTIONAL, SITE K6SITE.2
+002300*   X075     X-75  VALUE-OF OBJECT, FILE 1        (OPTIONAL, SITE K6SITE.2
+002400*   X076     X-76  VALUE-OF OBJECT, FILE 2        (OPTIONAL, SITE K6SITE.2
+002500*   X082     X-82  SOURCE-COMPUTER NAME           OUR-MAINFRAME   K6SITE.2
+002600*   X083     X-83  OBJECT-COMPUTER NAME           OUR-MAINFRAME   K6SITE.2
+002700*================================================================ K6SITE.2
