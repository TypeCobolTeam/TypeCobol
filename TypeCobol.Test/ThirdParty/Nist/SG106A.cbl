@@ -134,6 +134,8 @@
 013400 01  INSPECT-COUNTER PIC 999 VALUE ZERO.                          SG1064.2
 013500 01  PASS-COUNTER PIC 999 VALUE ZERO.                             SG1064.2
 013600 01  TOTAL-ERROR PIC 999 VALUE ZERO.                              SG1064.2
+000000 01  SORT-RELEASE-COUNT           PIC 99 VALUE ZERO.              SRTREC.1
+000000 01  SORT-RETURN-COUNT            PIC 99 VALUE ZERO.              SRTREC.1
 013700 01  ERROR-HOLD PIC 999 VALUE ZERO.                               SG1064.2
 013800 01  DUMMY-HOLD PIC X(120) VALUE SPACE.                           SG1064.2
 013900 01  RECORD-COUNT PIC 9(5) VALUE ZERO.                            SG1064.2
@@ -254,6 +256,7 @@
 025400     MOVE     +99                 TO SORTKEY-8.                   SG1064.2
 025500 RELEASE-RECORD.                                                  SG1064.2
 025600     RELEASE  SORTFILE-REC.                                       SG1064.2
+000000     ADD 1 TO SORT-RELEASE-COUNT.                                 SRTREC.1
 025700 BUILD-EXIT.                                                      SG1064.2
 025800     EXIT.                                                        SG1064.2
 025900 OUTPROC SECTION 99.                                              SG1064.2
@@ -273,6 +276,7 @@
 027300*             THE 7TH RECORD SORTS UP TO THE 2ND POSITION, ETC.   SG1064.2
 027400 SORT-TEST-1.                                                     SG1064.2
 027500     RETURN   SORTFILE-1H AT END GO TO RETURN-ERROR.              SG1064.2
+000000     ADD 1 TO SORT-RETURN-COUNT.                                  SRTREC.1
 027600     IF       SORTKEY-7 EQUAL TO 418                              SG1064.2
 027700              PERFORM PASS GO TO SORT-WRITE-1.                    SG1064.2
 027800 SORT-FAIL-1.                                                     SG1064.2
@@ -284,6 +288,7 @@
 028400     PERFORM  PRINT-DETAIL.                                       SG1064.2
 028500 SORT-TEST-2.                                                     SG1064.2
 028600     RETURN   SORTFILE-1H AT END GO TO RETURN-ERROR.              SG1064.2
+000000     ADD 1 TO SORT-RETURN-COUNT.                                  SRTREC.1
 028700     IF       SORTKEY-8 EQUAL TO -14                              SG1064.2
 028800              PERFORM PASS GO TO SORT-WRITE-2.                    SG1064.2
 028900 SORT-FAIL-2.                                                     SG1064.2
@@ -295,6 +300,7 @@
 029500     PERFORM  PRINT-DETAIL.                                       SG1064.2
 029600 SORT-TEST-3.                                                     SG1064.2
 029700     RETURN   SORTFILE-1H AT END GO TO RETURN-ERROR.              SG1064.2
+000000     ADD 1 TO SORT-RETURN-COUNT.                                  SRTREC.1
 029800     IF       SORTKEY-6 EQUAL TO "Z         "                     SG1064.2
 029900              PERFORM PASS GO TO SORT-WRITE-3.                    SG1064.2
 030000 SORT-FAIL-3.                                                     SG1064.2
@@ -306,6 +312,7 @@
 030600     PERFORM  PRINT-DETAIL.                                       SG1064.2
 030700 SORT-TEST-4.                                                     SG1064.2
 030800     RETURN   SORTFILE-1H AT END GO TO RETURN-ERROR.              SG1064.2
+000000     ADD 1 TO SORT-RETURN-COUNT.                                  SRTREC.1
 030900     IF       SORTKEY-5 EQUAL TO "Z                   "           SG1064.2
 031000              PERFORM PASS GO TO SORT-WRITE-4.                    SG1064.2
 031100 SORT-FAIL-4.                                                     SG1064.2
@@ -317,6 +324,7 @@
 031700     PERFORM  PRINT-DETAIL.                                       SG1064.2
 031800 SORT-TEST-5.                                                     SG1064.2
 031900     RETURN   SORTFILE-1H AT END GO TO RETURN-ERROR.              SG1064.2
+000000     ADD 1 TO SORT-RETURN-COUNT.                                  SRTREC.1
 032000     IF       SORTKEY-4 EQUAL TO "         X"                     SG1064.2
 032100              PERFORM PASS GO TO SORT-WRITE-5.                    SG1064.2
 032200 SORT-FAIL-5.                                                     SG1064.2
@@ -328,6 +336,7 @@
 032800     PERFORM  PRINT-DETAIL.                                       SG1064.2
 032900 SORT-TEST-6.                                                     SG1064.2
 033000     RETURN   SORTFILE-1H AT END GO TO RETURN-ERROR.              SG1064.2
+000000     ADD 1 TO SORT-RETURN-COUNT.                                  SRTREC.1
 033100     IF       SORTKEY-3 EQUAL TO +.6000000000000000               SG1064.2
 033200              PERFORM PASS GO TO SORT-WRITE-6.                    SG1064.2
 033300 SORT-FAIL-6.                                                     SG1064.2
@@ -339,6 +348,7 @@
 033900     PERFORM  PRINT-DETAIL.                                       SG1064.2
 034000 SORT-TEST-7.                                                     SG1064.2
 034100     RETURN   SORTFILE-1H AT END GO TO RETURN-ERROR.              SG1064.2
+000000     ADD 1 TO SORT-RETURN-COUNT.                                  SRTREC.1
 034200     IF       SORTKEY-2 EQUAL TO "    X"                          SG1064.2
 034300              PERFORM PASS GO TO SORT-WRITE-7.                    SG1064.2
 034400 SORT-FAIL-7.                                                     SG1064.2
@@ -350,6 +360,7 @@
 035000     PERFORM  PRINT-DETAIL.                                       SG1064.2
 035100 SORT-TEST-8.                                                     SG1064.2
 035200     RETURN   SORTFILE-1H AT END GO TO RETURN-ERROR.              SG1064.2
+000000     ADD 1 TO SORT-RETURN-COUNT.                                  SRTREC.1
 035300     IF       SORTKEY-1 EQUAL TO +123456                          SG1064.2
 035400              PERFORM PASS GO TO SORT-WRITE-8.                    SG1064.2
 035500 SORT-FAIL-8.                                                     SG1064.2
@@ -384,6 +395,7 @@
 038400*             THE 2ND RECORD SORTS UP TO THE 1ST POSITION, ETC.   SG1064.2
 038500 SORT-TEST-9.                                                     SG1064.2
 038600     RETURN   SORTFILE-1H AT END GO TO RETURN-ERROR.              SG1064.2
+000000     ADD 1 TO SORT-RETURN-COUNT.                                  SRTREC.1
 038700     IF       SORTKEY-2 EQUAL TO "    X"                          SG1064.2
 038800              PERFORM PASS GO TO SORT-WRITE-9.                    SG1064.2
 038900 SORT-FAIL-9.                                                     SG1064.2
@@ -395,6 +407,7 @@
 039500     PERFORM  PRINT-DETAIL.                                       SG1064.2
 039600 SORT-TEST-10.                                                    SG1064.2
 039700     RETURN   SORTFILE-1H AT END GO TO RETURN-ERROR.              SG1064.2
+000000     ADD 1 TO SORT-RETURN-COUNT.                                  SRTREC.1
 039800     IF       SORTKEY-4 EQUAL TO "         X"                     SG1064.2
 039900              PERFORM PASS GO TO SORT-WRITE-10.                   SG1064.2
 040000 SORT-FAIL-10.                                                    SG1064.2
@@ -406,6 +419,7 @@
 040600     PERFORM  PRINT-DETAIL.                                       SG1064.2
 040700 SORT-TEST-11.                                                    SG1064.2
 040800     RETURN   SORTFILE-1H AT END GO TO RETURN-ERROR.              SG1064.2
+000000     ADD 1 TO SORT-RETURN-COUNT.                                  SRTREC.1
 040900     IF       SORTKEY-7 EQUAL TO 418                              SG1064.2
 041000              PERFORM PASS GO TO SORT-WRITE-11.                   SG1064.2
 041100 SORT-FAIL-11.                                                    SG1064.2
@@ -417,6 +431,7 @@
 041700     PERFORM  PRINT-DETAIL.                                       SG1064.2
 041800 SORT-TEST-12.                                                    SG1064.2
 041900     RETURN   SORTFILE-1H AT END GO TO RETURN-ERROR.              SG1064.2
+000000     ADD 1 TO SORT-RETURN-COUNT.                                  SRTREC.1
 042000     IF       SORTKEY-8 EQUAL TO -14                              SG1064.2
 042100              PERFORM PASS GO TO SORT-WRITE-12.                   SG1064.2
 042200 SORT-FAIL-12.                                                    SG1064.2
@@ -428,6 +443,7 @@
 042800     PERFORM  PRINT-DETAIL.                                       SG1064.2
 042900 SORT-TEST-13.                                                    SG1064.2
 043000     RETURN   SORTFILE-1H AT END GO TO RETURN-ERROR.              SG1064.2
+000000     ADD 1 TO SORT-RETURN-COUNT.                                  SRTREC.1
 043100     IF       SORTKEY-6 EQUAL TO "Z         "                     SG1064.2
 043200              PERFORM PASS GO TO SORT-WRITE-13.                   SG1064.2
 043300 SORT-FAIL-13.                                                    SG1064.2
@@ -439,6 +455,7 @@
 043900     PERFORM  PRINT-DETAIL.                                       SG1064.2
 044000 SORT-TEST-14.                                                    SG1064.2
 044100     RETURN   SORTFILE-1H AT END GO TO RETURN-ERROR.              SG1064.2
+000000     ADD 1 TO SORT-RETURN-COUNT.                                  SRTREC.1
 044200     IF       SORTKEY-5 EQUAL TO "Z                   "           SG1064.2
 044300              PERFORM PASS GO TO SORT-WRITE-14.                   SG1064.2
 044400 SORT-FAIL-14.                                                    SG1064.2
@@ -450,6 +467,7 @@
 045000     PERFORM  PRINT-DETAIL.                                       SG1064.2
 045100 SORT-TEST-15.                                                    SG1064.2
 045200     RETURN   SORTFILE-1H AT END GO TO RETURN-ERROR.              SG1064.2
+000000     ADD 1 TO SORT-RETURN-COUNT.                                  SRTREC.1
 045300     IF       SORTKEY-3 EQUAL TO +.6000000000000000               SG1064.2
 045400              PERFORM PASS GO TO SORT-WRITE-15.                   SG1064.2
 045500 SORT-FAIL-15.                                                    SG1064.2
@@ -461,6 +479,7 @@
 046100     PERFORM  PRINT-DETAIL.                                       SG1064.2
 046200 SORT-TEST-16.                                                    SG1064.2
 046300     RETURN   SORTFILE-1H AT END GO TO RETURN-ERROR.              SG1064.2
+000000     ADD 1 TO SORT-RETURN-COUNT.                                  SRTREC.1
 046400     IF       SORTKEY-1 EQUAL TO +123456                          SG1064.2
 046500              PERFORM PASS GO TO SORT-WRITE-16.                   SG1064.2
 046600 SORT-FAIL-16.                                                    SG1064.2
@@ -480,6 +499,16 @@
 048000 SORT-WRITE-17.                                                   SG1064.2
 048100     MOVE     "SORT-TEST-17" TO PAR-NAME.                         SG1064.2
 048200     PERFORM  PRINT-DETAIL.                                       SG1064.2
+000000 SORT-TEST-18.                                                    SRTREC.1
+000000     IF       SORT-RETURN-COUNT EQUAL TO SORT-RELEASE-COUNT       SRTREC.1
+000000              PERFORM PASS GO TO SORT-WRITE-18.                   SRTREC.1
+000000 SORT-FAIL-18.                                                    SRTREC.1
+000000     PERFORM  FAIL.                                               SRTREC.1
+000000     MOVE     SORT-RETURN-COUNT TO COMPUTED-N.                    SRTREC.1
+000000     MOVE     SORT-RELEASE-COUNT TO CORRECT-N.                    SRTREC.1
+000000 SORT-WRITE-18.                                                   SRTREC.1
+000000     MOVE     "SD RECORD-COUNT RECONCILIATION" TO PAR-NAME.       SRTREC.1
+000000     PERFORM  PRINT-DETAIL.                                       SRTREC.1
 048300     GO       TO OUTPROC-EXIT.                                    SG1064.2
 048400 RETURN-ERROR.                                                    SG1064.2
 048500     MOVE     "RETURN-ERROR" TO PAR-NAME.                         SG1064.2
