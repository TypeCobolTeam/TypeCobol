@@ -0,0 +1,10 @@
+000100*================================================================ K6RETN.1
+000200* K6RETN.CPY -- PRINT-FILE ARCHIVE RETENTION PERIOD, IN DAYS.     K6RETN.1
+000300*                                                                 K6RETN.1
+000400* SINGLE SOURCE OF TRUTH FOR HOW LONG AN ARCHIVED CERTIFICATION   K6RETN.1
+000500* PRINT-FILE COPY IS KEPT BEFORE K6ARCH PURGES ITS CATALOG ENTRY. K6RETN.1
+000600* A SHOP WITH DIFFERENT RECORD-RETENTION RULES CHANGES ONLY THIS  K6RETN.1
+000700* MEMBER AND RECOMPILES K6ARCH INSTEAD OF HAND-EDITING A LITERAL  K6RETN.1
+000800* BURIED IN THE PROCEDURE DIVISION.                               K6RETN.1
+000900*================================================================ K6RETN.1
+001000 01  K6-RETENTION-DAYS            PIC 9(3) VALUE 090.             K6RETN.1
