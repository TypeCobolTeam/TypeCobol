@@ -0,0 +1 @@
+000100     ARE STANDARD                                                 X084.2  
