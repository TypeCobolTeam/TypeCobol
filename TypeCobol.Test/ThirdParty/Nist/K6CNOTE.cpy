@@ -0,0 +1,42 @@
+000100*================================================================ K6CNOT.1
+000200* K6CNOTE.CPY -- STRUCTURED ANNOTATION CODES FOR C-NOTE.          K6CNOT.1
+000300*                                                                 K6CNOT.1
+000400* EVERY TEST PROGRAM'S RAW-DATA-SATZ CARRIES A 13-CHARACTER       K6CNOT.1
+000500* C-NOTE FIELD, BUT NOTHING EVER CONSTRAINED WHAT WENT INTO IT -- K6CNOT.1
+000600* ONE ANALYST'S FREE-TEXT REMARK MEANT NOTHING TO THE NEXT        K6CNOT.1
+000700* ANALYST READING THE SAME FIELD A YEAR LATER.  THIS MEMBER IS    K6CNOT.1
+000800* THE SINGLE SOURCE OF TRUTH FOR THE SHORT CODE A MAINTAINER      K6CNOT.1
+000900* WRITES INTO THE FIRST FOUR CHARACTERS OF C-NOTE WHEN A TEST     K6CNOT.1
+001000* RESULT NEEDS AN EXPLANATION; THE REMAINING NINE CHARACTERS ARE  K6CNOT.1
+001100* STILL FREE-FORM DETAIL (A TICKET NUMBER, A SHORT REMARK), BUT   K6CNOT.1
+001200* THE CODE ITSELF IS ONE OF THE FIXED VALUES BELOW SO K6CNRPT CAN K6CNOT.1
+001300* EXPAND IT INTO A READABLE DESCRIPTION AND FLAG ANYTHING ELSE AS K6CNOT.1
+001400* AN UNRECOGNIZED CODE.                                           K6CNOT.1
+001500*                                                                 K6CNOT.1
+001600*   CODE   MEANING                                                K6CNOT.1
+001700*   ----   ------------------------------------                   K6CNOT.1
+001800*   RERN   RERUN OF A PRIOR FAILURE                               K6CNOT.1
+001900*   WAIV   WAIVED -- SEE SM106A DISPOSITION LOG                   K6CNOT.1
+002000*   ENVR   ENVIRONMENT-SPECIFIC FAILURE                           K6CNOT.1
+002100*   TIME   TIMING-SENSITIVE TEST                                  K6CNOT.1
+002200*   MIGR   DASD/DEVICE MIGRATION ARTIFACT                         K6CNOT.1
+002300*   MANL   RESULT NEEDS MANUAL INSPECTION                         K6CNOT.1
+002400*================================================================ K6CNOT.1
+002500 01  CN-CODE-VALUES.                                              K6CNOT.1
+002600     05  FILLER               PIC X(34) VALUE                     K6CNOT.1
+002700        "RERNRERUN OF A PRIOR FAILURE      ".                     K6CNOT.1
+002800     05  FILLER               PIC X(34) VALUE                     K6CNOT.1
+002900        "WAIVWAIVED - SEE SM106A LOG       ".                     K6CNOT.1
+003000     05  FILLER               PIC X(34) VALUE                     K6CNOT.1
+003100        "ENVRENVIRONMENT-SPECIFIC FAILURE  ".                     K6CNOT.1
+003200     05  FILLER               PIC X(34) VALUE                     K6CNOT.1
+003300        "TIMETIMING-SENSITIVE TEST         ".                     K6CNOT.1
+003400     05  FILLER               PIC X(34) VALUE                     K6CNOT.1
+003500         "MIGRDASD/DEVICE MIGRATION ARTIFACT".                    K6CNOT.1
+003600     05  FILLER               PIC X(34) VALUE                     K6CNOT.1
+003700         "MANLRESULT NEEDS MANUAL INSPECTION".                    K6CNOT.1
+003800 01  CN-CODE-TABLE REDEFINES CN-CODE-VALUES.                      K6CNOT.1
+003900     05  CN-CODE-ENTRY OCCURS 6 TIMES                             K6CNOT.1
+004000                      INDEXED BY CN-IDX.                          K6CNOT.1
+004100         10  CN-CODE          PIC X(4).                           K6CNOT.1
+004200         10  CN-DESCRIPTION   PIC X(30).                          K6CNOT.1
