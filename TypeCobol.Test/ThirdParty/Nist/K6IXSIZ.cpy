@@ -0,0 +1,11 @@
+000100*================================================================ K6IXSZ.1
+000200* K6IXSIZ.CPY -- SITE-CONFIGURABLE RECORD CAPACITY FOR THE        K6IXSZ.1
+000300* IX-FD1 / IX-FS2 INDEXED LOAD FILES BUILT BY THE LEVEL-2 INDEXED K6IXSZ.1
+000400* I-O MODULE TESTS (SEE IX-FD1-FILESIZE / IX-FS2-FILESIZE).       K6IXSZ.1
+000500* RAISING OR LOWERING THIS VALUE CHANGES HOW MANY RECORDS THE     K6IXSZ.1
+000600* PROGRAM LOADS AND EXPECTS TO FIND -- IT DOES NOT CHANGE THE     K6IXSZ.1
+000700* NIST-MANDATED RELATIVE-KEY ARITHMETIC USED BY THE INDIVIDUAL    K6IXSZ.1
+000800* START-STATEMENT TEST PARAGRAPHS, WHICH STAYS KEYED TO THE       K6IXSZ.1
+000900* STANDARD 300-RECORD FILE REGARDLESS OF THIS SETTING.            K6IXSZ.1
+001000*================================================================ K6IXSZ.1
+001100 01  K6-IX-FILE-CAPACITY          PIC 9(6) VALUE 300.             K6IXSZ.1
