@@ -0,0 +1,627 @@
+000100 IDENTIFICATION DIVISION.                                         XF101A.1
+000200 PROGRAM-ID.                                                      XF101A.1
+000300     XF101A.                                                      XF101A.1
+000400*                                                                 XF101A.1
+000500****************************************************************  XF101A.1
+000600*                                                              *  XF101A.1
+000700*    VALIDATION FOR:-                                          *  XF101A.1
+000800*                                                              *  XF101A.1
+000900*    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".XF101A.1
+001000*                                                              *  XF101A.1
+001100*    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".XF101A.1
+001200*                                                              *  XF101A.1
+001300****************************************************************  XF101A.1
+001400*                                                              *  XF101A.1
+001500*      X-CARDS USED BY THIS PROGRAM ARE :-                     *  XF101A.1
+001600*                                                              *  XF101A.1
+001700*        X-55  - SYSTEM PRINTER NAME.                          *  XF101A.1
+001800*        X-82  - SOURCE COMPUTER NAME.                         *  XF101A.1
+001900*        X-83  - OBJECT COMPUTER NAME.                         *  XF101A.1
+002000*                                                              *  XF101A.1
+002100****************************************************************  XF101A.1
+002200*    THE "CM/IC/IX/NC/SG/SM/SQ" MODULES IN THIS SUITE VALIDATE *  XF101A.1
+002300*    THE 1985 STANDARD AS SHIPPED IN 1993 AND CARRY NO COVERAGE*  XF101A.1
+002400*    OF INTRINSIC FUNCTIONS OR OTHER LANGUAGE FEATURES ADOPTED *  XF101A.1
+002500*    SINCE.  THE "XF" (EXTENSION FUNCTIONS) MODULE BEGUN HERE  *  XF101A.1
+002600*    EXERCISES THOSE NEWER FEATURES THROUGH THE SAME           *  XF101A.1
+002700*    HEAD-ROUTINE/PASS/FAIL/PRINT-DETAIL MACHINERY EVERY OTHER *  XF101A.1
+002800*    MODULE USES, SO A RUN'S PRINT-FILE READS THE SAME WAY     *  XF101A.1
+002900*    WHETHER THE TEST IS FROM 1985 OR FROM WHAT THE CURRENT    *  XF101A.1
+003000*    COMPILER ACTUALLY SHIPS.  THIS FIRST PROGRAM COVERS THE   *  XF101A.1
+003100*    ALPHANUMERIC AND ARITHMETIC INTRINSIC FUNCTIONS IN        *  XF101A.1
+003200*    EVERYDAY USE BY APPLICATIONS ON THIS SITE.                *  XF101A.1
+003300****************************************************************  XF101A.1
+003400*    THIS COMMENT ENTRY SHOULD APPEAR AS THE LAST LINE BEFORE     XF101A.1
+003500*    THE ENVIRONMENT DIVISION.                                    XF101A.1
+003600 ENVIRONMENT DIVISION.                                            XF101A.1
+003700 CONFIGURATION SECTION.                                           XF101A.1
+003800 SOURCE-COMPUTER.                                                 XF101A.1
+000000     COPY X082.                                                   XF101A.1
+004000 OBJECT-COMPUTER.                                                 XF101A.1
+000000     COPY X083.                                                   XF101A.1
+004200 INPUT-OUTPUT SECTION.                                            XF101A.1
+004300 FILE-CONTROL.                                                    XF101A.1
+000000     SELECT RAW-DATA   ASSIGN TO                                  XF101A.1
+000000     COPY X062.                                                   XF101A.1
+000000            ORGANIZATION IS INDEXED                               XF101A.1
+000000            ACCESS MODE IS RANDOM                                 XF101A.1
+000000            RECORD KEY IS RAW-DATA-KEY.                           XF101A.1
+004400     SELECT PRINT-FILE ASSIGN TO                                  XF101A.1
+000000     COPY X055.                                                   XF101A.1
+000000*    XF-CTL-CARD, WHEN PRESENT, NAMES A SELECTION RANGE SO A      XFSELR.1
+000000*    SINGLE REPORTED FAILURE CAN BE CHASED DOWN WITHOUT RERUNNING XFSELR.1
+000000*    EVERY TEST IN THE PROGRAM -- SEE 0100-READ-SELECTION-CARD.   XFSELR.1
+000000     SELECT XF-CTL-CARD ASSIGN TO XFCTLCRD                        XFSELR.1
+000000         ORGANIZATION IS SEQUENTIAL                               XFSELR.1
+000000         FILE STATUS IS WS-XF-CTL-STATUS.                         XFSELR.1
+004600 DATA DIVISION.                                                   XF101A.1
+004700 FILE SECTION.                                                    XF101A.1
+000000 FD  RAW-DATA.                                                    XF101A.1
+000000 01  RAW-DATA-SATZ.                                               XF101A.1
+000000     05  RAW-DATA-KEY.                                            XF101A.1
+000000         10  RAW-DATA-TARGET  PIC X(8).                           XF101A.1
+000000         10  RAW-DATA-PGM-ID  PIC X(6).                           XF101A.1
+000000         10  RAW-DATA-RUN-DT  PIC 9(6).                           XF101A.1
+000000         10  RAW-DATA-RUN-SEQ PIC 99.                             XF101A.1
+000000     05  C-DATE              PIC 9(6).                            XF101A.1
+000000     05  C-TIME              PIC 9(8).                            XF101A.1
+000000     05  C-NO-OF-TESTS       PIC 99.                              XF101A.1
+000000     05  C-OK                PIC 999.                             XF101A.1
+000000     05  C-ALL               PIC 999.                             XF101A.1
+000000     05  C-FAIL              PIC 999.                             XF101A.1
+000000     05  C-DELETED           PIC 999.                             XF101A.1
+000000     05  C-INSPECT           PIC 999.                             XF101A.1
+000000     05  C-NOTE              PIC X(13).                           XF101A.1
+000000     05  C-INDENT            PIC X.                               XF101A.1
+000000     05  C-ABORT             PIC X(8).                            XF101A.1
+000000     05  C-END-DATE          PIC 9(6).                            XF101A.1
+000000     05  C-END-TIME          PIC 9(8).                            XF101A.1
+000000     05  C-SRC-REV           PIC 9(3).                            XF101A.1
+000000     05  C-FILE-CATALOG OCCURS 2 TIMES.                           XF101A.1
+000000         10  C-FILE-NAME         PIC X(6).                        XF101A.1
+000000         10  C-FILE-ORG          PIC X(2).                        XF101A.1
+000000         10  C-FILE-LABEL        PIC X(1).                        XF101A.1
+000000         10  C-FILE-BLKSIZE      PIC 9(4).                        XF101A.1
+000000         10  C-FILE-RECORDS      PIC 9(6).                        XF101A.1
+000000     05  C-MODULE-ID         PIC X(2).                            XF101A.1
+000000     05  C-MODULE-PCT        PIC 999V99.                          XF101A.1
+004800 FD  PRINT-FILE.                                                  XF101A.1
+004900 01  PRINT-REC PICTURE X(120).                                    XF101A.1
+005000 01  DUMMY-RECORD PICTURE X(120).                                 XF101A.1
+000000 FD  XF-CTL-CARD                                                  XFSELR.1
+000000     LABEL RECORDS ARE STANDARD.                                  XFSELR.1
+000000 01  XF-CTL-REC.                                                  XFSELR.1
+000000     05  XF-CTL-SEL-FROM      PIC 99.                             XFSELR.1
+000000     05  XF-CTL-SEL-THRU      PIC 99.                             XFSELR.1
+005100 WORKING-STORAGE SECTION.                                         XF101A.1
+000000*--------------------------------------------------------------   XFSELR.1
+000000* SELECTIVE-RUN RANGE.  WS-XF-SEL-FROM/THRU DEFAULT TO 01/99 SO   XFSELR.1
+000000* A RUN WITH NO XF-CTL-CARD TESTS EVERY PARAGRAPH AS BEFORE; A    XFSELR.1
+000000* CARD NARROWS THE RANGE TO JUST THE TEST(S) UNDER INVESTIGATION. XFSELR.1
+000000*--------------------------------------------------------------   XFSELR.1
+000000 77  WS-XF-CTL-STATUS             PIC X(2)   VALUE SPACE.         XFSELR.1
+000000 77  WS-XF-SEL-FROM               PIC 99     VALUE 01.            XFSELR.1
+000000 77  WS-XF-SEL-THRU               PIC 99     VALUE 99.            XFSELR.1
+005200*--------------------------------------------------------------   XF101A.1
+005300* FIELDS LOCAL TO THIS PROGRAM'S OWN TESTS.                       XF101A.1
+005400*--------------------------------------------------------------   XF101A.1
+005500 01  XF-ALPHA-MIXED               PIC X(20) VALUE                 XF101A.1
+005600     "Cobol Validation Xf".                                       XF101A.1
+005700 01  XF-ALPHA-RESULT              PIC X(20) VALUE SPACE.          XF101A.1
+005800 01  XF-ALPHA-TRIMMED             PIC X(20) VALUE                 XF101A.1
+005900     "  PADDED VALUE   ".                                         XF101A.1
+006000 01  XF-NUMVAL-SOURCE             PIC X(12) VALUE "-00123.45".    XF101A.1
+006100 01  XF-NUM-A                     PIC S9(5)V99 VALUE -17.50.      XF101A.1
+006200 01  XF-NUM-B                     PIC S9(5)V99 VALUE 42.25.       XF101A.1
+006300 01  XF-MOD-DIVIDEND              PIC S9(5)    VALUE -17.         XF101A.1
+006400 01  XF-MOD-DIVISOR               PIC S9(5)    VALUE 5.           XF101A.1
+006500 01  XF-RESULT-N                  PIC S9(9)V9(5).                 XF101A.1
+006600*--------------------------------------------------------------   XF101A.1
+006700* STANDARD CCVS TEST-RESULTS/PRINT-FILE BOILERPLATE, AS USED      XF101A.1
+006800* TREE-WIDE BY EVERY OTHER MODULE IN THIS SUITE.                  XF101A.1
+006900*--------------------------------------------------------------   XF101A.1
+007000 01  TEST-RESULTS.                                                XF101A.1
+007100     02 FILLER                   PIC X      VALUE SPACE.          XF101A.1
+007200     02 FEATURE                  PIC X(20)  VALUE SPACE.          XF101A.1
+007300     02 FILLER                   PIC X      VALUE SPACE.          XF101A.1
+007400     02 P-OR-F                   PIC X(5)   VALUE SPACE.          XF101A.1
+007500     02 FILLER                   PIC X      VALUE SPACE.          XF101A.1
+007600     02  PAR-NAME.                                                XF101A.1
+007700       03 FILLER                 PIC X(19)  VALUE SPACE.          XF101A.1
+007800       03  PARDOT-X              PIC X      VALUE SPACE.          XF101A.1
+007900       03 DOTVALUE               PIC 99     VALUE ZERO.           XF101A.1
+008000     02 FILLER                   PIC X(8)   VALUE SPACE.          XF101A.1
+008100     02 RE-MARK                  PIC X(61).                       XF101A.1
+008200 01  TEST-COMPUTED.                                               XF101A.1
+008300     02 FILLER                   PIC X(30)  VALUE SPACE.          XF101A.1
+008400     02 FILLER                   PIC X(17)  VALUE                 XF101A.1
+008500            "       COMPUTED=".                                   XF101A.1
+008600     02 COMPUTED-X.                                               XF101A.1
+008700     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          XF101A.1
+008800     03 COMPUTED-N               REDEFINES COMPUTED-A             XF101A.1
+008900                                 PIC -9(9).9(9).                  XF101A.1
+009000     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         XF101A.1
+009100     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     XF101A.1
+009200     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     XF101A.1
+009300     03       CM-18V0 REDEFINES COMPUTED-A.                       XF101A.1
+009400         04 COMPUTED-18V0                    PIC -9(18).          XF101A.1
+009500         04 FILLER                           PIC X.               XF101A.1
+009600     03 FILLER PIC X(50) VALUE SPACE.                             XF101A.1
+009700 01  TEST-CORRECT.                                                XF101A.1
+009800     02 FILLER PIC X(30) VALUE SPACE.                             XF101A.1
+009900     02 FILLER PIC X(17) VALUE "       CORRECT =".                XF101A.1
+010000     02 CORRECT-X.                                                XF101A.1
+010100     03 CORRECT-A                  PIC X(20) VALUE SPACE.         XF101A.1
+010200     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      XF101A.1
+010300     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         XF101A.1
+010400     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     XF101A.1
+010500     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     XF101A.1
+010600     03      CR-18V0 REDEFINES CORRECT-A.                         XF101A.1
+010700         04 CORRECT-18V0                     PIC -9(18).          XF101A.1
+010800         04 FILLER                           PIC X.               XF101A.1
+010900     03 FILLER PIC X(2) VALUE SPACE.                              XF101A.1
+011000     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     XF101A.1
+011100 01  CCVS-C-1.                                                    XF101A.1
+011200     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PAXF101A.1
+011300-    "SS  PARAGRAPH-NAME                                          XF101A.1
+011400-    "       REMARKS".                                            XF101A.1
+011500     02 FILLER                     PIC X(20)    VALUE SPACE.      XF101A.1
+011600 01  CCVS-C-2.                                                    XF101A.1
+011700     02 FILLER                     PIC X        VALUE SPACE.      XF101A.1
+011800     02 FILLER                     PIC X(6)     VALUE "TESTED".   XF101A.1
+011900     02 FILLER                     PIC X(15)    VALUE SPACE.      XF101A.1
+012000     02 FILLER                     PIC X(4)     VALUE "FAIL".     XF101A.1
+012100     02 FILLER                     PIC X(94)    VALUE SPACE.      XF101A.1
+012200 01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.       XF101A.1
+012300 01  REC-CT                        PIC 99       VALUE ZERO.       XF101A.1
+012400 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       XF101A.1
+012500 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       XF101A.1
+012600 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       XF101A.1
+012700 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       XF101A.1
+012800 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       XF101A.1
+012900 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       XF101A.1
+013000 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      XF101A.1
+013100 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       XF101A.1
+013200 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     XF101A.1
+013300 01  CCVS-H-1.                                                    XF101A.1
+013400     02  FILLER                    PIC X(39)    VALUE SPACES.     XF101A.1
+013500     02  FILLER                    PIC X(42)    VALUE             XF101A.1
+013600     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 XF101A.1
+013700     02  FILLER                    PIC X(39)    VALUE SPACES.     XF101A.1
+013800 01  CCVS-H-2A.                                                   XF101A.1
+013900   02  FILLER                        PIC X(40)  VALUE SPACE.      XF101A.1
+014000   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  XF101A.1
+014100   02  FILLER                        PIC XXXX   VALUE             XF101A.1
+014200     "4.2 ".                                                      XF101A.1
+014300   02  FILLER                        PIC X(28)  VALUE             XF101A.1
+014400            " COPY - NOT FOR DISTRIBUTION".                       XF101A.1
+014500   02  FILLER                        PIC X(41)  VALUE SPACE.      XF101A.1
+014600                                                                  XF101A.1
+014700 01  CCVS-H-2B.                                                   XF101A.1
+014800   02  FILLER                        PIC X(15)  VALUE             XF101A.1
+014900            "TEST RESULT OF ".                                    XF101A.1
+015000   02  TEST-ID                       PIC X(9).                    XF101A.1
+015100   02  FILLER                        PIC X(4)   VALUE             XF101A.1
+015200            " IN ".                                               XF101A.1
+015300   02  FILLER                        PIC X(12)  VALUE             XF101A.1
+015400     " HIGH       ".                                              XF101A.1
+015500   02  FILLER                        PIC X(22)  VALUE             XF101A.1
+015600            " LEVEL VALIDATION FOR ".                             XF101A.1
+015700   02  FILLER                        PIC X(58)  VALUE             XF101A.1
+015800     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".XF101A.1
+015900 01  CCVS-H-3.                                                    XF101A.1
+016000     02  FILLER                      PIC X(34)  VALUE             XF101A.1
+016100            " FOR OFFICIAL USE ONLY    ".                         XF101A.1
+016200     02  FILLER                      PIC X(58)  VALUE             XF101A.1
+016300     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".XF101A.1
+016400     02  FILLER                      PIC X(28)  VALUE             XF101A.1
+016500            "  COPYRIGHT   1985 ".                                XF101A.1
+016600 01  CCVS-E-1.                                                    XF101A.1
+016700     02 FILLER                       PIC X(52)  VALUE SPACE.      XF101A.1
+016800     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              XF101A.1
+016900     02 ID-AGAIN                     PIC X(9).                    XF101A.1
+017000     02 FILLER                       PIC X(45)  VALUE SPACES.     XF101A.1
+017100 01  CCVS-E-2.                                                    XF101A.1
+017200     02  FILLER                      PIC X(31)  VALUE SPACE.      XF101A.1
+017300     02  FILLER                      PIC X(21)  VALUE SPACE.      XF101A.1
+017400     02 CCVS-E-2-2.                                               XF101A.1
+017500         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      XF101A.1
+017600         03 FILLER                   PIC X      VALUE SPACE.      XF101A.1
+017700         03 ENDER-DESC               PIC X(44)  VALUE             XF101A.1
+017800            "ERRORS ENCOUNTERED".                                 XF101A.1
+017900 01  CCVS-E-3.                                                    XF101A.1
+018000     02  FILLER                      PIC X(22)  VALUE             XF101A.1
+018100            " FOR OFFICIAL USE ONLY".                             XF101A.1
+018200     02  FILLER                      PIC X(12)  VALUE SPACE.      XF101A.1
+018300     02  FILLER                      PIC X(58)  VALUE             XF101A.1
+018400     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".XF101A.1
+018500     02  FILLER                      PIC X(13)  VALUE SPACE.      XF101A.1
+018600     02 FILLER                       PIC X(15)  VALUE             XF101A.1
+018700             " COPYRIGHT 1985".                                   XF101A.1
+018800 01  CCVS-E-4.                                                    XF101A.1
+018900     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      XF101A.1
+019000     02 FILLER                       PIC X(4)   VALUE " OF ".     XF101A.1
+019100     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      XF101A.1
+019200     02 FILLER                       PIC X(40)  VALUE             XF101A.1
+019300      "  TESTS WERE EXECUTED SUCCESSFULLY".                       XF101A.1
+019400 01  XXINFO.                                                      XF101A.1
+019500     02 FILLER                       PIC X(19)  VALUE             XF101A.1
+019600            "*** INFORMATION ***".                                XF101A.1
+019700     02 INFO-TEXT.                                                XF101A.1
+019800       04 FILLER                     PIC X(8)   VALUE SPACE.      XF101A.1
+019900       04 XXCOMPUTED                 PIC X(20).                   XF101A.1
+020000       04 FILLER                     PIC X(5)   VALUE SPACE.      XF101A.1
+020100       04 XXCORRECT                  PIC X(20).                   XF101A.1
+020200     02 INF-ANSI-REFERENCE           PIC X(48).                   XF101A.1
+020300 01  HYPHEN-LINE.                                                 XF101A.1
+020400     02 FILLER  PIC IS X VALUE IS SPACE.                          XF101A.1
+020500     02 FILLER  PIC IS X(65)    VALUE IS "************************XF101A.1
+020600-    "*****************************************".                 XF101A.1
+020700     02 FILLER  PIC IS X(54)    VALUE IS "************************XF101A.1
+020800-    "******************************".                            XF101A.1
+020900 01  CCVS-PGM-ID                     PIC X(9)   VALUE             XF101A.1
+021000     "XF101A".                                                    XF101A.1
+000000 01  CCVS-PGM-ID-R REDEFINES CCVS-PGM-ID.                         XF101A.1
+000000     02  CCVS-PGM-MODULE-PREFIX     PIC XX.                       XF101A.1
+000000     02  FILLER                     PIC X(7).                     XF101A.1
+000000 01  CCVS-PGM-SOURCE-REV             PIC 9(3)   VALUE 001.        XF101A.1
+000000     COPY K6TARG.                                                 XF101A.1
+000000 01  RAW-DATA-RUN-DATE-WS            PIC 9(6).                    XF101A.1
+000000 01  RAW-DATA-SEQ-WS                 PIC 99     VALUE ZERO.       XF101A.1
+021100 PROCEDURE DIVISION.                                              XF101A.1
+021200 CCVS1 SECTION.                                                   XF101A.1
+021300 OPEN-FILES.                                                      XF101A.1
+000000     OPEN I-O RAW-DATA.                                           XF101A.1
+000000     MOVE K6-TARGET-ID TO RAW-DATA-TARGET.                        XF101A.1
+000000     MOVE CCVS-PGM-ID TO RAW-DATA-PGM-ID.                         XF101A.1
+000000     ACCEPT RAW-DATA-RUN-DATE-WS FROM DATE.                       XF101A.1
+000000     MOVE RAW-DATA-RUN-DATE-WS TO RAW-DATA-RUN-DT.                XF101A.1
+000000     MOVE 1 TO RAW-DATA-SEQ-WS.                                   XF101A.1
+000000 FIND-RUN-KEY.                                                    XF101A.1
+000000     MOVE RAW-DATA-SEQ-WS TO RAW-DATA-RUN-SEQ.                    XF101A.1
+000000     READ RAW-DATA INVALID KEY GO TO WRITE-RUN-RECORD.            XF101A.1
+000000     ADD 1 TO RAW-DATA-SEQ-WS.                                    XF101A.1
+000000     GO TO FIND-RUN-KEY.                                          XF101A.1
+000000 WRITE-RUN-RECORD.                                                XF101A.1
+000000     MOVE "ABORTED " TO C-ABORT.                                  XF101A.1
+000000     ADD 1 TO C-NO-OF-TESTS.                                      XF101A.1
+000000     MOVE RAW-DATA-RUN-DATE-WS TO C-DATE.                         XF101A.1
+000000     ACCEPT C-TIME  FROM TIME.                                    XF101A.1
+000000     MOVE CCVS-PGM-SOURCE-REV TO C-SRC-REV.                       XF101A.1
+000000     WRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.               XF101A.1
+000000 END-E-1.                                                         XF101A.1
+000000     CLOSE RAW-DATA.                                              XF101A.1
+021400     OPEN     OUTPUT PRINT-FILE.                                  XF101A.1
+000000     PERFORM  0100-READ-SELECTION-CARD THRU 0100-EXIT.            XFSELR.1
+021500     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   XF101A.1
+021600     MOVE    SPACE TO TEST-RESULTS.                               XF101A.1
+021700     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             XF101A.1
+021800     GO TO CCVS1-EXIT.                                            XF101A.1
+000000*--------------------------------------------------------------   XFSELR.1
+000000* A MISSING XF-CTL-CARD JUST MEANS THIS RUN IS NOT SELECTIVE --   XFSELR.1
+000000* WS-XF-SEL-FROM/THRU KEEP THEIR 01/99 DEFAULTS AND EVERY TEST    XFSELR.1
+000000* PARAGRAPH RUNS.                                                 XFSELR.1
+000000*--------------------------------------------------------------   XFSELR.1
+000000 0100-READ-SELECTION-CARD.                                        XFSELR.1
+000000     OPEN INPUT XF-CTL-CARD.                                      XFSELR.1
+000000     IF WS-XF-CTL-STATUS NOT = "00"                               XFSELR.1
+000000         GO TO 0100-EXIT.                                         XFSELR.1
+000000     READ XF-CTL-CARD                                             XFSELR.1
+000000         AT END GO TO 0100-CLOSE.                                 XFSELR.1
+000000     MOVE XF-CTL-SEL-FROM TO WS-XF-SEL-FROM.                      XFSELR.1
+000000     MOVE XF-CTL-SEL-THRU TO WS-XF-SEL-THRU.                      XFSELR.1
+000000 0100-CLOSE.                                                      XFSELR.1
+000000     CLOSE XF-CTL-CARD.                                           XFSELR.1
+000000 0100-EXIT.                                                       XFSELR.1
+000000     EXIT.                                                        XFSELR.1
+021900 CLOSE-FILES.                                                     XF101A.1
+022000     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   XF101A.1
+000000     OPEN I-O RAW-DATA.                                           XF101A.1
+000000*    RAW-DATA-KEY STILL HOLDS THE PGM-ID/DATE/SEQ SET BY          XF101A.1
+000000*    OPEN-FILES FOR THIS RUN -- RE-READ THAT SAME RECORD.         XF101A.1
+000000     READ RAW-DATA INVALID KEY GO TO END-E-2.                     XF101A.1
+000000     MOVE "OK.     " TO C-ABORT.                                  XF101A.1
+000000     MOVE PASS-COUNTER TO C-OK.                                   XF101A.1
+000000     MOVE ERROR-HOLD   TO C-ALL.                                  XF101A.1
+000000     MOVE ERROR-COUNTER TO C-FAIL.                                XF101A.1
+000000     MOVE DELETE-COUNTER TO C-DELETED.                            XF101A.1
+000000     MOVE INSPECT-COUNTER TO C-INSPECT.                           XF101A.1
+000000     MOVE CCVS-PGM-MODULE-PREFIX TO C-MODULE-ID.                  XF101A.1
+000000     IF (PASS-COUNTER + ERROR-COUNTER + INSPECT-COUNTER +         XF101A.1
+000000         DELETE-COUNTER) IS GREATER THAN ZERO                     XF101A.1
+000000         COMPUTE C-MODULE-PCT ROUNDED =                           XF101A.1
+000000             (PASS-COUNTER / (PASS-COUNTER + ERROR-COUNTER +      XF101A.1
+000000         INSPECT-COUNTER + DELETE-COUNTER)) * 100                 XF101A.1
+000000     ELSE                                                         XF101A.1
+000000         MOVE ZERO TO C-MODULE-PCT.                               XF101A.1
+000000     ACCEPT C-END-DATE FROM DATE.                                 XF101A.1
+000000     ACCEPT C-END-TIME FROM TIME.                                 XF101A.1
+000000     REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-2.             XF101A.1
+000000 END-E-2.                                                         XF101A.1
+000000     CLOSE RAW-DATA.                                              XF101A.1
+022100 TERMINATE-CCVS.                                                  XF101A.1
+022200     EXIT PROGRAM.                                                XF101A.1
+022300 TERMINATE-CALL.                                                  XF101A.1
+022400     STOP     RUN.                                                XF101A.1
+022500 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         XF101A.1
+022600 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           XF101A.1
+022700 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          XF101A.1
+022800 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      XF101A.1
+022900     MOVE "****TEST DELETED****" TO RE-MARK.                      XF101A.1
+023000 PRINT-DETAIL.                                                    XF101A.1
+023100     IF REC-CT NOT EQUAL TO ZERO                                  XF101A.1
+023200             MOVE "." TO PARDOT-X                                 XF101A.1
+023300             MOVE REC-CT TO DOTVALUE.                             XF101A.1
+023400     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      XF101A.1
+023500     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               XF101A.1
+023600        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 XF101A.1
+023700          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 XF101A.1
+023800     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              XF101A.1
+023900     MOVE SPACE TO CORRECT-X.                                     XF101A.1
+024000     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         XF101A.1
+024100     MOVE     SPACE TO RE-MARK.                                   XF101A.1
+024200 HEAD-ROUTINE.                                                    XF101A.1
+024300     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  XF101A.1
+024400     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  XF101A.1
+024500     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  XF101A.1
+024600     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  XF101A.1
+024700 COLUMN-NAMES-ROUTINE.                                            XF101A.1
+024800     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           XF101A.1
+024900     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   XF101A.1
+025000     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        XF101A.1
+025100 END-ROUTINE.                                                     XF101A.1
+025200     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.XF101A.1
+025300 END-RTN-EXIT.                                                    XF101A.1
+025400     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   XF101A.1
+025500 END-ROUTINE-1.                                                   XF101A.1
+025600      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      XF101A.1
+025700      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               XF101A.1
+025800      ADD PASS-COUNTER TO ERROR-HOLD.                             XF101A.1
+025900*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   XF101A.1
+026000      MOVE PASS-COUNTER TO CCVS-E-4-1.                            XF101A.1
+026100      MOVE ERROR-HOLD TO CCVS-E-4-2.                              XF101A.1
+026200      MOVE CCVS-E-4 TO CCVS-E-2-2.                                XF101A.1
+026300      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           XF101A.1
+026400  END-ROUTINE-12.                                                 XF101A.1
+026500      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        XF101A.1
+026600     IF       ERROR-COUNTER IS EQUAL TO ZERO                      XF101A.1
+026700         MOVE "NO " TO ERROR-TOTAL                                XF101A.1
+026800         ELSE                                                     XF101A.1
+026900         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       XF101A.1
+027000     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           XF101A.1
+027100     PERFORM WRITE-LINE.                                          XF101A.1
+027200 END-ROUTINE-13.                                                  XF101A.1
+027300     IF DELETE-COUNTER IS EQUAL TO ZERO                           XF101A.1
+027400         MOVE "NO " TO ERROR-TOTAL  ELSE                          XF101A.1
+027500         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      XF101A.1
+027600     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   XF101A.1
+027700     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           XF101A.1
+027800      IF   INSPECT-COUNTER EQUAL TO ZERO                          XF101A.1
+027900          MOVE "NO " TO ERROR-TOTAL                               XF101A.1
+028000      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   XF101A.1
+028100      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            XF101A.1
+028200      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          XF101A.1
+028300     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           XF101A.1
+028400 WRITE-LINE.                                                      XF101A.1
+028500     ADD 1 TO RECORD-COUNT.                                       XF101A.1
+028600     IF RECORD-COUNT GREATER 50                                   XF101A.1
+028700         MOVE DUMMY-RECORD TO DUMMY-HOLD                          XF101A.1
+028800         MOVE SPACE TO DUMMY-RECORD                               XF101A.1
+028900         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  XF101A.1
+029000         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             XF101A.1
+029100         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     XF101A.1
+029200         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          XF101A.1
+029300         MOVE DUMMY-HOLD TO DUMMY-RECORD                          XF101A.1
+029400         MOVE ZERO TO RECORD-COUNT.                               XF101A.1
+029500     PERFORM WRT-LN.                                              XF101A.1
+029600 WRT-LN.                                                          XF101A.1
+029700     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               XF101A.1
+029800     MOVE SPACE TO DUMMY-RECORD.                                  XF101A.1
+029900 BLANK-LINE-PRINT.                                                XF101A.1
+030000     PERFORM WRT-LN.                                              XF101A.1
+030100 FAIL-ROUTINE.                                                    XF101A.1
+030200     IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE. XF101A.1
+030300     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.XF101A.1
+030400     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 XF101A.1
+030500     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   XF101A.1
+030600     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   XF101A.1
+030700     MOVE   SPACES TO INF-ANSI-REFERENCE.                         XF101A.1
+030800     GO TO  FAIL-ROUTINE-EX.                                      XF101A.1
+030900 FAIL-ROUTINE-WRITE.                                              XF101A.1
+031000     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         XF101A.1
+031100     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 XF101A.1
+031200     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. XF101A.1
+031300     MOVE   SPACES TO COR-ANSI-REFERENCE.                         XF101A.1
+031400 FAIL-ROUTINE-EX. EXIT.                                           XF101A.1
+031500 BAIL-OUT.                                                        XF101A.1
+031600     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   XF101A.1
+031700     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           XF101A.1
+031800 BAIL-OUT-WRITE.                                                  XF101A.1
+031900     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  XF101A.1
+032000     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 XF101A.1
+032100     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   XF101A.1
+032200     MOVE   SPACES TO INF-ANSI-REFERENCE.                         XF101A.1
+032300 BAIL-OUT-EX. EXIT.                                               XF101A.1
+032400 CCVS1-EXIT.                                                      XF101A.1
+032500     EXIT.                                                        XF101A.1
+032600 SECT-XF101A-001 SECTION.                                         XF101A.1
+032700 FUNC-INIT-UPR-1.                                                 XF101A.1
+000000     IF 01 < WS-XF-SEL-FROM OR 01 > WS-XF-SEL-THRU                XFSELR.1
+000000         GO TO FUNC-INIT-LWR-1.                                   XFSELR.1
+032800     MOVE   "FUNC-TEST-UPR-1" TO PAR-NAME.                        XF101A.1
+032900     MOVE   "INTRINSIC FUNCTIONS" TO FEATURE.                     XF101A.1
+033000     MOVE   "X3.274 15.2 UPPER-CASE" TO ANSI-REFERENCE.           XF101A.1
+033100 FUNC-TEST-UPR-1.                                                 XF101A.1
+033200     MOVE   FUNCTION UPPER-CASE (XF-ALPHA-MIXED) TO               XF101A.1
+033300            XF-ALPHA-RESULT.                                      XF101A.1
+033400     IF     XF-ALPHA-RESULT EQUAL TO "COBOL VALIDATION XF  "      XF101A.1
+033500              PERFORM PASS                                        XF101A.1
+033600              GO TO FUNC-WRITE-UPR-1.                             XF101A.1
+033700     GO TO  FUNC-FAIL-UPR-1.                                      XF101A.1
+033800 FUNC-DELETE-UPR-1.                                               XF101A.1
+033900     PERFORM DE-LETE.                                             XF101A.1
+034000     GO TO  FUNC-WRITE-UPR-1.                                     XF101A.1
+034100 FUNC-FAIL-UPR-1.                                                 XF101A.1
+034200     MOVE   XF-ALPHA-RESULT TO COMPUTED-A.                        XF101A.1
+034300     MOVE   "COBOL VALIDATION XF  " TO CORRECT-A.                 XF101A.1
+034400     PERFORM FAIL.                                                XF101A.1
+034500 FUNC-WRITE-UPR-1.                                                XF101A.1
+034600     PERFORM PRINT-DETAIL.                                        XF101A.1
+034700*                                                                 XF101A.1
+034800 FUNC-INIT-LWR-1.                                                 XF101A.1
+000000     IF 02 < WS-XF-SEL-FROM OR 02 > WS-XF-SEL-THRU                XFSELR.1
+000000         GO TO FUNC-INIT-LEN-1.                                   XFSELR.1
+034900     MOVE   "FUNC-TEST-LWR-1" TO PAR-NAME.                        XF101A.1
+035000     MOVE   "INTRINSIC FUNCTIONS" TO FEATURE.                     XF101A.1
+035100     MOVE   "X3.274 15.2 LOWER-CASE" TO ANSI-REFERENCE.           XF101A.1
+035200 FUNC-TEST-LWR-1.                                                 XF101A.1
+035300     MOVE   FUNCTION LOWER-CASE (XF-ALPHA-MIXED) TO               XF101A.1
+035400            XF-ALPHA-RESULT.                                      XF101A.1
+035500     IF     XF-ALPHA-RESULT EQUAL TO "cobol validation xf  "      XF101A.1
+035600              PERFORM PASS                                        XF101A.1
+035700              GO TO FUNC-WRITE-LWR-1.                             XF101A.1
+035800     GO TO  FUNC-FAIL-LWR-1.                                      XF101A.1
+035900 FUNC-DELETE-LWR-1.                                               XF101A.1
+036000     PERFORM DE-LETE.                                             XF101A.1
+036100     GO TO  FUNC-WRITE-LWR-1.                                     XF101A.1
+036200 FUNC-FAIL-LWR-1.                                                 XF101A.1
+036300     MOVE   XF-ALPHA-RESULT TO COMPUTED-A.                        XF101A.1
+036400     MOVE   "cobol validation xf  " TO CORRECT-A.                 XF101A.1
+036500     PERFORM FAIL.                                                XF101A.1
+036600 FUNC-WRITE-LWR-1.                                                XF101A.1
+036700     PERFORM PRINT-DETAIL.                                        XF101A.1
+036800*                                                                 XF101A.1
+036900 FUNC-INIT-LEN-1.                                                 XF101A.1
+000000     IF 03 < WS-XF-SEL-FROM OR 03 > WS-XF-SEL-THRU                XFSELR.1
+000000         GO TO FUNC-INIT-TRM-1.                                   XFSELR.1
+037000     MOVE   "FUNC-TEST-LEN-1" TO PAR-NAME.                        XF101A.1
+037100     MOVE   "INTRINSIC FUNCTIONS" TO FEATURE.                     XF101A.1
+037200     MOVE   "X3.274 15.2 LENGTH" TO ANSI-REFERENCE.               XF101A.1
+037300 FUNC-TEST-LEN-1.                                                 XF101A.1
+037400     IF     FUNCTION LENGTH (XF-ALPHA-MIXED) EQUAL TO 20          XF101A.1
+037500              PERFORM PASS                                        XF101A.1
+037600              GO TO FUNC-WRITE-LEN-1.                             XF101A.1
+037700     GO TO  FUNC-FAIL-LEN-1.                                      XF101A.1
+037800 FUNC-DELETE-LEN-1.                                               XF101A.1
+037900     PERFORM DE-LETE.                                             XF101A.1
+038000     GO TO  FUNC-WRITE-LEN-1.                                     XF101A.1
+038100 FUNC-FAIL-LEN-1.                                                 XF101A.1
+038200     MOVE   FUNCTION LENGTH (XF-ALPHA-MIXED) TO COMPUTED-N.       XF101A.1
+038300     MOVE   20 TO CORRECT-N.                                      XF101A.1
+038400     PERFORM FAIL.                                                XF101A.1
+038500 FUNC-WRITE-LEN-1.                                                XF101A.1
+038600     PERFORM PRINT-DETAIL.                                        XF101A.1
+038700*                                                                 XF101A.1
+038800 FUNC-INIT-TRM-1.                                                 XF101A.1
+000000     IF 04 < WS-XF-SEL-FROM OR 04 > WS-XF-SEL-THRU                XFSELR.1
+000000         GO TO FUNC-INIT-NUV-1.                                   XFSELR.1
+038900     MOVE   "FUNC-TEST-TRM-1" TO PAR-NAME.                        XF101A.1
+039000     MOVE   "INTRINSIC FUNCTIONS" TO FEATURE.                     XF101A.1
+039100     MOVE   "X3.274 15.2 TRIM" TO ANSI-REFERENCE.                 XF101A.1
+039200 FUNC-TEST-TRM-1.                                                 XF101A.1
+039300     MOVE   FUNCTION TRIM (XF-ALPHA-TRIMMED) TO XF-ALPHA-RESULT.  XF101A.1
+039400     IF     XF-ALPHA-RESULT EQUAL TO "PADDED VALUE"               XF101A.1
+039500              PERFORM PASS                                        XF101A.1
+039600              GO TO FUNC-WRITE-TRM-1.                             XF101A.1
+039700     GO TO  FUNC-FAIL-TRM-1.                                      XF101A.1
+039800 FUNC-DELETE-TRM-1.                                               XF101A.1
+039900     PERFORM DE-LETE.                                             XF101A.1
+040000     GO TO  FUNC-WRITE-TRM-1.                                     XF101A.1
+040100 FUNC-FAIL-TRM-1.                                                 XF101A.1
+040200     MOVE   XF-ALPHA-RESULT TO COMPUTED-A.                        XF101A.1
+040300     MOVE   "PADDED VALUE" TO CORRECT-A.                          XF101A.1
+040400     PERFORM FAIL.                                                XF101A.1
+040500 FUNC-WRITE-TRM-1.                                                XF101A.1
+040600     PERFORM PRINT-DETAIL.                                        XF101A.1
+040700*                                                                 XF101A.1
+040800 FUNC-INIT-NUV-1.                                                 XF101A.1
+000000     IF 05 < WS-XF-SEL-FROM OR 05 > WS-XF-SEL-THRU                XFSELR.1
+000000         GO TO FUNC-INIT-MAX-1.                                   XFSELR.1
+040900     MOVE   "FUNC-TEST-NUV-1" TO PAR-NAME.                        XF101A.1
+041000     MOVE   "INTRINSIC FUNCTIONS" TO FEATURE.                     XF101A.1
+041100     MOVE   "X3.274 15.2 NUMVAL" TO ANSI-REFERENCE.               XF101A.1
+041200 FUNC-TEST-NUV-1.                                                 XF101A.1
+041300     COMPUTE XF-RESULT-N =                                        XF101A.1
+041400             FUNCTION NUMVAL (XF-NUMVAL-SOURCE).                  XF101A.1
+041500     IF     XF-RESULT-N EQUAL TO -123.45                          XF101A.1
+041600              PERFORM PASS                                        XF101A.1
+041700              GO TO FUNC-WRITE-NUV-1.                             XF101A.1
+041800     GO TO  FUNC-FAIL-NUV-1.                                      XF101A.1
+041900 FUNC-DELETE-NUV-1.                                               XF101A.1
+042000     PERFORM DE-LETE.                                             XF101A.1
+042100     GO TO  FUNC-WRITE-NUV-1.                                     XF101A.1
+042200 FUNC-FAIL-NUV-1.                                                 XF101A.1
+042300     MOVE   XF-RESULT-N TO COMPUTED-N.                            XF101A.1
+042400     MOVE   -123.45 TO CORRECT-N.                                 XF101A.1
+042500     PERFORM FAIL.                                                XF101A.1
+042600 FUNC-WRITE-NUV-1.                                                XF101A.1
+042700     PERFORM PRINT-DETAIL.                                        XF101A.1
+042800*                                                                 XF101A.1
+042900 FUNC-INIT-MAX-1.                                                 XF101A.1
+000000     IF 06 < WS-XF-SEL-FROM OR 06 > WS-XF-SEL-THRU                XFSELR.1
+000000         GO TO FUNC-INIT-MIN-1.                                   XFSELR.1
+043000     MOVE   "FUNC-TEST-MAX-1" TO PAR-NAME.                        XF101A.1
+043100     MOVE   "INTRINSIC FUNCTIONS" TO FEATURE.                     XF101A.1
+043200     MOVE   "X3.274 15.2 MAX/MIN" TO ANSI-REFERENCE.              XF101A.1
+043300 FUNC-TEST-MAX-1.                                                 XF101A.1
+043400     IF     FUNCTION MAX (XF-NUM-A XF-NUM-B) EQUAL TO 42.25       XF101A.1
+043500              PERFORM PASS                                        XF101A.1
+043600              GO TO FUNC-WRITE-MAX-1.                             XF101A.1
+043700     GO TO  FUNC-FAIL-MAX-1.                                      XF101A.1
+043800 FUNC-DELETE-MAX-1.                                               XF101A.1
+043900     PERFORM DE-LETE.                                             XF101A.1
+044000     GO TO  FUNC-WRITE-MAX-1.                                     XF101A.1
+044100 FUNC-FAIL-MAX-1.                                                 XF101A.1
+044200     MOVE   FUNCTION MAX (XF-NUM-A XF-NUM-B) TO COMPUTED-N.       XF101A.1
+044300     MOVE   42.25 TO CORRECT-N.                                   XF101A.1
+044400     PERFORM FAIL.                                                XF101A.1
+044500 FUNC-WRITE-MAX-1.                                                XF101A.1
+044600     PERFORM PRINT-DETAIL.                                        XF101A.1
+044700*                                                                 XF101A.1
+044800 FUNC-INIT-MIN-1.                                                 XF101A.1
+000000     IF 07 < WS-XF-SEL-FROM OR 07 > WS-XF-SEL-THRU                XFSELR.1
+000000         GO TO FUNC-INIT-MOD-1.                                   XFSELR.1
+044900     MOVE   "FUNC-TEST-MIN-1" TO PAR-NAME.                        XF101A.1
+045000     MOVE   "INTRINSIC FUNCTIONS" TO FEATURE.                     XF101A.1
+045100     MOVE   "X3.274 15.2 MAX/MIN" TO ANSI-REFERENCE.              XF101A.1
+045200 FUNC-TEST-MIN-1.                                                 XF101A.1
+045300     IF     FUNCTION MIN (XF-NUM-A XF-NUM-B) EQUAL TO -17.50      XF101A.1
+045400              PERFORM PASS                                        XF101A.1
+045500              GO TO FUNC-WRITE-MIN-1.                             XF101A.1
+045600     GO TO  FUNC-FAIL-MIN-1.                                      XF101A.1
+045700 FUNC-DELETE-MIN-1.                                               XF101A.1
+045800     PERFORM DE-LETE.                                             XF101A.1
+045900     GO TO  FUNC-WRITE-MIN-1.                                     XF101A.1
+046000 FUNC-FAIL-MIN-1.                                                 XF101A.1
+046100     MOVE   FUNCTION MIN (XF-NUM-A XF-NUM-B) TO COMPUTED-N.       XF101A.1
+046200     MOVE   -17.50 TO CORRECT-N.                                  XF101A.1
+046300     PERFORM FAIL.                                                XF101A.1
+046400 FUNC-WRITE-MIN-1.                                                XF101A.1
+046500     PERFORM PRINT-DETAIL.                                        XF101A.1
+046600*                                                                 XF101A.1
+046700 FUNC-INIT-MOD-1.                                                 XF101A.1
+000000     IF 08 < WS-XF-SEL-FROM OR 08 > WS-XF-SEL-THRU                XFSELR.1
+000000         GO TO CCVS-EXIT.                                         XFSELR.1
+046800     MOVE   "FUNC-TEST-MOD-1" TO PAR-NAME.                        XF101A.1
+046900     MOVE   "INTRINSIC FUNCTIONS" TO FEATURE.                     XF101A.1
+047000     MOVE   "X3.274 15.2 MOD" TO ANSI-REFERENCE.                  XF101A.1
+047100 FUNC-TEST-MOD-1.                                                 XF101A.1
+047200     IF     FUNCTION MOD (XF-MOD-DIVIDEND XF-MOD-DIVISOR)         XF101A.1
+047300            EQUAL TO 3                                            XF101A.1
+047400              PERFORM PASS                                        XF101A.1
+047500              GO TO FUNC-WRITE-MOD-1.                             XF101A.1
+047600     GO TO  FUNC-FAIL-MOD-1.                                      XF101A.1
+047700 FUNC-DELETE-MOD-1.                                               XF101A.1
+047800     PERFORM DE-LETE.                                             XF101A.1
+047900     GO TO  FUNC-WRITE-MOD-1.                                     XF101A.1
+048000 FUNC-FAIL-MOD-1.                                                 XF101A.1
+048100     MOVE   FUNCTION MOD (XF-MOD-DIVIDEND XF-MOD-DIVISOR)         XF101A.1
+048200            TO COMPUTED-N.                                        XF101A.1
+048300     MOVE   3 TO CORRECT-N.                                       XF101A.1
+048400     PERFORM FAIL.                                                XF101A.1
+048500 FUNC-WRITE-MOD-1.                                                XF101A.1
+048600     PERFORM PRINT-DETAIL.                                        XF101A.1
+048700     GO TO CCVS-EXIT.                                             XF101A.1
+048800 CCVS-EXIT SECTION.                                               XF101A.1
+048900 CCVS-999999.                                                     XF101A.1
+049000     GO TO CLOSE-FILES.                                           XF101A.1
