@@ -0,0 +1,12 @@
+000100*================================================================ K6REPL.1
+000200*K6REPL.CPY -- COPY...REPLACING PSEUDO-TEXT PAIR.                 K6REPL.1
+000300*                                                                 K6REPL.1
+000400*SINGLE SOURCE OF TRUTH FOR THE FROM/TO TEXT USED BY SM401M'S     K6REPL.1
+000500*COPY KSM41 REPLACING "PIG" BY "HORSE" STATEMENT, SO TOOLS/       K6REPL.1
+000600*K6REPRP CAN REPORT THE SUBSTITUTION THE COMPILER WILL MAKE       K6REPL.1
+000700*WITHOUT HAND-COPYING THE PAIR INTO THE REPORTING PROGRAM.        K6REPL.1
+000800*================================================================ K6REPL.1
+000900 01  K6-REPLACE-FROM             PIC X(10) VALUE "PIG".           K6REPL.1
+001000 01  K6-REPLACE-FROM-LEN         PIC 9(2) COMP VALUE 3.           K6REPL.1
+001100 01  K6-REPLACE-TO               PIC X(10) VALUE "HORSE".         K6REPL.1
+001200 01  K6-REPLACE-TO-LEN           PIC 9(2) COMP VALUE 5.           K6REPL.1
