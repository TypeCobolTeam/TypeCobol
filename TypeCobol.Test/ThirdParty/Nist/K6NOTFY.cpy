@@ -0,0 +1,35 @@
+000100*================================================================ K6NOTF.1
+000200* K6NOTFY.CPY -- FAILURE-NOTIFICATION ROUTING TABLE.              K6NOTF.1
+000300*                                                                 K6NOTF.1
+000400* SINGLE SOURCE OF TRUTH FOR WHICH DISTRIBUTION QUEUE HEARS ABOUT K6NOTF.1
+000500* A TEST FAILURE, KEYED BY THE FIRST TWO CHARACTERS OF THE        K6NOTF.1
+000600* FAILING PROGRAM-ID (THE SAME CM/IC/IX/NC/SG/SM/SQ MODULE        K6NOTF.1
+000700* PREFIX K6SITE.CPY ALREADY USES TO GROUP THE TREE).  K6NOTIF     K6NOTF.1
+000800* LOADS THIS TABLE BY REDEFINING THE FILLER VALUES BELOW --       K6NOTF.1
+000900* WHEN A DISTRIBUTION LIST CHANGES, A MAINTAINER EDITS ONE FILLER K6NOTF.1
+001000* LINE HERE AND RECOMPILES, RATHER THAN HUNTING THROUGH K6NOTIF'S K6NOTF.1
+001100* PROCEDURE DIVISION FOR A ROUTING LITERAL.                       K6NOTF.1
+001200*                                                                 K6NOTF.1
+001300*   PREFIX   MODULE                         DISTRIBUTION QUEUE    K6NOTF.1
+001400*   ------   -------------------------     -----------------      K6NOTF.1
+001500*   CM       INTER-PROGRAM COMMUNICATION    COMMON                K6NOTF.1
+001600*   IC       INTER-PROGRAM CALLS             INTRPROG             K6NOTF.1
+001700*   IX       INDEXED I-O                     INDEXIO              K6NOTF.1
+001800*   NC       NUCLEUS                         NUCLEUS              K6NOTF.1
+001900*   SG       SEGMENTATION                    SEGMENT              K6NOTF.1
+002000*   SM       SORT-MERGE                      SORTMRG              K6NOTF.1
+002100*   SQ       SEQUENTIAL I-O                  SEQIO                K6NOTF.1
+002200*================================================================ K6NOTF.1
+002300 01  NF-ROUTING-VALUES.                                           K6NOTF.1
+002400     05  FILLER               PIC X(10) VALUE "CMCOMMON  ".       K6NOTF.1
+002500     05  FILLER               PIC X(10) VALUE "ICINTRPROG".       K6NOTF.1
+002600     05  FILLER               PIC X(10) VALUE "IXINDEXIO ".       K6NOTF.1
+002700     05  FILLER               PIC X(10) VALUE "NCNUCLEUS ".       K6NOTF.1
+002800     05  FILLER               PIC X(10) VALUE "SGSEGMENT ".       K6NOTF.1
+002900     05  FILLER               PIC X(10) VALUE "SMSORTMRG ".       K6NOTF.1
+003000     05  FILLER               PIC X(10) VALUE "SQSEQIO   ".       K6NOTF.1
+003100 01  NF-ROUTING-TABLE REDEFINES NF-ROUTING-VALUES.                K6NOTF.1
+003200     05  NF-ROUTING-ENTRY OCCURS 7 TIMES                          K6NOTF.1
+003300                          INDEXED BY NF-IDX.                      K6NOTF.1
+003400         10  NF-PREFIX    PIC X(2).                               K6NOTF.1
+003500         10  NF-DIST-ID   PIC X(8).                               K6NOTF.1
