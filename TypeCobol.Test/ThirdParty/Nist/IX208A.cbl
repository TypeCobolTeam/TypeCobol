@@ -75,42 +75,64 @@
 007500******************************************************            IX2084.2
 007600 ENVIRONMENT DIVISION.                                            IX2084.2
 007700 CONFIGURATION SECTION.                                           IX2084.2
-007800 SOURCE-COMPUTER.                                                 IX2084.2
-007900     XXXXX082.                                                    IX2084.2
-008000 OBJECT-COMPUTER.                                                 IX2084.2
-008100     XXXXX083.                                                    IX2084.2
-008200 INPUT-OUTPUT SECTION.                                            IX2084.2
-008300 FILE-CONTROL.                                                    IX2084.2
-008400     SELECT RAW-DATA   ASSIGN TO                                  IX2084.2
-008500     XXXXX062                                                     IX2084.2
-008600            ORGANIZATION IS INDEXED                               IX2084.2
-008700            ACCESS MODE IS RANDOM                                 IX2084.2
-008800            RECORD KEY IS RAW-DATA-KEY.                           IX2084.2
-008900     SELECT PRINT-FILE ASSIGN TO                                  IX2084.2
-009000     XXXXX055.                                                    IX2084.2
-009100     SELECT   IX-FD1                                              IX2084.2
-009200        ASSIGN TO                                                 IX2084.2
-009300     XXXXX024                                                     IX2084.2
-009400     XXXXX044                                                     IX2084.2
-009500         ORGANIZATION IS INDEXED                                  IX2084.2
-009600        ALTERNATE RECORD KEY IS IX-FD1-ALTKEY1                    IX2084.2
-009700        RECORD KEY IS   IX-FD1-KEY                                IX2084.2
-009800        ACCESS MODE IS DYNAMIC.                                   IX2084.2
-009900     SELECT   IX-FS2                                              IX2084.2
-010000         ASSIGN TO                                                IX2084.2
-010100     XXXXX025                                                     IX2084.2
-010200     XXXXX045                                                     IX2084.2
-010300     RECORD KEY IS IX-FS2-KEY                                     IX2084.2
+007800  SOURCE-COMPUTER.                                                K6SITE.2
+000000     COPY X082.                                                   K6SITE.2
+008000  OBJECT-COMPUTER.                                                K6SITE.2
+000000     COPY X083.                                                   K6SITE.2
+008200  INPUT-OUTPUT SECTION.                                           K6SITE.2
+008300  FILE-CONTROL.                                                   K6SITE.2
+008400     SELECT RAW-DATA   ASSIGN TO                                  K6SITE.2
+000000     COPY X062.                                                   K6SITE.2
+008600            ORGANIZATION IS INDEXED                               K6SITE.2
+008700            ACCESS MODE IS RANDOM                                 K6SITE.2
+008800            RECORD KEY IS RAW-DATA-KEY.                           K6SITE.2
+008900     SELECT PRINT-FILE ASSIGN TO                                  K6SITE.2
+000000     COPY X055.                                                   K6SITE.2
+009100     SELECT   IX-FD1                                              K6SITE.2
+009200        ASSIGN TO                                                 K6SITE.2
+000000     COPY X024.                                                   K6SITE.2
+000000*   OPTIONAL X-44 ALTERNATE DEVICE CARD OMITTED -- NOT NEEDED     K6SITE.2
+000000*   FOR COMPILATION OR EXECUTION AT THIS SITE.                    K6SITE.2
+009500        ORGANIZATION IS INDEXED                                   K6SITE.2
+009600       ALTERNATE RECORD KEY IS IX-FD1-ALTKEY1                     K6SITE.2
+000000                             WITH DUPLICATES                      ALTDUP.1
+009700       RECORD KEY IS   IX-FD1-KEY                                 K6SITE.2
+009800       ACCESS MODE IS DYNAMIC                                     K6SITE.2
+000000       FILE STATUS IS WS-IX-FD1-STATUS.                           FILSTA.2
+009900     SELECT   IX-FS2                                              K6SITE.2
+010000        ASSIGN TO                                                 K6SITE.2
+000000     COPY X025.                                                   K6SITE.2
+000000*   OPTIONAL X-45 ALTERNATE DEVICE CARD OMITTED -- NOT NEEDED     K6SITE.2
+000000*   FOR COMPILATION OR EXECUTION AT THIS SITE.                    K6SITE.2
+010300     RECORD KEY IS IX-FS2-KEY                                     K6SITE.2
 010400        ALTERNATE RECORD KEY IS IX-FS2-ALTKEY1                    IX2084.2
+000000                             WITH DUPLICATES                      ALTDUP.1
 010500        ACCESS MODE IS SEQUENTIAL                                 IX2084.2
-010600         ORGANIZATION IS INDEXED.                                 IX2084.2
+010600         ORGANIZATION IS INDEXED                                  IX2084.2
+000000         FILE STATUS IS WS-IX-FS2-STATUS.                         FILSTA.2
+000000     SELECT CSV-FILE ASSIGN TO CSVOUT                             CSVOUT.2
+000000         ORGANIZATION IS LINE SEQUENTIAL.                         CSVOUT.2
+000100     SELECT ALERT-FILE ASSIGN TO ALERTOUT                         ALERTF.2
+000200         ORGANIZATION IS LINE SEQUENTIAL.                         ALERTF.2
+000000     SELECT CHECKSUM-LOG ASSIGN TO CKSUMLOG                       CHKSUM.1
+000000         ORGANIZATION IS SEQUENTIAL.                              CHKSUM.1
+000000* LS-PRINT-FILE CARRIES THE SAME CONTENT AS PRINT-FILE, ONE       K6LSPF.1
+000000* RECORD PER RECORD, SO RESULTS CAN BE PULLED OFF THE MAINFRAME   K6LSPF.1
+000000* AND READ OR DIFFED WITH ORDINARY TOOLS INSTEAD OF A SPOOL       K6LSPF.1
+000000* BROWSER -- SEE WRT-LN.                                          K6LSPF.1
+000000     SELECT LS-PRINT-FILE ASSIGN TO PRINTLS                       K6LSPF.1
+000000         ORGANIZATION IS LINE SEQUENTIAL.                         K6LSPF.1
 010700 DATA DIVISION.                                                   IX2084.2
 010800 FILE SECTION.                                                    IX2084.2
 010900                                                                  IX2084.2
 011000 FD  RAW-DATA.                                                    IX2084.2
 011100                                                                  IX2084.2
 011200 01  RAW-DATA-SATZ.                                               IX2084.2
-011300     05  RAW-DATA-KEY        PIC X(6).                            IX2084.2
+000000     05  RAW-DATA-KEY.                                            RAWHST.2
+000000         10  RAW-DATA-TARGET  PIC X(8).                           K6TARG.1
+000000         10  RAW-DATA-PGM-ID  PIC X(6).                           RAWHST.2
+000000         10  RAW-DATA-RUN-DT  PIC 9(6).                           RAWHST.2
+000000         10  RAW-DATA-RUN-SEQ PIC 99.                             RAWHST.2
 011400     05  C-DATE              PIC 9(6).                            IX2084.2
 011500     05  C-TIME              PIC 9(8).                            IX2084.2
 011600     05  C-NO-OF-TESTS       PIC 99.                              IX2084.2
@@ -122,9 +144,58 @@
 012200     05  C-NOTE              PIC X(13).                           IX2084.2
 012300     05  C-INDENT            PIC X.                               IX2084.2
 012400     05  C-ABORT             PIC X(8).                            IX2084.2
+000000*    END-OF-RUN COMPANION TO C-DATE/C-TIME ABOVE, SET IN          MANIFT.1
+000000*    CLOSE-FILES, SO A BATCH MANIFEST CAN REPORT HOW LONG EACH    MANIFT.1
+000000*    PROGRAM IN THE RUN ACTUALLY TOOK, NOT JUST WHEN IT STARTED.  MANIFT.1
+000000     05  C-END-DATE          PIC 9(6).                            MANIFT.1
+000000     05  C-END-TIME          PIC 9(8).                            MANIFT.1
+000000*    SOURCE-REVISION IDENTIFIER FOR THE COPY OF THIS MEMBER       SRCREV.1
+000000*    THAT PRODUCED THIS RUN.  BUMP CCVS-PGM-SOURCE-REV BELOW      SRCREV.1
+000000*    EVERY TIME THIS MEMBER IS RE-SAVED SO A HISTORICAL RAW-DATA  SRCREV.1
+000000*    RECORD CAN BE TIED BACK TO THE EXACT REVISION THAT RAN,      SRCREV.1
+000000*    NOT JUST THE DATE AND TIME IT RAN ON.                        SRCREV.1
+000000     05  C-SRC-REV           PIC 9(3).                            SRCREV.1
+000000*    STANDING CATALOG OF THE FILE CONFIGURATIONS THIS RUN         FILCAT.1
+000000*    EXERCISED, LIFTED STRAIGHT OUT OF FILE-RECORD-INFO FOR       FILCAT.1
+000000*    IX-FD1 (SLOT 1) AND IX-FS2 (SLOT 2) BELOW, SO A STANDING     FILCAT.1
+000000*    HISTORY OF WHICH ORGANIZATION/LABEL-TYPE COMBINATIONS HAVE   FILCAT.1
+000000*    ACTUALLY BEEN RUN CAN BE BUILT FROM RAW-DATA ALONE INSTEAD   FILCAT.1
+000000*    OF RE-DERIVING IT FROM EACH PROGRAM'S PRINTED REPORT.        FILCAT.1
+000000     05  C-FILE-CATALOG OCCURS 2 TIMES.                           FILCAT.1
+000000         10  C-FILE-NAME         PIC X(6).                        FILCAT.1
+000000         10  C-FILE-ORG          PIC X(2).                        FILCAT.1
+000000         10  C-FILE-LABEL        PIC X(1).                        FILCAT.1
+000000         10  C-FILE-BLKSIZE      PIC 9(4).                        FILCAT.1
+000000         10  C-FILE-RECORDS      PIC 9(6).                        FILCAT.1
+000000*    WEIGHTED PASS-PERCENTAGE BY MODULE -- CCVS-PGM-MODULE-PREFIX MODPCT.1
+000000*    BELOW ALREADY IDENTIFIES WHICH MODULE (CM/IC/IX/NC/SG/SM/SQ) MODPCT.1
+000000*    THIS RUN BELONGS TO.  CAPTURING THE PASS/ERROR/INSPECT/      MODPCT.1
+000000*    DELETE COUNTERS HERE AS A PERCENTAGE LETS A MONTHLY          MODPCT.1
+000000*    RAW-DATA BY MODULE WITHOUT A SMALL MODULE'S FAILURES LOOKING MODPCT.1
+000000*    AS SEVERE AS A LARGE MODULE'S WOULD ON RAW COUNTS ALONE.     MODPCT.1
+000000     05  C-MODULE-ID         PIC X(2).                            MODPCT.1
+000000     05  C-MODULE-PCT        PIC 999V99.                          MODPCT.1
 012500 FD  PRINT-FILE.                                                  IX2084.2
 012600 01  PRINT-REC PICTURE X(120).                                    IX2084.2
 012700 01  DUMMY-RECORD PICTURE X(120).                                 IX2084.2
+000000 FD  CSV-FILE                                                     CSVOUT.2
+000000     LABEL RECORDS ARE STANDARD.                                  CSVOUT.2
+000000 01  CSV-REC                         PIC X(146).                  K6ANSI.1
+000100 FD  ALERT-FILE                                                   ALERTF.2
+000200     LABEL RECORDS ARE STANDARD.                                  ALERTF.2
+000300 01  ALERT-REC                      PIC X(80).                    ALERTF.2
+000000 FD  CHECKSUM-LOG                                                 CHKSUM.1
+000000     LABEL RECORDS ARE STANDARD.                                  CHKSUM.1
+000000 01  CKL-CHECKSUM-REC.                                            CHKSUM.1
+000000     05  CKL-TARGET-ID        PIC X(8).                           CHKSUM.1
+000000     05  CKL-PGM-ID           PIC X(6).                           CHKSUM.1
+000000     05  CKL-RUN-DATE         PIC 9(6).                           CHKSUM.1
+000000     05  CKL-RUN-SEQ          PIC 99.                             CHKSUM.1
+000000     05  CKL-RAW-CHECKSUM     PIC 9(9).                           CHKSUM.1
+000000     05  CKL-PRINT-CHECKSUM   PIC 9(9).                           CHKSUM.1
+000000 FD  LS-PRINT-FILE                                                K6LSPF.1
+000000     LABEL RECORDS ARE STANDARD.                                  K6LSPF.1
+000000 01  LS-PRINT-REC                  PIC X(120).                    K6LSPF.1
 012800 FD  IX-FD1                                                       IX2084.2
 012900     LABEL RECORD IS STANDARD                                     IX2084.2
 013000     DATA RECORD IS IX-FD1R1-F-G-240                              IX2084.2
@@ -166,8 +237,84 @@
 016600        10 FILLER                 PICTURE X(19).                  IX2084.2
 016700        10 FILLER                 PICTURE X(45).                  IX2084.2
 016800 WORKING-STORAGE SECTION.                                         IX2084.2
+000000 01  WS-IX-FD1-STATUS             PICTURE X(2) VALUE SPACE.       FILSTA.2
+000000 01  WS-IX-FS2-STATUS             PICTURE X(2) VALUE SPACE.       FILSTA.2
+000000 01  WS-ERR-FILE-NAME             PICTURE X(8) VALUE SPACE.       FILSTA.2
+000000 01  WS-ERR-VERB                  PICTURE X(11) VALUE SPACE.      FILSTA.2
+000000 01  WS-ERR-STATUS                PICTURE X(2) VALUE SPACE.       FILSTA.2
+000000*--------------------------------------------------------------   K6FDCK.1
+000000* A DASD MIGRATION THAT LEAVES AN ASSIGN CLAUSE OR A FILE'S       K6FDCK.1
+000000* PHYSICAL ATTRIBUTES OUT OF STEP WITH ITS FD SHOWS UP AS A       K6FDCK.1
+000000* BLOCK OF FILE-STATUS ERRORS ACROSS MANY TESTS, NOT A LANGUAGE   K6FDCK.1
+000000* REGRESSION IN ANY ONE OF THEM.  WS-FILE-ERR-COUNT TALLIES EVERY K6FDCK.1
+000000* USE AFTER STANDARD ERROR PROCEDURE INVOCATION THIS RUN SO       K6FDCK.1
+000000* END-ROUTINE-1 CAN TELL THE TWO APART AND SAY SO.                K6FDCK.1
+000000*--------------------------------------------------------------   K6FDCK.1
+000000 77  WS-FILE-ERR-COUNT            PIC S9(4) COMP VALUE ZERO.      K6FDCK.1
+000000 77  WS-FILE-ERR-THRESHOLD        PIC S9(4) COMP VALUE +5.        K6FDCK.1
+000000 77  WS-FILE-ERR-COUNT-T          PIC ZZZ9.                       K6FDCK.1
+000000*--------------------------------------------------------------   CHKSUM.1
+000000* RAW-DATA-SATZ/PRINT-FILE CHECKSUM EVIDENCE.  EACH RECORD'S      CHKSUM.1
+000000* BYTES ARE VIEWED AS A STRING OF SIGNED HALFWORDS AND FOLDED     CHKSUM.1
+000000* TOGETHER BY ADDITION -- NOT A CRYPTOGRAPHIC HASH, BUT ENOUGH    CHKSUM.1
+000000* TO CATCH A HAND EDIT TO EITHER PIECE OF EVIDENCE AFTER THE      CHKSUM.1
+000000* FACT.  RAW-DATA-SATZ IS 137 BYTES; WS-RAW-CKSUM-AREA IS KEPT    CHKSUM.1
+000000* AT 138 SO THE HALFWORD TABLE BELOW DIVIDES EVENLY, SO ONE       CHKSUM.1
+000000* TRAILING BYTE OF THE MOVE'S BLANK PAD IS FOLDED IN TOO -- A     CHKSUM.1
+000000* FIXED, DETERMINISTIC BYTE THAT DOES NOT WEAKEN THE CHECK.       CHKSUM.1
+000000*--------------------------------------------------------------   CHKSUM.1
+000000 01  WS-RAW-CKSUM-AREA            PIC X(138) VALUE SPACE.         CHKSUM.1
+000000 01  WS-RAW-CKSUM-VIEW REDEFINES WS-RAW-CKSUM-AREA.               CHKSUM.1
+000000     05  WS-RAW-CKSUM-CHUNK OCCURS 69 TIMES                       CHKSUM.1
+000000                            INDEXED BY WS-RCK-IDX                 CHKSUM.1
+000000                            PIC S9(4) COMP.                       CHKSUM.1
+000000 01  WS-PRINT-CKSUM-AREA          PIC X(120) VALUE SPACE.         CHKSUM.1
+000000 01  WS-PRINT-CKSUM-VIEW REDEFINES WS-PRINT-CKSUM-AREA.           CHKSUM.1
+000000     05  WS-PRINT-CKSUM-CHUNK OCCURS 60 TIMES                     CHKSUM.1
+000000                            INDEXED BY WS-PCK-IDX                 CHKSUM.1
+000000                            PIC S9(4) COMP.                       CHKSUM.1
+000000 01  WS-RAW-DATA-CHECKSUM         PIC S9(8) COMP VALUE ZERO.      CHKSUM.1
+000000 01  WS-PRINT-FILE-CHECKSUM       PIC S9(8) COMP VALUE ZERO.      CHKSUM.1
+000000 77  WS-CKSUM-EOF-SW              PIC X      VALUE "N".           CHKSUM.1
+000000     88  WS-CKSUM-EOF                        VALUE "Y".           CHKSUM.1
+000000 01  CSV-BUILD-AREA                PICTURE X(146) VALUE SPACE.    K6ANSI.1
+000000 01  CSV-FEATURE-T                 PICTURE X(20) VALUE SPACE.     CSVOUT.2
+000000 01  CSV-POF-T                     PICTURE X(5)  VALUE SPACE.     CSVOUT.2
+000000 01  CSV-PARNAME-T                 PICTURE X(22) VALUE SPACE.     CSVOUT.2
+000000 01  CSV-COMPUTED-T                PICTURE X(20) VALUE SPACE.     CSVOUT.2
+000000 01  CSV-CORRECT-T                 PICTURE X(20) VALUE SPACE.     CSVOUT.2
+000000 01  CSV-REMARK-T                  PICTURE X(61) VALUE SPACE.     CSVOUT.2
+000000 01  CSV-ANSI-CLAUSE-T             PICTURE X(10) VALUE SPACE.     K6ANSI.1
+000100 01  ALERT-BUILD-AREA               PICTURE X(80) VALUE SPACE.    ALERTF.2
+000200 01  ALERT-ERRCT-T                  PICTURE 999.                  ALERTF.2
+000100*--------------------------------------------------------------   PARTIM.1
+000200*PER-PARAGRAPH ELAPSED-TIME CAPTURE.  PRINT-DETAIL IS THE ONE     PARTIM.1
+000300*CHOKE POINT EVERY TEST PARAGRAPH PASSES THROUGH TO REPORT ITS    PARTIM.1
+000400*RESULT, SO ELAPSED TIME SINCE THE PRIOR RESULT IS MEASURED       PARTIM.1
+000500*THERE AND CHARGED TO THE PARAGRAPH THAT JUST FINISHED.           PARTIM.1
+000600*--------------------------------------------------------------   PARTIM.1
+000700 01  WS-TIME-NOW                    PIC 9(8) VALUE ZERO.          PARTIM.1
+000800 01  WS-TIME-NOW-X REDEFINES WS-TIME-NOW.                         PARTIM.1
+000900     05  WS-TIME-NOW-HH             PIC 99.                       PARTIM.1
+001000     05  WS-TIME-NOW-MM             PIC 99.                       PARTIM.1
+001100     05  WS-TIME-NOW-SS             PIC 99.                       PARTIM.1
+001200     05  WS-TIME-NOW-CC             PIC 99.                       PARTIM.1
+001300 01  WS-TIME-LAST                   PIC 9(8) VALUE ZERO.          PARTIM.1
+001400 01  WS-TIME-LAST-X REDEFINES WS-TIME-LAST.                       PARTIM.1
+001500     05  WS-TIME-LAST-HH            PIC 99.                       PARTIM.1
+001600     05  WS-TIME-LAST-MM            PIC 99.                       PARTIM.1
+001700     05  WS-TIME-LAST-SS            PIC 99.                       PARTIM.1
+001800     05  WS-TIME-LAST-CC            PIC 99.                       PARTIM.1
+001900 01  WS-NOW-CS                      PIC 9(7) COMP.                PARTIM.1
+002000 01  WS-LAST-CS                     PIC 9(7) COMP.                PARTIM.1
+002100 01  WS-ELAPSED-CS                  PIC 9(7) COMP.                PARTIM.1
+002200 01  CSV-ELAPSED-T                  PICTURE ZZZZZZ9.              PARTIM.1
 016900 01  IX-FD1-FILESIZE              PICTURE 9(6) VALUE 300.         IX2084.2
 017000 01  IX-FS2-FILESIZE              PICTURE 9(6) VALUE 300.         IX2084.2
+000000     COPY K6IXSIZ.                                                K6IXSZ.2
+000000     COPY K6TARG.                                                 K6TARG.1
+000000     COPY K6CVER.                                                 K6CVER.1
+000000     COPY K6SELF.                                                 K6SELF.1
 017100 01  WRK-IX-FD1-RECKEY.                                           IX2084.2
 017200     03 WRK-DU-05V00-001          PICTURE 9(5) VALUE ZERO.        IX2084.2
 017300     03 FILLER                    PICTURE 9(5) VALUE ZERO.        IX2084.2
@@ -182,6 +329,7 @@
 018200     03 WRK-DU-05V00-004          PICTURE 9(5)  VALUE  ZERO.      IX2084.2
 018300 01  EXCUT-COUNTER-06V00          PICTURE S9(6) VALUE  ZERO.      IX2084.2
 018400 01  INV-KEY-COUNTER              PICTURE S9(6) VALUE  ZERO.      IX2084.2
+000000 01  WS-ALTDUP-COUNT              PICTURE S9(6) VALUE  ZERO.      ALTDUP.2
 018500 01  LOGICAL-FILE-REC             PICTURE S9(6) VALUE  ZERO.      IX2084.2
 018600 01  ERROR-COUNTER-06V00          PICTURE S9(6) VALUE  ZERO.      IX2084.2
 018700 01  ASCEND-DESEND-SWITCH        PICTURE XX   VALUE "UP".         IX2084.2
@@ -202,7 +350,11 @@
 020200        05 FILLER                 PICTURE X(38)       VALUE       IX2084.2
 020300             ",ALTKEY2=                             ".            IX2084.2
 020400        05 FILLER                 PICTURE X(7)        VALUE SPACE.IX2084.2
-020500     03 FILE-RECORD-INFO          OCCURS  10  TIMES.              IX2084.2
+000100*    RAISED FROM THE ORIGINAL 10 TO HOLD AT LEAST 25 FILES SO     FRIOCC.1
+000200*    OUR MULTI-FILE IX/SQ REGRESSION SCENARIOS -- AND LATER       FRIOCC.1
+000300*    FILE-BUFFER SLOTS (CSV/ALERT EXTRACT STAGING, ETC.) -- DO    FRIOCC.1
+000400*    NOT RUN OUT OF ROOM IN THIS TABLE.                           FRIOCC.1
+000500     03 FILE-RECORD-INFO          OCCURS  25  TIMES.              FRIOCC.1
 020600        05 FILE-RECORD-INFO-P1-120.                               IX2084.2
 020700           07 FILLER              PIC X(5).                       IX2084.2
 020800           07 XFILE-NAME           PIC X(6).                      IX2084.2
@@ -290,17 +442,51 @@
 029000     02 FILLER                     PIC X(15)    VALUE SPACE.      IX2084.2
 029100     02 FILLER                     PIC X(4)     VALUE "FAIL".     IX2084.2
 029200     02 FILLER                     PIC X(94)    VALUE SPACE.      IX2084.2
+000000*    ALTERNATE COLUMN LAYOUT -- SAME CCVS-C-1/CCVS-C-2 TEXT,      COLLAY.1
+000000*    SHIFTED RIGHT BEHIND A LEADING MODULE COLUMN, FOR SITES      COLLAY.1
+000000*    THAT WANT THE MODULE PREFIX BROKEN OUT AS ITS OWN COLUMN SO  COLLAY.1
+000000*    SORTED, CONSOLIDATED REPORTS ACROSS MODULES READ BETTER.     COLLAY.1
+000000*    SELECTED BY SETTING CCVS-LAYOUT-MODULE-PREFIX BELOW.         COLLAY.1
+000000 01  CCVS-COLUMN-LAYOUT              PIC 9        VALUE 1.        COLLAY.1
+000000     88  CCVS-LAYOUT-STANDARD                     VALUE 1.        COLLAY.1
+000000     88  CCVS-LAYOUT-MODULE-PREFIX                VALUE 2.        COLLAY.1
+000000 01  CCVS-C-1-MODPFX.                                             COLLAY.1
+000000     02 FILLER                     PIC X(7)     VALUE "MODULE ".  COLLAY.1
+000000     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PACOLLAY.1
+000000-    "SS  PARAGRAPH-NAME                                          COLLAY.1
+000000-    "       REMARKS".                                            COLLAY.1
+000000     02 FILLER                     PIC X(13)    VALUE SPACE.      COLLAY.1
+000000 01  CCVS-C-2-MODPFX.                                             COLLAY.1
+000000     02 CCVS-C2-MODULE-ID          PIC XX       VALUE SPACE.      COLLAY.1
+000000     02 FILLER                     PIC X(5)     VALUE SPACE.      COLLAY.1
+000000     02 FILLER                     PIC X        VALUE SPACE.      COLLAY.1
+000000     02 FILLER                     PIC X(6)     VALUE "TESTED".   COLLAY.1
+000000     02 FILLER                     PIC X(15)    VALUE SPACE.      COLLAY.1
+000000     02 FILLER                     PIC X(4)     VALUE "FAIL".     COLLAY.1
+000000     02 FILLER                     PIC X(87)    VALUE SPACE.      COLLAY.1
 029300 01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.       IX2084.2
 029400 01  REC-CT                        PIC 99       VALUE ZERO.       IX2084.2
 029500 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       IX2084.2
 029600 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       IX2084.2
 029700 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       IX2084.2
+000000*    TABLE OF INSPECTED ITEMS, ONE ENTRY PER INSPT CALL, SO       INSPLS.1
+000000*    END-ROUTINE CAN LIST FEATURE PLUS RE-MARK FOR EACH ONE       INSPLS.1
+000000*    INSTEAD OF JUST PRINTING THE INSPECT-COUNTER TOTAL.          INSPLS.1
+000000 01  INSPECT-LIST-TABLE.                                          INSPLS.1
+000000     05  INSPECT-LIST-ENTRY OCCURS 50 TIMES                       INSPLS.1
+000000                            INDEXED BY INSPECT-LIST-NDX.          INSPLS.1
+000000         10  IL-FEATURE             PIC X(20).                    INSPLS.1
+000000         10  IL-RE-MARK             PIC X(61).                    INSPLS.1
 029800 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       IX2084.2
 029900 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       IX2084.2
 030000 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       IX2084.2
 030100 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      IX2084.2
 030200 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       IX2084.2
 030300 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     IX2084.2
+000000 01  ANSI-CLAUSE-CODE              PIC X(10)    VALUE SPACES.     K6ANSI.1
+000000 01  WS-ANSI-FOUND-SW              PIC X        VALUE "N".        K6ANSI.1
+000000     88  WS-ANSI-FOUND                          VALUE "Y".        K6ANSI.1
+000000     COPY K6ANSI.                                                 K6ANSI.1
 030400 01  CCVS-H-1.                                                    IX2084.2
 030500     02  FILLER                    PIC X(39)    VALUE SPACES.     IX2084.2
 030600     02  FILLER                    PIC X(42)    VALUE             IX2084.2
@@ -330,8 +516,8 @@
 033000 01  CCVS-H-3.                                                    IX2084.2
 033100     02  FILLER                      PIC X(34)  VALUE             IX2084.2
 033200            " FOR OFFICIAL USE ONLY    ".                         IX2084.2
-033300     02  FILLER                      PIC X(58)  VALUE             IX2084.2
-033400     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".IX2084.2
+000000     02  CCVS-H-3-VERSION            PIC X(58)  VALUE             CVERBN.1
+000000     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".CVERBN.1
 033500     02  FILLER                      PIC X(28)  VALUE             IX2084.2
 033600            "  COPYRIGHT   1985 ".                                IX2084.2
 033700 01  CCVS-E-1.                                                    IX2084.2
@@ -347,6 +533,14 @@
 034700         03 FILLER                   PIC X      VALUE SPACE.      IX2084.2
 034800         03 ENDER-DESC               PIC X(44)  VALUE             IX2084.2
 034900            "ERRORS ENCOUNTERED".                                 IX2084.2
+000000*    ONE LINE OF THE INSPECTED-ITEM LISTING END-ROUTINE-13        INSPLS.1
+000000*    WRITES BELOW THE INSPECT-COUNTER TOTAL -- FEATURE PLUS       INSPLS.1
+000000*    RE-MARK FOR EACH ITEM CAPTURED BY INSPECT-LIST-CAPTURE.      INSPLS.1
+000000 01  INSPECT-LIST-LINE.                                           INSPLS.1
+000000     05  FILLER                    PIC X(30) VALUE SPACE.         INSPLS.1
+000000     05  FILLER                    PIC X(9)  VALUE "INSPECT: ".   INSPLS.1
+000000     05  IL-PRINT-FEATURE          PIC X(20).                     INSPLS.1
+000000     05  IL-PRINT-REMARK           PIC X(61).                     INSPLS.1
 035000 01  CCVS-E-3.                                                    IX2084.2
 035100     02  FILLER                      PIC X(22)  VALUE             IX2084.2
 035200            " FOR OFFICIAL USE ONLY".                             IX2084.2
@@ -379,31 +573,98 @@
 037900-    "******************************".                            IX2084.2
 038000 01  CCVS-PGM-ID                     PIC X(9)   VALUE             IX2084.2
 038100     "IX208A".                                                    IX2084.2
+000000*    REDEFINITION EXPOSING JUST THE TWO-CHARACTER MODULE PREFIX   COLLAY.1
+000000*    OF THE PROGRAM-ID (IX, SQ, NC, ...) SO THE MODULE-PREFIX     COLLAY.1
+000000*    COLUMN LAYOUT BELOW CAN STAMP IT INTO THE REPORT HEADER      COLLAY.1
+000000*    WITHOUT HARDCODING IT.                                       COLLAY.1
+000000 01  CCVS-PGM-ID-R REDEFINES CCVS-PGM-ID.                         COLLAY.1
+000000     02  CCVS-PGM-MODULE-PREFIX     PIC XX.                       COLLAY.1
+000000     02  FILLER                     PIC X(7).                     COLLAY.1
+000000*    SEE C-SRC-REV ABOVE -- BUMP THIS WITH EVERY RE-SAVE OF       SRCREV.1
+000000*    THIS MEMBER.                                                 SRCREV.1
+000000 01  CCVS-PGM-SOURCE-REV             PIC 9(3)   VALUE 022.        SRCREV.1
+000000 01  RAW-DATA-RUN-DATE-WS            PIC 9(6).                    RAWHST.2
+000000 01  RAW-DATA-SEQ-WS                 PIC 99     VALUE ZERO.       RAWHST.2
 038200 PROCEDURE DIVISION.                                              IX2084.2
 038300 DECLARATIVES.                                                    IX2084.2
-038400 USE-IX208A-TEST SECTION.                                         IX2084.2
-038500     USE      AFTER ERROR PROCEDURE IX-FD1  IX-FS2.               IX2084.2
-038600 USE-PAR-001.                                                     IX2084.2
+038400 USE-IX208A-FD1 SECTION.                                          IX2084.2
+000000     USE AFTER STANDARD ERROR PROCEDURE ON IX-FD1.                FILSTA.2
+038600 USE-FD1-PAR.                                                     IX2084.2
+000000     MOVE "IX-FD1  " TO WS-ERR-FILE-NAME.                         FILSTA.2
+000000     MOVE WS-IX-FD1-STATUS TO WS-ERR-STATUS.                      FILSTA.2
+000000     IF WS-IX-FD1-STATUS = "22" OR "21" OR "24"                   FILSTA.2
+000000         MOVE "WRITE/REWRT" TO WS-ERR-VERB                        FILSTA.2
+000000     ELSE                                                         FILSTA.2
+000000     IF WS-IX-FD1-STATUS = "23"                                   FILSTA.2
+000000         MOVE "READ/START " TO WS-ERR-VERB                        FILSTA.2
+000000     ELSE                                                         FILSTA.2
+000000         MOVE "UNKNOWN    " TO WS-ERR-VERB.                       FILSTA.2
+000000     STRING "FILE=" WS-ERR-FILE-NAME                              FILSTA.2
+000000            " VERB=" WS-ERR-VERB                                  FILSTA.2
+000000            " STATUS=" WS-ERR-STATUS                              FILSTA.2
+000000         DELIMITED BY SIZE INTO RE-MARK.                          FILSTA.2
+000000     MOVE     "12.3.3    " TO ANSI-CLAUSE-CODE.                   K6ANSI.2
 038700     ADD      010000  TO ERROR-COUNTER-06V00.                     IX2084.2
-038800 USE-PAR-EXIT.                                                    IX2084.2
+000000     ADD      1       TO WS-FILE-ERR-COUNT.                       K6FDCK.1
+038800 USE-FD1-EXIT.                                                    IX2084.2
 038900     EXIT.                                                        IX2084.2
+000000 USE-IX208A-FS2 SECTION.                                          FILSTA.2
+000000     USE AFTER STANDARD ERROR PROCEDURE ON IX-FS2.                FILSTA.2
+000000 USE-FS2-PAR.                                                     FILSTA.2
+000000     MOVE "IX-FS2  " TO WS-ERR-FILE-NAME.                         FILSTA.2
+000000     MOVE WS-IX-FS2-STATUS TO WS-ERR-STATUS.                      FILSTA.2
+000000     IF WS-IX-FS2-STATUS = "22" OR "21" OR "24"                   FILSTA.2
+000000         MOVE "WRITE/REWRT" TO WS-ERR-VERB                        FILSTA.2
+000000     ELSE                                                         FILSTA.2
+000000     IF WS-IX-FS2-STATUS = "23"                                   FILSTA.2
+000000         MOVE "READ/START " TO WS-ERR-VERB                        FILSTA.2
+000000     ELSE                                                         FILSTA.2
+000000         MOVE "UNKNOWN    " TO WS-ERR-VERB.                       FILSTA.2
+000000     STRING "FILE=" WS-ERR-FILE-NAME                              FILSTA.2
+000000            " VERB=" WS-ERR-VERB                                  FILSTA.2
+000000            " STATUS=" WS-ERR-STATUS                              FILSTA.2
+000000         DELIMITED BY SIZE INTO RE-MARK.                          FILSTA.2
+000000     MOVE     "12.3.3    " TO ANSI-CLAUSE-CODE.                   K6ANSI.2
+000000     ADD      010000  TO ERROR-COUNTER-06V00.                     FILSTA.2
+000000     ADD      1       TO WS-FILE-ERR-COUNT.                       K6FDCK.1
+000000 USE-FS2-EXIT.                                                    FILSTA.2
+000000     EXIT.                                                        FILSTA.2
 039000 END DECLARATIVES.                                                IX2084.2
 039100 CCVS1 SECTION.                                                   IX2084.2
 039200 OPEN-FILES.                                                      IX2084.2
 039300     OPEN I-O RAW-DATA.                                           IX2084.2
-039400     MOVE CCVS-PGM-ID TO RAW-DATA-KEY.                            IX2084.2
-039500     READ RAW-DATA INVALID KEY GO TO END-E-1.                     IX2084.2
+000000     MOVE K6-TARGET-ID TO RAW-DATA-TARGET.                        K6TARG.1
+000000     MOVE CCVS-PGM-ID TO RAW-DATA-PGM-ID.                         RAWHST.2
+000000     ACCEPT RAW-DATA-RUN-DATE-WS FROM DATE.                       RAWHST.2
+000000     MOVE RAW-DATA-RUN-DATE-WS TO RAW-DATA-RUN-DT.                RAWHST.2
+000000     MOVE 1 TO RAW-DATA-SEQ-WS.                                   RAWHST.2
+000000 FIND-RUN-KEY.                                                    RAWHST.2
+000000     MOVE RAW-DATA-SEQ-WS TO RAW-DATA-RUN-SEQ.                    RAWHST.2
+000000     READ RAW-DATA INVALID KEY GO TO WRITE-RUN-RECORD.            RAWHST.2
+000000     ADD 1 TO RAW-DATA-SEQ-WS.                                    RAWHST.2
+000000     GO TO FIND-RUN-KEY.                                          RAWHST.2
+000000 WRITE-RUN-RECORD.                                                RAWHST.2
 039600     MOVE "ABORTED " TO C-ABORT.                                  IX2084.2
 039700     ADD 1 TO C-NO-OF-TESTS.                                      IX2084.2
-039800     ACCEPT C-DATE  FROM DATE.                                    IX2084.2
+000000     MOVE RAW-DATA-RUN-DATE-WS TO C-DATE.                         RAWHST.2
 039900     ACCEPT C-TIME  FROM TIME.                                    IX2084.2
-040000     REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.             IX2084.2
+000000     MOVE CCVS-PGM-SOURCE-REV TO C-SRC-REV.                       SRCREV.1
+000000     WRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.               RAWHST.2
 040100 END-E-1.                                                         IX2084.2
 040200     CLOSE RAW-DATA.                                              IX2084.2
 040300     OPEN    OUTPUT PRINT-FILE.                                   IX2084.2
+000000     OPEN    OUTPUT CSV-FILE.                                     CSVOUT.2
+000000     MOVE "FEATURE,P-OR-F,PAR-NAME,COMPUTED,CORRECT,REMARKS,      CSVOUT.2
+000000-    "ELAPSED-CS,ANSI-CLAUSE"                                     K6ANSI.1
+000000         TO CSV-REC.                                              CSVOUT.2
+000000     WRITE CSV-REC.                                               CSVOUT.2
+000100     OPEN    OUTPUT ALERT-FILE.                                   ALERTF.2
+000000     OPEN    OUTPUT LS-PRINT-FILE.                                K6LSPF.1
 040400     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  IX2084.2
 040500     MOVE    SPACE TO TEST-RESULTS.                               IX2084.2
 040600     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              IX2084.2
+000000     IF K6-SELFTEST-MODE = "ON "                                  K6SELF.1
+000000         PERFORM SELF-TEST-INJECT THRU SELF-TEST-INJECT-EXIT.     K6SELF.1
 040700     MOVE    ZERO TO REC-SKL-SUB.                                 IX2084.2
 040800     PERFORM CCVS-INIT-FILE 9 TIMES.                              IX2084.2
 040900 CCVS-INIT-FILE.                                                  IX2084.2
@@ -412,34 +673,150 @@
 041200          TO FILE-RECORD-INFO (REC-SKL-SUB).                      IX2084.2
 041300 CCVS-INIT-EXIT.                                                  IX2084.2
 041400     GO TO CCVS1-EXIT.                                            IX2084.2
+000000*--------------------------------------------------------------   K6SELF.1
+000000* SELF-TEST-INJECT -- CALIBRATION CHECK FOR THE HARNESS ITSELF,   K6SELF.1
+000000* RUN ONLY WHEN K6-SELFTEST-MODE IS "ON ".  FEEDS A KNOWN-BAD     K6SELF.1
+000000* COMPUTED-N/CORRECT-N PAIR THROUGH THE SAME FAIL/PRINT-DETAIL    K6SELF.1
+000000* MACHINERY EVERY REAL TEST USES, SO A MAINTAINER CAN CONFIRM     K6SELF.1
+000000* THE RUN STILL REPORTS FAIL* CORRECTLY BEFORE TRUSTING ITS       K6SELF.1
+000000* OTHERWISE-CLEAN RESULTS.                                        K6SELF.1
+000000*--------------------------------------------------------------   K6SELF.1
+000000 SELF-TEST-INJECT.                                                K6SELF.1
+000000     MOVE "HARNESS SELF-CHECK" TO FEATURE.                        K6SELF.1
+000000     MOVE "SELF-CHECK-INJCT" TO PAR-NAME.                         K6SELF.1
+000000     PERFORM FAIL.                                                K6SELF.1
+000000     MOVE 1 TO CORRECT-N.                                         K6SELF.1
+000000     MOVE 2 TO COMPUTED-N.                                        K6SELF.1
+000000     MOVE "DELIBERATE MISMATCH -- CONFIRMS HARNESS STILL          K6SELF.1
+000000-    "REPORTS FAIL*" TO RE-MARK.                                  K6SELF.1
+000000     PERFORM PRINT-DETAIL.                                        K6SELF.1
+000000 SELF-TEST-INJECT-EXIT.                                           K6SELF.1
+000000     EXIT.                                                        K6SELF.1
 041500 CLOSE-FILES.                                                     IX2084.2
 041600     OPEN I-O RAW-DATA.                                           IX2084.2
-041700     MOVE CCVS-PGM-ID TO RAW-DATA-KEY.                            IX2084.2
+000000*    RAW-DATA-KEY STILL HOLDS THE PGM-ID/DATE/SEQ SET BY          RAWHST.2
+000000*    OPEN-FILES FOR THIS RUN -- RE-READ THAT SAME RECORD.         RAWHST.2
 041800     READ RAW-DATA INVALID KEY GO TO END-E-2.                     IX2084.2
 041900     MOVE "OK.     " TO C-ABORT.                                  IX2084.2
 042000     MOVE PASS-COUNTER TO C-OK.                                   IX2084.2
-042100     MOVE ERROR-HOLD   TO C-ALL.                                  IX2084.2
+000000     COMPUTE C-ALL = PASS-COUNTER + ERROR-COUNTER +               MODPCT.1
+000000         INSPECT-COUNTER + DELETE-COUNTER.                        MODPCT.1
 042200     MOVE ERROR-COUNTER TO C-FAIL.                                IX2084.2
 042300     MOVE DELETE-COUNTER TO C-DELETED.                            IX2084.2
 042400     MOVE INSPECT-COUNTER TO C-INSPECT.                           IX2084.2
+000000     MOVE CCVS-PGM-MODULE-PREFIX TO C-MODULE-ID.                  MODPCT.1
+000000     IF (PASS-COUNTER + ERROR-COUNTER + INSPECT-COUNTER +         MODPCT.1
+000000         DELETE-COUNTER) IS GREATER THAN ZERO                     MODPCT.1
+000000         COMPUTE C-MODULE-PCT ROUNDED =                           MODPCT.1
+000000             (PASS-COUNTER / (PASS-COUNTER + ERROR-COUNTER +      MODPCT.1
+000000             INSPECT-COUNTER + DELETE-COUNTER)) * 100             MODPCT.1
+000000     ELSE                                                         MODPCT.1
+000000         MOVE ZERO TO C-MODULE-PCT.                               MODPCT.1
+000000     ACCEPT C-END-DATE FROM DATE.                                 MANIFT.1
+000000     ACCEPT C-END-TIME FROM TIME.                                 MANIFT.1
+000000     MOVE XFILE-NAME (1) TO C-FILE-NAME (1).                      FILCAT.1
+000000     MOVE XFILE-ORGANIZATION (1) TO C-FILE-ORG (1).               FILCAT.1
+000000     MOVE XLABEL-TYPE (1) TO C-FILE-LABEL (1).                    FILCAT.1
+000000     MOVE XBLOCK-SIZE (1) TO C-FILE-BLKSIZE (1).                  FILCAT.1
+000000     MOVE RECORDS-IN-FILE (1) TO C-FILE-RECORDS (1).              FILCAT.1
+000000     MOVE XFILE-NAME (2) TO C-FILE-NAME (2).                      FILCAT.1
+000000     MOVE XFILE-ORGANIZATION (2) TO C-FILE-ORG (2).               FILCAT.1
+000000     MOVE XLABEL-TYPE (2) TO C-FILE-LABEL (2).                    FILCAT.1
+000000     MOVE XBLOCK-SIZE (2) TO C-FILE-BLKSIZE (2).                  FILCAT.1
+000000     MOVE RECORDS-IN-FILE (2) TO C-FILE-RECORDS (2).              FILCAT.1
 042500     REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-2.             IX2084.2
 042600 END-E-2.                                                         IX2084.2
 042700     CLOSE RAW-DATA.                                              IX2084.2
 042800     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   IX2084.2
+000000     CLOSE CSV-FILE.                                              CSVOUT.2
+000100     CLOSE ALERT-FILE.                                            ALERTF.2
+000000     CLOSE LS-PRINT-FILE.                                         K6LSPF.1
+000000     PERFORM CHECKSUM-EVIDENCE THRU CHECKSUM-EVIDENCE-EXIT.       CHKSUM.1
 042900 TERMINATE-CCVS.                                                  IX2084.2
 043000     EXIT PROGRAM.                                                IX2084.2
 043100 TERMINATE-CALL.                                                  IX2084.2
 043200     STOP     RUN.                                                IX2084.2
+000000*--------------------------------------------------------------   CHKSUM.1
+000000* CHECKSUM-EVIDENCE -- FOLD THE JUST-WRITTEN RAW-DATA-SATZ        CHKSUM.1
+000000* RECORD AND THE JUST-CLOSED PRINT-FILE'S CONTENT INTO A PAIR     CHKSUM.1
+000000* OF CHECKSUMS AND APPEND THEM, KEYED THE SAME AS RAW-DATA-KEY,   CHKSUM.1
+000000* TO CHECKSUM-LOG SO AN AUDITOR CAN TELL WHETHER EITHER PIECE     CHKSUM.1
+000000* OF EVIDENCE WAS ALTERED AFTER THE RUN THAT PRODUCED IT.         CHKSUM.1
+000000*--------------------------------------------------------------   CHKSUM.1
+000000 CHECKSUM-EVIDENCE.                                               CHKSUM.1
+000000     MOVE RAW-DATA-SATZ TO WS-RAW-CKSUM-AREA.                     CHKSUM.1
+000000     MOVE ZERO TO WS-RAW-DATA-CHECKSUM.                           CHKSUM.1
+000000     SET WS-RCK-IDX TO 1.                                         CHKSUM.1
+000000     PERFORM SUM-RAW-CHUNK THRU SUM-RAW-CHUNK-EXIT                CHKSUM.1
+000000         UNTIL WS-RCK-IDX > 69.                                   CHKSUM.1
+000000     MOVE ZERO TO WS-PRINT-FILE-CHECKSUM.                         CHKSUM.1
+000000     MOVE "N" TO WS-CKSUM-EOF-SW.                                 CHKSUM.1
+000000     OPEN INPUT PRINT-FILE.                                       CHKSUM.1
+000000     PERFORM READ-PRINT-FOR-CKSUM THRU READ-PRINT-FOR-CKSUM-EXIT. CHKSUM.1
+000000 CHECKSUM-SCAN-PRINT.                                             CHKSUM.1
+000000     IF WS-CKSUM-EOF                                              CHKSUM.1
+000000         GO TO CHECKSUM-WRITE-LOG.                                CHKSUM.1
+000000     MOVE PRINT-REC TO WS-PRINT-CKSUM-AREA.                       CHKSUM.1
+000000     SET WS-PCK-IDX TO 1.                                         CHKSUM.1
+000000     PERFORM SUM-PRINT-CHUNK THRU SUM-PRINT-CHUNK-EXIT            CHKSUM.1
+000000         UNTIL WS-PCK-IDX > 60.                                   CHKSUM.1
+000000     PERFORM READ-PRINT-FOR-CKSUM THRU READ-PRINT-FOR-CKSUM-EXIT. CHKSUM.1
+000000     GO TO CHECKSUM-SCAN-PRINT.                                   CHKSUM.1
+000000 CHECKSUM-WRITE-LOG.                                              CHKSUM.1
+000000     CLOSE PRINT-FILE.                                            CHKSUM.1
+000000     OPEN EXTEND CHECKSUM-LOG.                                    CHKSUM.1
+000000     MOVE RAW-DATA-TARGET  TO CKL-TARGET-ID.                      CHKSUM.1
+000000     MOVE RAW-DATA-PGM-ID  TO CKL-PGM-ID.                         CHKSUM.1
+000000     MOVE RAW-DATA-RUN-DT  TO CKL-RUN-DATE.                       CHKSUM.1
+000000     MOVE RAW-DATA-RUN-SEQ TO CKL-RUN-SEQ.                        CHKSUM.1
+000000     MOVE WS-RAW-DATA-CHECKSUM   TO CKL-RAW-CHECKSUM.             CHKSUM.1
+000000     MOVE WS-PRINT-FILE-CHECKSUM TO CKL-PRINT-CHECKSUM.           CHKSUM.1
+000000     WRITE CKL-CHECKSUM-REC.                                      CHKSUM.1
+000000     CLOSE CHECKSUM-LOG.                                          CHKSUM.1
+000000 CHECKSUM-EVIDENCE-EXIT.                                          CHKSUM.1
+000000     EXIT.                                                        CHKSUM.1
+000000 SUM-RAW-CHUNK.                                                   CHKSUM.1
+000000     ADD WS-RAW-CKSUM-CHUNK (WS-RCK-IDX) TO WS-RAW-DATA-CHECKSUM. CHKSUM.1
+000000     SET WS-RCK-IDX UP BY 1.                                      CHKSUM.1
+000000 SUM-RAW-CHUNK-EXIT.                                              CHKSUM.1
+000000     EXIT.                                                        CHKSUM.1
+000000 SUM-PRINT-CHUNK.                                                 CHKSUM.1
+000000     ADD WS-PRINT-CKSUM-CHUNK (WS-PCK-IDX)                        CHKSUM.1
+000000         TO WS-PRINT-FILE-CHECKSUM.                               CHKSUM.1
+000000     SET WS-PCK-IDX UP BY 1.                                      CHKSUM.1
+000000 SUM-PRINT-CHUNK-EXIT.                                            CHKSUM.1
+000000     EXIT.                                                        CHKSUM.1
+000000 READ-PRINT-FOR-CKSUM.                                            CHKSUM.1
+000000     READ PRINT-FILE                                              CHKSUM.1
+000000         AT END SET WS-CKSUM-EOF TO TRUE.                         CHKSUM.1
+000000 READ-PRINT-FOR-CKSUM-EXIT.                                       CHKSUM.1
+000000     EXIT.                                                        CHKSUM.1
 043300 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         IX2084.2
+000000     PERFORM INSPECT-LIST-CAPTURE THRU                            INSPLS.1
+000000         INSPECT-LIST-CAPTURE-EXIT.                               INSPLS.1
 043400 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           IX2084.2
 043500 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          IX2084.2
 043600 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      IX2084.2
 043700     MOVE "****TEST DELETED****" TO RE-MARK.                      IX2084.2
+000000*    CAPTURE FEATURE/RE-MARK FOR THIS INSPECTED ITEM INTO THE     INSPLS.1
+000000*    TABLE BUILT ABOVE IN WORKING-STORAGE, SO END-ROUTINE CAN     INSPLS.1
+000000*    LIST WHAT NEEDS EYEBALLING INSTEAD OF JUST HOW MANY ITEMS.   INSPLS.1
+000000 INSPECT-LIST-CAPTURE.                                            INSPLS.1
+000000     IF INSPECT-COUNTER GREATER THAN 50                           INSPLS.1
+000000         GO TO INSPECT-LIST-CAPTURE-EXIT.                         INSPLS.1
+000000     SET INSPECT-LIST-NDX TO INSPECT-COUNTER.                     INSPLS.1
+000000     MOVE FEATURE TO IL-FEATURE (INSPECT-LIST-NDX).               INSPLS.1
+000000     MOVE RE-MARK TO IL-RE-MARK (INSPECT-LIST-NDX).               INSPLS.1
+000000 INSPECT-LIST-CAPTURE-EXIT.                                       INSPLS.1
+000000     EXIT.                                                        INSPLS.1
 043800 PRINT-DETAIL.                                                    IX2084.2
 043900     IF REC-CT NOT EQUAL TO ZERO                                  IX2084.2
 044000             MOVE "." TO PARDOT-X                                 IX2084.2
 044100             MOVE REC-CT TO DOTVALUE.                             IX2084.2
 044200     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      IX2084.2
+000000     PERFORM PARAGRAPH-TIME-CAPTURE THRU                          PARTIM.1
+000000         PARAGRAPH-TIME-CAPTURE-EXIT.                             PARTIM.1
+000000     PERFORM CSV-WRITE-DETAIL THRU CSV-WRITE-DETAIL-EXIT.         CSVOUT.2
 044300     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               IX2084.2
 044400        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 IX2084.2
 044500          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 IX2084.2
@@ -447,15 +824,107 @@
 044700     MOVE SPACE TO CORRECT-X.                                     IX2084.2
 044800     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         IX2084.2
 044900     MOVE     SPACE TO RE-MARK.                                   IX2084.2
+000000 CSV-WRITE-DETAIL.                                                CSVOUT.2
+000000     MOVE SPACE TO CSV-BUILD-AREA.                                CSVOUT.2
+000000     MOVE FEATURE TO CSV-FEATURE-T.                               CSVOUT.2
+000000     MOVE P-OR-F TO CSV-POF-T.                                    CSVOUT.2
+000000     MOVE PAR-NAME TO CSV-PARNAME-T.                              CSVOUT.2
+000000     MOVE COMPUTED-A TO CSV-COMPUTED-T.                           CSVOUT.2
+000000     MOVE CORRECT-A TO CSV-CORRECT-T.                             CSVOUT.2
+000000     MOVE RE-MARK TO CSV-REMARK-T.                                CSVOUT.2
+000000     MOVE ANSI-CLAUSE-CODE TO CSV-ANSI-CLAUSE-T.                  K6ANSI.1
+000000     PERFORM ANSI-CLAUSE-CHECK THRU ANSI-CLAUSE-CHECK-EXIT.       K6ANSI.1
+000000     STRING '"' CSV-FEATURE-T    '","'                            CSVOUT.2
+000000            CSV-POF-T            '","'                            CSVOUT.2
+000000            CSV-PARNAME-T        '","'                            CSVOUT.2
+000000            CSV-COMPUTED-T       '","'                            CSVOUT.2
+000000            CSV-CORRECT-T        '","'                            CSVOUT.2
+000000            CSV-REMARK-T         '","'                            PARTIM.1
+000000            CSV-ELAPSED-T        '","'                            K6ANSI.1
+000000            CSV-ANSI-CLAUSE-T    '"'                              K6ANSI.1
+000000         DELIMITED BY SIZE INTO CSV-BUILD-AREA.                   CSVOUT.2
+000000     MOVE CSV-BUILD-AREA TO CSV-REC.                              CSVOUT.2
+000000     WRITE CSV-REC.                                               CSVOUT.2
+000000 CSV-WRITE-DETAIL-EXIT.                                           CSVOUT.2
+000000     EXIT.                                                        CSVOUT.2
+000000*--------------------------------------------------------------   K6ANSI.1
+000000* ANSI-CLAUSE-CHECK -- IF A TEST SET ANSI-CLAUSE-CODE, CONFIRM    K6ANSI.1
+000000* IT IS A CODE THIS PROGRAM'S K6ANSI TABLE RECOGNIZES.  AN        K6ANSI.1
+000000* UNRECOGNIZED CODE STILL FLOWS THROUGH TO THE CSV EXTRACT AS     K6ANSI.1
+000000* ENTERED, BUT ALSO RAISES AN ALERT SO A BAD CITATION GETS FIXED  K6ANSI.1
+000000* INSTEAD OF SILENTLY POLLUTING THE CLAUSE-COVERAGE QUERY.        K6ANSI.1
+000000*--------------------------------------------------------------   K6ANSI.1
+000000 ANSI-CLAUSE-CHECK.                                               K6ANSI.1
+000000     MOVE "N" TO WS-ANSI-FOUND-SW.                                K6ANSI.1
+000000     IF ANSI-CLAUSE-CODE = SPACE                                  K6ANSI.1
+000000         GO TO ANSI-CLAUSE-CHECK-EXIT.                            K6ANSI.1
+000000     SET K6-ANSI-IDX TO 1.                                        K6ANSI.1
+000000     PERFORM ANSI-CLAUSE-SCAN THRU ANSI-CLAUSE-SCAN-EXIT          K6ANSI.1
+000000         UNTIL K6-ANSI-IDX > 8.                                   K6ANSI.1
+000000     IF WS-ANSI-FOUND                                             K6ANSI.1
+000000         GO TO ANSI-CLAUSE-CHECK-EXIT.                            K6ANSI.1
+000000     MOVE SPACE TO ALERT-BUILD-AREA.                              K6ANSI.1
+000000     STRING '**ALERT** BAD ANSI CLAUSE "'                         K6ANSI.1
+000000            ANSI-CLAUSE-CODE DELIMITED BY SPACE                   K6ANSI.1
+000000            '" PAR=' PAR-NAME DELIMITED BY SIZE                   K6ANSI.1
+000000         INTO ALERT-BUILD-AREA.                                   K6ANSI.1
+000000     MOVE ALERT-BUILD-AREA TO ALERT-REC.                          K6ANSI.1
+000000     WRITE ALERT-REC.                                             K6ANSI.1
+000000 ANSI-CLAUSE-CHECK-EXIT.                                          K6ANSI.1
+000000     EXIT.                                                        K6ANSI.1
+000000 ANSI-CLAUSE-SCAN.                                                K6ANSI.1
+000000     IF K6-ANSI-CODE (K6-ANSI-IDX) = ANSI-CLAUSE-CODE             K6ANSI.1
+000000         SET WS-ANSI-FOUND TO TRUE                                K6ANSI.1
+000000         SET K6-ANSI-IDX TO 9                                     K6ANSI.1
+000000     ELSE                                                         K6ANSI.1
+000000         SET K6-ANSI-IDX UP BY 1.                                 K6ANSI.1
+000000 ANSI-CLAUSE-SCAN-EXIT.                                           K6ANSI.1
+000000     EXIT.                                                        K6ANSI.1
+000100 PARAGRAPH-TIME-CAPTURE.                                          PARTIM.1
+000200     MOVE WS-TIME-NOW TO WS-TIME-LAST.                            PARTIM.1
+000300     ACCEPT WS-TIME-NOW FROM TIME.                                PARTIM.1
+000400     COMPUTE WS-NOW-CS =                                          PARTIM.1
+000500         ((WS-TIME-NOW-HH * 60 + WS-TIME-NOW-MM) * 60             PARTIM.1
+000600             + WS-TIME-NOW-SS) * 100 + WS-TIME-NOW-CC.            PARTIM.1
+000700     COMPUTE WS-LAST-CS =                                         PARTIM.1
+000800         ((WS-TIME-LAST-HH * 60 + WS-TIME-LAST-MM) * 60           PARTIM.1
+000900             + WS-TIME-LAST-SS) * 100 + WS-TIME-LAST-CC.          PARTIM.1
+001000     IF WS-LAST-CS = ZERO OR WS-NOW-CS < WS-LAST-CS               PARTIM.1
+001100         MOVE ZERO TO WS-ELAPSED-CS                               PARTIM.1
+001200     ELSE                                                         PARTIM.1
+001300         SUBTRACT WS-LAST-CS FROM WS-NOW-CS                       PARTIM.1
+001400             GIVING WS-ELAPSED-CS.                                PARTIM.1
+001500     MOVE WS-ELAPSED-CS TO CSV-ELAPSED-T.                         PARTIM.1
+001600 PARAGRAPH-TIME-CAPTURE-EXIT.                                     PARTIM.1
+001700     EXIT.                                                        PARTIM.1
 045000 HEAD-ROUTINE.                                                    IX2084.2
+000000     MOVE K6-COMPILER-VERSION TO CCVS-H-3-VERSION.                CVERBN.1
 045100     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  IX2084.2
 045200     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  IX2084.2
 045300     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  IX2084.2
 045400     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  IX2084.2
 045500 COLUMN-NAMES-ROUTINE.                                            IX2084.2
-045600     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IX2084.2
-045700     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   IX2084.2
+000000     PERFORM COLUMN-HEADER-LINE-1. PERFORM WRITE-LINE.            COLLAY.1
+000000     PERFORM COLUMN-HEADER-LINE-2. PERFORM WRITE-LINE 2 TIMES.    COLLAY.1
 045800     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        IX2084.2
+000000*--------------------------------------------------------------   COLLAY.1
+000000* COLUMN-HEADER-LINE-1/2 -- BUILD THE COLUMN-HEADER RECORD THAT   COLLAY.1
+000000* WILL BE WRITTEN NEXT, PICKING THE STANDARD OR MODULE-PREFIX     COLLAY.1
+000000* LAYOUT ACCORDING TO CCVS-COLUMN-LAYOUT ABOVE. CALLED FROM       COLLAY.1
+000000* COLUMN-NAMES-ROUTINE AND AGAIN FROM WRITE-LINE'S PAGE-BREAK     COLLAY.1
+000000* REPRINT, SO THE LAYOUT STAYS IN STEP ACROSS PAGE BREAKS.        COLLAY.1
+000000*--------------------------------------------------------------   COLLAY.1
+000000 COLUMN-HEADER-LINE-1.                                            COLLAY.1
+000000     IF CCVS-LAYOUT-MODULE-PREFIX                                 COLLAY.1
+000000         MOVE CCVS-C-1-MODPFX TO DUMMY-RECORD                     COLLAY.1
+000000     ELSE                                                         COLLAY.1
+000000         MOVE CCVS-C-1 TO DUMMY-RECORD.                           COLLAY.1
+000000 COLUMN-HEADER-LINE-2.                                            COLLAY.1
+000000     IF CCVS-LAYOUT-MODULE-PREFIX                                 COLLAY.1
+000000         MOVE CCVS-PGM-MODULE-PREFIX TO CCVS-C2-MODULE-ID         COLLAY.1
+000000         MOVE CCVS-C-2-MODPFX TO DUMMY-RECORD                     COLLAY.1
+000000     ELSE                                                         COLLAY.1
+000000         MOVE CCVS-C-2 TO DUMMY-RECORD.                           COLLAY.1
 045900 END-ROUTINE.                                                     IX2084.2
 046000     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.IX2084.2
 046100 END-RTN-EXIT.                                                    IX2084.2
@@ -464,6 +933,22 @@
 046400      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      IX2084.2
 046500      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               IX2084.2
 046600      ADD PASS-COUNTER TO ERROR-HOLD.                             IX2084.2
+000100     IF ERROR-COUNTER NOT EQUAL TO ZERO                           ALERTF.2
+000200         MOVE ERROR-COUNTER TO ALERT-ERRCT-T                      ALERTF.2
+000300         MOVE SPACE TO ALERT-BUILD-AREA                           ALERTF.2
+000400         STRING '**ALERT** ' CCVS-PGM-ID                          ALERTF.2
+000500             ' HAS ' ALERT-ERRCT-T ' ERROR(S) AT END-ROUTINE'     ALERTF.2
+000600             DELIMITED BY SIZE INTO ALERT-BUILD-AREA              ALERTF.2
+000700         MOVE ALERT-BUILD-AREA TO ALERT-REC                       ALERTF.2
+000800         WRITE ALERT-REC.                                         ALERTF.2
+000000     IF WS-FILE-ERR-COUNT >= WS-FILE-ERR-THRESHOLD                K6FDCK.1
+000000         MOVE WS-FILE-ERR-COUNT TO WS-FILE-ERR-COUNT-T            K6FDCK.1
+000000         MOVE SPACE TO ALERT-BUILD-AREA                           K6FDCK.1
+000000         STRING '**ALERT** POSSIBLE FD/DATASET MISMATCH -- '      K6FDCK.1
+000000             WS-FILE-ERR-COUNT-T ' FILE ERRORS'                   K6FDCK.1
+000000             DELIMITED BY SIZE INTO ALERT-BUILD-AREA              K6FDCK.1
+000000         MOVE ALERT-BUILD-AREA TO ALERT-REC                       K6FDCK.1
+000000         WRITE ALERT-REC.                                         K6FDCK.1
 046700*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   IX2084.2
 046800      MOVE PASS-COUNTER TO CCVS-E-4-1.                            IX2084.2
 046900      MOVE ERROR-HOLD TO CCVS-E-4-2.                              IX2084.2
@@ -488,7 +973,32 @@
 048800      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   IX2084.2
 048900      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            IX2084.2
 049000      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          IX2084.2
+000000     PERFORM INSPECT-LIST-PRINT THRU INSPECT-LIST-PRINT-EXIT.     INSPLS.1
 049100     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IX2084.2
+000000*--------------------------------------------------------------   INSPLS.1
+000000* INSPECT-LIST-PRINT -- LIST EACH INSPECTED ITEM CAPTURED THIS    INSPLS.1
+000000* RUN, FEATURE PLUS RE-MARK, SO A REVIEWER CAN SEE WHAT NEEDS     INSPLS.1
+000000* EYEBALLING WITHOUT OPENING THE FULL PRINT-FILE.                 INSPLS.1
+000000*--------------------------------------------------------------   INSPLS.1
+000000 INSPECT-LIST-PRINT.                                              INSPLS.1
+000000     IF INSPECT-COUNTER EQUAL TO ZERO                             INSPLS.1
+000000         GO TO INSPECT-LIST-PRINT-EXIT.                           INSPLS.1
+000000     SET INSPECT-LIST-NDX TO 1.                                   INSPLS.1
+000000     PERFORM INSPECT-LIST-PRINT-ONE THRU                          INSPLS.1
+000000             INSPECT-LIST-PRINT-ONE-EXIT                          INSPLS.1
+000000         UNTIL INSPECT-LIST-NDX > INSPECT-COUNTER                 INSPLS.1
+000000            OR INSPECT-LIST-NDX > 50.                             INSPLS.1
+000000 INSPECT-LIST-PRINT-EXIT.                                         INSPLS.1
+000000     EXIT.                                                        INSPLS.1
+000000 INSPECT-LIST-PRINT-ONE.                                          INSPLS.1
+000000     MOVE SPACE TO INSPECT-LIST-LINE.                             INSPLS.1
+000000     MOVE IL-FEATURE (INSPECT-LIST-NDX) TO IL-PRINT-FEATURE.      INSPLS.1
+000000     MOVE IL-RE-MARK (INSPECT-LIST-NDX) TO IL-PRINT-REMARK.       INSPLS.1
+000000     MOVE INSPECT-LIST-LINE TO DUMMY-RECORD.                      INSPLS.1
+000000     PERFORM WRITE-LINE.                                          INSPLS.1
+000000     SET INSPECT-LIST-NDX UP BY 1.                                INSPLS.1
+000000 INSPECT-LIST-PRINT-ONE-EXIT.                                     INSPLS.1
+000000     EXIT.                                                        INSPLS.1
 049200 WRITE-LINE.                                                      IX2084.2
 049300     ADD 1 TO RECORD-COUNT.                                       IX2084.2
 049400     IF RECORD-COUNT GREATER 42                                   IX2084.2
@@ -499,14 +1009,15 @@
 049900         MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    IX2084.2
 050000         MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    IX2084.2
 050100         MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    IX2084.2
-050200         MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN            IX2084.2
-050300         MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN            IX2084.2
+000000         PERFORM COLUMN-HEADER-LINE-1 PERFORM WRT-LN              COLLAY.1
+000000         PERFORM COLUMN-HEADER-LINE-2 PERFORM WRT-LN              COLLAY.1
 050400         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          IX2084.2
 050500         MOVE DUMMY-HOLD TO DUMMY-RECORD                          IX2084.2
 050600         MOVE ZERO TO RECORD-COUNT.                               IX2084.2
 050700     PERFORM WRT-LN.                                              IX2084.2
 050800 WRT-LN.                                                          IX2084.2
 050900     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               IX2084.2
+000000     MOVE DUMMY-RECORD TO LS-PRINT-REC. WRITE LS-PRINT-REC.       K6LSPF.1
 051000     MOVE SPACE TO DUMMY-RECORD.                                  IX2084.2
 051100 BLANK-LINE-PRINT.                                                IX2084.2
 051200     PERFORM WRT-LN.                                              IX2084.2
@@ -549,10 +1060,10 @@
 054900     MOVE     "RC"      TO CHARS-OR-RECORDS (1).                  IX2084.2
 055000     MOVE     "IX"      TO XFILE-ORGANIZATION (1).                IX2084.2
 055100     MOVE     "S"       TO XLABEL-TYPE (1).                       IX2084.2
-055200     MOVE     000300    TO IX-FD1-FILESIZE.                       IX2084.2
-055300     MOVE     000300    TO RECORDS-IN-FILE (1).                   IX2084.2
+000000     MOVE K6-IX-FILE-CAPACITY TO IX-FD1-FILESIZE.                 K6IXSZ.2
+000000     MOVE K6-IX-FILE-CAPACITY TO RECORDS-IN-FILE (1).             K6IXSZ.2
 055400     MOVE     00001     TO WRK-DU-05V00-001.                      IX2084.2
-055500     MOVE     00300     TO WRK-DU-05V00-002.                      IX2084.2
+055500     MOVE     IX-FD1-FILESIZE TO WRK-DU-05V00-002.                IX2084.2
 055600     MOVE     ZERO      TO EXCUT-COUNTER-06V00.                   IX2084.2
 055700     MOVE     ZERO      TO INV-KEY-COUNTER.                       IX2084.2
 055800     MOVE     "WRITE-INIT-GF-01" TO PAR-NAME.                     IX2084.2
@@ -565,10 +1076,10 @@
 056500     MOVE     "RC"      TO CHARS-OR-RECORDS (2).                  IX2084.2
 056600     MOVE     "IX"      TO XFILE-ORGANIZATION (2).                IX2084.2
 056700     MOVE     "S"       TO XLABEL-TYPE (2).                       IX2084.2
-056800     MOVE     00300     TO IX-FS2-FILESIZE.                       IX2084.2
-056900     MOVE     00300     TO RECORDS-IN-FILE (2).                   IX2084.2
+000000     MOVE K6-IX-FILE-CAPACITY TO IX-FS2-FILESIZE.                 K6IXSZ.2
+000000     MOVE K6-IX-FILE-CAPACITY TO RECORDS-IN-FILE (2).             K6IXSZ.2
 057000     MOVE     00001     TO WRK-DU-05V00-003.                      IX2084.2
-057100     MOVE     00300     TO WRK-DU-05V00-004.                      IX2084.2
+057100     MOVE     IX-FS2-FILESIZE TO WRK-DU-05V00-004.                IX2084.2
 057200 WRITE-TEST-GF-00.                                                IX2084.2
 057300     ADD      0001 TO   XRECORD-NUMBER (1).                       IX2084.2
 057400     MOVE     WRK-IX-FD1-RECKEY  TO XRECORD-KEY (1).              IX2084.2
@@ -585,6 +1096,7 @@
 058500     CLOSE    IX-FD1.                                             IX2084.2
 058600 WRITE-TEST-GF-01.                                                IX2084.2
 058700     MOVE     "CREATE FILE IX-FD1"  TO FEATURE.                   IX2084.2
+000000     MOVE     "12.3.4    " TO ANSI-CLAUSE-CODE.                   K6ANSI.2
 058800     IF       EXCUT-COUNTER-06V00  NOT EQUAL TO IX-FD1-FILESIZE   IX2084.2
 058900              PERFORM   FAIL                                      IX2084.2
 059000              MOVE      IX-FD1-FILESIZE  TO  CORRECT-N            IX2084.2
@@ -604,6 +1116,79 @@
 060400*                                                                 IX2084.2
 060500     PERFORM  PASS.                                               IX2084.2
 060600     PERFORM  PRINT-DETAIL.                                       IX2084.2
+000000*=================================================================ALTDUP.2
+000000*  IX-FD1 IS DECLARED WITH ITS ALTERNATE KEY PERMITTING           ALTDUP.2
+000000*  DUPLICATES.  THE GENERAL READ/START TESTS FURTHER BELOW ALL    ALTDUP.2
+000000*  RUN AGAINST THE UNIQUE ALTERNATE KEYS WRITTEN BY WRITE-TEST-   ALTDUP.2
+000000*  GF-00, SO DUPLICATE-KEY RETRIEVAL IS EXERCISED HERE AS ITS OWN ALTDUP.2
+000000*  FEATURE, AGAINST TWO RECORDS ADDED OUTSIDE THAT RANGE, RATHER  ALTDUP.2
+000000*  THAN BEING FOLDED INTO THE GENERAL IX-FD1 PASS COUNT.          ALTDUP.2
+000000*=================================================================ALTDUP.2
+000000 ALTDUP-INIT-FD1.                                                 ALTDUP.2
+000000     MOVE     "ALTDUP-TEST-FD1     " TO PAR-NAME.                 ALTDUP.2
+000000     MOVE     "ALT KEY DUPLICATES" TO FEATURE.                    ALTDUP.2
+000000     MOVE     "12.3.6    " TO ANSI-CLAUSE-CODE.                   K6ANSI.2
+000000     MOVE     ZERO  TO INV-KEY-COUNTER.                           ALTDUP.2
+000000     MOVE     ZERO  TO WS-ALTDUP-COUNT.                           ALTDUP.2
+000000     OPEN     I-O  IX-FD1.                                        ALTDUP.2
+000000 ALTDUP-TEST-FD1.                                                 ALTDUP.2
+000000     MOVE     SPACE  TO IX-FD1R1-F-G-240.                         ALTDUP.2
+000000     MOVE     ZERO   TO IX-FD1-KEY.                               ALTDUP.2
+000000     MOVE     99901  TO IX-FS1-KEYNUM.                            ALTDUP.2
+000000     MOVE     ZERO   TO IX-FD1-ALTKEY1.                           ALTDUP.2
+000000     MOVE     55555  TO IX-FD1-ALTKEY1NUM.                        ALTDUP.2
+000000     WRITE    IX-FD1R1-F-G-240                                    ALTDUP.2
+000000              INVALID KEY ADD 000001 TO INV-KEY-COUNTER.          ALTDUP.2
+000000     MOVE     SPACE  TO IX-FD1R1-F-G-240.                         ALTDUP.2
+000000     MOVE     ZERO   TO IX-FD1-KEY.                               ALTDUP.2
+000000     MOVE     99902  TO IX-FS1-KEYNUM.                            ALTDUP.2
+000000     MOVE     ZERO   TO IX-FD1-ALTKEY1.                           ALTDUP.2
+000000     MOVE     55555  TO IX-FD1-ALTKEY1NUM.                        ALTDUP.2
+000000     WRITE    IX-FD1R1-F-G-240                                    ALTDUP.2
+000000              INVALID KEY ADD 000001 TO INV-KEY-COUNTER.          ALTDUP.2
+000000     IF       INV-KEY-COUNTER NOT EQUAL TO ZERO                   ALTDUP.2
+000000              PERFORM  FAIL                                       ALTDUP.2
+000000              MOVE     INV-KEY-COUNTER TO COMPUTED-N              ALTDUP.2
+000000              MOVE     ZERO TO CORRECT-N                          ALTDUP.2
+000000              MOVE     "INVALID KEY WRITING DUPLICATE ALTKEY"     ALTDUP.2
+000000                                                TO RE-MARK        ALTDUP.2
+000000              PERFORM  PRINT-DETAIL                               ALTDUP.2
+000000              GO TO    ALTDUP-EXIT-FD1.                           ALTDUP.2
+000000     MOVE     ZERO   TO IX-FD1-ALTKEY1.                           ALTDUP.2
+000000     MOVE     55555  TO IX-FD1-ALTKEY1NUM.                        ALTDUP.2
+000000     START    IX-FD1                                              ALTDUP.2
+000000                      KEY IS EQUAL TO IX-FD1-ALTKEY1              ALTDUP.2
+000000              INVALID KEY GO TO ALTDUP-START-FAIL-FD1.            ALTDUP.2
+000000     GO TO    ALTDUP-READ-FD1.                                    ALTDUP.2
+000000 ALTDUP-START-FAIL-FD1.                                           ALTDUP.2
+000000     PERFORM  FAIL.                                               ALTDUP.2
+000000     MOVE     "START ON DUPLICATE ALTERNATE KEY FAILED"           ALTDUP.2
+000000                                                TO RE-MARK.       ALTDUP.2
+000000     PERFORM  PRINT-DETAIL.                                       ALTDUP.2
+000000     GO TO    ALTDUP-EXIT-FD1.                                    ALTDUP.2
+000000 ALTDUP-READ-FD1.                                                 ALTDUP.2
+000000     READ     IX-FD1  NEXT RECORD                                 ALTDUP.2
+000000              AT END GO TO ALTDUP-FAIL-FD1.                       ALTDUP.2
+000000     IF       IX-FD1-ALTKEY1NUM EQUAL TO 55555                    ALTDUP.2
+000000              ADD      000001 TO WS-ALTDUP-COUNT.                 ALTDUP.2
+000000     READ     IX-FD1  NEXT RECORD                                 ALTDUP.2
+000000              AT END GO TO ALTDUP-CHECK-FD1.                      ALTDUP.2
+000000     IF       IX-FD1-ALTKEY1NUM EQUAL TO 55555                    ALTDUP.2
+000000              ADD      000001 TO WS-ALTDUP-COUNT.                 ALTDUP.2
+000000 ALTDUP-CHECK-FD1.                                                ALTDUP.2
+000000     IF       WS-ALTDUP-COUNT EQUAL TO 02                         ALTDUP.2
+000000              PERFORM  PASS                                       ALTDUP.2
+000000              GO TO    ALTDUP-WRITE-FD1.                          ALTDUP.2
+000000 ALTDUP-FAIL-FD1.                                                 ALTDUP.2
+000000     PERFORM  FAIL.                                               ALTDUP.2
+000000     MOVE     WS-ALTDUP-COUNT TO COMPUTED-N.                      ALTDUP.2
+000000     MOVE     02 TO CORRECT-N.                                    ALTDUP.2
+000000     MOVE     "DUPLICATE ALTERNATE KEY RECORDS NOT BOTH RETRIEVED"ALTDUP.2
+000000                                                TO RE-MARK.       ALTDUP.2
+000000 ALTDUP-WRITE-FD1.                                                ALTDUP.2
+000000     PERFORM  PRINT-DETAIL.                                       ALTDUP.2
+000000 ALTDUP-EXIT-FD1.                                                 ALTDUP.2
+000000     CLOSE    IX-FD1.                                             ALTDUP.2
 060700 WRITE-INIT-GF-02.                                                IX2084.2
 060800     MOVE     ZERO   TO INV-KEY-COUNTER.                          IX2084.2
 060900     MOVE     ZERO   TO EXCUT-COUNTER-06V00.                      IX2084.2
@@ -624,6 +1209,7 @@
 062400 WRITE-TEST-GF-02.                                                IX2084.2
 062500     MOVE     "CREATE FILE IX-FS2" TO  FEATURE.                   IX2084.2
 062600     MOVE     "WRITE-TEST-GF-02  " TO PAR-NAME.                   IX2084.2
+000000     MOVE     "12.3.4    " TO ANSI-CLAUSE-CODE.                   K6ANSI.2
 062700     IF       EXCUT-COUNTER-06V00 NOT EQUAL TO IX-FS2-FILESIZE    IX2084.2
 062800              PERFORM   FAIL                                      IX2084.2
 062900              MOVE      IX-FS2-FILESIZE  TO  CORRECT-N            IX2084.2
@@ -643,6 +1229,77 @@
 064300              GO TO     READ-INIT-F1-01.                          IX2084.2
 064400     PERFORM  PASS.                                               IX2084.2
 064500     PERFORM  PRINT-DETAIL.                                       IX2084.2
+000000*=================================================================ALTDUP.2
+000000*  IX-FS2 IS DECLARED WITH ITS ALTERNATE KEY PERMITTING           ALTDUP.2
+000000*  DUPLICATES.  SEE THE IX-FD1 NOTE ABOVE; THIS IS THE SAME       ALTDUP.2
+000000*  DUPLICATE-KEY SCENARIO AGAINST THE ACCESS MODE SEQUENTIAL      ALTDUP.2
+000000*  FILE, REPORTED UNDER ITS OWN FEATURE LINE.                     ALTDUP.2
+000000*=================================================================ALTDUP.2
+000000 ALTDUP-INIT-FS2.                                                 ALTDUP.2
+000000     MOVE     "ALTDUP-TEST-FS2     " TO PAR-NAME.                 ALTDUP.2
+000000     MOVE     "ALT KEY DUPLICATES" TO FEATURE.                    ALTDUP.2
+000000     MOVE     "12.3.6    " TO ANSI-CLAUSE-CODE.                   K6ANSI.2
+000000     MOVE     ZERO  TO INV-KEY-COUNTER.                           ALTDUP.2
+000000     MOVE     ZERO  TO WS-ALTDUP-COUNT.                           ALTDUP.2
+000000     OPEN     I-O  IX-FS2.                                        ALTDUP.2
+000000 ALTDUP-TEST-FS2.                                                 ALTDUP.2
+000000     MOVE     SPACE  TO IX-FS2R1-F-G-240.                         ALTDUP.2
+000000     MOVE     ZERO   TO IX-FS2-KEY.                               ALTDUP.2
+000000     MOVE     88801  TO IX-FS2-KEYNUM.                            ALTDUP.2
+000000     MOVE     ZERO   TO IX-FS2-ALTKEY1.                           ALTDUP.2
+000000     MOVE     66666  TO IX-FS2-ALTKEY1NUM.                        ALTDUP.2
+000000     WRITE    IX-FS2R1-F-G-240                                    ALTDUP.2
+000000              INVALID KEY ADD 000001 TO INV-KEY-COUNTER.          ALTDUP.2
+000000     MOVE     SPACE  TO IX-FS2R1-F-G-240.                         ALTDUP.2
+000000     MOVE     ZERO   TO IX-FS2-KEY.                               ALTDUP.2
+000000     MOVE     88802  TO IX-FS2-KEYNUM.                            ALTDUP.2
+000000     MOVE     ZERO   TO IX-FS2-ALTKEY1.                           ALTDUP.2
+000000     MOVE     66666  TO IX-FS2-ALTKEY1NUM.                        ALTDUP.2
+000000     WRITE    IX-FS2R1-F-G-240                                    ALTDUP.2
+000000              INVALID KEY ADD 000001 TO INV-KEY-COUNTER.          ALTDUP.2
+000000     IF       INV-KEY-COUNTER NOT EQUAL TO ZERO                   ALTDUP.2
+000000              PERFORM  FAIL                                       ALTDUP.2
+000000              MOVE     INV-KEY-COUNTER TO COMPUTED-N              ALTDUP.2
+000000              MOVE     ZERO TO CORRECT-N                          ALTDUP.2
+000000              MOVE     "INVALID KEY WRITING DUPLICATE ALTKEY"     ALTDUP.2
+000000                                                TO RE-MARK        ALTDUP.2
+000000              PERFORM  PRINT-DETAIL                               ALTDUP.2
+000000              GO TO    ALTDUP-EXIT-FS2.                           ALTDUP.2
+000000     MOVE     ZERO   TO IX-FS2-ALTKEY1.                           ALTDUP.2
+000000     MOVE     66666  TO IX-FS2-ALTKEY1NUM.                        ALTDUP.2
+000000     START    IX-FS2                                              ALTDUP.2
+000000                      KEY IS EQUAL TO IX-FS2-ALTKEY1              ALTDUP.2
+000000              INVALID KEY GO TO ALTDUP-START-FAIL-FS2.            ALTDUP.2
+000000     GO TO    ALTDUP-READ-FS2.                                    ALTDUP.2
+000000 ALTDUP-START-FAIL-FS2.                                           ALTDUP.2
+000000     PERFORM  FAIL.                                               ALTDUP.2
+000000     MOVE     "START ON DUPLICATE ALTERNATE KEY FAILED"           ALTDUP.2
+000000                                                TO RE-MARK.       ALTDUP.2
+000000     PERFORM  PRINT-DETAIL.                                       ALTDUP.2
+000000     GO TO    ALTDUP-EXIT-FS2.                                    ALTDUP.2
+000000 ALTDUP-READ-FS2.                                                 ALTDUP.2
+000000     READ     IX-FS2  NEXT RECORD                                 ALTDUP.2
+000000              AT END GO TO ALTDUP-FAIL-FS2.                       ALTDUP.2
+000000     IF       IX-FS2-ALTKEY1NUM EQUAL TO 66666                    ALTDUP.2
+000000              ADD      000001 TO WS-ALTDUP-COUNT.                 ALTDUP.2
+000000     READ     IX-FS2  NEXT RECORD                                 ALTDUP.2
+000000              AT END GO TO ALTDUP-CHECK-FS2.                      ALTDUP.2
+000000     IF       IX-FS2-ALTKEY1NUM EQUAL TO 66666                    ALTDUP.2
+000000              ADD      000001 TO WS-ALTDUP-COUNT.                 ALTDUP.2
+000000 ALTDUP-CHECK-FS2.                                                ALTDUP.2
+000000     IF       WS-ALTDUP-COUNT EQUAL TO 02                         ALTDUP.2
+000000              PERFORM  PASS                                       ALTDUP.2
+000000              GO TO    ALTDUP-WRITE-FS2.                          ALTDUP.2
+000000 ALTDUP-FAIL-FS2.                                                 ALTDUP.2
+000000     PERFORM  FAIL.                                               ALTDUP.2
+000000     MOVE     WS-ALTDUP-COUNT TO COMPUTED-N.                      ALTDUP.2
+000000     MOVE     02 TO CORRECT-N.                                    ALTDUP.2
+000000     MOVE     "DUPLICATE ALTERNATE KEY RECORDS NOT BOTH RETRIEVED"ALTDUP.2
+000000                                                TO RE-MARK.       ALTDUP.2
+000000 ALTDUP-WRITE-FS2.                                                ALTDUP.2
+000000     PERFORM  PRINT-DETAIL.                                       ALTDUP.2
+000000 ALTDUP-EXIT-FS2.                                                 ALTDUP.2
+000000     CLOSE    IX-FS2.                                             ALTDUP.2
 064600 READ-INIT-F1-01.                                                 IX2084.2
 064700     PERFORM  BLANK-LINE-PRINT.                                   IX2084.2
 064800     MOVE     "THE FOLLOWING  TESTS ACCESS A FILE DEFINED AS      IX2084.2
@@ -908,6 +1565,7 @@
 090800              MOVE      ZERO TO   CORRECT-N                       IX2084.2
 090900              MOVE      ERROR-COUNTER-06V00 TO COMPUTED-N         IX2084.2
 091000              MOVE "SEE PROGRAM (READ-TEST- ; IX-28)" TO RE-MARK. IX2084.2
+000000     MOVE     "12.3.1    " TO ANSI-CLAUSE-CODE.                   K6ANSI.2
 091100     PERFORM  PRINT-DETAIL.                                       IX2084.2
 091200*                                                                 IX2084.2
 091300*       EACH TEST IS EXECUTED 10 TIMES EXCEPT FOR  INX-TEST-002-04IX2084.2
@@ -1440,11 +2098,58 @@
 144000     MOVE "START-TEST-GF-19    " TO PAR-NAME.                     IX2084.2
 144100     PERFORM  INX-TEST-003.                                       IX2084.2
 144200*   .19                                                           IX2084.2
-144300     GO TO START-END.                                             IX2084.2
+144300     GO TO START-INIT-GF-20.                                      IX2084.2
 144400 START-DELETE-GF-19.                                              IX2084.2
 144500     MOVE "START-TEST-GF-19    " TO PAR-NAME.                     IX2084.2
 144600     PERFORM  DE-LETE.                                            IX2084.2
 144700     PERFORM  PRINT-DETAIL.                                       IX2084.2
+000000 START-INIT-GF-20.                                                IX2084.2
+000000     PERFORM  INX-INIT-003-R.                                     IX2084.2
+000000     SUBTRACT 000001 FROM LOGICAL-FILE-REC.                       IX2084.2
+000000 START-TEST-GF-20.                                                IX2084.2
+000000     ADD      00003   TO WRK-DU-05V00-003.                        IX2084.2
+000000     MOVE     WRK-IX-FS2-RECKEY TO IX-FS2-KEY.                    IX2084.2
+000000     START    IX-FS2                                              IX2084.2
+000000                      KEY IS LESS THAN  IX-FS2-KEY.               IX2084.2
+000000     READ     IX-FS2       RECORD  AT END                         IX2084.2
+000000             ADD   010000  TO ERROR-COUNTER-06V00                 IX2084.2
+000000              GO TO       START-TEST-GF-20-1.                     IX2084.2
+000000     MOVE     IX-FS2R1-F-G-240  TO  FILE-RECORD-INFO (2).         IX2084.2
+000000     PERFORM  INX-VERIFY-003A.                                    IX2084.2
+000000     IF       EXCUT-COUNTER-06V00  LESS THAN 10                   IX2084.2
+000000              GO TO    START-TEST-GF-20.                          IX2084.2
+000000 START-TEST-GF-20-1.                                              IX2084.2
+000000     MOVE "START-TEST-GF-20    " TO PAR-NAME.                     IX2084.2
+000000     MOVE "START KEY LESS THAN " TO FEATURE.                      IX2084.2
+000000     PERFORM  INX-TEST-003.                                       IX2084.2
+000000     GO TO START-INIT-GF-21.                                      IX2084.2
+000000 START-DELETE-GF-20.                                              IX2084.2
+000000     MOVE "START-TEST-GF-20    " TO PAR-NAME.                     IX2084.2
+000000     PERFORM  DE-LETE.                                            IX2084.2
+000000     PERFORM  PRINT-DETAIL.                                       IX2084.2
+000000 START-INIT-GF-21.                                                IX2084.2
+000000     PERFORM  INX-INIT-003-R.                                     IX2084.2
+000000 START-TEST-GF-21.                                                IX2084.2
+000000     ADD      00003   TO WRK-DU-05V00-003.                        IX2084.2
+000000     MOVE     WRK-IX-FS2-RECKEY TO IX-FS2-KEY.                    IX2084.2
+000000     START    IX-FS2                                              IX2084.2
+000000                      KEY IS NOT GREATER THAN  IX-FS2-KEY.        IX2084.2
+000000     READ     IX-FS2       RECORD  AT END                         IX2084.2
+000000             ADD   010000  TO ERROR-COUNTER-06V00                 IX2084.2
+000000              GO TO       START-TEST-GF-21-1.                     IX2084.2
+000000     MOVE     IX-FS2R1-F-G-240  TO  FILE-RECORD-INFO (2).         IX2084.2
+000000     PERFORM  INX-VERIFY-003A.                                    IX2084.2
+000000     IF       EXCUT-COUNTER-06V00  LESS THAN 10                   IX2084.2
+000000              GO TO    START-TEST-GF-21.                          IX2084.2
+000000 START-TEST-GF-21-1.                                              IX2084.2
+000000     MOVE "START-TEST-GF-21    " TO PAR-NAME.                     IX2084.2
+000000     MOVE "START KEY NOT GREATER THAN" TO FEATURE.                IX2084.2
+000000     PERFORM  INX-TEST-003.                                       IX2084.2
+000000     GO TO START-END.                                             IX2084.2
+000000 START-DELETE-GF-21.                                              IX2084.2
+000000     MOVE "START-TEST-GF-21    " TO PAR-NAME.                     IX2084.2
+000000     PERFORM  DE-LETE.                                            IX2084.2
+000000     PERFORM  PRINT-DETAIL.                                       IX2084.2
 144800 INX-INIT-003-R.                                                  IX2084.2
 144900     MOVE     ZERO TO LOGICAL-FILE-REC.                           IX2084.2
 145000     MOVE     ZERO TO EXCUT-COUNTER-06V00.                        IX2084.2
@@ -1479,6 +2184,7 @@
 147900              MOVE   ZERO  TO CORRECT-N                           IX2084.2
 148000              MOVE     ERROR-COUNTER-06V00  TO COMPUTED-N         IX2084.2
 148100              MOVE "SEE PROGRAM (START-TEST- ); IX-36" TO RE-MARK.IX2084.2
+000000     MOVE     "12.3.2    " TO ANSI-CLAUSE-CODE.                   K6ANSI.2
 148200     PERFORM  PRINT-DETAIL.                                       IX2084.2
 148300*                                                                 IX2084.2
 148400*       EACH TEST IS EXECUTED 10 TIMES.  FOLLOWING THE 10TH       IX2084.2
