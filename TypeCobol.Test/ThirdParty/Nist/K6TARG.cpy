@@ -0,0 +1,11 @@
+000100*================================================================ K6TARG.1
+000200* K6TARG.CPY -- TARGET COMPILER/PLATFORM IDENTIFIER.              K6TARG.1
+000300*                                                                 K6TARG.1
+000400* SINGLE SOURCE OF TRUTH FOR WHICH COMPILER/PLATFORM COMBINATION  K6TARG.1
+000500* THIS COPY OF THE SUITE IS CERTIFYING.  SHOPS THAT RUN THE SAME  K6TARG.1
+000600* SUITE AGAINST MORE THAN ONE TARGET (A NEW COMPILER RELEASE, A   K6TARG.1
+000700* DIFFERENT DASD PLATFORM, ETC.) CHANGE ONLY THIS MEMBER AND      K6TARG.1
+000800* RECOMPILE -- RAW-DATA HISTORY AND THE ROLLUP REPORTS THEN KEEP  K6TARG.1
+000900* EACH TARGET'S RESULTS SEPARATE INSTEAD OF BLENDING THEM.        K6TARG.1
+001000*================================================================ K6TARG.1
+001100 01  K6-TARGET-ID                 PIC X(8) VALUE "MAINFRM1".      K6TARG.1
