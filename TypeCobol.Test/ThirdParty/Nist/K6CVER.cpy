@@ -0,0 +1,10 @@
+000100*================================================================ K6CVER.1
+000200*K6CVER.CPY -- COMPILER/VERSION BANNER TEXT.                      K6CVER.1
+000300*                                                                 K6CVER.1
+000400*SINGLE SOURCE OF TRUTH FOR THE COMPILER-VERSION LINE PRINTED IN  K6CVER.1
+000500*CCVS-H-3 AT THE TOP OF EVERY PRINT-FILE PAGE.  A SHOP CERTIFYING K6CVER.1
+000600*A NEW COMPILER RELEASE CHANGES ONLY THIS MEMBER AND RECOMPILES   K6CVER.1
+000700*INSTEAD OF HAND-EDITING THE VALUE CLAUSE IN EVERY PROGRAM.       K6CVER.1
+000800*================================================================ K6CVER.1
+000900 01  K6-COMPILER-VERSION         PIC X(58) VALUE                  K6CVER.1
+001000     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".K6CVER.1
