@@ -0,0 +1,589 @@
+000100 IDENTIFICATION DIVISION.                                         RL1014.2
+000200 PROGRAM-ID.                                                      RL1014.2
+000300     RL101A.                                                      RL1014.2
+000400******************************************************************RL1014.2
+000500*                                                                *RL1014.2
+000600*    VALIDATION FOR:-                                           * RL1014.2
+000700*    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".RL1014.2
+000800*                                                                *RL1014.2
+000900*    CREATION DATE     /     VALIDATION DATE                   *  RL1014.2
+001000*    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL1014.2
+001100*                                                                *RL1014.2
+001200******************************************************************RL1014.2
+001300                                                                  RL1014.2
+001400*        THE ROUTINE RL101A CREATES A FILE ORGANIZED FOR          RL1014.2
+001500*    RELATIVE ACCESS AND WRITES A SET OF RECORDS TO IT BY         RL1014.2
+001600*    RELATIVE RECORD NUMBER.  THE FILE IS THEN REOPENED AND       RL1014.2
+001700*    INDIVIDUAL RECORDS ARE READ BACK BY RELATIVE RECORD NUMBER   RL1014.2
+001800*    AND COMPARED TO THE VALUES WRITTEN TO ENSURE DIRECT ACCESS   RL1014.2
+001900*    BY RELATIVE RECORD NUMBER WORKS CORRECTLY.  A RECORD IS      RL1014.2
+002000*    THEN REWRITTEN IN PLACE AND RE-READ TO CONFIRM THE UPDATE,   RL1014.2
+002100*    AND FINALLY A RECORD IS DELETED AND A SUBSEQUENT READ OF     RL1014.2
+002200*    THAT SAME RELATIVE RECORD NUMBER IS CONFIRMED TO FAIL.       RL1014.2
+002300*    THE OPEN, CLOSE, READ, WRITE, REWRITE AND DELETE STATEMENTS  RL1014.2
+002400*    ARE TESTED FOR A FILE WITH ORGANIZATION IS RELATIVE.         RL1014.2
+002500*                                                                 RL1014.2
+002600*    USED X-CARDS:                                                RL1014.2
+002700*         XXXXX001                                                RL1014.2
+002800*         XXXXX055                                                RL1014.2
+002900*     P   XXXXX062                                                RL1014.2
+003000*         XXXXX082                                                RL1014.2
+003100*         XXXXX083                                                RL1014.2
+003200*                                                                 RL1014.2
+003300                                                                  RL1014.2
+003400 ENVIRONMENT DIVISION.                                            RL1014.2
+003500 CONFIGURATION SECTION.                                           RL1014.2
+003600 SOURCE-COMPUTER.                                                 RL1014.2
+000000     COPY X082.                                                   K6SITE.2
+003800 OBJECT-COMPUTER.                                                 RL1014.2
+000000     COPY X083.                                                   K6SITE.2
+004000 INPUT-OUTPUT SECTION.                                            RL1014.2
+004100 FILE-CONTROL.                                                    RL1014.2
+004200     SELECT RAW-DATA   ASSIGN TO                                  RL1014.2
+000000     COPY X062.                                                   K6SITE.2
+004400            ORGANIZATION IS INDEXED                               RL1014.2
+004500            ACCESS MODE IS RANDOM                                 RL1014.2
+004600            RECORD KEY IS RAW-DATA-KEY.                           RL1014.2
+004700     SELECT PRINT-FILE ASSIGN TO                                  RL1014.2
+000000     COPY X055.                                                   K6SITE.2
+004900     SELECT RL-FS1 ASSIGN TO                                      RL1014.2
+000000     COPY X001.                                                   K6SITE.2
+005100     ORGANIZATION IS RELATIVE                                     RL1014.2
+005200     ACCESS MODE IS DYNAMIC                                       RL1014.2
+005300     RELATIVE KEY IS RL-FS1-RELKEY.                               RL1014.2
+005400 DATA DIVISION.                                                   RL1014.2
+005500 FILE SECTION.                                                    RL1014.2
+005600                                                                  RL1014.2
+005700 FD  RAW-DATA.                                                    RL1014.2
+005800                                                                  RL1014.2
+005900 01  RAW-DATA-SATZ.                                               RL1014.2
+000000     05  RAW-DATA-KEY.                                            RL1014.2
+000000         10  RAW-DATA-TARGET  PIC X(8).                           RL1014.2
+000000         10  RAW-DATA-PGM-ID  PIC X(6).                           RL1014.2
+000000         10  RAW-DATA-RUN-DT  PIC 9(6).                           RL1014.2
+000000         10  RAW-DATA-RUN-SEQ PIC 99.                             RL1014.2
+006100     05  C-DATE              PIC 9(6).                            RL1014.2
+006200     05  C-TIME              PIC 9(8).                            RL1014.2
+006300     05  C-NO-OF-TESTS       PIC 99.                              RL1014.2
+006400     05  C-OK                PIC 999.                             RL1014.2
+006500     05  C-ALL               PIC 999.                             RL1014.2
+006600     05  C-FAIL              PIC 999.                             RL1014.2
+006700     05  C-DELETED           PIC 999.                             RL1014.2
+006800     05  C-INSPECT           PIC 999.                             RL1014.2
+006900     05  C-NOTE              PIC X(13).                           RL1014.2
+007000     05  C-INDENT            PIC X.                               RL1014.2
+007100     05  C-ABORT             PIC X(8).                            RL1014.2
+000000     05  C-END-DATE          PIC 9(6).                            RL1014.2
+000000     05  C-END-TIME          PIC 9(8).                            RL1014.2
+000000     05  C-SRC-REV           PIC 9(3).                            RL1014.2
+000000     05  C-FILE-CATALOG OCCURS 2 TIMES.                           RL1014.2
+000000         10  C-FILE-NAME         PIC X(6).                        RL1014.2
+000000         10  C-FILE-ORG          PIC X(2).                        RL1014.2
+000000         10  C-FILE-LABEL        PIC X(1).                        RL1014.2
+000000         10  C-FILE-BLKSIZE      PIC 9(4).                        RL1014.2
+000000         10  C-FILE-RECORDS      PIC 9(6).                        RL1014.2
+000000     05  C-MODULE-ID         PIC X(2).                            RL1014.2
+000000     05  C-MODULE-PCT        PIC 999V99.                          RL1014.2
+007200 FD  PRINT-FILE                                                   RL1014.2
+007300     LABEL RECORDS                                                RL1014.2
+000000     COPY X084.                                                   K6SITE.2
+007500     DATA RECORD IS PRINT-REC DUMMY-RECORD                        RL1014.2
+007600               .                                                  RL1014.2
+007700 01  PRINT-REC PICTURE X(120).                                    RL1014.2
+007800 01  DUMMY-RECORD PICTURE X(120).                                 RL1014.2
+007900 FD  RL-FS1                                                       RL1014.2
+008000     LABEL RECORD STANDARD                                        RL1014.2
+008100                   .                                              RL1014.2
+008200 01  RL-FS1-REC.                                                  RL1014.2
+008300     02  RL-FS1-DATA          PIC X(116).                         RL1014.2
+008400     02  RL-FS1-RECNO-ECHO    PIC 9(4).                           RL1014.2
+008500 WORKING-STORAGE SECTION.                                         RL1014.2
+008600 01  RL-FS1-RELKEY      PIC 9(4)     VALUE ZERO.                  RL1014.2
+008700 01  RL-FS1-WRITE-COUNT PIC S9(5) USAGE COMP VALUE ZERO.          RL1014.2
+008800 01  RL-FS1-READ-COUNT  PIC S9(5) USAGE COMP VALUE ZERO.          RL1014.2
+008900 01  RECORDS-IN-ERROR   PIC S9(5) USAGE COMP VALUE ZERO.          RL1014.2
+009000 01  WRK-CS-09V00       PIC S9(9) USAGE COMP VALUE ZERO.          RL1014.2
+009100 01  FILE-RECORD-INFORMATION-REC.                                 RL1014.2
+009200     03 FILE-RECORD-INFO-SKELETON.                                RL1014.2
+009300        05 FILLER                 PICTURE X(48)       VALUE       RL1014.2
+009400             "FILE=      ,RECORD=      /0,RECNO=000000,UPDT=00".  RL1014.2
+009500        05 FILLER                 PICTURE X(46)       VALUE       RL1014.2
+009600             ",ODO=0000,PGM=     ,LRECL=000000,BLKSIZ  =0000".    RL1014.2
+009700        05 FILLER                 PICTURE X(26)       VALUE       RL1014.2
+009800             ",LFIL=000000,ORG=  ,LBLR= ".                        RL1014.2
+009900        05 FILLER                 PICTURE X(37)       VALUE       RL1014.2
+010000             ",RECKEY=                             ".             RL1014.2
+010100        05 FILLER                 PICTURE X(38)       VALUE       RL1014.2
+010200             ",ALTKEY1=                             ".            RL1014.2
+010300        05 FILLER                 PICTURE X(38)       VALUE       RL1014.2
+010400             ",ALTKEY2=                             ".            RL1014.2
+010500        05 FILLER                 PICTURE X(7)        VALUE SPACE.RL1014.2
+010600     03 FILE-RECORD-INFO          OCCURS  10  TIMES.              RL1014.2
+010700        05 FILE-RECORD-INFO-P1-120.                               RL1014.2
+010800           07 FILLER              PIC X(5).                       RL1014.2
+010900           07 XFILE-NAME           PIC X(6).                      RL1014.2
+011000           07 FILLER              PIC X(8).                       RL1014.2
+011100           07 XRECORD-NAME         PIC X(6).                      RL1014.2
+011200           07 FILLER              PIC X(1).                       RL1014.2
+011300           07 REELUNIT-NUMBER     PIC 9(1).                       RL1014.2
+011400           07 FILLER              PIC X(7).                       RL1014.2
+011500           07 XRECORD-NUMBER       PIC 9(6).                      RL1014.2
+011600           07 FILLER              PIC X(6).                       RL1014.2
+011700           07 UPDATE-NUMBER       PIC 9(2).                       RL1014.2
+011800           07 FILLER              PIC X(5).                       RL1014.2
+011900           07 ODO-NUMBER          PIC 9(4).                       RL1014.2
+012000           07 FILLER              PIC X(5).                       RL1014.2
+012100           07 XPROGRAM-NAME        PIC X(5).                      RL1014.2
+012200           07 FILLER              PIC X(7).                       RL1014.2
+012300           07 XRECORD-LENGTH       PIC 9(6).                      RL1014.2
+012400           07 FILLER              PIC X(7).                       RL1014.2
+012500           07 CHARS-OR-RECORDS    PIC X(2).                       RL1014.2
+012600           07 FILLER              PIC X(1).                       RL1014.2
+012700           07 XBLOCK-SIZE          PIC 9(4).                      RL1014.2
+012800           07 FILLER              PIC X(6).                       RL1014.2
+012900           07 RECORDS-IN-FILE     PIC 9(6).                       RL1014.2
+013000           07 FILLER              PIC X(5).                       RL1014.2
+013100           07 XFILE-ORGANIZATION   PIC X(2).                      RL1014.2
+013200           07 FILLER              PIC X(6).                       RL1014.2
+013300           07 XLABEL-TYPE          PIC X(1).                      RL1014.2
+013400        05 FILE-RECORD-INFO-P121-240.                             RL1014.2
+013500           07 FILLER              PIC X(8).                       RL1014.2
+013600           07 XRECORD-KEY          PIC X(29).                     RL1014.2
+013700           07 FILLER              PIC X(9).                       RL1014.2
+013800           07 ALTERNATE-KEY1      PIC X(29).                      RL1014.2
+013900           07 FILLER              PIC X(9).                       RL1014.2
+014000           07 ALTERNATE-KEY2      PIC X(29).                      RL1014.2
+014100           07 FILLER              PIC X(7).                       RL1014.2
+014200 01  TEST-RESULTS.                                                RL1014.2
+014300     02 FILLER                    PICTURE X VALUE SPACE.          RL1014.2
+014400     02 FEATURE                   PICTURE X(20) VALUE SPACE.      RL1014.2
+014500     02 FILLER                    PICTURE X VALUE SPACE.          RL1014.2
+014600     02 P-OR-F                    PICTURE X(5) VALUE SPACE.       RL1014.2
+014700     02 FILLER                    PICTURE X  VALUE SPACE.         RL1014.2
+014800     02  PAR-NAME.                                                RL1014.2
+014900       03 FILLER PICTURE X(12) VALUE SPACE.                       RL1014.2
+015000       03  PARDOT-X PICTURE X  VALUE SPACE.                       RL1014.2
+015100       03 DOTVALUE PICTURE 99  VALUE ZERO.                        RL1014.2
+015200       03 FILLER PIC X(5) VALUE SPACE.                            RL1014.2
+015300     02 FILLER PIC X(10) VALUE SPACE.                             RL1014.2
+015400     02 RE-MARK PIC X(61).                                        RL1014.2
+015500 01  TEST-COMPUTED.                                               RL1014.2
+015600     02 FILLER PIC X(30) VALUE SPACE.                             RL1014.2
+015700     02 FILLER PIC X(17) VALUE "       COMPUTED=".                RL1014.2
+015800     02 COMPUTED-X.                                               RL1014.2
+015900     03 COMPUTED-A                PICTURE X(20) VALUE SPACE.      RL1014.2
+016000     03 COMPUTED-N REDEFINES COMPUTED-A PICTURE -9(9).9(9).       RL1014.2
+016100     03 COMPUTED-0V18 REDEFINES COMPUTED-A  PICTURE -.9(18).      RL1014.2
+016200     03 COMPUTED-4V14 REDEFINES COMPUTED-A  PICTURE -9(4).9(14).  RL1014.2
+016300     03 COMPUTED-14V4 REDEFINES COMPUTED-A  PICTURE -9(14).9(4).  RL1014.2
+016400     03       CM-18V0 REDEFINES COMPUTED-A.                       RL1014.2
+016500         04 COMPUTED-18V0                   PICTURE -9(18).       RL1014.2
+016600         04 FILLER                          PICTURE X.            RL1014.2
+016700     03 FILLER PIC X(50) VALUE SPACE.                             RL1014.2
+016800 01  TEST-CORRECT.                                                RL1014.2
+016900     02 FILLER PIC X(30) VALUE SPACE.                             RL1014.2
+017000     02 FILLER PIC X(17) VALUE "       CORRECT =".                RL1014.2
+017100     02 CORRECT-X.                                                RL1014.2
+017200     03 CORRECT-A                 PICTURE X(20) VALUE SPACE.      RL1014.2
+017300     03 CORRECT-N REDEFINES CORRECT-A PICTURE -9(9).9(9).         RL1014.2
+017400     03 CORRECT-0V18 REDEFINES CORRECT-A    PICTURE -.9(18).      RL1014.2
+017500     03 CORRECT-4V14 REDEFINES CORRECT-A    PICTURE -9(4).9(14).  RL1014.2
+017600     03 CORRECT-14V4 REDEFINES CORRECT-A    PICTURE -9(14).9(4).  RL1014.2
+017700     03      CR-18V0 REDEFINES CORRECT-A.                         RL1014.2
+017800         04 CORRECT-18V0                    PICTURE -9(18).       RL1014.2
+017900         04 FILLER                          PICTURE X.            RL1014.2
+018000     03 FILLER PIC X(50) VALUE SPACE.                             RL1014.2
+018100 01  CCVS-C-1.                                                    RL1014.2
+018200     02 FILLER PICTURE IS X(99) VALUE IS " FEATURE              PARL1014.2
+018300-    "SS  PARAGRAPH-NAME                                          RL1014.2
+018400-    "        REMARKS".                                           RL1014.2
+018500     02 FILLER PICTURE IS X(20) VALUE IS SPACE.                   RL1014.2
+018600 01  CCVS-C-2.                                                    RL1014.2
+018700     02 FILLER PICTURE IS X VALUE IS SPACE.                       RL1014.2
+018800     02 FILLER PICTURE IS X(6) VALUE IS "TESTED".                 RL1014.2
+018900     02 FILLER PICTURE IS X(15) VALUE IS SPACE.                   RL1014.2
+019000     02 FILLER PICTURE IS X(4) VALUE IS "FAIL".                   RL1014.2
+019100     02 FILLER PICTURE IS X(94) VALUE IS SPACE.                   RL1014.2
+019200 01  REC-SKL-SUB PICTURE 9(2) VALUE ZERO.                         RL1014.2
+019300 01  REC-CT PICTURE 99 VALUE ZERO.                                RL1014.2
+019400 01  DELETE-CNT                   PICTURE 999  VALUE ZERO.        RL1014.2
+019500 01  ERROR-COUNTER PICTURE IS 999 VALUE IS ZERO.                  RL1014.2
+019600 01  INSPECT-COUNTER PIC 999 VALUE ZERO.                          RL1014.2
+019700 01  PASS-COUNTER PIC 999 VALUE ZERO.                             RL1014.2
+019800 01  TOTAL-ERROR PIC 999 VALUE ZERO.                              RL1014.2
+019900 01  ERROR-HOLD PIC 999 VALUE ZERO.                               RL1014.2
+020000 01  DUMMY-HOLD PIC X(120) VALUE SPACE.                           RL1014.2
+020100 01  RECORD-COUNT PIC 9(5) VALUE ZERO.                            RL1014.2
+020200 01  CCVS-H-1.                                                    RL1014.2
+020300     02  FILLER   PICTURE X(27)  VALUE SPACE.                     RL1014.2
+020400     02 FILLER PICTURE X(67) VALUE                                RL1014.2
+020500     " FEDERAL SOFTWARE TESTING CENTER COBOL COMPILER VALIDATION  RL1014.2
+020600-    " SYSTEM".                                                   RL1014.2
+020700     02  FILLER     PICTURE X(26)  VALUE SPACE.                   RL1014.2
+020800 01  CCVS-H-2.                                                    RL1014.2
+020900     02 FILLER PICTURE X(52) VALUE IS                             RL1014.2
+021000     "CCVS85 FSTC COPY, NOT FOR DISTRIBUTION.".                   RL1014.2
+021100     02 FILLER PICTURE IS X(19) VALUE IS "TEST RESULTS SET-  ".   RL1014.2
+021200     02 TEST-ID PICTURE IS X(9).                                  RL1014.2
+021300     02 FILLER PICTURE IS X(40) VALUE IS SPACE.                   RL1014.2
+021400 01  CCVS-H-3.                                                    RL1014.2
+021500     02  FILLER PICTURE X(34) VALUE                               RL1014.2
+021600     " FOR OFFICIAL USE ONLY    ".                                RL1014.2
+021700     02  FILLER PICTURE X(58) VALUE                               RL1014.2
+021800     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL1014.2
+021900     02  FILLER PICTURE X(28) VALUE                               RL1014.2
+022000     "  COPYRIGHT   1985 ".                                       RL1014.2
+022100 01  CCVS-E-1.                                                    RL1014.2
+022200     02 FILLER PICTURE IS X(52) VALUE IS SPACE.                   RL1014.2
+022300     02 FILLER PICTURE IS X(14) VALUE IS "END OF TEST-  ".        RL1014.2
+022400     02 ID-AGAIN PICTURE IS X(9).                                 RL1014.2
+022500     02 FILLER PICTURE X(45) VALUE IS                             RL1014.2
+022600     " NTIS DISTRIBUTION COBOL 85".                               RL1014.2
+022700 01  CCVS-E-2.                                                    RL1014.2
+022800     02  FILLER                   PICTURE X(31)  VALUE            RL1014.2
+022900     SPACE.                                                       RL1014.2
+023000     02  FILLER                   PICTURE X(21)  VALUE SPACE.     RL1014.2
+023100     02 CCVS-E-2-2.                                               RL1014.2
+023200         03 ERROR-TOTAL PICTURE IS XXX VALUE IS SPACE.            RL1014.2
+023300         03 FILLER PICTURE IS X VALUE IS SPACE.                   RL1014.2
+023400         03 ENDER-DESC PIC X(46) VALUE "ERRORS ENCOUNTERED".      RL1014.2
+023500 01  CCVS-E-3.                                                    RL1014.2
+023600     02  FILLER PICTURE X(22) VALUE                               RL1014.2
+023700     " FOR OFFICIAL USE ONLY".                                    RL1014.2
+023800     02  FILLER PICTURE X(12) VALUE SPACE.                        RL1014.2
+023900     02  FILLER PICTURE X(58) VALUE                               RL1014.2
+024000     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".RL1014.2
+024100     02  FILLER PICTURE X(13) VALUE SPACE.                        RL1014.2
+024200     02 FILLER PIC X(15) VALUE " COPYRIGHT 1985".                 RL1014.2
+024300 01  CCVS-E-4.                                                    RL1014.2
+024400     02 CCVS-E-4-1 PIC XXX VALUE SPACE.                           RL1014.2
+024500     02 FILLER PIC XXXX VALUE " OF ".                             RL1014.2
+024600     02 CCVS-E-4-2 PIC XXX VALUE SPACE.                           RL1014.2
+024700     02 FILLER PIC X(40) VALUE                                    RL1014.2
+024800      "  TESTS WERE EXECUTED SUCCESSFULLY".                       RL1014.2
+024900 01  XXINFO.                                                      RL1014.2
+025000     02 FILLER PIC X(30) VALUE "        *** INFORMATION  ***".    RL1014.2
+025100     02 INFO-TEXT.                                                RL1014.2
+025200     04 FILLER PIC X(20) VALUE SPACE.                             RL1014.2
+025300     04 XXCOMPUTED PIC X(20).                                     RL1014.2
+025400     04 FILLER PIC X(5) VALUE SPACE.                              RL1014.2
+025500     04 XXCORRECT PIC X(20).                                      RL1014.2
+025600 01  HYPHEN-LINE.                                                 RL1014.2
+025700     02 FILLER PICTURE IS X VALUE IS SPACE.                       RL1014.2
+025800     02 FILLER PICTURE IS X(65) VALUE IS "*********************** RL1014.2
+025900-    "*****************************************".                 RL1014.2
+026000     02 FILLER PICTURE IS X(54) VALUE IS "*********************** RL1014.2
+026100-    "******************************".                            RL1014.2
+026200 01  CCVS-PGM-ID PIC X(6) VALUE                                   RL1014.2
+026300     "RL101A".                                                    RL1014.2
+000000 01  CCVS-PGM-ID-R REDEFINES CCVS-PGM-ID.                         RL1014.2
+000000     02  CCVS-PGM-MODULE-PREFIX     PIC XX.                       RL1014.2
+000000     02  FILLER                     PIC X(4).                     RL1014.2
+000000 01  CCVS-PGM-SOURCE-REV             PIC 9(3)   VALUE 001.        RL1014.2
+000000     COPY K6TARG.                                                 RL1014.2
+000000 01  RAW-DATA-RUN-DATE-WS            PIC 9(6).                    RL1014.2
+000000 01  RAW-DATA-SEQ-WS                 PIC 99     VALUE ZERO.       RL1014.2
+026400 PROCEDURE DIVISION.                                              RL1014.2
+026500 CCVS1 SECTION.                                                   RL1014.2
+026600 OPEN-FILES.                                                      RL1014.2
+026700     OPEN I-O RAW-DATA.                                           RL1014.2
+000000     MOVE K6-TARGET-ID TO RAW-DATA-TARGET.                        RL1014.2
+000000     MOVE CCVS-PGM-ID TO RAW-DATA-PGM-ID.                         RL1014.2
+000000     ACCEPT RAW-DATA-RUN-DATE-WS FROM DATE.                       RL1014.2
+000000     MOVE RAW-DATA-RUN-DATE-WS TO RAW-DATA-RUN-DT.                RL1014.2
+000000     MOVE 1 TO RAW-DATA-SEQ-WS.                                   RL1014.2
+000000 FIND-RUN-KEY.                                                    RL1014.2
+000000     MOVE RAW-DATA-SEQ-WS TO RAW-DATA-RUN-SEQ.                    RL1014.2
+000000     READ RAW-DATA INVALID KEY GO TO WRITE-RUN-RECORD.            RL1014.2
+000000     ADD 1 TO RAW-DATA-SEQ-WS.                                    RL1014.2
+000000     GO TO FIND-RUN-KEY.                                          RL1014.2
+000000 WRITE-RUN-RECORD.                                                RL1014.2
+027000     MOVE "ABORTED " TO C-ABORT.                                  RL1014.2
+027100     ADD 1 TO C-NO-OF-TESTS.                                      RL1014.2
+000000     MOVE RAW-DATA-RUN-DATE-WS TO C-DATE.                         RL1014.2
+027300     ACCEPT C-TIME  FROM TIME.                                    RL1014.2
+000000     MOVE CCVS-PGM-SOURCE-REV TO C-SRC-REV.                       RL1014.2
+000000     WRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.               RL1014.2
+027500 END-E-1.                                                         RL1014.2
+027600     CLOSE RAW-DATA.                                              RL1014.2
+027700     OPEN     OUTPUT PRINT-FILE.                                  RL1014.2
+027800     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   RL1014.2
+027900     MOVE    SPACE TO TEST-RESULTS.                               RL1014.2
+028000     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             RL1014.2
+028100     MOVE ZERO TO REC-SKL-SUB.                                    RL1014.2
+028200     PERFORM CCVS-INIT-FILE 9 TIMES.                              RL1014.2
+028300 CCVS-INIT-FILE.                                                  RL1014.2
+028400     ADD 1 TO REC-SKL-SUB.                                        RL1014.2
+028500     MOVE FILE-RECORD-INFO-SKELETON TO                            RL1014.2
+028600                  FILE-RECORD-INFO (REC-SKL-SUB).                 RL1014.2
+028700 CCVS-INIT-EXIT.                                                  RL1014.2
+028800     GO TO CCVS1-EXIT.                                            RL1014.2
+028900 CLOSE-FILES.                                                     RL1014.2
+029000     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL1014.2
+029100     OPEN I-O RAW-DATA.                                           RL1014.2
+000000*    RAW-DATA-KEY STILL HOLDS THE PGM-ID/DATE/SEQ SET BY          RL1014.2
+000000*    OPEN-FILES FOR THIS RUN -- RE-READ THAT SAME RECORD.         RL1014.2
+029300     READ RAW-DATA INVALID KEY GO TO END-E-2.                     RL1014.2
+029400     MOVE "OK.     " TO C-ABORT.                                  RL1014.2
+029500     MOVE PASS-COUNTER TO C-OK.                                   RL1014.2
+029600     MOVE ERROR-HOLD   TO C-ALL.                                  RL1014.2
+029700     MOVE ERROR-COUNTER TO C-FAIL.                                RL1014.2
+029800     MOVE DELETE-CNT TO C-DELETED.                                RL1014.2
+029900     MOVE INSPECT-COUNTER TO C-INSPECT.                           RL1014.2
+000000     MOVE CCVS-PGM-MODULE-PREFIX TO C-MODULE-ID.                  RL1014.2
+000000     IF (PASS-COUNTER + ERROR-COUNTER + INSPECT-COUNTER +         RL1014.2
+000000         DELETE-CNT) IS GREATER THAN ZERO                         RL1014.2
+000000         COMPUTE C-MODULE-PCT ROUNDED =                           RL1014.2
+000000             (PASS-COUNTER / (PASS-COUNTER + ERROR-COUNTER +      RL1014.2
+000000         INSPECT-COUNTER + DELETE-CNT)) * 100                     RL1014.2
+000000     ELSE                                                         RL1014.2
+000000         MOVE ZERO TO C-MODULE-PCT.                               RL1014.2
+000000     ACCEPT C-END-DATE FROM DATE.                                 RL1014.2
+000000     ACCEPT C-END-TIME FROM TIME.                                 RL1014.2
+000000     MOVE XFILE-NAME (1) TO C-FILE-NAME (1).                      RL1014.2
+000000     MOVE XFILE-ORGANIZATION (1) TO C-FILE-ORG (1).               RL1014.2
+000000     MOVE XLABEL-TYPE (1) TO C-FILE-LABEL (1).                    RL1014.2
+000000     MOVE XBLOCK-SIZE (1) TO C-FILE-BLKSIZE (1).                  RL1014.2
+000000     MOVE RECORDS-IN-FILE (1) TO C-FILE-RECORDS (1).              RL1014.2
+030000     REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-2.             RL1014.2
+030100 END-E-2.                                                         RL1014.2
+030200     CLOSE RAW-DATA.                                              RL1014.2
+030300 TERMINATE-CCVS.                                                  RL1014.2
+030400     EXIT PROGRAM.                                                RL1014.2
+030500 TERMINATE-CALL.                                                  RL1014.2
+030600     STOP     RUN.                                                RL1014.2
+030700 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL1014.2
+030800 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL1014.2
+030900 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL1014.2
+031000 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-CNT.          RL1014.2
+031100     MOVE "****TEST DELETED****" TO RE-MARK.                      RL1014.2
+031200 PRINT-DETAIL.                                                    RL1014.2
+031300     IF REC-CT NOT EQUAL TO ZERO                                  RL1014.2
+031400             MOVE "." TO PARDOT-X                                 RL1014.2
+031500             MOVE REC-CT TO DOTVALUE.                             RL1014.2
+031600     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL1014.2
+031700     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL1014.2
+031800        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL1014.2
+031900          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL1014.2
+032000     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              RL1014.2
+032100     MOVE SPACE TO CORRECT-X.                                     RL1014.2
+032200     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         RL1014.2
+032300     MOVE     SPACE TO RE-MARK.                                   RL1014.2
+032400 HEAD-ROUTINE.                                                    RL1014.2
+032500     MOVE CCVS-H-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL1014.2
+032600     MOVE CCVS-H-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.   RL1014.2
+032700     MOVE CCVS-H-3 TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.   RL1014.2
+032800 COLUMN-NAMES-ROUTINE.                                            RL1014.2
+032900     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1014.2
+033000     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL1014.2
+033100     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        RL1014.2
+033200 END-ROUTINE.                                                     RL1014.2
+033300     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.RL1014.2
+033400 END-RTN-EXIT.                                                    RL1014.2
+033500     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL1014.2
+033600 END-ROUTINE-1.                                                   RL1014.2
+033700      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL1014.2
+033800      ERROR-HOLD. ADD DELETE-CNT TO ERROR-HOLD.                   RL1014.2
+033900      ADD PASS-COUNTER TO ERROR-HOLD.                             RL1014.2
+034000      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL1014.2
+034100      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL1014.2
+034200      MOVE CCVS-E-4 TO CCVS-E-2-2.                                RL1014.2
+034300      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           RL1014.2
+034400  END-ROUTINE-12.                                                 RL1014.2
+034500      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        RL1014.2
+034600     IF       ERROR-COUNTER IS EQUAL TO ZERO                      RL1014.2
+034700         MOVE "NO " TO ERROR-TOTAL                                RL1014.2
+034800         ELSE                                                     RL1014.2
+034900         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       RL1014.2
+035000     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           RL1014.2
+035100     PERFORM WRITE-LINE.                                          RL1014.2
+035200 END-ROUTINE-13.                                                  RL1014.2
+035300     IF DELETE-CNT IS EQUAL TO ZERO                               RL1014.2
+035400         MOVE "NO " TO ERROR-TOTAL  ELSE                          RL1014.2
+035500         MOVE DELETE-CNT TO ERROR-TOTAL.                          RL1014.2
+035600     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   RL1014.2
+035700     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1014.2
+035800      IF   INSPECT-COUNTER EQUAL TO ZERO                          RL1014.2
+035900          MOVE "NO " TO ERROR-TOTAL                               RL1014.2
+036000      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   RL1014.2
+036100      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            RL1014.2
+036200      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          RL1014.2
+036300     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1014.2
+036400 WRITE-LINE.                                                      RL1014.2
+036500     ADD 1 TO RECORD-COUNT.                                       RL1014.2
+036600     IF RECORD-COUNT GREATER 50                                   RL1014.2
+036700         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL1014.2
+036800         MOVE SPACE TO DUMMY-RECORD                               RL1014.2
+036900         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  RL1014.2
+037000         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             RL1014.2
+037100         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     RL1014.2
+037200         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          RL1014.2
+037300         MOVE DUMMY-HOLD TO DUMMY-RECORD                          RL1014.2
+037400         MOVE ZERO TO RECORD-COUNT.                               RL1014.2
+037500     PERFORM WRT-LN.                                              RL1014.2
+037600 WRT-LN.                                                          RL1014.2
+037700     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL1014.2
+037800     MOVE SPACE TO DUMMY-RECORD.                                  RL1014.2
+037900 BLANK-LINE-PRINT.                                                RL1014.2
+038000     PERFORM WRT-LN.                                              RL1014.2
+038100 FAIL-ROUTINE.                                                    RL1014.2
+038200     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   RL1014.2
+038300     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    RL1014.2
+038400     MOVE "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.    RL1014.2
+038500     MOVE XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.     RL1014.2
+038600     GO TO FAIL-ROUTINE-EX.                                       RL1014.2
+038700 FAIL-ROUTINE-WRITE.                                              RL1014.2
+038800     MOVE TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE           RL1014.2
+038900     MOVE TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES.   RL1014.2
+039000 FAIL-ROUTINE-EX. EXIT.                                           RL1014.2
+039100 BAIL-OUT.                                                        RL1014.2
+039200     IF COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.       RL1014.2
+039300     IF CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.               RL1014.2
+039400 BAIL-OUT-WRITE.                                                  RL1014.2
+039500     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  RL1014.2
+039600     MOVE XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.     RL1014.2
+039700 BAIL-OUT-EX. EXIT.                                               RL1014.2
+039800 CCVS1-EXIT.                                                      RL1014.2
+039900     EXIT.                                                        RL1014.2
+040000 SECT-RL101A-0001 SECTION.                                        RL1014.2
+040100*--------------------------------------------------------------   RL1014.2
+040200* WRITE-TEST-GF-01 -- WRITES 10 RECORDS TO RL-FS1 BY RELATIVE     RL1014.2
+040300* RECORD NUMBER, ASCENDING FROM 1 TO 10.                          RL1014.2
+040400*--------------------------------------------------------------   RL1014.2
+040500 WRITE-INIT-GF-01.                                                RL1014.2
+040600     MOVE "RL101X" TO XFILE-NAME (1).                             RL1014.2
+040700     MOVE "OUTPUT" TO XRECORD-NAME (1).                           RL1014.2
+040800     MOVE CCVS-PGM-ID TO XPROGRAM-NAME (1).                       RL1014.2
+040900     MOVE 000120 TO XRECORD-LENGTH (1).                           RL1014.2
+041000     MOVE "RC"   TO CHARS-OR-RECORDS (1).                         RL1014.2
+041100     MOVE 0001   TO XBLOCK-SIZE (1).                              RL1014.2
+041200     MOVE 000010 TO RECORDS-IN-FILE (1).                          RL1014.2
+041300     MOVE "RL"   TO XFILE-ORGANIZATION (1).                       RL1014.2
+041400     MOVE "S" TO XLABEL-TYPE (1).                                 RL1014.2
+041500     MOVE ZERO TO RL-FS1-WRITE-COUNT.                             RL1014.2
+041600     MOVE ZERO TO RL-FS1-READ-COUNT.                              RL1014.2
+041700     MOVE ZERO TO RL-FS1-RELKEY.                                  RL1014.2
+041800     OPEN OUTPUT RL-FS1.                                          RL1014.2
+041900 WRITE-TEST-GF-01.                                                RL1014.2
+042000     ADD 1 TO RL-FS1-RELKEY.                                      RL1014.2
+042100     MOVE "RL101A RECORD" TO RL-FS1-DATA.                         RL1014.2
+042200     MOVE RL-FS1-RELKEY TO RL-FS1-RECNO-ECHO.                     RL1014.2
+042300     WRITE RL-FS1-REC                                             RL1014.2
+042400         INVALID KEY                                              RL1014.2
+042500         MOVE "WRITE BY RELATIVE KEY FAILED" TO RE-MARK           RL1014.2
+042600         GO TO WRITE-FAIL-GF-01.                                  RL1014.2
+042700     ADD 1 TO RL-FS1-WRITE-COUNT.                                 RL1014.2
+042800     IF RL-FS1-RELKEY LESS THAN 10                                RL1014.2
+042900         GO TO WRITE-TEST-GF-01.                                  RL1014.2
+043000     MOVE "WRITE BY RELATIVE KEY" TO FEATURE.                     RL1014.2
+043100     MOVE "WRITE-TEST-GF-01" TO PAR-NAME.                         RL1014.2
+043200     MOVE "RECORDS WRITTEN =" TO COMPUTED-A.                      RL1014.2
+043300     MOVE RL-FS1-WRITE-COUNT TO CORRECT-18V0.                     RL1014.2
+043400     IF RL-FS1-WRITE-COUNT EQUAL TO 10                            RL1014.2
+043500         PERFORM PASS                                             RL1014.2
+043600         GO TO WRITE-WRITE-GF-01.                                 RL1014.2
+043700     MOVE "DID NOT WRITE 10 RECORDS" TO RE-MARK.                  RL1014.2
+043800 WRITE-FAIL-GF-01.                                                RL1014.2
+043900     PERFORM FAIL.                                                RL1014.2
+044000 WRITE-WRITE-GF-01.                                               RL1014.2
+044100     PERFORM PRINT-DETAIL.                                        RL1014.2
+044200     CLOSE RL-FS1.                                                RL1014.2
+044300*--------------------------------------------------------------   RL1014.2
+044400* READ-TEST-GF-01 -- RE-OPENS RL-FS1 AND READS EACH RECORD BACK   RL1014.2
+044500* BY ITS RELATIVE RECORD NUMBER, CONFIRMING THE ECHOED RECORD     RL1014.2
+044600* NUMBER AND DATA MATCH WHAT WRITE-TEST-GF-01 WROTE.              RL1014.2
+044700*--------------------------------------------------------------   RL1014.2
+044800 READ-INIT-GF-01.                                                 RL1014.2
+044900     MOVE ZERO TO WRK-CS-09V00.                                   RL1014.2
+045000     MOVE ZERO TO RECORDS-IN-ERROR.                               RL1014.2
+045100     MOVE ZERO TO RL-FS1-RELKEY.                                  RL1014.2
+045200     OPEN I-O RL-FS1.                                             RL1014.2
+045300 READ-TEST-GF-01.                                                 RL1014.2
+045400     ADD 1 TO RL-FS1-RELKEY.                                      RL1014.2
+045500     READ RL-FS1                                                  RL1014.2
+045600         INVALID KEY                                              RL1014.2
+045700         MOVE "READ BY RELATIVE KEY FAILED" TO RE-MARK            RL1014.2
+045800         GO TO READ-FAIL-GF-01.                                   RL1014.2
+045900     ADD 1 TO RL-FS1-READ-COUNT.                                  RL1014.2
+046000     ADD 1 TO WRK-CS-09V00.                                       RL1014.2
+046100     IF RL-FS1-RECNO-ECHO NOT EQUAL TO RL-FS1-RELKEY              RL1014.2
+046200         ADD 1 TO RECORDS-IN-ERROR.                               RL1014.2
+046300     IF RL-FS1-DATA NOT EQUAL TO "RL101A RECORD"                  RL1014.2
+046400         ADD 1 TO RECORDS-IN-ERROR.                               RL1014.2
+046500     IF RL-FS1-RELKEY LESS THAN 10                                RL1014.2
+046600         GO TO READ-TEST-GF-01.                                   RL1014.2
+046700     MOVE "READ BY RELATIVE KEY" TO FEATURE.                      RL1014.2
+046800     MOVE "READ-TEST-GF-01" TO PAR-NAME.                          RL1014.2
+046900     IF RECORDS-IN-ERROR EQUAL TO ZERO                            RL1014.2
+047000         PERFORM PASS                                             RL1014.2
+047100         GO TO READ-WRITE-GF-01.                                  RL1014.2
+047200     MOVE "RECORDS IN ERROR =" TO COMPUTED-A.                     RL1014.2
+047300     MOVE RECORDS-IN-ERROR TO CORRECT-18V0.                       RL1014.2
+047400     MOVE "ERRORS READING RL-FS1 BY RELATIVE KEY" TO RE-MARK.     RL1014.2
+047500 READ-FAIL-GF-01.                                                 RL1014.2
+047600     PERFORM FAIL.                                                RL1014.2
+047700 READ-WRITE-GF-01.                                                RL1014.2
+047800     PERFORM PRINT-DETAIL.                                        RL1014.2
+047900*--------------------------------------------------------------   RL1014.2
+048000* REWRITE-TEST-GF-01 -- REWRITES RELATIVE RECORD 5 IN PLACE       RL1014.2
+048100* WITH NEW DATA, THEN RE-READS THE SAME RELATIVE RECORD NUMBER    RL1014.2
+048200* TO CONFIRM THE UPDATE TOOK, WITHOUT DISTURBING ITS NEIGHBORS.   RL1014.2
+048300*--------------------------------------------------------------   RL1014.2
+048400 REWRITE-INIT-GF-01.                                              RL1014.2
+048500     MOVE 5 TO RL-FS1-RELKEY.                                     RL1014.2
+048600     MOVE "RL101A REWRITTEN" TO RL-FS1-DATA.                      RL1014.2
+048700     MOVE RL-FS1-RELKEY TO RL-FS1-RECNO-ECHO.                     RL1014.2
+048800 REWRITE-TEST-GF-01.                                              RL1014.2
+048900     REWRITE RL-FS1-REC                                           RL1014.2
+049000         INVALID KEY                                              RL1014.2
+049100         MOVE "REWRITE BY RELATIVE KEY FAILED" TO RE-MARK         RL1014.2
+049200         GO TO REWRITE-FAIL-GF-01.                                RL1014.2
+049300     MOVE SPACE TO RL-FS1-DATA.                                   RL1014.2
+049400     READ RL-FS1                                                  RL1014.2
+049500         INVALID KEY                                              RL1014.2
+049600         MOVE "RE-READ AFTER REWRITE FAILED" TO RE-MARK           RL1014.2
+049700         GO TO REWRITE-FAIL-GF-01.                                RL1014.2
+049800     MOVE "REWRITE BY RELATIVE KEY" TO FEATURE.                   RL1014.2
+049900     MOVE "REWRITE-TEST-GF-01" TO PAR-NAME.                       RL1014.2
+050000     IF RL-FS1-DATA EQUAL TO "RL101A REWRITTEN"                   RL1014.2
+050100         PERFORM PASS                                             RL1014.2
+050200         GO TO REWRITE-WRITE-GF-01.                               RL1014.2
+050300     MOVE RL-FS1-DATA TO COMPUTED-A.                              RL1014.2
+050400     MOVE "RL101A REWRITTEN" TO CORRECT-A.                        RL1014.2
+050500     MOVE "REWRITE DID NOT UPDATE RECORD 5" TO RE-MARK.           RL1014.2
+050600 REWRITE-FAIL-GF-01.                                              RL1014.2
+050700     PERFORM FAIL.                                                RL1014.2
+050800 REWRITE-WRITE-GF-01.                                             RL1014.2
+050900     PERFORM PRINT-DETAIL.                                        RL1014.2
+051000*--------------------------------------------------------------   RL1014.2
+051100* DELETE-TEST-GF-01 -- DELETES RELATIVE RECORD 10 AND CONFIRMS    RL1014.2
+051200* A SUBSEQUENT READ OF THAT SAME RELATIVE RECORD NUMBER FAILS     RL1014.2
+051300* WITH AN INVALID KEY CONDITION, PROVING THE SLOT IS GONE.        RL1014.2
+051400*--------------------------------------------------------------   RL1014.2
+051500 DELETE-INIT-GF-01.                                               RL1014.2
+051600     MOVE 10 TO RL-FS1-RELKEY.                                    RL1014.2
+051700 DELETE-TEST-GF-01.                                               RL1014.2
+051800     DELETE RL-FS1                                                RL1014.2
+051900         INVALID KEY                                              RL1014.2
+052000         MOVE "DELETE BY RELATIVE KEY FAILED" TO RE-MARK          RL1014.2
+052100         GO TO DELETE-FAIL-GF-01.                                 RL1014.2
+052200     READ RL-FS1                                                  RL1014.2
+052300         INVALID KEY                                              RL1014.2
+052400         GO TO DELETE-PASS-GF-01.                                 RL1014.2
+052500     MOVE "DELETED RECORD 10 WAS STILL READABLE" TO RE-MARK.      RL1014.2
+052600 DELETE-FAIL-GF-01.                                               RL1014.2
+052700     MOVE "DELETE BY RELATIVE KEY" TO FEATURE.                    RL1014.2
+052800     MOVE "DELETE-TEST-GF-01" TO PAR-NAME.                        RL1014.2
+052900     PERFORM FAIL.                                                RL1014.2
+053000     GO TO DELETE-WRITE-GF-01.                                    RL1014.2
+053100 DELETE-PASS-GF-01.                                               RL1014.2
+053200     MOVE "DELETE BY RELATIVE KEY" TO FEATURE.                    RL1014.2
+053300     MOVE "DELETE-TEST-GF-01" TO PAR-NAME.                        RL1014.2
+053400     MOVE "RELATIVE RECORD 10 DELETED" TO RE-MARK.                RL1014.2
+053500     PERFORM PASS.                                                RL1014.2
+053600 DELETE-WRITE-GF-01.                                              RL1014.2
+053700     PERFORM PRINT-DETAIL.                                        RL1014.2
+053800     CLOSE RL-FS1.                                                RL1014.2
+053900 CCVS-EXIT SECTION.                                               RL1014.2
+054000 CCVS-999999.                                                     RL1014.2
+054100     GO TO CLOSE-FILES.                                           RL1014.2
