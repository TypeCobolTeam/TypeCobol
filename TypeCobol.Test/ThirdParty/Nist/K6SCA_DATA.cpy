@@ -58,6 +58,11 @@
 006800 01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.       K6SCA4.2
 006900 01  REC-CT                        PIC 99       VALUE ZERO.       K6SCA4.2
 007000 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       K6SCA4.2
+000000 01  WAIVED-COUNTER                PIC 999      VALUE ZERO.       K6SCA4.2
+000000*    REASON CODE FOR A PERMANENTLY WAIVED TEST, SET BY THE        K6SCA4.2
+000000*    CALLING PROGRAM JUST BEFORE PERFORM WAIVE SO THE PRINTED     K6SCA4.2
+000000*    REPORT SAYS WHY WE SKIPPED IT INSTEAD OF JUST THAT WE DID.   K6SCA4.2
+000000 01  WAIVE-REASON-CODE             PIC X(20)    VALUE SPACE.      K6SCA4.2
 007100 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       K6SCA4.2
 007200 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       K6SCA4.2
 007300 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       K6SCA4.2
