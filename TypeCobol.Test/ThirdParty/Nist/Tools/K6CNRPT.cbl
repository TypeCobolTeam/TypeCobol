@@ -0,0 +1,175 @@
+000100 IDENTIFICATION DIVISION.                                         K6CNRP.1
+000200 PROGRAM-ID.                                                      K6CNRP.1
+000300     K6CNRPT.                                                     K6CNRP.1
+000400*================================================================ K6CNRP.1
+000500* K6CNRPT -- EXPAND STRUCTURED C-NOTE ANNOTATION CODES.           K6CNRP.1
+000600*================================================================ K6CNRP.1
+000700* AUTHOR.     D. L. OKAFOR, DATA PROCESSING STANDARDS GROUP.      K6CNRP.1
+000800* INSTALLATION. CERTIFICATION TESTING CENTER.                     K6CNRP.1
+000900* DATE-WRITTEN. AUGUST 2026.                                      K6CNRP.1
+001000* DATE-COMPILED.                                                  K6CNRP.1
+001100*                                                                 K6CNRP.1
+001200* REMARKS.                                                        K6CNRP.1
+001300*    C-NOTE IS A FREE-FORM 13-CHARACTER FIELD IN EVERY TEST       K6CNRP.1
+001400*    PROGRAM'S RAW-DATA-SATZ, BUT A CODE A MAINTAINER WRITES      K6CNRP.1
+001500*    INTO IT IS ONLY USEFUL IF THE NEXT READER CAN TELL WHAT IT   K6CNRP.1
+001600*    MEANS.  THIS PROGRAM READS THE RAW-DATA EXTRACT AND, FOR     K6CNRP.1
+001700*    EVERY RECORD WHOSE RE-C-NOTE IS NOT BLANK, TREATS THE FIRST  K6CNRP.1
+001800*    FOUR CHARACTERS AS A K6CNOTE.CPY CODE AND PRINTS THE         K6CNRP.1
+001900*    MATCHING DESCRIPTION ALONGSIDE THE REMAINING FREE-TEXT       K6CNRP.1
+002000*    DETAIL.  A LEADING VALUE NOT FOUND IN THE TABLE IS REPORTED  K6CNRP.1
+002100*    AS AN UNRECOGNIZED CODE RATHER THAN SILENTLY IGNORED, SO A   K6CNRP.1
+002200*    TYPO OR AN OUT-OF-DATE CODE GETS CAUGHT INSTEAD OF JUST      K6CNRP.1
+002300*    NEVER BEING EXPANDED.                                        K6CNRP.1
+002400*                                                                 K6CNRP.1
+002500* MODIFICATION HISTORY.                                           K6CNRP.1
+002600*    2026-08-09  DLO  ORIGINAL PROGRAM.                           K6CNRP.1
+002700*================================================================ K6CNRP.1
+002800                                                                  K6CNRP.1
+002900 ENVIRONMENT DIVISION.                                            K6CNRP.1
+003000 CONFIGURATION SECTION.                                           K6CNRP.1
+003100 SOURCE-COMPUTER.                                                 K6CNRP.1
+003200     OUR-MAINFRAME.                                               K6CNRP.1
+003300 OBJECT-COMPUTER.                                                 K6CNRP.1
+003400     OUR-MAINFRAME.                                               K6CNRP.1
+003500 INPUT-OUTPUT SECTION.                                            K6CNRP.1
+003600 FILE-CONTROL.                                                    K6CNRP.1
+003700     SELECT RAW-EXTRACT ASSIGN TO RAWEXT                          K6CNRP.1
+003800         ORGANIZATION IS SEQUENTIAL.                              K6CNRP.1
+003900     SELECT CNOTE-RPT   ASSIGN TO CNOTERPT                        K6CNRP.1
+004000         ORGANIZATION IS SEQUENTIAL.                              K6CNRP.1
+004100                                                                  K6CNRP.1
+004200 DATA DIVISION.                                                   K6CNRP.1
+004300 FILE SECTION.                                                    K6CNRP.1
+004400 FD  RAW-EXTRACT                                                  K6CNRP.1
+004500     LABEL RECORDS ARE STANDARD.                                  K6CNRP.1
+004600* RAW-DATA-SATZ LAYOUT -- KEPT IN STEP WITH K6RAWDS.CPY.          K6CNRP.1
+000000 COPY K6RAWDS.                                                    K6CNRP.1
+006500 FD  CNOTE-RPT                                                    K6CNRP.1
+006600     LABEL RECORDS ARE STANDARD.                                  K6CNRP.1
+006700 01  CR-PRINT-REC             PIC X(80).                          K6CNRP.1
+006800                                                                  K6CNRP.1
+006900 WORKING-STORAGE SECTION.                                         K6CNRP.1
+007000 COPY K6CNOTE.                                                    K6CNRP.1
+007100* ----------------------------------------------------------      K6CNRP.1
+007200* SWITCHES, COUNTERS, AND THE SPLIT VIEW OF RE-C-NOTE.            K6CNRP.1
+007300* ----------------------------------------------------------      K6CNRP.1
+007400 77  WS-RE-EOF-SW             PIC X      VALUE "N".               K6CNRP.1
+007500     88  WS-RE-EOF                       VALUE "Y".               K6CNRP.1
+007600 77  WS-FOUND-SW              PIC X      VALUE "N".               K6CNRP.1
+007700     88  WS-CODE-FOUND                   VALUE "Y".               K6CNRP.1
+007800 77  WS-NOTE-COUNT            PIC 9(4)   COMP VALUE ZERO.         K6CNRP.1
+007900 77  WS-UNKNOWN-COUNT         PIC 9(4)   COMP VALUE ZERO.         K6CNRP.1
+008000 01  WS-NOTE-CODE             PIC X(4)   VALUE SPACE.             K6CNRP.1
+008100 01  WS-NOTE-DETAIL           PIC X(9)   VALUE SPACE.             K6CNRP.1
+008200 01  WS-DESCRIPTION           PIC X(30)  VALUE SPACE.             K6CNRP.1
+008300* ----------------------------------------------------------      K6CNRP.1
+008400* REPORT LINES.                                                   K6CNRP.1
+008500* ----------------------------------------------------------      K6CNRP.1
+008600 01  HDR-LINE.                                                    K6CNRP.1
+008700     05  FILLER   PIC X(27) VALUE                                 K6CNRP.1
+008800         "C-NOTE ANNOTATION EXPANSION".                           K6CNRP.1
+008900     05  FILLER   PIC X(53) VALUE SPACE.                          K6CNRP.1
+009100 01  DET-LINE.                                                    K6CNRP.1
+009200     05  DET-TARGET-ID        PIC X(8).                           K6CNRP.1
+009300     05  FILLER   PIC X(2)  VALUE SPACE.                          K6CNRP.1
+009400     05  DET-PGM-ID           PIC X(6).                           K6CNRP.1
+009500     05  FILLER   PIC X(2)  VALUE SPACE.                          K6CNRP.1
+009600     05  DET-CODE             PIC X(4).                           K6CNRP.1
+009700     05  FILLER   PIC X(2)  VALUE SPACE.                          K6CNRP.1
+009800     05  DET-DESCRIPTION      PIC X(30).                          K6CNRP.1
+009900     05  FILLER   PIC X(2)  VALUE SPACE.                          K6CNRP.1
+010000     05  DET-DETAIL           PIC X(9).                           K6CNRP.1
+010100     05  FILLER   PIC X(15) VALUE SPACE.                          K6CNRP.1
+010200 01  SUM-LINE.                                                    K6CNRP.1
+010300     05  FILLER   PIC X(14) VALUE "NOTES EXPANDED".               K6CNRP.1
+010400     05  FILLER   PIC X(1)  VALUE "=".                            K6CNRP.1
+010500     05  SUM-NOTE-COUNT       PIC ZZZ9.                           K6CNRP.1
+010600     05  FILLER   PIC X(3)  VALUE SPACE.                          K6CNRP.1
+010700     05  FILLER   PIC X(15) VALUE "UNKNOWN CODES=".               K6CNRP.1
+010800     05  SUM-UNKNOWN-COUNT    PIC ZZZ9.                           K6CNRP.1
+010900     05  FILLER   PIC X(39) VALUE SPACE.                          K6CNRP.1
+011000                                                                  K6CNRP.1
+011100 PROCEDURE DIVISION.                                              K6CNRP.1
+011200*================================================================ K6CNRP.1
+011300* 0000-MAINLINE -- DRIVES THE C-NOTE EXPANSION PASS FROM OPEN     K6CNRP.1
+011400* THROUGH THE CLOSING SUMMARY LINE.                               K6CNRP.1
+011500*================================================================ K6CNRP.1
+011600 0000-MAINLINE.                                                   K6CNRP.1
+011700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      K6CNRP.1
+011800     PERFORM 2000-EXPAND-NOTES THRU 2000-EXIT.                    K6CNRP.1
+011900     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.                   K6CNRP.1
+012000     PERFORM 9999-TERMINATE THRU 9999-EXIT.                       K6CNRP.1
+012100     STOP RUN.                                                    K6CNRP.1
+012200*================================================================ K6CNRP.1
+012300* 1000-INITIALIZE -- OPEN FILES AND WRITE THE REPORT HEADER.      K6CNRP.1
+012400*================================================================ K6CNRP.1
+012500 1000-INITIALIZE.                                                 K6CNRP.1
+012600     OPEN INPUT  RAW-EXTRACT.                                     K6CNRP.1
+012700     OPEN OUTPUT CNOTE-RPT.                                       K6CNRP.1
+012800     WRITE CR-PRINT-REC FROM HDR-LINE.                            K6CNRP.1
+012900 1000-EXIT.                                                       K6CNRP.1
+013000     EXIT.                                                        K6CNRP.1
+013100*================================================================ K6CNRP.1
+013200* 2000-EXPAND-NOTES -- READ THE EXTRACT AND EXPAND EVERY          K6CNRP.1
+013300* NON-BLANK RE-C-NOTE INTO ITS CODE DESCRIPTION.                  K6CNRP.1
+013400*================================================================ K6CNRP.1
+013500 2000-EXPAND-NOTES.                                               K6CNRP.1
+013600     PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.                    K6CNRP.1
+013700 2000-LOOP.                                                       K6CNRP.1
+013800     IF WS-RE-EOF                                                 K6CNRP.1
+013900         GO TO 2000-EXIT.                                         K6CNRP.1
+014000     IF RE-C-NOTE NOT = SPACE                                     K6CNRP.1
+014100         MOVE RE-C-NOTE (1:4) TO WS-NOTE-CODE                     K6CNRP.1
+014200         MOVE RE-C-NOTE (5:9) TO WS-NOTE-DETAIL                   K6CNRP.1
+014300         PERFORM 2200-FIND-CODE THRU 2200-EXIT                    K6CNRP.1
+014400         MOVE RE-TARGET-ID  TO DET-TARGET-ID                      K6CNRP.1
+014500         MOVE RE-PGM-ID     TO DET-PGM-ID                         K6CNRP.1
+014600         MOVE WS-NOTE-CODE  TO DET-CODE                           K6CNRP.1
+014700         MOVE WS-DESCRIPTION TO DET-DESCRIPTION                   K6CNRP.1
+014800         MOVE WS-NOTE-DETAIL TO DET-DETAIL                        K6CNRP.1
+014900         WRITE CR-PRINT-REC FROM DET-LINE                         K6CNRP.1
+015000         ADD 1 TO WS-NOTE-COUNT.                                  K6CNRP.1
+015100     PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.                    K6CNRP.1
+015200     GO TO 2000-LOOP.                                             K6CNRP.1
+015300 2000-EXIT.                                                       K6CNRP.1
+015400     CLOSE RAW-EXTRACT.                                           K6CNRP.1
+015500     EXIT.                                                        K6CNRP.1
+015600 2100-READ-EXTRACT.                                               K6CNRP.1
+015700     READ RAW-EXTRACT                                             K6CNRP.1
+015800         AT END SET WS-RE-EOF TO TRUE.                            K6CNRP.1
+015900 2100-EXIT.                                                       K6CNRP.1
+016000     EXIT.                                                        K6CNRP.1
+016100 2200-FIND-CODE.                                                  K6CNRP.1
+016200     MOVE "N" TO WS-FOUND-SW.                                     K6CNRP.1
+016300     SET CN-IDX TO 1.                                             K6CNRP.1
+016400 2200-LOOP.                                                       K6CNRP.1
+016500     IF CN-IDX > 6                                                K6CNRP.1
+016600         GO TO 2200-NOT-FOUND.                                    K6CNRP.1
+016700     IF CN-CODE (CN-IDX) = WS-NOTE-CODE                           K6CNRP.1
+016800         MOVE CN-DESCRIPTION (CN-IDX) TO WS-DESCRIPTION           K6CNRP.1
+016900         MOVE "Y" TO WS-FOUND-SW                                  K6CNRP.1
+017000         GO TO 2200-EXIT.                                         K6CNRP.1
+017100     SET CN-IDX UP BY 1.                                          K6CNRP.1
+017200     GO TO 2200-LOOP.                                             K6CNRP.1
+017300 2200-NOT-FOUND.                                                  K6CNRP.1
+017400     MOVE "**UNRECOGNIZED CODE**         " TO WS-DESCRIPTION.     K6CNRP.1
+017500     ADD 1 TO WS-UNKNOWN-COUNT.                                   K6CNRP.1
+017600 2200-EXIT.                                                       K6CNRP.1
+017700     EXIT.                                                        K6CNRP.1
+017800*================================================================ K6CNRP.1
+017900* 8000-PRINT-SUMMARY -- WRITE THE CLOSING COUNT LINE.             K6CNRP.1
+018000*================================================================ K6CNRP.1
+018100 8000-PRINT-SUMMARY.                                              K6CNRP.1
+018200     MOVE WS-NOTE-COUNT    TO SUM-NOTE-COUNT.                     K6CNRP.1
+018300     MOVE WS-UNKNOWN-COUNT TO SUM-UNKNOWN-COUNT.                  K6CNRP.1
+018400     WRITE CR-PRINT-REC FROM SUM-LINE.                            K6CNRP.1
+018500 8000-EXIT.                                                       K6CNRP.1
+018600     EXIT.                                                        K6CNRP.1
+018700*================================================================ K6CNRP.1
+018800* 9999-TERMINATE -- CLOSE THE OUTPUT FILE.                        K6CNRP.1
+018900*================================================================ K6CNRP.1
+019000 9999-TERMINATE.                                                  K6CNRP.1
+019100     CLOSE CNOTE-RPT.                                             K6CNRP.1
+019200 9999-EXIT.                                                       K6CNRP.1
+019300     EXIT.                                                        K6CNRP.1
