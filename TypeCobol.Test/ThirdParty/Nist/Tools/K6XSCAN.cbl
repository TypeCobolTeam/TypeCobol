@@ -0,0 +1,132 @@
+000100 IDENTIFICATION DIVISION.                                         K6XSCN.1
+000200 PROGRAM-ID.                                                      K6XSCN.1
+000300     K6XSCAN.                                                     K6XSCN.1
+000400*================================================================ K6XSCN.1
+000500* K6XSCAN -- PREFLIGHT SCAN FOR LEFTOVER X-CARD PLACEHOLDERS.     K6XSCN.1
+000600*================================================================ K6XSCN.1
+000700* AUTHOR.     D. L. OKAFOR, DATA PROCESSING STANDARDS GROUP.      K6XSCN.1
+000800* INSTALLATION. CERTIFICATION TESTING CENTER.                     K6XSCN.1
+000900* DATE-WRITTEN. AUGUST 2026.                                      K6XSCN.1
+001000* DATE-COMPILED.                                                  K6XSCN.1
+001100*                                                                 K6XSCN.1
+001200* REMARKS.                                                        K6XSCN.1
+001300*    READS A CONCATENATED COPY OF THE SOURCE MEMBERS SCHEDULED    K6XSCN.1
+001400*    FOR THIS RUN (BUILT BY JCL IN THE USUAL FIXED-FORMAT 80-     K6XSCN.1
+001500*    COLUMN LAYOUT, IDENTIFICATION TAG IN COLUMNS 73-80) AND      K6XSCN.1
+001600*    FLAGS EVERY LINE WHOSE CODE AREA STILL CARRIES AN            K6XSCN.1
+001700*    UNRESOLVED XXXXXnnn X-CARD PLACEHOLDER -- THE SAME MARKER    K6XSCN.1
+001800*    K6SITE.CPY DOCUMENTS AS REQUIRING A SITE SUBSTITUTION.       K6XSCN.1
+001900*    RUN THIS AHEAD OF A CERTIFICATION BATCH SO A MEMBER THAT     K6XSCN.1
+002000*    WAS NEVER MIGRATED TO THE K6SITE TABLE GETS CAUGHT BEFORE    K6XSCN.1
+002100*    COMPILE TIME INSTEAD OF FAILING MID-SUITE.                   K6XSCN.1
+002200*                                                                 K6XSCN.1
+002300* MODIFICATION HISTORY.                                           K6XSCN.1
+002400*    2026-08-09  DLO  ORIGINAL PROGRAM.                           K6XSCN.1
+002500*================================================================ K6XSCN.1
+002600                                                                  K6XSCN.1
+002700 ENVIRONMENT DIVISION.                                            K6XSCN.1
+002800 CONFIGURATION SECTION.                                           K6XSCN.1
+002900 SOURCE-COMPUTER.                                                 K6XSCN.1
+003000     OUR-MAINFRAME.                                               K6XSCN.1
+003100 OBJECT-COMPUTER.                                                 K6XSCN.1
+003200     OUR-MAINFRAME.                                               K6XSCN.1
+003300 INPUT-OUTPUT SECTION.                                            K6XSCN.1
+003400 FILE-CONTROL.                                                    K6XSCN.1
+003500     SELECT SCAN-IN  ASSIGN TO SCANIN                             K6XSCN.1
+003600         ORGANIZATION IS SEQUENTIAL.                              K6XSCN.1
+003700     SELECT SCAN-RPT ASSIGN TO SCANRPT                            K6XSCN.1
+003800         ORGANIZATION IS SEQUENTIAL.                              K6XSCN.1
+003900                                                                  K6XSCN.1
+004000 DATA DIVISION.                                                   K6XSCN.1
+004100 FILE SECTION.                                                    K6XSCN.1
+004200 FD  SCAN-IN                                                      K6XSCN.1
+004300     LABEL RECORDS ARE STANDARD.                                  K6XSCN.1
+004400 01  SCAN-LINE.                                                   K6XSCN.1
+004500     05  SCAN-SEQ             PIC X(6).                           K6XSCN.1
+004600     05  SCAN-IND             PIC X.                              K6XSCN.1
+004700     05  SCAN-BODY            PIC X(65).                          K6XSCN.1
+004800     05  SCAN-TAG             PIC X(8).                           K6XSCN.1
+004900 FD  SCAN-RPT                                                     K6XSCN.1
+005000     LABEL RECORDS ARE STANDARD.                                  K6XSCN.1
+005100 01  RPT-REC                  PIC X(133).                         K6XSCN.1
+005200                                                                  K6XSCN.1
+005300 WORKING-STORAGE SECTION.                                         K6XSCN.1
+005400 77  WS-EOF-SW                PIC X    VALUE "N".                 K6XSCN.1
+005500     88  WS-EOF                        VALUE "Y".                 K6XSCN.1
+005600 77  WS-LINE-COUNT            PIC 9(7) COMP VALUE ZERO.           K6XSCN.1
+005700 77  WS-FLAG-COUNT            PIC 9(5) COMP VALUE ZERO.           K6XSCN.1
+005800 77  WS-HIT-COUNT             PIC 9(3) COMP VALUE ZERO.           K6XSCN.1
+005900 01  WS-FLAG-LINE.                                                K6XSCN.1
+006000     05  FILLER               PIC X(19) VALUE                     K6XSCN.1
+006100         "X-CARD PLACEHOLDER ".                                   K6XSCN.1
+006200     05  WSF-TAG              PIC X(8).                           K6XSCN.1
+006300     05  FILLER               PIC X(6)  VALUE " SEQ ".            K6XSCN.1
+006400     05  WSF-SEQ              PIC X(6).                           K6XSCN.1
+006500     05  FILLER               PIC X(94) VALUE SPACE.              K6XSCN.1
+006600 01  WS-CLEAN-LINE.                                               K6XSCN.1
+006700     05  FILLER               PIC X(46) VALUE                     K6XSCN.1
+006800         "PREFLIGHT SCAN: NO X-CARD PLACEHOLDERS FOUND.".         K6XSCN.1
+006900     05  FILLER               PIC X(87) VALUE SPACE.              K6XSCN.1
+007000 01  WS-SUMMARY-LINE.                                             K6XSCN.1
+007100     05  FILLER               PIC X(25) VALUE                     K6XSCN.1
+007200         "PLACEHOLDER LINE(S) = ".                                K6XSCN.1
+007300     05  WSD-FLAG-COUNT       PIC ZZZZ9.                          K6XSCN.1
+007400     05  FILLER               PIC X(103) VALUE SPACE.             K6XSCN.1
+007500                                                                  K6XSCN.1
+007600 PROCEDURE DIVISION.                                              K6XSCN.1
+007700*================================================================ K6XSCN.1
+007800* 0000-MAINLINE -- OPEN, SCAN EVERY SOURCE LINE, REPORT.          K6XSCN.1
+007900*================================================================ K6XSCN.1
+008000 0000-MAINLINE.                                                   K6XSCN.1
+008100     OPEN INPUT  SCAN-IN.                                         K6XSCN.1
+008200     OPEN OUTPUT SCAN-RPT.                                        K6XSCN.1
+008300     PERFORM 2000-READ-SCAN THRU 2000-EXIT.                       K6XSCN.1
+008400     PERFORM 3000-PROCESS-LINE THRU 3000-EXIT                     K6XSCN.1
+008500             UNTIL WS-EOF.                                        K6XSCN.1
+008600     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.                   K6XSCN.1
+008700     CLOSE SCAN-IN SCAN-RPT.                                      K6XSCN.1
+008800     STOP RUN.                                                    K6XSCN.1
+008900*================================================================ K6XSCN.1
+009000* 2000-READ-SCAN -- READ ONE SOURCE LINE.                         K6XSCN.1
+009100*================================================================ K6XSCN.1
+009200 2000-READ-SCAN.                                                  K6XSCN.1
+009300     READ SCAN-IN                                                 K6XSCN.1
+009400         AT END                                                   K6XSCN.1
+009500             SET WS-EOF TO TRUE.                                  K6XSCN.1
+009600 2000-EXIT.                                                       K6XSCN.1
+009700     EXIT.                                                        K6XSCN.1
+009800*================================================================ K6XSCN.1
+009900* 3000-PROCESS-LINE -- FLAG THE LINE IF ITS CODE AREA STILL       K6XSCN.1
+010000* CARRIES THE XXXXX PLACEHOLDER PREFIX, THEN ADVANCE.             K6XSCN.1
+010100*================================================================ K6XSCN.1
+010200 3000-PROCESS-LINE.                                               K6XSCN.1
+010300     ADD 1 TO WS-LINE-COUNT.                                      K6XSCN.1
+010400     MOVE ZERO TO WS-HIT-COUNT.                                   K6XSCN.1
+010500     INSPECT SCAN-BODY TALLYING WS-HIT-COUNT                      K6XSCN.1
+010600         FOR ALL "XXXXX".                                         K6XSCN.1
+010700     IF WS-HIT-COUNT GREATER THAN ZERO                            K6XSCN.1
+010800         ADD 1 TO WS-FLAG-COUNT                                   K6XSCN.1
+010900         PERFORM 3500-WRITE-FLAG THRU 3500-EXIT.                  K6XSCN.1
+011000     PERFORM 2000-READ-SCAN THRU 2000-EXIT.                       K6XSCN.1
+011100 3000-EXIT.                                                       K6XSCN.1
+011200     EXIT.                                                        K6XSCN.1
+011300*================================================================ K6XSCN.1
+011400* 3500-WRITE-FLAG -- EMIT ONE REPORT LINE FOR A FLAGGED MEMBER.   K6XSCN.1
+011500*================================================================ K6XSCN.1
+011600 3500-WRITE-FLAG.                                                 K6XSCN.1
+011700     MOVE SCAN-TAG TO WSF-TAG.                                    K6XSCN.1
+011800     MOVE SCAN-SEQ TO WSF-SEQ.                                    K6XSCN.1
+011900     WRITE RPT-REC FROM WS-FLAG-LINE.                             K6XSCN.1
+012000 3500-EXIT.                                                       K6XSCN.1
+012100     EXIT.                                                        K6XSCN.1
+012200*================================================================ K6XSCN.1
+012300* 8000-PRINT-SUMMARY -- FINAL CLEAN/NOT-CLEAN LINE AND COUNT.     K6XSCN.1
+012400*================================================================ K6XSCN.1
+012500 8000-PRINT-SUMMARY.                                              K6XSCN.1
+012600     IF WS-FLAG-COUNT EQUAL TO ZERO                               K6XSCN.1
+012700         WRITE RPT-REC FROM WS-CLEAN-LINE                         K6XSCN.1
+012800     ELSE                                                         K6XSCN.1
+012900         MOVE WS-FLAG-COUNT TO WSD-FLAG-COUNT                     K6XSCN.1
+013000         WRITE RPT-REC FROM WS-SUMMARY-LINE.                      K6XSCN.1
+013100 8000-EXIT.                                                       K6XSCN.1
+013200     EXIT.                                                        K6XSCN.1
