@@ -0,0 +1,172 @@
+000100 IDENTIFICATION DIVISION.                                         K6NOTI.1
+000200 PROGRAM-ID.                                                      K6NOTI.1
+000300     K6NOTIF.                                                     K6NOTI.1
+000400*================================================================ K6NOTI.1
+000500* K6NOTIF -- ROUTE FAILURE NOTIFICATIONS BY MODULE PREFIX.        K6NOTI.1
+000600*================================================================ K6NOTI.1
+000700* AUTHOR.     D. L. OKAFOR, DATA PROCESSING STANDARDS GROUP.      K6NOTI.1
+000800* INSTALLATION. CERTIFICATION TESTING CENTER.                     K6NOTI.1
+000900* DATE-WRITTEN. AUGUST 2026.                                      K6NOTI.1
+001000* DATE-COMPILED.                                                  K6NOTI.1
+001100*                                                                 K6NOTI.1
+001200* REMARKS.                                                        K6NOTI.1
+001300*    A SUITE-WIDE ROLLUP TELLS YOU HOW MANY TESTS FAILED BUT NOT  K6NOTI.1
+001400*    WHO NEEDS TO HEAR ABOUT IT -- EVERY FAILURE ENDED UP ON THE  K6NOTI.1
+001500*    SAME DISTRIBUTION REGARDLESS OF WHICH PART OF THE TREE IT    K6NOTI.1
+001600*    CAME FROM.  THIS PROGRAM READS THE RAW-DATA EXTRACT, AND     K6NOTI.1
+001700*    FOR EVERY RECORD WHOSE RE-C-FAIL IS GREATER THAN ZERO,       K6NOTI.1
+001800*    LOOKS UP THE OWNING DISTRIBUTION QUEUE IN K6NOTFY'S ROUTING  K6NOTI.1
+001900*    TABLE BY THE FIRST TWO CHARACTERS OF RE-PGM-ID AND WRITES    K6NOTI.1
+002000*    ONE NOTIFICATION-QUEUE RECORD ADDRESSED TO THAT QUEUE.  A    K6NOTI.1
+002100*    PROGRAM-ID WHOSE PREFIX IS NOT IN THE ROUTING TABLE STILL    K6NOTI.1
+002200*    GETS A NOTIFICATION -- ADDRESSED TO UNASSIGNED -- SO A NEW   K6NOTI.1
+002300*    MODULE PREFIX NEVER LOSES A FAILURE NOTICE SIMPLY BECAUSE    K6NOTI.1
+002400*    NO ONE HAS ADDED IT TO THE TABLE YET.                        K6NOTI.1
+002500*                                                                 K6NOTI.1
+002600* MODIFICATION HISTORY.                                           K6NOTI.1
+002700*    2026-08-09  DLO  ORIGINAL PROGRAM.                           K6NOTI.1
+002800*================================================================ K6NOTI.1
+002900                                                                  K6NOTI.1
+003000 ENVIRONMENT DIVISION.                                            K6NOTI.1
+003100 CONFIGURATION SECTION.                                           K6NOTI.1
+003200 SOURCE-COMPUTER.                                                 K6NOTI.1
+003300     OUR-MAINFRAME.                                               K6NOTI.1
+003400 OBJECT-COMPUTER.                                                 K6NOTI.1
+003500     OUR-MAINFRAME.                                               K6NOTI.1
+003600 INPUT-OUTPUT SECTION.                                            K6NOTI.1
+003700 FILE-CONTROL.                                                    K6NOTI.1
+003800     SELECT RAW-EXTRACT  ASSIGN TO RAWEXT                         K6NOTI.1
+003900         ORGANIZATION IS SEQUENTIAL.                              K6NOTI.1
+004000     SELECT NOTIFY-QUEUE ASSIGN TO NOTIFYQ                        K6NOTI.1
+004100         ORGANIZATION IS SEQUENTIAL.                              K6NOTI.1
+004200                                                                  K6NOTI.1
+004300 DATA DIVISION.                                                   K6NOTI.1
+004400 FILE SECTION.                                                    K6NOTI.1
+004500 FD  RAW-EXTRACT                                                  K6NOTI.1
+004600     LABEL RECORDS ARE STANDARD.                                  K6NOTI.1
+004700* RAW-DATA-SATZ LAYOUT -- KEPT IN STEP WITH K6RAWDS.CPY.          K6NOTI.1
+000000 COPY K6RAWDS.                                                    K6NOTI.1
+006600 FD  NOTIFY-QUEUE                                                 K6NOTI.1
+006700     LABEL RECORDS ARE STANDARD.                                  K6NOTI.1
+006800 01  NQ-PRINT-REC             PIC X(80).                          K6NOTI.1
+006900                                                                  K6NOTI.1
+007000 WORKING-STORAGE SECTION.                                         K6NOTI.1
+007100 COPY K6NOTFY.                                                    K6NOTI.1
+007200* ----------------------------------------------------------      K6NOTI.1
+007300* SWITCHES AND COUNTERS.                                          K6NOTI.1
+007400* ----------------------------------------------------------      K6NOTI.1
+007500 77  WS-RE-EOF-SW             PIC X      VALUE "N".               K6NOTI.1
+007600     88  WS-RE-EOF                       VALUE "Y".               K6NOTI.1
+007700 77  WS-FOUND-SW              PIC X      VALUE "N".               K6NOTI.1
+007800     88  WS-ROUTE-FOUND                  VALUE "Y".               K6NOTI.1
+007900 77  WS-NOTIFY-COUNT          PIC 9(4)   COMP VALUE ZERO.         K6NOTI.1
+008000 77  WS-UNASSIGNED-COUNT      PIC 9(4)   COMP VALUE ZERO.         K6NOTI.1
+008100 01  WS-DIST-ID               PIC X(8)   VALUE SPACE.             K6NOTI.1
+008200* ----------------------------------------------------------      K6NOTI.1
+008300* REPORT LINES.                                                   K6NOTI.1
+008400* ----------------------------------------------------------      K6NOTI.1
+008500 01  HDR-LINE.                                                    K6NOTI.1
+008600     05  FILLER   PIC X(28) VALUE                                 K6NOTI.1
+008700         "FAILURE NOTIFICATIONS ROUTED".                          K6NOTI.1
+008800     05  FILLER   PIC X(10) VALUE " BY MODULE".                   K6NOTI.1
+008900     05  FILLER   PIC X(42) VALUE SPACE.                          K6NOTI.1
+009000 01  DET-LINE.                                                    K6NOTI.1
+009100     05  FILLER   PIC X(8)  VALUE "ROUTE TO".                     K6NOTI.1
+009200     05  FILLER   PIC X(1)  VALUE SPACE.                          K6NOTI.1
+009300     05  DET-DIST-ID          PIC X(8).                           K6NOTI.1
+009400     05  FILLER   PIC X(2)  VALUE SPACE.                          K6NOTI.1
+009500     05  DET-TARGET-ID        PIC X(8).                           K6NOTI.1
+009600     05  FILLER   PIC X(2)  VALUE SPACE.                          K6NOTI.1
+009700     05  DET-PGM-ID           PIC X(6).                           K6NOTI.1
+009800     05  FILLER   PIC X(2)  VALUE SPACE.                          K6NOTI.1
+009900     05  FILLER   PIC X(9)  VALUE "FAILURES=".                    K6NOTI.1
+010000     05  DET-FAIL-COUNT       PIC ZZ9.                            K6NOTI.1
+010100     05  FILLER   PIC X(31) VALUE SPACE.                          K6NOTI.1
+010200 01  SUM-LINE.                                                    K6NOTI.1
+010300     05  FILLER   PIC X(16) VALUE "NOTICES ROUTED=".              K6NOTI.1
+010400     05  SUM-NOTIFY-COUNT     PIC ZZZ9.                           K6NOTI.1
+010500     05  FILLER   PIC X(3)  VALUE SPACE.                          K6NOTI.1
+010600     05  FILLER   PIC X(18) VALUE "UNASSIGNED PREFIX=".           K6NOTI.1
+010700     05  SUM-UNASSIGNED-COUNT PIC ZZZ9.                           K6NOTI.1
+010800     05  FILLER   PIC X(36) VALUE SPACE.                          K6NOTI.1
+010900                                                                  K6NOTI.1
+011000 PROCEDURE DIVISION.                                              K6NOTI.1
+011100*================================================================ K6NOTI.1
+011200* 0000-MAINLINE -- DRIVES THE NOTIFICATION-ROUTING PASS FROM      K6NOTI.1
+011300* OPEN THROUGH THE CLOSING SUMMARY LINE.                          K6NOTI.1
+011400*================================================================ K6NOTI.1
+011500 0000-MAINLINE.                                                   K6NOTI.1
+011600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      K6NOTI.1
+011700     PERFORM 2000-ROUTE-FAILURES THRU 2000-EXIT.                  K6NOTI.1
+011800     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.                   K6NOTI.1
+011900     PERFORM 9999-TERMINATE THRU 9999-EXIT.                       K6NOTI.1
+012000     STOP RUN.                                                    K6NOTI.1
+012100*================================================================ K6NOTI.1
+012200* 1000-INITIALIZE -- OPEN FILES AND WRITE THE REPORT HEADER.      K6NOTI.1
+012300*================================================================ K6NOTI.1
+012400 1000-INITIALIZE.                                                 K6NOTI.1
+012500     OPEN INPUT  RAW-EXTRACT.                                     K6NOTI.1
+012600     OPEN OUTPUT NOTIFY-QUEUE.                                    K6NOTI.1
+012700     WRITE NQ-PRINT-REC FROM HDR-LINE.                            K6NOTI.1
+012800 1000-EXIT.                                                       K6NOTI.1
+012900     EXIT.                                                        K6NOTI.1
+013000*================================================================ K6NOTI.1
+013100* 2000-ROUTE-FAILURES -- READ THE EXTRACT AND WRITE ONE           K6NOTI.1
+013200* NOTIFICATION PER RECORD THAT SHOWS AT LEAST ONE FAILURE.        K6NOTI.1
+013300*================================================================ K6NOTI.1
+013400 2000-ROUTE-FAILURES.                                             K6NOTI.1
+013500     PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.                    K6NOTI.1
+013600 2000-LOOP.                                                       K6NOTI.1
+013700     IF WS-RE-EOF                                                 K6NOTI.1
+013800         GO TO 2000-EXIT.                                         K6NOTI.1
+013900     IF RE-C-FAIL > ZERO                                          K6NOTI.1
+014000         PERFORM 2200-FIND-ROUTE THRU 2200-EXIT                   K6NOTI.1
+014100         MOVE WS-DIST-ID      TO DET-DIST-ID                      K6NOTI.1
+014200         MOVE RE-TARGET-ID    TO DET-TARGET-ID                    K6NOTI.1
+014300         MOVE RE-PGM-ID       TO DET-PGM-ID                       K6NOTI.1
+014400         MOVE RE-C-FAIL       TO DET-FAIL-COUNT                   K6NOTI.1
+014500         WRITE NQ-PRINT-REC FROM DET-LINE                         K6NOTI.1
+014600         ADD 1 TO WS-NOTIFY-COUNT.                                K6NOTI.1
+014700     PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.                    K6NOTI.1
+014800     GO TO 2000-LOOP.                                             K6NOTI.1
+014900 2000-EXIT.                                                       K6NOTI.1
+015000     CLOSE RAW-EXTRACT.                                           K6NOTI.1
+015100     EXIT.                                                        K6NOTI.1
+015200 2100-READ-EXTRACT.                                               K6NOTI.1
+015300     READ RAW-EXTRACT                                             K6NOTI.1
+015400         AT END SET WS-RE-EOF TO TRUE.                            K6NOTI.1
+015500 2100-EXIT.                                                       K6NOTI.1
+015600     EXIT.                                                        K6NOTI.1
+015700 2200-FIND-ROUTE.                                                 K6NOTI.1
+015800     MOVE "N" TO WS-FOUND-SW.                                     K6NOTI.1
+015900     SET NF-IDX TO 1.                                             K6NOTI.1
+016000 2200-LOOP.                                                       K6NOTI.1
+016100     IF NF-IDX > 7                                                K6NOTI.1
+016200         GO TO 2200-NOT-FOUND.                                    K6NOTI.1
+016300     IF NF-PREFIX (NF-IDX) = RE-PGM-ID (1:2)                      K6NOTI.1
+016400         MOVE NF-DIST-ID (NF-IDX) TO WS-DIST-ID                   K6NOTI.1
+016500         MOVE "Y" TO WS-FOUND-SW                                  K6NOTI.1
+016600         GO TO 2200-EXIT.                                         K6NOTI.1
+016700     SET NF-IDX UP BY 1.                                          K6NOTI.1
+016800     GO TO 2200-LOOP.                                             K6NOTI.1
+016900 2200-NOT-FOUND.                                                  K6NOTI.1
+017000     MOVE "UNASSIGN" TO WS-DIST-ID.                               K6NOTI.1
+017100     ADD 1 TO WS-UNASSIGNED-COUNT.                                K6NOTI.1
+017200 2200-EXIT.                                                       K6NOTI.1
+017300     EXIT.                                                        K6NOTI.1
+017400*================================================================ K6NOTI.1
+017500* 8000-PRINT-SUMMARY -- WRITE THE CLOSING COUNT LINE.             K6NOTI.1
+017600*================================================================ K6NOTI.1
+017700 8000-PRINT-SUMMARY.                                              K6NOTI.1
+017800     MOVE WS-NOTIFY-COUNT     TO SUM-NOTIFY-COUNT.                K6NOTI.1
+017900     MOVE WS-UNASSIGNED-COUNT TO SUM-UNASSIGNED-COUNT.            K6NOTI.1
+018000     WRITE NQ-PRINT-REC FROM SUM-LINE.                            K6NOTI.1
+018100 8000-EXIT.                                                       K6NOTI.1
+018200     EXIT.                                                        K6NOTI.1
+018300*================================================================ K6NOTI.1
+018400* 9999-TERMINATE -- CLOSE THE OUTPUT FILE.                        K6NOTI.1
+018500*================================================================ K6NOTI.1
+018600 9999-TERMINATE.                                                  K6NOTI.1
+018700     CLOSE NOTIFY-QUEUE.                                          K6NOTI.1
+018800 9999-EXIT.                                                       K6NOTI.1
+018900     EXIT.                                                        K6NOTI.1
