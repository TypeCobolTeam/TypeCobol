@@ -0,0 +1,198 @@
+000100 IDENTIFICATION DIVISION.                                         K6TUCH.1
+000200 PROGRAM-ID.                                                      K6TUCH.1
+000300     K6TUCHK.                                                     K6TUCH.1
+000400*================================================================ K6TUCH.1
+000500* K6TUCHK -- FLAG MIXED T/U OPTIONAL-LINE SELECTION.              K6TUCH.1
+000600*================================================================ K6TUCH.1
+000700* AUTHOR.     D. L. OKAFOR, DATA PROCESSING STANDARDS GROUP.      K6TUCH.1
+000800* INSTALLATION. CERTIFICATION TESTING CENTER.                     K6TUCH.1
+000900* DATE-WRITTEN. AUGUST 2026.                                      K6TUCH.1
+001000* DATE-COMPILED.                                                  K6TUCH.1
+001100*                                                                 K6TUCH.1
+001200* REMARKS.                                                        K6TUCH.1
+001300*    SOME CERTIFICATION MEMBERS CARRY TWO MUTUALLY EXCLUSIVE      K6TUCH.1
+001400*    FORMS OF THE SAME OPTIONAL SOURCE CODE, ONE MARKED WITH      K6TUCH.1
+001500*    T AND ONE WITH U IN COLUMN 7, AND THE CONVENTION IS THAT     K6TUCH.1
+001600*    ONLY ONE LETTER IS EVER LEFT UNCOMMENTED PER MEMBER.  THIS   K6TUCH.1
+001700*    PROGRAM READS A CONCATENATED COPY OF THE SOURCE MEMBERS      K6TUCH.1
+001800*    SCHEDULED FOR A RUN IN THE USUAL 80-COLUMN FIXED LAYOUT,     K6TUCH.1
+001900*    TALLIES T-MARKED AND U-MARKED LINES SEPARATELY BY MEMBER,    K6TUCH.1
+002000*    AND REPORTS ANY MEMBER WHERE BOTH COUNTS ARE NON-ZERO --     K6TUCH.1
+002100*    A MIXED SELECTION THAT WOULD OTHERWISE ONLY SURFACE AS A     K6TUCH.1
+002200*    CONFUSING RUNTIME RESULT.                                    K6TUCH.1
+002300*                                                                 K6TUCH.1
+002400* MODIFICATION HISTORY.                                           K6TUCH.1
+002500*    2026-08-09  DLO  ORIGINAL PROGRAM.                           K6TUCH.1
+002600*================================================================ K6TUCH.1
+002700                                                                  K6TUCH.1
+002800 ENVIRONMENT DIVISION.                                            K6TUCH.1
+002900 CONFIGURATION SECTION.                                           K6TUCH.1
+003000 SOURCE-COMPUTER.                                                 K6TUCH.1
+003100     OUR-MAINFRAME.                                               K6TUCH.1
+003200 OBJECT-COMPUTER.                                                 K6TUCH.1
+003300     OUR-MAINFRAME.                                               K6TUCH.1
+003400 INPUT-OUTPUT SECTION.                                            K6TUCH.1
+003500 FILE-CONTROL.                                                    K6TUCH.1
+003600     SELECT SCAN-IN  ASSIGN TO SCANIN                             K6TUCH.1
+003700         ORGANIZATION IS SEQUENTIAL.                              K6TUCH.1
+003800     SELECT TUCHK-RPT ASSIGN TO TUCHKRPT                          K6TUCH.1
+003900         ORGANIZATION IS SEQUENTIAL.                              K6TUCH.1
+004000                                                                  K6TUCH.1
+004100 DATA DIVISION.                                                   K6TUCH.1
+004200 FILE SECTION.                                                    K6TUCH.1
+004300 FD  SCAN-IN                                                      K6TUCH.1
+004400     LABEL RECORDS ARE STANDARD.                                  K6TUCH.1
+004500 01  SCAN-LINE.                                                   K6TUCH.1
+004600     05  SCAN-SEQ             PIC X(6).                           K6TUCH.1
+004700     05  SCAN-IND             PIC X.                              K6TUCH.1
+004800     05  SCAN-BODY            PIC X(65).                          K6TUCH.1
+004900     05  SCAN-TAG             PIC X(8).                           K6TUCH.1
+005000 FD  TUCHK-RPT                                                    K6TUCH.1
+005100     LABEL RECORDS ARE STANDARD.                                  K6TUCH.1
+005200 01  RPT-REC                  PIC X(133).                         K6TUCH.1
+005300                                                                  K6TUCH.1
+005400 WORKING-STORAGE SECTION.                                         K6TUCH.1
+005500 77  WS-EOF-SW                PIC X      VALUE "N".               K6TUCH.1
+005600     88  WS-EOF                         VALUE "Y".                K6TUCH.1
+005700 77  WS-MOD-COUNT             PIC 9(3)   COMP VALUE ZERO.         K6TUCH.1
+005800 77  WS-MOD-SUB               PIC 9(3)   COMP VALUE ZERO.         K6TUCH.1
+005900 77  WS-FOUND-SW              PIC X      VALUE "N".               K6TUCH.1
+006000     88  WS-MOD-FOUND                   VALUE "Y".                K6TUCH.1
+006100 77  WS-MIXED-COUNT           PIC 9(3)   COMP VALUE ZERO.         K6TUCH.1
+006200 01  MODULE-TABLE.                                                K6TUCH.1
+006300     05  MODULE-ENTRY OCCURS 200 TIMES                            K6TUCH.1
+006400                      INDEXED BY MOD-IDX.                         K6TUCH.1
+006500         10  MOD-TAG              PIC X(8).                       K6TUCH.1
+006600         10  MOD-T-COUNT          PIC 9(5)   COMP.                K6TUCH.1
+006700         10  MOD-U-COUNT          PIC 9(5)   COMP.                K6TUCH.1
+006800 01  WS-MIXED-LINE.                                               K6TUCH.1
+006900     05  FILLER               PIC X(13) VALUE                     K6TUCH.1
+007000         "MIXED T/U -- ".                                         K6TUCH.1
+007100     05  WSM-TAG              PIC X(8).                           K6TUCH.1
+007200     05  FILLER               PIC X(7)  VALUE " T = ".            K6TUCH.1
+007300     05  WSM-T-COUNT          PIC ZZZZ9.                          K6TUCH.1
+007400     05  FILLER               PIC X(7)  VALUE " U = ".            K6TUCH.1
+007500     05  WSM-U-COUNT          PIC ZZZZ9.                          K6TUCH.1
+007600     05  FILLER               PIC X(83) VALUE SPACE.              K6TUCH.1
+007700 01  WS-CLEAN-LINE.                                               K6TUCH.1
+007800     05  FILLER               PIC X(44) VALUE                     K6TUCH.1
+007900         "T/U CHECK: NO MIXED SELECTION FOUND.".                  K6TUCH.1
+008000     05  FILLER               PIC X(89) VALUE SPACE.              K6TUCH.1
+008100 01  WS-SUMMARY-LINE.                                             K6TUCH.1
+008200     05  FILLER               PIC X(22) VALUE                     K6TUCH.1
+008300         "MIXED MEMBER(S) = ".                                    K6TUCH.1
+008400     05  WSD-MIXED-COUNT      PIC ZZZZ9.                          K6TUCH.1
+008500     05  FILLER               PIC X(106) VALUE SPACE.             K6TUCH.1
+008600                                                                  K6TUCH.1
+008700 PROCEDURE DIVISION.                                              K6TUCH.1
+008800*================================================================ K6TUCH.1
+008900* 0000-MAINLINE -- OPEN, SCAN EVERY SOURCE LINE, REPORT.          K6TUCH.1
+009000*================================================================ K6TUCH.1
+009100 0000-MAINLINE.                                                   K6TUCH.1
+009200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      K6TUCH.1
+009300     PERFORM 2000-READ-SCAN THRU 2000-EXIT.                       K6TUCH.1
+009400     PERFORM 3000-PROCESS-LINE THRU 3000-EXIT                     K6TUCH.1
+009500             UNTIL WS-EOF.                                        K6TUCH.1
+009600     PERFORM 7000-WRITE-MIXED THRU 7000-EXIT.                     K6TUCH.1
+009700     PERFORM 9999-TERMINATE THRU 9999-EXIT.                       K6TUCH.1
+009800     STOP RUN.                                                    K6TUCH.1
+009900*================================================================ K6TUCH.1
+010000* 1000-INITIALIZE -- OPEN FILES AND CLEAR THE PER-MEMBER TABLE.   K6TUCH.1
+010100*================================================================ K6TUCH.1
+010200 1000-INITIALIZE.                                                 K6TUCH.1
+010300     OPEN INPUT  SCAN-IN.                                         K6TUCH.1
+010400     OPEN OUTPUT TUCHK-RPT.                                       K6TUCH.1
+010500     SET MOD-IDX TO 1.                                            K6TUCH.1
+010600 1000-CLEAR-TABLE.                                                K6TUCH.1
+010700     IF MOD-IDX > 200                                             K6TUCH.1
+010800         GO TO 1000-EXIT.                                         K6TUCH.1
+010900     MOVE SPACE TO MOD-TAG (MOD-IDX).                             K6TUCH.1
+011000     MOVE ZERO  TO MOD-T-COUNT (MOD-IDX) MOD-U-COUNT (MOD-IDX).   K6TUCH.1
+011100     SET MOD-IDX UP BY 1.                                         K6TUCH.1
+011200     GO TO 1000-CLEAR-TABLE.                                      K6TUCH.1
+011300 1000-EXIT.                                                       K6TUCH.1
+011400     EXIT.                                                        K6TUCH.1
+011500*================================================================ K6TUCH.1
+011600* 2000-READ-SCAN -- READ ONE SOURCE LINE.                         K6TUCH.1
+011700*================================================================ K6TUCH.1
+011800 2000-READ-SCAN.                                                  K6TUCH.1
+011900     READ SCAN-IN                                                 K6TUCH.1
+012000         AT END                                                   K6TUCH.1
+012100             SET WS-EOF TO TRUE.                                  K6TUCH.1
+012200 2000-EXIT.                                                       K6TUCH.1
+012300     EXIT.                                                        K6TUCH.1
+012400*================================================================ K6TUCH.1
+012500* 3000-PROCESS-LINE -- TALLY A T OR U INDICATOR BY MEMBER TAG,    K6TUCH.1
+012600* THEN ADVANCE.                                                   K6TUCH.1
+012700*================================================================ K6TUCH.1
+012800 3000-PROCESS-LINE.                                               K6TUCH.1
+012900     IF SCAN-IND = "T" OR SCAN-IND = "U"                          K6TUCH.1
+013000         PERFORM 4000-FIND-MODULE THRU 4000-EXIT                  K6TUCH.1
+013100         PERFORM 5000-TALLY THRU 5000-EXIT.                       K6TUCH.1
+013200     PERFORM 2000-READ-SCAN THRU 2000-EXIT.                       K6TUCH.1
+013300 3000-EXIT.                                                       K6TUCH.1
+013400     EXIT.                                                        K6TUCH.1
+013500*================================================================ K6TUCH.1
+013600* 4000-FIND-MODULE -- LOCATE SCAN-TAG IN THE TABLE, ADDING A NEW  K6TUCH.1
+013700* ENTRY AT THE NEXT FREE SLOT WHEN IT IS NOT ALREADY PRESENT.     K6TUCH.1
+013800*================================================================ K6TUCH.1
+013900 4000-FIND-MODULE.                                                K6TUCH.1
+014000     MOVE "N" TO WS-FOUND-SW.                                     K6TUCH.1
+014100     SET MOD-IDX TO 1.                                            K6TUCH.1
+014200 4000-SEARCH.                                                     K6TUCH.1
+014300     IF MOD-IDX > WS-MOD-COUNT                                    K6TUCH.1
+014400         GO TO 4000-ADD-ENTRY.                                    K6TUCH.1
+014500     IF MOD-TAG (MOD-IDX) = SCAN-TAG                              K6TUCH.1
+014600         MOVE "Y" TO WS-FOUND-SW                                  K6TUCH.1
+014700         GO TO 4000-EXIT.                                         K6TUCH.1
+014800     SET MOD-IDX UP BY 1.                                         K6TUCH.1
+014900     GO TO 4000-SEARCH.                                           K6TUCH.1
+015000 4000-ADD-ENTRY.                                                  K6TUCH.1
+015100     ADD 1 TO WS-MOD-COUNT.                                       K6TUCH.1
+015200     SET MOD-IDX TO WS-MOD-COUNT.                                 K6TUCH.1
+015300     MOVE SCAN-TAG TO MOD-TAG (MOD-IDX).                          K6TUCH.1
+015400 4000-EXIT.                                                       K6TUCH.1
+015500     EXIT.                                                        K6TUCH.1
+015600*================================================================ K6TUCH.1
+015700* 5000-TALLY -- ADD ONE TO THE T OR U COUNT FOR THIS MEMBER.      K6TUCH.1
+015800*================================================================ K6TUCH.1
+015900 5000-TALLY.                                                      K6TUCH.1
+016000     IF SCAN-IND = "T"                                            K6TUCH.1
+016100         ADD 1 TO MOD-T-COUNT (MOD-IDX)                           K6TUCH.1
+016200     ELSE                                                         K6TUCH.1
+016300         ADD 1 TO MOD-U-COUNT (MOD-IDX).                          K6TUCH.1
+016400 5000-EXIT.                                                       K6TUCH.1
+016500     EXIT.                                                        K6TUCH.1
+016600*================================================================ K6TUCH.1
+016700* 7000-WRITE-MIXED -- REPORT EVERY MEMBER WHOSE T-COUNT AND       K6TUCH.1
+016800* U-COUNT ARE BOTH NON-ZERO.                                      K6TUCH.1
+016900*================================================================ K6TUCH.1
+017000 7000-WRITE-MIXED.                                                K6TUCH.1
+017100     SET MOD-IDX TO 1.                                            K6TUCH.1
+017200 7000-CHECK.                                                      K6TUCH.1
+017300     IF MOD-IDX > WS-MOD-COUNT                                    K6TUCH.1
+017400         GO TO 7000-REPORT.                                       K6TUCH.1
+017500     IF MOD-T-COUNT (MOD-IDX) > ZERO                              K6TUCH.1
+017600             AND MOD-U-COUNT (MOD-IDX) > ZERO                     K6TUCH.1
+017700         ADD 1 TO WS-MIXED-COUNT                                  K6TUCH.1
+017800         MOVE MOD-TAG (MOD-IDX)     TO WSM-TAG                    K6TUCH.1
+017900         MOVE MOD-T-COUNT (MOD-IDX) TO WSM-T-COUNT                K6TUCH.1
+018000         MOVE MOD-U-COUNT (MOD-IDX) TO WSM-U-COUNT                K6TUCH.1
+018100         WRITE RPT-REC FROM WS-MIXED-LINE.                        K6TUCH.1
+018200     SET MOD-IDX UP BY 1.                                         K6TUCH.1
+018300     GO TO 7000-CHECK.                                            K6TUCH.1
+018400 7000-REPORT.                                                     K6TUCH.1
+018500     IF WS-MIXED-COUNT EQUAL TO ZERO                              K6TUCH.1
+018600         WRITE RPT-REC FROM WS-CLEAN-LINE                         K6TUCH.1
+018700     ELSE                                                         K6TUCH.1
+018800         MOVE WS-MIXED-COUNT TO WSD-MIXED-COUNT                   K6TUCH.1
+018900         WRITE RPT-REC FROM WS-SUMMARY-LINE.                      K6TUCH.1
+019000 7000-EXIT.                                                       K6TUCH.1
+019100     EXIT.                                                        K6TUCH.1
+019200*================================================================ K6TUCH.1
+019300* 9999-TERMINATE -- CLOSE FILES.                                  K6TUCH.1
+019400*================================================================ K6TUCH.1
+019500 9999-TERMINATE.                                                  K6TUCH.1
+019600     CLOSE SCAN-IN TUCHK-RPT.                                     K6TUCH.1
+019700 9999-EXIT.                                                       K6TUCH.1
+019800     EXIT.                                                        K6TUCH.1
