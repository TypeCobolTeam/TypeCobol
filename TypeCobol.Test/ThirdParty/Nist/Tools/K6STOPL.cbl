@@ -0,0 +1,272 @@
+000100 IDENTIFICATION DIVISION.                                         K6STOP.1
+000200 PROGRAM-ID.                                                      K6STOP.1
+000300     K6STOPL.                                                     K6STOP.1
+000400*================================================================ K6STOP.1
+000500* K6STOPL -- STOPLIGHT MODULE ROLLUP FOR CERTIFICATION MEETINGS.  K6STOP.1
+000600*================================================================ K6STOP.1
+000700* AUTHOR.     D. L. OKAFOR, DATA PROCESSING STANDARDS GROUP.      K6STOP.1
+000800* INSTALLATION. CERTIFICATION TESTING CENTER.                     K6STOP.1
+000900* DATE-WRITTEN. AUGUST 2026.                                      K6STOP.1
+001000* DATE-COMPILED.                                                  K6STOP.1
+001100*                                                                 K6STOP.1
+001200* REMARKS.                                                        K6STOP.1
+001300*    READS THE SAME RAW-DATA EXTRACT USED BY K6RLUP AND K6RERU    K6STOP.1
+001400*    AND, FOR EACH PROGRAM-ID, KEEPS ONLY ITS MOST RECENT RUN     K6STOP.1
+001500*    (HIGHEST RUN-DATE/RUN-SEQ).  THAT LATEST RUN IS THEN GRADED  K6STOP.1
+001600*    RED, YELLOW, OR GREEN --                                     K6STOP.1
+001700*        RED    - THE RUN NEVER REACHED CLOSE-FILES, OR IT        K6STOP.1
+001800*                 LOGGED ONE OR MORE FAILURES.                    K6STOP.1
+001900*        YELLOW - NO FAILURES, BUT SOME TESTS WERE DELETED OR     K6STOP.1
+002000*                 STILL REQUIRE MANUAL INSPECTION.                K6STOP.1
+002100*        GREEN  - EVERY TEST IN THE RUN PASSED CLEAN.             K6STOP.1
+002200*    SO A ONE-PAGE, ONE-LINE-PER-MODULE REPORT CAN BE HANDED TO   K6STOP.1
+002300*    A CERTIFICATION MEETING WITHOUT ANYONE HAVING TO READ THE    K6STOP.1
+002400*    FULL ROLLUP COUNTS TO SEE WHAT NEEDS ATTENTION.              K6STOP.1
+002500*                                                                 K6STOP.1
+002600* MODIFICATION HISTORY.                                           K6STOP.1
+002700*    2026-08-09  DLO  ORIGINAL PROGRAM.                           K6STOP.1
+002800*================================================================ K6STOP.1
+002900                                                                  K6STOP.1
+003000 ENVIRONMENT DIVISION.                                            K6STOP.1
+003100 CONFIGURATION SECTION.                                           K6STOP.1
+003200 SOURCE-COMPUTER.                                                 K6STOP.1
+003300     OUR-MAINFRAME.                                               K6STOP.1
+003400 OBJECT-COMPUTER.                                                 K6STOP.1
+003500     OUR-MAINFRAME.                                               K6STOP.1
+003600 INPUT-OUTPUT SECTION.                                            K6STOP.1
+003700 FILE-CONTROL.                                                    K6STOP.1
+003800     SELECT RAW-EXTRACT ASSIGN TO RAWEXT                          K6STOP.1
+003900         ORGANIZATION IS SEQUENTIAL.                              K6STOP.1
+004000     SELECT STOPLIGHT-RPT ASSIGN TO STOPRPT                       K6STOP.1
+004100         ORGANIZATION IS SEQUENTIAL.                              K6STOP.1
+004200                                                                  K6STOP.1
+004300 DATA DIVISION.                                                   K6STOP.1
+004400 FILE SECTION.                                                    K6STOP.1
+004500 FD  RAW-EXTRACT                                                  K6STOP.1
+004600     LABEL RECORDS ARE STANDARD.                                  K6STOP.1
+004700* RAW-DATA-SATZ LAYOUT -- KEPT IN STEP WITH K6RAWDS.CPY.          K6STOP.1
+000000 COPY K6RAWDS.                                                    K6STOP.1
+006500 FD  STOPLIGHT-RPT                                                K6STOP.1
+006600     LABEL RECORDS ARE STANDARD.                                  K6STOP.1
+006700 01  SL-PRINT-REC             PIC X(120).                         K6STOP.1
+006800                                                                  K6STOP.1
+006900 WORKING-STORAGE SECTION.                                         K6STOP.1
+007000* ----------------------------------------------------------      K6STOP.1
+007100* SWITCHES AND COUNTERS.                                          K6STOP.1
+007200* ----------------------------------------------------------      K6STOP.1
+007300 77  WS-EXTRACT-EOF-SW        PIC X      VALUE "N".               K6STOP.1
+007400     88  WS-EXTRACT-EOF                  VALUE "Y".               K6STOP.1
+007500 77  WS-MOD-COUNT             PIC 9(3)   COMP VALUE ZERO.         K6STOP.1
+007600 77  WS-FOUND-SW              PIC X      VALUE "N".               K6STOP.1
+007700     88  WS-MOD-FOUND                    VALUE "Y".               K6STOP.1
+007800 77  WS-RED-COUNT             PIC 9(3)   COMP VALUE ZERO.         K6STOP.1
+007900 77  WS-YELLOW-COUNT          PIC 9(3)   COMP VALUE ZERO.         K6STOP.1
+008000 77  WS-GREEN-COUNT           PIC 9(3)   COMP VALUE ZERO.         K6STOP.1
+008100* ----------------------------------------------------------      K6STOP.1
+008200* PER-MODULE LATEST-RUN TABLE.                                    K6STOP.1
+008300* ----------------------------------------------------------      K6STOP.1
+008400 01  MODULE-TABLE.                                                K6STOP.1
+008500     05  MODULE-ENTRY OCCURS 100 TIMES                            K6STOP.1
+008600                      INDEXED BY MOD-IDX.                         K6STOP.1
+008700         10  MOD-TARGET-ID        PIC X(8).                       K6STOP.1
+008800         10  MOD-PGM-ID           PIC X(6).                       K6STOP.1
+008900         10  MOD-LATEST-DATE      PIC 9(6)   COMP.                K6STOP.1
+009000         10  MOD-LATEST-SEQ       PIC 99     COMP.                K6STOP.1
+009100         10  MOD-ABORT-FLAG       PIC X(8).                       K6STOP.1
+009200         10  MOD-FAIL             PIC 999.                        K6STOP.1
+009300         10  MOD-DELETED          PIC 999.                        K6STOP.1
+009400         10  MOD-INSPECT          PIC 999.                        K6STOP.1
+009500* ----------------------------------------------------------      K6STOP.1
+009600* REPORT LINES.                                                   K6STOP.1
+009700* ----------------------------------------------------------      K6STOP.1
+009800 01  HDR-LINE-1.                                                  K6STOP.1
+009900     05  FILLER   PIC X(34) VALUE                                 K6STOP.1
+010000         "STOPLIGHT MODULE ROLLUP -- CERTIF".                     K6STOP.1
+010100     05  FILLER   PIC X(23) VALUE                                 K6STOP.1
+010200         "ICATION MEETING REPORT".                                K6STOP.1
+010300     05  FILLER   PIC X(63) VALUE SPACE.                          K6STOP.1
+010400 01  HDR-LINE-2.                                                  K6STOP.1
+010500     05  FILLER   PIC X(6)  VALUE "PGM-ID".                       K6STOP.1
+010600     05  FILLER   PIC X(3)  VALUE SPACE.                          K6STOP.1
+010700     05  FILLER   PIC X(8)  VALUE "TARGET  ".                     K6STOP.1
+010800     05  FILLER   PIC X(3)  VALUE SPACE.                          K6STOP.1
+010900     05  FILLER   PIC X(7)  VALUE "STATUS ".                      K6STOP.1
+011000     05  FILLER   PIC X(5)  VALUE "FAIL ".                        K6STOP.1
+011100     05  FILLER   PIC X(4)  VALUE "DEL ".                         K6STOP.1
+011200     05  FILLER   PIC X(79) VALUE "INSPECT".                      K6STOP.1
+011300 01  DET-LINE.                                                    K6STOP.1
+011400     05  DET-PGM-ID           PIC X(6).                           K6STOP.1
+011500     05  FILLER               PIC X(3)  VALUE SPACE.              K6STOP.1
+011600     05  DET-TARGET           PIC X(8).                           K6STOP.1
+011700     05  FILLER               PIC X(3)  VALUE SPACE.              K6STOP.1
+011800     05  DET-STATUS           PIC X(7).                           K6STOP.1
+011900     05  DET-FAIL             PIC ZZZ9.                           K6STOP.1
+012000     05  FILLER               PIC X      VALUE SPACE.             K6STOP.1
+012100     05  DET-DELETED          PIC ZZZ9.                           K6STOP.1
+012200     05  FILLER               PIC X      VALUE SPACE.             K6STOP.1
+012300     05  DET-INSPECT          PIC ZZZ9.                           K6STOP.1
+012400     05  FILLER               PIC X(78) VALUE SPACE.              K6STOP.1
+012500 01  TOT-LINE.                                                    K6STOP.1
+012600     05  FILLER               PIC X(14) VALUE "RED    MODULES".   K6STOP.1
+012700     05  TOT-RED              PIC ZZZ9.                           K6STOP.1
+012800     05  FILLER               PIC X(3)  VALUE SPACE.              K6STOP.1
+012900     05  FILLER               PIC X(14) VALUE "YELLOW MODULES".   K6STOP.1
+013000     05  TOT-YELLOW           PIC ZZZ9.                           K6STOP.1
+013100     05  FILLER               PIC X(3)  VALUE SPACE.              K6STOP.1
+013200     05  FILLER               PIC X(14) VALUE "GREEN  MODULES".   K6STOP.1
+013300     05  TOT-GREEN            PIC ZZZ9.                           K6STOP.1
+013400     05  FILLER               PIC X(65) VALUE SPACE.              K6STOP.1
+013500                                                                  K6STOP.1
+013600 PROCEDURE DIVISION.                                              K6STOP.1
+013700*================================================================ K6STOP.1
+013800* 0000-MAINLINE -- DRIVES THE STOPLIGHT REPORT FROM OPEN THROUGH  K6STOP.1
+013900* THE FINAL SUMMARY LINE.                                         K6STOP.1
+014000*================================================================ K6STOP.1
+014100 0000-MAINLINE.                                                   K6STOP.1
+014200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      K6STOP.1
+014300     PERFORM 2000-READ-EXTRACT THRU 2000-EXIT.                    K6STOP.1
+014400     PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT                   K6STOP.1
+014500             UNTIL WS-EXTRACT-EOF.                                K6STOP.1
+014600     PERFORM 7000-PRINT-REPORT THRU 7000-EXIT.                    K6STOP.1
+014700     PERFORM 9999-TERMINATE THRU 9999-EXIT.                       K6STOP.1
+014800     STOP RUN.                                                    K6STOP.1
+014900*================================================================ K6STOP.1
+015000* 1000-INITIALIZE -- OPEN FILES AND CLEAR THE LATEST-RUN TABLE.   K6STOP.1
+015100*================================================================ K6STOP.1
+015200 1000-INITIALIZE.                                                 K6STOP.1
+015300     OPEN INPUT  RAW-EXTRACT.                                     K6STOP.1
+015400     OPEN OUTPUT STOPLIGHT-RPT.                                   K6STOP.1
+015500     SET MOD-IDX TO 1.                                            K6STOP.1
+015600 1000-CLEAR-TABLE.                                                K6STOP.1
+015700     IF MOD-IDX > 100                                             K6STOP.1
+015800         GO TO 1000-EXIT.                                         K6STOP.1
+015900     MOVE SPACE  TO MOD-PGM-ID (MOD-IDX) MOD-ABORT-FLAG (MOD-IDX) K6STOP.1
+016000                    MOD-TARGET-ID (MOD-IDX).                      K6STOP.1
+016100     MOVE ZERO   TO MOD-LATEST-DATE (MOD-IDX)                     K6STOP.1
+016200                    MOD-LATEST-SEQ (MOD-IDX)                      K6STOP.1
+016300                    MOD-FAIL (MOD-IDX) MOD-DELETED (MOD-IDX)      K6STOP.1
+016400                    MOD-INSPECT (MOD-IDX).                        K6STOP.1
+016500     SET MOD-IDX UP BY 1.                                         K6STOP.1
+016600     GO TO 1000-CLEAR-TABLE.                                      K6STOP.1
+016700 1000-EXIT.                                                       K6STOP.1
+016800     EXIT.                                                        K6STOP.1
+016900*================================================================ K6STOP.1
+017000* 2000-READ-EXTRACT -- READ ONE RAW-DATA-SATZ FROM THE EXTRACT.   K6STOP.1
+017100*================================================================ K6STOP.1
+017200 2000-READ-EXTRACT.                                               K6STOP.1
+017300     READ RAW-EXTRACT                                             K6STOP.1
+017400         AT END SET WS-EXTRACT-EOF TO TRUE.                       K6STOP.1
+017500 2000-EXIT.                                                       K6STOP.1
+017600     EXIT.                                                        K6STOP.1
+017700*================================================================ K6STOP.1
+017800* 3000-PROCESS-RECORD -- KEEP ONLY THE LATEST RUN SEEN SO FAR FOR K6STOP.1
+017900* THIS PROGRAM-ID, REMEMBERING ITS ABORT FLAG AND FAIL/DELETED/   K6STOP.1
+018000* INSPECT COUNTS, THEN READ THE NEXT RECORD.                      K6STOP.1
+018100*================================================================ K6STOP.1
+018200 3000-PROCESS-RECORD.                                             K6STOP.1
+018300     PERFORM 4000-FIND-MODULE THRU 4000-EXIT.                     K6STOP.1
+018400     IF WS-FOUND-SW = "N"                                         K6STOP.1
+018500         GO TO 3000-NEWER.                                        K6STOP.1
+018600     IF RE-RUN-DATE > MOD-LATEST-DATE (MOD-IDX)                   K6STOP.1
+018700         GO TO 3000-NEWER.                                        K6STOP.1
+018800     IF RE-RUN-DATE = MOD-LATEST-DATE (MOD-IDX)                   K6STOP.1
+018900             AND RE-RUN-SEQ > MOD-LATEST-SEQ (MOD-IDX)            K6STOP.1
+019000         GO TO 3000-NEWER.                                        K6STOP.1
+019100     GO TO 3000-READ-NEXT.                                        K6STOP.1
+019200 3000-NEWER.                                                      K6STOP.1
+019300     MOVE RE-RUN-DATE TO MOD-LATEST-DATE (MOD-IDX).               K6STOP.1
+019400     MOVE RE-RUN-SEQ  TO MOD-LATEST-SEQ  (MOD-IDX).               K6STOP.1
+019500     MOVE RE-C-ABORT  TO MOD-ABORT-FLAG  (MOD-IDX).               K6STOP.1
+019600     MOVE RE-C-FAIL   TO MOD-FAIL        (MOD-IDX).               K6STOP.1
+019700     MOVE RE-C-DELETED TO MOD-DELETED    (MOD-IDX).               K6STOP.1
+019800     MOVE RE-C-INSPECT TO MOD-INSPECT    (MOD-IDX).               K6STOP.1
+019900 3000-READ-NEXT.                                                  K6STOP.1
+020000     PERFORM 2000-READ-EXTRACT THRU 2000-EXIT.                    K6STOP.1
+020100 3000-EXIT.                                                       K6STOP.1
+020200     EXIT.                                                        K6STOP.1
+020300*================================================================ K6STOP.1
+020400* 4000-FIND-MODULE -- LOCATE RE-PGM-ID IN THE TABLE, ADDING A NEW K6STOP.1
+020500* ENTRY AT THE NEXT FREE SLOT WHEN IT IS NOT ALREADY PRESENT.     K6STOP.1
+020600*================================================================ K6STOP.1
+020700 4000-FIND-MODULE.                                                K6STOP.1
+020800     MOVE "N" TO WS-FOUND-SW.                                     K6STOP.1
+020900     SET MOD-IDX TO 1.                                            K6STOP.1
+021000 4000-SEARCH.                                                     K6STOP.1
+021100     IF MOD-IDX > WS-MOD-COUNT                                    K6STOP.1
+021200         GO TO 4000-ADD-ENTRY.                                    K6STOP.1
+021300     IF MOD-PGM-ID (MOD-IDX) = RE-PGM-ID                          K6STOP.1
+021400             AND MOD-TARGET-ID (MOD-IDX) = RE-TARGET-ID           K6STOP.1
+021500         MOVE "Y" TO WS-FOUND-SW                                  K6STOP.1
+021600         GO TO 4000-EXIT.                                         K6STOP.1
+021700     SET MOD-IDX UP BY 1.                                         K6STOP.1
+021800     GO TO 4000-SEARCH.                                           K6STOP.1
+021900 4000-ADD-ENTRY.                                                  K6STOP.1
+022000     ADD 1 TO WS-MOD-COUNT.                                       K6STOP.1
+022100     SET MOD-IDX TO WS-MOD-COUNT.                                 K6STOP.1
+022200     MOVE RE-PGM-ID    TO MOD-PGM-ID (MOD-IDX).                   K6STOP.1
+022300     MOVE RE-TARGET-ID TO MOD-TARGET-ID (MOD-IDX).                K6STOP.1
+022400 4000-EXIT.                                                       K6STOP.1
+022500     EXIT.                                                        K6STOP.1
+022600*================================================================ K6STOP.1
+022700* 7000-PRINT-REPORT -- GRADE EACH MODULE'S LATEST RUN RED,        K6STOP.1
+022800* YELLOW, OR GREEN, WRITE ONE DETAIL LINE PER MODULE, AND WRITE   K6STOP.1
+022900* THE CLOSING RED/YELLOW/GREEN TOTALS LINE.                       K6STOP.1
+023000*================================================================ K6STOP.1
+023100 7000-PRINT-REPORT.                                               K6STOP.1
+023200     WRITE SL-PRINT-REC FROM HDR-LINE-1                           K6STOP.1
+023300         AFTER ADVANCING PAGE.                                    K6STOP.1
+023400     WRITE SL-PRINT-REC FROM HDR-LINE-2                           K6STOP.1
+023500         AFTER ADVANCING 2 LINES.                                 K6STOP.1
+023600     SET MOD-IDX TO 1.                                            K6STOP.1
+023700 7000-DETAIL.                                                     K6STOP.1
+023800     IF MOD-IDX > WS-MOD-COUNT                                    K6STOP.1
+023900         GO TO 7000-TOTAL.                                        K6STOP.1
+024000     PERFORM 7500-GRADE-MODULE THRU 7500-EXIT.                    K6STOP.1
+024100     MOVE MOD-PGM-ID    (MOD-IDX) TO DET-PGM-ID.                  K6STOP.1
+024200     MOVE MOD-TARGET-ID (MOD-IDX) TO DET-TARGET.                  K6STOP.1
+024300     MOVE MOD-FAIL      (MOD-IDX) TO DET-FAIL.                    K6STOP.1
+024400     MOVE MOD-DELETED   (MOD-IDX) TO DET-DELETED.                 K6STOP.1
+024500     MOVE MOD-INSPECT   (MOD-IDX) TO DET-INSPECT.                 K6STOP.1
+024600     WRITE SL-PRINT-REC FROM DET-LINE                             K6STOP.1
+024700         AFTER ADVANCING 1 LINES.                                 K6STOP.1
+024800     SET MOD-IDX UP BY 1.                                         K6STOP.1
+024900     GO TO 7000-DETAIL.                                           K6STOP.1
+025000 7000-TOTAL.                                                      K6STOP.1
+025100     MOVE WS-RED-COUNT    TO TOT-RED.                             K6STOP.1
+025200     MOVE WS-YELLOW-COUNT TO TOT-YELLOW.                          K6STOP.1
+025300     MOVE WS-GREEN-COUNT  TO TOT-GREEN.                           K6STOP.1
+025400     WRITE SL-PRINT-REC FROM TOT-LINE                             K6STOP.1
+025500         AFTER ADVANCING 2 LINES.                                 K6STOP.1
+025600 7000-EXIT.                                                       K6STOP.1
+025700     EXIT.                                                        K6STOP.1
+025800*================================================================ K6STOP.1
+025900* 7500-GRADE-MODULE -- SET DET-STATUS AND BUMP THE MATCHING       K6STOP.1
+026000* RED/YELLOW/GREEN COUNTER FOR THE CURRENT TABLE ENTRY.           K6STOP.1
+026100*================================================================ K6STOP.1
+026200 7500-GRADE-MODULE.                                               K6STOP.1
+026300     IF MOD-ABORT-FLAG (MOD-IDX) = "ABORTED "                     K6STOP.1
+026400         GO TO 7500-RED.                                          K6STOP.1
+026500     IF MOD-FAIL (MOD-IDX) > ZERO                                 K6STOP.1
+026600         GO TO 7500-RED.                                          K6STOP.1
+026700     IF MOD-DELETED (MOD-IDX) > ZERO OR                           K6STOP.1
+026800             MOD-INSPECT (MOD-IDX) > ZERO                         K6STOP.1
+026900         GO TO 7500-YELLOW.                                       K6STOP.1
+027000     MOVE "GREEN  " TO DET-STATUS.                                K6STOP.1
+027100     ADD 1 TO WS-GREEN-COUNT.                                     K6STOP.1
+027200     GO TO 7500-EXIT.                                             K6STOP.1
+027300 7500-YELLOW.                                                     K6STOP.1
+027400     MOVE "YELLOW " TO DET-STATUS.                                K6STOP.1
+027500     ADD 1 TO WS-YELLOW-COUNT.                                    K6STOP.1
+027600     GO TO 7500-EXIT.                                             K6STOP.1
+027700 7500-RED.                                                        K6STOP.1
+027800     MOVE "RED    " TO DET-STATUS.                                K6STOP.1
+027900     ADD 1 TO WS-RED-COUNT.                                       K6STOP.1
+028000 7500-EXIT.                                                       K6STOP.1
+028100     EXIT.                                                        K6STOP.1
+028200*================================================================ K6STOP.1
+028300* 9999-TERMINATE -- CLOSE FILES.                                  K6STOP.1
+028400*================================================================ K6STOP.1
+028500 9999-TERMINATE.                                                  K6STOP.1
+028600     CLOSE RAW-EXTRACT STOPLIGHT-RPT.                             K6STOP.1
+028700 9999-EXIT.                                                       K6STOP.1
+028800     EXIT.                                                        K6STOP.1
