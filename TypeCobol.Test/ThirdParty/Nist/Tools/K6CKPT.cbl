@@ -0,0 +1,361 @@
+000100 IDENTIFICATION DIVISION.                                         K6CKPT.1
+000200 PROGRAM-ID.                                                      K6CKPT.1
+000300     K6CKPT.                                                      K6CKPT.1
+000400*================================================================ K6CKPT.1
+000500* K6CKPT -- CHECKPOINT/RESTART CONTROL FOR THE OVERNIGHT SUITE    K6CKPT.1
+000600* BATCH RUN.                                                      K6CKPT.1
+000700*================================================================ K6CKPT.1
+000800* AUTHOR.     D. L. OKAFOR, DATA PROCESSING STANDARDS GROUP.      K6CKPT.1
+000900* INSTALLATION. CERTIFICATION TESTING CENTER.                     K6CKPT.1
+001000* DATE-WRITTEN. AUGUST 2026.                                      K6CKPT.1
+001100* DATE-COMPILED.                                                  K6CKPT.1
+001200*                                                                 K6CKPT.1
+001300* REMARKS.                                                        K6CKPT.1
+001400*    THE OVERNIGHT SUITE RUN EXECUTES EACH CERTIFICATION PROGRAM  K6CKPT.1
+001500*    AS ITS OWN JOB STEP, IN THE ORDER GIVEN BY STEP-LIST.  THIS  K6CKPT.1
+001600*    CONTROLLER IS CALLED BEFORE EACH STEP TO DECIDE WHICH        K6CKPT.1
+001700*    PROGRAM RUNS NEXT, AND AGAIN AFTER EACH STEP TO RECORD THAT  K6CKPT.1
+001800*    IT FINISHED.  IF THE RUN ABENDS PARTWAY THROUGH, RERUNNING   K6CKPT.1
+001900*    THIS JOB PICKS UP AT THE FIRST STEP NOT YET MARKED DONE IN   K6CKPT.1
+002000*    CKPT-FILE INSTEAD OF STARTING THE WHOLE SUITE OVER.          K6CKPT.1
+002100*                                                                 K6CKPT.1
+002200* CONTROL CARD (CKPT-CTL, ONE RECORD):                            K6CKPT.1
+002300*    OPERATION = "NEXT    " -- FIND AND RETURN THE NEXT STEP.     K6CKPT.1
+002400*    OPERATION = "DONE    " -- RECORD CTL-PGM-ID AS COMPLETE.     K6CKPT.1
+002500*    OPERATION = "RESET   " -- CLEAR CKPT-FILE FOR A FRESH RUN.   K6CKPT.1
+000000*       CTL-TICKET-ID, WHEN NOT BLANK, NAMES THE CHANGE TICKET    K6CKPT.1
+000000*       THIS FRESH RUN IS VALIDATING.  IT IS WRITTEN TO           K6CKPT.1
+000000*       TICKET-LOG WITH THE RESET DATE AND TIME SO THE OPERATOR   K6CKPT.1
+000000*       CAN TRACE A GIVEN CHECKPOINT SEQUENCE BACK TO THE CHANGE  K6CKPT.1
+000000*       REQUEST THAT AUTHORIZED IT.                               K6CKPT.1
+000000*       CTL-JOB-CLASS, WHEN NOT BLANK, RESTRICTS A "NEXT" LOOKUP  K6CKPT.1
+000000*       TO STEP-LIST ENTRIES CARRYING THAT SAME JOB CLASS.  THIS  K6CKPT.1
+000000*       LETS SEVERAL JCL STREAMS -- ONE PER JOB CLASS -- CALL     K6CKPT.1
+000000*       THIS CONTROLLER CONCURRENTLY AND EACH ADVANCE THROUGH     K6CKPT.1
+000000*       ONLY ITS OWN PARTITION OF THE SUITE, WHILE CKPT-FILE      K6CKPT.1
+000000*       STILL TRACKS COMPLETION FOR THE SUITE AS A WHOLE.  A      K6CKPT.1
+000000*       BLANK CTL-JOB-CLASS MATCHES ANY STEP-LIST ENTRY, WHICH IS K6CKPT.1
+000000*       THE ORIGINAL SINGLE-STREAM BEHAVIOR.                      K6CKPT.1
+000000*       CTL-SLA-MINUTES, WHEN NOT ZERO ON A RESET CARD, NAMES     K6SLAW.1
+000000*       THE MAINTENANCE WINDOW ALLOTTED TO THE WHOLE SUITE RUN,   K6SLAW.1
+000000*       IN MINUTES.  EVERY NEXT/DONE CALL AFTER THAT CHECKS       K6SLAW.1
+000000*       ELAPSED TIME AGAINST THE WINDOW AND, THE FIRST TIME       K6SLAW.1
+000000*       ELAPSED TIME CROSSES 80% OF IT, APPENDS ONE WARNING TO    K6SLAW.1
+000000*       SLA-LOG SO THE OPERATOR FINDS OUT BEFORE THE WINDOW       K6SLAW.1
+000000*       CLOSES INSTEAD OF WHEN IT ALREADY HAS.                    K6SLAW.1
+002600*                                                                 K6CKPT.1
+002700* MODIFICATION HISTORY.                                           K6CKPT.1
+002800*    2026-08-09  DLO  ORIGINAL PROGRAM.                           K6CKPT.1
+000000*    2026-08-09  DLO  ADDED CHANGE-TICKET TAGGING TO THE RESET    K6CKPT.1
+000000*                     OPERATION.                                  K6CKPT.1
+000000*    2026-08-09  DLO  ADDED CTL-JOB-CLASS SO "NEXT" CAN PARTITION K6CKPT.1
+000000*                     STEP-LIST ACROSS PARALLEL JOB CLASSES.      K6CKPT.1
+000000*    2026-08-09  DLO  ADDED CTL-SLA-MINUTES BATCH-WINDOW TRACKING K6SLAW.1
+000000*                     AND THE SLA-LOG EARLY-WARNING CHECK.        K6SLAW.1
+002900*================================================================ K6CKPT.1
+003000                                                                  K6CKPT.1
+003100 ENVIRONMENT DIVISION.                                            K6CKPT.1
+003200 CONFIGURATION SECTION.                                           K6CKPT.1
+003300 SOURCE-COMPUTER.                                                 K6CKPT.1
+003400     OUR-MAINFRAME.                                               K6CKPT.1
+003500 OBJECT-COMPUTER.                                                 K6CKPT.1
+003600     OUR-MAINFRAME.                                               K6CKPT.1
+003700 INPUT-OUTPUT SECTION.                                            K6CKPT.1
+003800 FILE-CONTROL.                                                    K6CKPT.1
+003900     SELECT STEP-LIST ASSIGN TO STEPLIST                          K6CKPT.1
+004000         ORGANIZATION IS SEQUENTIAL.                              K6CKPT.1
+004100     SELECT CKPT-FILE  ASSIGN TO CKPTFILE                         K6CKPT.1
+004200         ORGANIZATION IS SEQUENTIAL.                              K6CKPT.1
+004300     SELECT CKPT-CTL   ASSIGN TO CKPTCTL                          K6CKPT.1
+004400         ORGANIZATION IS SEQUENTIAL.                              K6CKPT.1
+004500     SELECT CKPT-OUT   ASSIGN TO CKPTOUT                          K6CKPT.1
+004600         ORGANIZATION IS SEQUENTIAL.                              K6CKPT.1
+004700     SELECT CKPT-NEW   ASSIGN TO CKPTNEW                          K6CKPT.1
+004800         ORGANIZATION IS SEQUENTIAL.                              K6CKPT.1
+000000     SELECT TICKET-LOG ASSIGN TO TICKETLG                         K6CKPT.1
+000000         ORGANIZATION IS SEQUENTIAL.                              K6CKPT.1
+000000     SELECT SLA-FILE   ASSIGN TO SLASTATE                         K6SLAW.1
+000000         ORGANIZATION IS SEQUENTIAL                               K6SLAW.1
+000000         FILE STATUS IS WS-SLA-STATUS.                            K6SLAW.1
+000000     SELECT SLA-LOG    ASSIGN TO SLALOG                           K6SLAW.1
+000000         ORGANIZATION IS SEQUENTIAL.                              K6SLAW.1
+004900                                                                  K6CKPT.1
+005000 DATA DIVISION.                                                   K6CKPT.1
+005100 FILE SECTION.                                                    K6CKPT.1
+005200 FD  STEP-LIST                                                    K6CKPT.1
+005300     LABEL RECORDS ARE STANDARD.                                  K6CKPT.1
+005400 01  SL-STEP-ENTRY.                                               K6CKPT.1
+000000     05  SL-PGM-ID            PIC X(6).                           K6CKPT.1
+000000     05  SL-JOB-CLASS         PIC X(1).                           K6CKPT.1
+005500 FD  CKPT-FILE                                                    K6CKPT.1
+005600     LABEL RECORDS ARE STANDARD.                                  K6CKPT.1
+005700 01  CK-PGM-ID                PIC X(6).                           K6CKPT.1
+005800 FD  CKPT-CTL                                                     K6CKPT.1
+005900     LABEL RECORDS ARE STANDARD.                                  K6CKPT.1
+006000 01  CTL-REC.                                                     K6CKPT.1
+006100     05  CTL-OPERATION        PIC X(8).                           K6CKPT.1
+006200     05  CTL-PGM-ID           PIC X(6).                           K6CKPT.1
+000000     05  CTL-TICKET-ID        PIC X(8).                           K6CKPT.1
+000000     05  CTL-JOB-CLASS        PIC X(1).                           K6CKPT.1
+000000     05  CTL-SLA-MINUTES      PIC 9(4).                           K6SLAW.1
+006300 FD  CKPT-OUT                                                     K6CKPT.1
+006400     LABEL RECORDS ARE STANDARD.                                  K6CKPT.1
+006500 01  CO-NEXT-STEP             PIC X(6).                           K6CKPT.1
+006600 FD  CKPT-NEW                                                     K6CKPT.1
+006700     LABEL RECORDS ARE STANDARD.                                  K6CKPT.1
+006800 01  CN-PGM-ID                PIC X(6).                           K6CKPT.1
+000000 FD  TICKET-LOG                                                   K6CKPT.1
+000000     LABEL RECORDS ARE STANDARD.                                  K6CKPT.1
+000000 01  TL-TICKET-REC.                                               K6CKPT.1
+000000     05  TL-TICKET-ID         PIC X(8).                           K6CKPT.1
+000000     05  TL-RESET-DATE        PIC 9(6).                           K6CKPT.1
+000000     05  TL-RESET-TIME        PIC 9(8).                           K6CKPT.1
+000000 FD  SLA-FILE                                                     K6SLAW.1
+000000     LABEL RECORDS ARE STANDARD.                                  K6SLAW.1
+000000 01  SLA-REC.                                                     K6SLAW.1
+000000     05  SLA-START-DATE       PIC 9(6).                           K6SLAW.1
+000000     05  SLA-START-TIME       PIC 9(8).                           K6SLAW.1
+000000     05  SLA-WINDOW-MINUTES   PIC 9(4).                           K6SLAW.1
+000000     05  SLA-WARNED-SW        PIC X(1).                           K6SLAW.1
+000000 FD  SLA-LOG                                                      K6SLAW.1
+000000     LABEL RECORDS ARE STANDARD.                                  K6SLAW.1
+000000 01  SLAL-REC.                                                    K6SLAW.1
+000000     05  SLAL-WARN-DATE       PIC 9(6).                           K6SLAW.1
+000000     05  SLAL-WARN-TIME       PIC 9(8).                           K6SLAW.1
+000000     05  SLAL-ELAPSED-MINUTES PIC 9(6).                           K6SLAW.1
+000000     05  SLAL-WINDOW-MINUTES  PIC 9(4).                           K6SLAW.1
+006900                                                                  K6CKPT.1
+007000 WORKING-STORAGE SECTION.                                         K6CKPT.1
+007100 77  WS-SL-EOF-SW             PIC X    VALUE "N".                 K6CKPT.1
+007200     88  WS-SL-EOF                     VALUE "Y".                 K6CKPT.1
+007300 77  WS-CK-EOF-SW             PIC X    VALUE "N".                 K6CKPT.1
+007400     88  WS-CK-EOF                     VALUE "Y".                 K6CKPT.1
+007500 77  WS-FOUND-SW              PIC X    VALUE "N".                 K6CKPT.1
+007600     88  WS-DONE-FOUND                 VALUE "Y".                 K6CKPT.1
+007700 01  DONE-TABLE.                                                  K6CKPT.1
+007800     05  DONE-ENTRY OCCURS 200 TIMES                              K6CKPT.1
+007900                    INDEXED BY DN-IDX                             K6CKPT.1
+008000                    PIC X(6).                                     K6CKPT.1
+008100 77  WS-DONE-COUNT             PIC 9(4) COMP VALUE ZERO.          K6CKPT.1
+000000 77  WS-RESET-DATE             PIC 9(6)   VALUE ZERO.             K6CKPT.1
+000000 77  WS-RESET-TIME             PIC 9(8)   VALUE ZERO.             K6CKPT.1
+000000 77  WS-SLA-STATUS             PIC X(2)   VALUE SPACE.            K6SLAW.1
+000000 01  WS-SLA-CUR-TIME           PIC 9(8)   VALUE ZERO.             K6SLAW.1
+000000 01  WS-SLA-CUR-TIME-X REDEFINES WS-SLA-CUR-TIME.                 K6SLAW.1
+000000     05  WS-SLA-CUR-HH         PIC 99.                            K6SLAW.1
+000000     05  WS-SLA-CUR-MM         PIC 99.                            K6SLAW.1
+000000     05  WS-SLA-CUR-SS         PIC 99.                            K6SLAW.1
+000000     05  WS-SLA-CUR-CC         PIC 99.                            K6SLAW.1
+000000 01  WS-SLA-START-TIME-WS      PIC 9(8)   VALUE ZERO.             K6SLAW.1
+000000 01  WS-SLA-START-TIME-X REDEFINES WS-SLA-START-TIME-WS.          K6SLAW.1
+000000     05  WS-SLA-START-HH       PIC 99.                            K6SLAW.1
+000000     05  WS-SLA-START-MM       PIC 99.                            K6SLAW.1
+000000     05  WS-SLA-START-SS       PIC 99.                            K6SLAW.1
+000000     05  WS-SLA-START-CC       PIC 99.                            K6SLAW.1
+000000 77  WS-SLA-CUR-MINUTES        PIC S9(6)  VALUE ZERO.             K6SLAW.1
+000000 77  WS-SLA-START-MINUTES      PIC S9(6)  VALUE ZERO.             K6SLAW.1
+000000 77  WS-SLA-ELAPSED-MINUTES    PIC S9(6)  VALUE ZERO.             K6SLAW.1
+000000 77  WS-SLA-THRESHOLD-MINUTES  PIC S9(6)  VALUE ZERO.             K6SLAW.1
+008200                                                                  K6CKPT.1
+008300 PROCEDURE DIVISION.                                              K6CKPT.1
+008400*================================================================ K6CKPT.1
+008500* 0000-MAINLINE -- DISPATCH ON THE CONTROL-CARD OPERATION.        K6CKPT.1
+008600*================================================================ K6CKPT.1
+008700 0000-MAINLINE.                                                   K6CKPT.1
+008800     OPEN INPUT CKPT-CTL.                                         K6CKPT.1
+008900     READ CKPT-CTL                                                K6CKPT.1
+009000         AT END MOVE "NEXT    " TO CTL-OPERATION.                 K6CKPT.1
+009100     CLOSE CKPT-CTL.                                              K6CKPT.1
+009200     PERFORM 1000-LOAD-DONE-TABLE THRU 1000-EXIT.                 K6CKPT.1
+009300     IF CTL-OPERATION = "RESET   "                                K6CKPT.1
+009400         PERFORM 4000-RESET THRU 4000-EXIT                        K6CKPT.1
+009500     ELSE                                                         K6CKPT.1
+009600     IF CTL-OPERATION = "DONE    "                                K6CKPT.1
+009700         PERFORM 3000-MARK-DONE THRU 3000-EXIT                    K6CKPT.1
+009800     ELSE                                                         K6CKPT.1
+009900         PERFORM 2000-FIND-NEXT THRU 2000-EXIT.                   K6CKPT.1
+000000     PERFORM 5000-CHECK-SLA THRU 5000-EXIT.                       K6SLAW.1
+010000     STOP RUN.                                                    K6CKPT.1
+010100*================================================================ K6CKPT.1
+010200* 1000-LOAD-DONE-TABLE -- READ CKPT-FILE INTO WORKING STORAGE SO  K6CKPT.1
+010300* IT CAN BE CHECKED REPEATEDLY WITHOUT REOPENING THE FILE.        K6CKPT.1
+010400*================================================================ K6CKPT.1
+010500 1000-LOAD-DONE-TABLE.                                            K6CKPT.1
+010600     MOVE ZERO TO WS-DONE-COUNT.                                  K6CKPT.1
+010700     OPEN INPUT CKPT-FILE.                                        K6CKPT.1
+010800     PERFORM 1100-READ-CKPT THRU 1100-EXIT.                       K6CKPT.1
+010900 1000-LOOP.                                                       K6CKPT.1
+011000     IF WS-CK-EOF                                                 K6CKPT.1
+011100         GO TO 1000-EXIT.                                         K6CKPT.1
+011200     ADD 1 TO WS-DONE-COUNT.                                      K6CKPT.1
+011300     SET DN-IDX TO WS-DONE-COUNT.                                 K6CKPT.1
+011400     MOVE CK-PGM-ID TO DONE-ENTRY (DN-IDX).                       K6CKPT.1
+011500     PERFORM 1100-READ-CKPT THRU 1100-EXIT.                       K6CKPT.1
+011600     GO TO 1000-LOOP.                                             K6CKPT.1
+011700 1000-EXIT.                                                       K6CKPT.1
+011800     CLOSE CKPT-FILE.                                             K6CKPT.1
+011900     EXIT.                                                        K6CKPT.1
+012000 1100-READ-CKPT.                                                  K6CKPT.1
+012100     READ CKPT-FILE                                               K6CKPT.1
+012200         AT END SET WS-CK-EOF TO TRUE.                            K6CKPT.1
+012300 1100-EXIT.                                                       K6CKPT.1
+012400     EXIT.                                                        K6CKPT.1
+012500*================================================================ K6CKPT.1
+012600* 2000-FIND-NEXT -- SCAN STEP-LIST FOR THE FIRST PGM-ID NOT YET   K6CKPT.1
+012700* IN THE DONE TABLE AND WRITE IT TO CKPT-OUT FOR THE CALLING JCL  K6CKPT.1
+012800* TO PICK UP.  ALL-SPACE OUTPUT MEANS THE SUITE IS COMPLETE.      K6CKPT.1
+000000* WHEN CTL-JOB-CLASS IS NOT BLANK, ENTRIES CARRYING A DIFFERENT   K6CKPT.1
+000000* SL-JOB-CLASS ARE SKIPPED SO EACH JOB CLASS'S STREAM ONLY SEES   K6CKPT.1
+000000* ITS OWN STEPS.                                                  K6CKPT.1
+012900*================================================================ K6CKPT.1
+013000 2000-FIND-NEXT.                                                  K6CKPT.1
+013100     OPEN INPUT  STEP-LIST.                                       K6CKPT.1
+013200     OPEN OUTPUT CKPT-OUT.                                        K6CKPT.1
+013300     MOVE SPACE TO CO-NEXT-STEP.                                  K6CKPT.1
+013400     PERFORM 2100-READ-STEP THRU 2100-EXIT.                       K6CKPT.1
+013500 2000-SCAN.                                                       K6CKPT.1
+013600     IF WS-SL-EOF                                                 K6CKPT.1
+013700         GO TO 2000-WRITE.                                        K6CKPT.1
+000000     IF CTL-JOB-CLASS NOT = SPACE                                 K6CKPT.1
+000000         AND SL-JOB-CLASS NOT = CTL-JOB-CLASS                     K6CKPT.1
+000000         PERFORM 2100-READ-STEP THRU 2100-EXIT                    K6CKPT.1
+000000         GO TO 2000-SCAN.                                         K6CKPT.1
+013800     PERFORM 2200-CHECK-DONE THRU 2200-EXIT.                      K6CKPT.1
+013900     IF NOT WS-DONE-FOUND                                         K6CKPT.1
+014000         MOVE SL-PGM-ID TO CO-NEXT-STEP                           K6CKPT.1
+014100         GO TO 2000-WRITE.                                        K6CKPT.1
+014200     PERFORM 2100-READ-STEP THRU 2100-EXIT.                       K6CKPT.1
+014300     GO TO 2000-SCAN.                                             K6CKPT.1
+014400 2000-WRITE.                                                      K6CKPT.1
+014500     WRITE CO-NEXT-STEP.                                          K6CKPT.1
+014600     CLOSE STEP-LIST CKPT-OUT.                                    K6CKPT.1
+014700 2000-EXIT.                                                       K6CKPT.1
+014800     EXIT.                                                        K6CKPT.1
+014900 2100-READ-STEP.                                                  K6CKPT.1
+015000     READ STEP-LIST                                               K6CKPT.1
+015100         AT END SET WS-SL-EOF TO TRUE.                            K6CKPT.1
+015200 2100-EXIT.                                                       K6CKPT.1
+015300     EXIT.                                                        K6CKPT.1
+015400 2200-CHECK-DONE.                                                 K6CKPT.1
+015500     MOVE "N" TO WS-FOUND-SW.                                     K6CKPT.1
+015600     SET DN-IDX TO 1.                                             K6CKPT.1
+015700 2200-LOOP.                                                       K6CKPT.1
+015800     IF DN-IDX > WS-DONE-COUNT                                    K6CKPT.1
+015900         GO TO 2200-EXIT.                                         K6CKPT.1
+016000     IF DONE-ENTRY (DN-IDX) = SL-PGM-ID                           K6CKPT.1
+016100         MOVE "Y" TO WS-FOUND-SW                                  K6CKPT.1
+016200         GO TO 2200-EXIT.                                         K6CKPT.1
+016300     SET DN-IDX UP BY 1.                                          K6CKPT.1
+016400     GO TO 2200-LOOP.                                             K6CKPT.1
+016500 2200-EXIT.                                                       K6CKPT.1
+016600     EXIT.                                                        K6CKPT.1
+016700*================================================================ K6CKPT.1
+016800* 3000-MARK-DONE -- APPEND CTL-PGM-ID TO CKPT-FILE AS COMPLETE.   K6CKPT.1
+016900*================================================================ K6CKPT.1
+017000 3000-MARK-DONE.                                                  K6CKPT.1
+017100     OPEN EXTEND CKPT-NEW.                                        K6CKPT.1
+017200     MOVE CTL-PGM-ID TO CN-PGM-ID.                                K6CKPT.1
+017300     WRITE CN-PGM-ID.                                             K6CKPT.1
+017400     CLOSE CKPT-NEW.                                              K6CKPT.1
+017500 3000-EXIT.                                                       K6CKPT.1
+017600     EXIT.                                                        K6CKPT.1
+017700*================================================================ K6CKPT.1
+017800* 4000-RESET -- TRUNCATE CKPT-FILE TO START A CLEAN SUITE RUN,    K6CKPT.1
+000000* LOGGING THE CHANGE TICKET THE FRESH RUN IS TAGGED WITH, IF ANY. K6CKPT.1
+017900*================================================================ K6CKPT.1
+018000 4000-RESET.                                                      K6CKPT.1
+018100     OPEN OUTPUT CKPT-NEW.                                        K6CKPT.1
+018200     CLOSE CKPT-NEW.                                              K6CKPT.1
+000000     ACCEPT WS-RESET-DATE FROM DATE.                              K6SLAW.1
+000000     ACCEPT WS-RESET-TIME FROM TIME.                              K6SLAW.1
+000000     IF CTL-TICKET-ID NOT = SPACE                                 K6CKPT.1
+000000         PERFORM 4100-LOG-TICKET THRU 4100-EXIT.                  K6CKPT.1
+000000     IF CTL-SLA-MINUTES NOT = ZERO                                K6SLAW.1
+000000         PERFORM 4200-INIT-SLA THRU 4200-EXIT.                    K6SLAW.1
+018300 4000-EXIT.                                                       K6CKPT.1
+018400     EXIT.                                                        K6CKPT.1
+000000 4100-LOG-TICKET.                                                 K6CKPT.1
+000000     OPEN OUTPUT TICKET-LOG.                                      K6CKPT.1
+000000     MOVE CTL-TICKET-ID TO TL-TICKET-ID.                          K6CKPT.1
+000000     MOVE WS-RESET-DATE TO TL-RESET-DATE.                         K6CKPT.1
+000000     MOVE WS-RESET-TIME TO TL-RESET-TIME.                         K6CKPT.1
+000000     WRITE TL-TICKET-REC.                                         K6CKPT.1
+000000     CLOSE TICKET-LOG.                                            K6CKPT.1
+000000 4100-EXIT.                                                       K6CKPT.1
+000000     EXIT.                                                        K6CKPT.1
+000000*================================================================ K6SLAW.1
+000000* 4200-INIT-SLA -- START A FRESH SLA-FILE FOR THIS RUN, RECORDING K6SLAW.1
+000000* THE RESET TIMESTAMP AS THE WINDOW'S START AND THE ALLOTTED      K6SLAW.1
+000000* MINUTES FROM THE CONTROL CARD.                                  K6SLAW.1
+000000*================================================================ K6SLAW.1
+000000 4200-INIT-SLA.                                                   K6SLAW.1
+000000     OPEN OUTPUT SLA-FILE.                                        K6SLAW.1
+000000     MOVE WS-RESET-DATE TO SLA-START-DATE.                        K6SLAW.1
+000000     MOVE WS-RESET-TIME TO SLA-START-TIME.                        K6SLAW.1
+000000     MOVE CTL-SLA-MINUTES TO SLA-WINDOW-MINUTES.                  K6SLAW.1
+000000     MOVE "N" TO SLA-WARNED-SW.                                   K6SLAW.1
+000000     WRITE SLA-REC.                                               K6SLAW.1
+000000     CLOSE SLA-FILE.                                              K6SLAW.1
+000000 4200-EXIT.                                                       K6SLAW.1
+000000     EXIT.                                                        K6SLAW.1
+000000*================================================================ K6SLAW.1
+000000* 5000-CHECK-SLA -- IF THIS RUN IS TRACKING A BATCH-WINDOW SLA    K6SLAW.1
+000000* (SLA-FILE EXISTS FROM A PRIOR RESET) AND HASN'T ALREADY         K6SLAW.1
+000000* WARNED, CHECK ELAPSED TIME AGAINST 80% OF THE ALLOTTED WINDOW   K6SLAW.1
+000000* AND APPEND ONE WARNING TO SLA-LOG THE FIRST TIME IT CROSSES.    K6SLAW.1
+000000* A MISSING SLA-FILE JUST MEANS THIS RUN ISN'T TRACKING AN SLA.   K6SLAW.1
+000000*================================================================ K6SLAW.1
+000000 5000-CHECK-SLA.                                                  K6SLAW.1
+000000     OPEN INPUT SLA-FILE.                                         K6SLAW.1
+000000     IF WS-SLA-STATUS NOT = "00"                                  K6SLAW.1
+000000         GO TO 5000-EXIT.                                         K6SLAW.1
+000000     READ SLA-FILE.                                               K6SLAW.1
+000000     CLOSE SLA-FILE.                                              K6SLAW.1
+000000     IF SLA-WARNED-SW = "Y"                                       K6SLAW.1
+000000         GO TO 5000-EXIT.                                         K6SLAW.1
+000000     PERFORM 5100-COMPUTE-ELAPSED THRU 5100-EXIT.                 K6SLAW.1
+000000     COMPUTE WS-SLA-THRESHOLD-MINUTES =                           K6SLAW.1
+000000         SLA-WINDOW-MINUTES * 80 / 100.                           K6SLAW.1
+000000     IF WS-SLA-ELAPSED-MINUTES < WS-SLA-THRESHOLD-MINUTES         K6SLAW.1
+000000         GO TO 5000-EXIT.                                         K6SLAW.1
+000000     PERFORM 5200-WRITE-SLA-WARNING THRU 5200-EXIT.               K6SLAW.1
+000000 5000-EXIT.                                                       K6SLAW.1
+000000     EXIT.                                                        K6SLAW.1
+000000*================================================================ K6SLAW.1
+000000* 5100-COMPUTE-ELAPSED -- MINUTES SINCE SLA-START-TIME, ASSUMING  K6SLAW.1
+000000* THE WHOLE RUN COMPLETES WITHIN ONE CALENDAR DAY OF ITS RESET;   K6SLAW.1
+000000* A RUN THAT CROSSES MIDNIGHT IS ASSUMED TO HAVE ALREADY BLOWN    K6SLAW.1
+000000* ANY REALISTIC OVERNIGHT WINDOW, SO IT IS TREATED AS ELAPSED     K6SLAW.1
+000000* TIME WRAPPING FORWARD RATHER THAN GOING NEGATIVE.               K6SLAW.1
+000000*================================================================ K6SLAW.1
+000000 5100-COMPUTE-ELAPSED.                                            K6SLAW.1
+000000     ACCEPT WS-SLA-CUR-TIME FROM TIME.                            K6SLAW.1
+000000     MOVE SLA-START-TIME TO WS-SLA-START-TIME-WS.                 K6SLAW.1
+000000     COMPUTE WS-SLA-START-MINUTES =                               K6SLAW.1
+000000         WS-SLA-START-HH * 60 + WS-SLA-START-MM.                  K6SLAW.1
+000000     COMPUTE WS-SLA-CUR-MINUTES =                                 K6SLAW.1
+000000         WS-SLA-CUR-HH * 60 + WS-SLA-CUR-MM.                      K6SLAW.1
+000000     COMPUTE WS-SLA-ELAPSED-MINUTES =                             K6SLAW.1
+000000         WS-SLA-CUR-MINUTES - WS-SLA-START-MINUTES.               K6SLAW.1
+000000     IF WS-SLA-ELAPSED-MINUTES < 0                                K6SLAW.1
+000000         ADD 1440 TO WS-SLA-ELAPSED-MINUTES.                      K6SLAW.1
+000000 5100-EXIT.                                                       K6SLAW.1
+000000     EXIT.                                                        K6SLAW.1
+000000*================================================================ K6SLAW.1
+000000* 5200-WRITE-SLA-WARNING -- APPEND THE WARNING AND MARK SLA-FILE  K6SLAW.1
+000000* SO THE SAME RUN DOESN'T WARN AGAIN ON ITS NEXT STEP.            K6SLAW.1
+000000*================================================================ K6SLAW.1
+000000 5200-WRITE-SLA-WARNING.                                          K6SLAW.1
+000000     OPEN EXTEND SLA-LOG.                                         K6SLAW.1
+000000     ACCEPT SLAL-WARN-DATE FROM DATE.                             K6SLAW.1
+000000     ACCEPT SLAL-WARN-TIME FROM TIME.                             K6SLAW.1
+000000     MOVE WS-SLA-ELAPSED-MINUTES TO SLAL-ELAPSED-MINUTES.         K6SLAW.1
+000000     MOVE SLA-WINDOW-MINUTES TO SLAL-WINDOW-MINUTES.              K6SLAW.1
+000000     WRITE SLAL-REC.                                              K6SLAW.1
+000000     CLOSE SLA-LOG.                                               K6SLAW.1
+000000     MOVE "Y" TO SLA-WARNED-SW.                                   K6SLAW.1
+000000     OPEN OUTPUT SLA-FILE.                                        K6SLAW.1
+000000     WRITE SLA-REC.                                               K6SLAW.1
+000000     CLOSE SLA-FILE.                                              K6SLAW.1
+000000 5200-EXIT.                                                       K6SLAW.1
+000000     EXIT.                                                        K6SLAW.1
