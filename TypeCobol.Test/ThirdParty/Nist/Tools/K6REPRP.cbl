@@ -0,0 +1,204 @@
+000100 IDENTIFICATION DIVISION.                                         K6REPR.1
+000200 PROGRAM-ID.                                                      K6REPR.1
+000300     K6REPRP.                                                     K6REPR.1
+000400*================================================================ K6REPR.1
+000500* K6REPRP -- COPY...REPLACING SUBSTITUTION REPORT.                K6REPR.1
+000600*================================================================ K6REPR.1
+000700* AUTHOR.     D. L. OKAFOR, DATA PROCESSING STANDARDS GROUP.      K6REPR.1
+000800* INSTALLATION. CERTIFICATION TESTING CENTER.                     K6REPR.1
+000900* DATE-WRITTEN. AUGUST 2026.                                      K6REPR.1
+001000* DATE-COMPILED.                                                  K6REPR.1
+001100*                                                                 K6REPR.1
+001200* REMARKS.                                                        K6REPR.1
+001300*    READS A COPYBOOK MEMBER IN THE USUAL 80-COLUMN FIXED         K6REPR.1
+001400*    LAYOUT AND APPLIES THE SAME FROM/TO PSEUDO-TEXT PAIR THAT    K6REPR.1
+001500*    SM401M'S COPY KSM41 REPLACING "PIG" BY "HORSE" STATEMENT     K6REPR.1
+001600*    APPLIES AT COMPILE TIME, REPORTING THE BEFORE AND AFTER      K6REPR.1
+001700*    TEXT OF EVERY LINE THAT CHANGED.  THE PAIR ITSELF LIVES IN   K6REPR.1
+001800*    K6REPL.CPY SO A REVIEWER CAN SEE EXACTLY WHAT A PRE-         K6REPR.1
+001900*    COMPILE SUBSTITUTION WILL PRODUCE WITHOUT READING A FULL     K6REPR.1
+002000*    COMPILER LISTING.                                            K6REPR.1
+002100*                                                                 K6REPR.1
+002200* MODIFICATION HISTORY.                                           K6REPR.1
+002300*    2026-08-09  DLO  ORIGINAL PROGRAM.                           K6REPR.1
+002400*================================================================ K6REPR.1
+002500                                                                  K6REPR.1
+002600 ENVIRONMENT DIVISION.                                            K6REPR.1
+002700 CONFIGURATION SECTION.                                           K6REPR.1
+002800 SOURCE-COMPUTER.                                                 K6REPR.1
+002900     OUR-MAINFRAME.                                               K6REPR.1
+003000 OBJECT-COMPUTER.                                                 K6REPR.1
+003100     OUR-MAINFRAME.                                               K6REPR.1
+003200 INPUT-OUTPUT SECTION.                                            K6REPR.1
+003300 FILE-CONTROL.                                                    K6REPR.1
+003400     SELECT COPYIN     ASSIGN TO COPYIN                           K6REPR.1
+003500         ORGANIZATION IS SEQUENTIAL.                              K6REPR.1
+003600     SELECT RPLOUT     ASSIGN TO RPLOUT                           K6REPR.1
+003700         ORGANIZATION IS SEQUENTIAL.                              K6REPR.1
+003800                                                                  K6REPR.1
+003900 DATA DIVISION.                                                   K6REPR.1
+004000 FILE SECTION.                                                    K6REPR.1
+004100 FD  COPYIN                                                       K6REPR.1
+004200     LABEL RECORDS ARE STANDARD.                                  K6REPR.1
+004300 01  SCAN-LINE.                                                   K6REPR.1
+004400     05  SCAN-SEQ             PIC X(6).                           K6REPR.1
+004500     05  SCAN-IND             PIC X.                              K6REPR.1
+004600     05  SCAN-BODY            PIC X(65).                          K6REPR.1
+004700     05  SCAN-TAG             PIC X(8).                           K6REPR.1
+004800 FD  RPLOUT                                                       K6REPR.1
+004900     LABEL RECORDS ARE STANDARD.                                  K6REPR.1
+005000 01  RPT-LINE                 PIC X(80).                          K6REPR.1
+005100                                                                  K6REPR.1
+005200 WORKING-STORAGE SECTION.                                         K6REPR.1
+005300     COPY K6REPL.                                                 K6REPR.1
+005400* ----------------------------------------------------------      K6REPR.1
+005500* SWITCHES AND COUNTERS.                                          K6REPR.1
+005600* ----------------------------------------------------------      K6REPR.1
+005700 77  WS-COPYIN-EOF-SW         PIC X      VALUE "N".               K6REPR.1
+005800     88  WS-COPYIN-EOF                   VALUE "Y".               K6REPR.1
+005900 77  WS-LINES-CHANGED-COUNT   PIC 9(5)   COMP VALUE ZERO.         K6REPR.1
+006000 77  WS-TOTAL-SUBST-COUNT     PIC 9(5)   COMP VALUE ZERO.         K6REPR.1
+006100 77  WS-LINE-SUBST-COUNT      PIC 9(3)   COMP VALUE ZERO.         K6REPR.1
+006200* ----------------------------------------------------------      K6REPR.1
+006300* LINE-SUBSTITUTION WORK AREAS.                                   K6REPR.1
+006400* ----------------------------------------------------------      K6REPR.1
+006500 77  WS-WORK-LINE             PIC X(65).                          K6REPR.1
+006600 77  WS-NEW-LINE              PIC X(65).                          K6REPR.1
+006700 77  WS-SCAN-POS              PIC 9(3)   COMP VALUE 1.            K6REPR.1
+006800 77  WS-OUT-POS               PIC 9(3)   COMP VALUE 1.            K6REPR.1
+006900* ----------------------------------------------------------      K6REPR.1
+007000* REPORT LINES.                                                   K6REPR.1
+007100* ----------------------------------------------------------      K6REPR.1
+007200 01  RPT-LINE-NUM.                                                K6REPR.1
+007300     05  FILLER               PIC X(11) VALUE "LINE ".            K6REPR.1
+007400     05  RPT-SEQ              PIC X(6).                           K6REPR.1
+007500     05  FILLER               PIC X(63) VALUE SPACE.              K6REPR.1
+007600 01  RPT-OLD-LINE.                                                K6REPR.1
+007700     05  FILLER               PIC X(6)  VALUE "  OLD:".           K6REPR.1
+007800     05  RPT-OLD-BODY         PIC X(65).                          K6REPR.1
+007900     05  FILLER               PIC X(9)  VALUE SPACE.              K6REPR.1
+008000 01  RPT-NEW-LINE.                                                K6REPR.1
+008100     05  FILLER               PIC X(6)  VALUE "  NEW:".           K6REPR.1
+008200     05  RPT-NEW-BODY         PIC X(65).                          K6REPR.1
+008300     05  FILLER               PIC X(9)  VALUE SPACE.              K6REPR.1
+008400 01  RPT-SUMMARY-LINE.                                            K6REPR.1
+008500     05  FILLER               PIC X(20) VALUE                     K6REPR.1
+008600            "LINES CHANGED     =".                                K6REPR.1
+008700     05  RPT-LINES-CHANGED    PIC ZZZZ9.                          K6REPR.1
+008800     05  FILLER               PIC X(55) VALUE SPACE.              K6REPR.1
+008900 01  RPT-SUMMARY-LINE-2.                                          K6REPR.1
+009000     05  FILLER               PIC X(20) VALUE                     K6REPR.1
+009100            "TOTAL SUBSTITUTIONS=".                               K6REPR.1
+009200     05  RPT-TOTAL-SUBST      PIC ZZZZ9.                          K6REPR.1
+009300     05  FILLER               PIC X(54) VALUE SPACE.              K6REPR.1
+009400                                                                  K6REPR.1
+009500 PROCEDURE DIVISION.                                              K6REPR.1
+009600*================================================================ K6REPR.1
+009700* 0000-MAINLINE -- DRIVES THE REPORT FROM OPEN THROUGH THE FINAL  K6REPR.1
+009800* SUMMARY LINES.                                                  K6REPR.1
+009900*================================================================ K6REPR.1
+010000 0000-MAINLINE.                                                   K6REPR.1
+010100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      K6REPR.1
+010200     PERFORM 2000-READ-COPYIN THRU 2000-EXIT.                     K6REPR.1
+010300     PERFORM 3000-PROCESS-LINE THRU 3000-EXIT                     K6REPR.1
+010400             UNTIL WS-COPYIN-EOF.                                 K6REPR.1
+010500     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.                   K6REPR.1
+010600     PERFORM 9999-TERMINATE THRU 9999-EXIT.                       K6REPR.1
+010700     STOP RUN.                                                    K6REPR.1
+010800*================================================================ K6REPR.1
+010900* 1000-INITIALIZE -- OPEN FILES.                                  K6REPR.1
+011000*================================================================ K6REPR.1
+011100 1000-INITIALIZE.                                                 K6REPR.1
+011200     OPEN INPUT  COPYIN.                                          K6REPR.1
+011300     OPEN OUTPUT RPLOUT.                                          K6REPR.1
+011400 1000-EXIT.                                                       K6REPR.1
+011500     EXIT.                                                        K6REPR.1
+011600*================================================================ K6REPR.1
+011700* 2000-READ-COPYIN -- READ ONE COPYBOOK SOURCE LINE.              K6REPR.1
+011800*================================================================ K6REPR.1
+011900 2000-READ-COPYIN.                                                K6REPR.1
+012000     READ COPYIN                                                  K6REPR.1
+012100         AT END SET WS-COPYIN-EOF TO TRUE.                        K6REPR.1
+012200 2000-EXIT.                                                       K6REPR.1
+012300     EXIT.                                                        K6REPR.1
+012400*================================================================ K6REPR.1
+012500* 3000-PROCESS-LINE -- SUBSTITUTE THE CURRENT LINE AND WRITE A    K6REPR.1
+012600* REPORT BLOCK WHEN IT CHANGED, THEN READ THE NEXT LINE.          K6REPR.1
+012700*================================================================ K6REPR.1
+012800 3000-PROCESS-LINE.                                               K6REPR.1
+012900     PERFORM 4000-SUBSTITUTE-LINE THRU 4000-EXIT.                 K6REPR.1
+013000     IF WS-LINE-SUBST-COUNT = ZERO                                K6REPR.1
+013100         GO TO 3000-READ-NEXT.                                    K6REPR.1
+013200     ADD 1 TO WS-LINES-CHANGED-COUNT.                             K6REPR.1
+013300     ADD WS-LINE-SUBST-COUNT TO WS-TOTAL-SUBST-COUNT.             K6REPR.1
+013400     PERFORM 7000-WRITE-REPORT THRU 7000-EXIT.                    K6REPR.1
+013500 3000-READ-NEXT.                                                  K6REPR.1
+013600     PERFORM 2000-READ-COPYIN THRU 2000-EXIT.                     K6REPR.1
+013700 3000-EXIT.                                                       K6REPR.1
+013800     EXIT.                                                        K6REPR.1
+013900*================================================================ K6REPR.1
+014000* 4000-SUBSTITUTE-LINE -- REPLACE EVERY OCCURRENCE OF THE FROM    K6REPR.1
+014100* PSEUDO-TEXT WITH THE TO PSEUDO-TEXT WITHIN SCAN-BODY, LEFT TO   K6REPR.1
+014200* RIGHT, COUNTING HOW MANY TIMES IT FIRED ON THIS LINE.           K6REPR.1
+014300*================================================================ K6REPR.1
+014400 4000-SUBSTITUTE-LINE.                                            K6REPR.1
+014500     MOVE SCAN-BODY TO WS-WORK-LINE.                              K6REPR.1
+014600     MOVE SPACE     TO WS-NEW-LINE.                               K6REPR.1
+014700     MOVE 1         TO WS-SCAN-POS.                               K6REPR.1
+014800     MOVE 1         TO WS-OUT-POS.                                K6REPR.1
+014900     MOVE ZERO      TO WS-LINE-SUBST-COUNT.                       K6REPR.1
+015000 4000-SCAN-CHAR.                                                  K6REPR.1
+015100     IF WS-SCAN-POS > 65                                          K6REPR.1
+015200         GO TO 4000-EXIT.                                         K6REPR.1
+015300     IF WS-SCAN-POS + K6-REPLACE-FROM-LEN - 1 > 65                K6REPR.1
+015400         GO TO 4000-COPY-CHAR.                                    K6REPR.1
+015500     IF WS-OUT-POS + K6-REPLACE-TO-LEN - 1 > 65                   K6REPR.1
+015600         GO TO 4000-COPY-CHAR.                                    K6REPR.1
+015700     IF WS-WORK-LINE (WS-SCAN-POS : K6-REPLACE-FROM-LEN)          K6REPR.1
+015800             NOT = K6-REPLACE-FROM (1 : K6-REPLACE-FROM-LEN)      K6REPR.1
+015900         GO TO 4000-COPY-CHAR.                                    K6REPR.1
+016000     MOVE K6-REPLACE-TO (1 : K6-REPLACE-TO-LEN)                   K6REPR.1
+016100         TO WS-NEW-LINE (WS-OUT-POS : K6-REPLACE-TO-LEN).         K6REPR.1
+016200     COMPUTE WS-OUT-POS = WS-OUT-POS + K6-REPLACE-TO-LEN.         K6REPR.1
+016300     COMPUTE WS-SCAN-POS = WS-SCAN-POS + K6-REPLACE-FROM-LEN.     K6REPR.1
+016400     ADD 1 TO WS-LINE-SUBST-COUNT.                                K6REPR.1
+016500     GO TO 4000-SCAN-CHAR.                                        K6REPR.1
+016600 4000-COPY-CHAR.                                                  K6REPR.1
+016700     MOVE WS-WORK-LINE (WS-SCAN-POS : 1)                          K6REPR.1
+016800         TO WS-NEW-LINE (WS-OUT-POS : 1).                         K6REPR.1
+016900     ADD 1 TO WS-SCAN-POS.                                        K6REPR.1
+017000     ADD 1 TO WS-OUT-POS.                                         K6REPR.1
+017100     GO TO 4000-SCAN-CHAR.                                        K6REPR.1
+017200 4000-EXIT.                                                       K6REPR.1
+017300     EXIT.                                                        K6REPR.1
+017400*================================================================ K6REPR.1
+017500* 7000-WRITE-REPORT -- WRITE THE LINE NUMBER, OLD TEXT, AND NEW   K6REPR.1
+017600* TEXT FOR ONE CHANGED LINE.                                      K6REPR.1
+017700*================================================================ K6REPR.1
+017800 7000-WRITE-REPORT.                                               K6REPR.1
+017900     MOVE SCAN-SEQ   TO RPT-SEQ.                                  K6REPR.1
+018000     MOVE RPT-LINE-NUM TO RPT-LINE. WRITE RPT-LINE.               K6REPR.1
+018100     MOVE WS-WORK-LINE TO RPT-OLD-BODY.                           K6REPR.1
+018200     MOVE RPT-OLD-LINE TO RPT-LINE. WRITE RPT-LINE.               K6REPR.1
+018300     MOVE WS-NEW-LINE  TO RPT-NEW-BODY.                           K6REPR.1
+018400     MOVE RPT-NEW-LINE TO RPT-LINE. WRITE RPT-LINE.               K6REPR.1
+018500 7000-EXIT.                                                       K6REPR.1
+018600     EXIT.                                                        K6REPR.1
+018700*================================================================ K6REPR.1
+018800* 8000-PRINT-SUMMARY -- WRITE THE LINES-CHANGED AND TOTAL-        K6REPR.1
+018900* SUBSTITUTIONS COUNTS.                                           K6REPR.1
+019000*================================================================ K6REPR.1
+019100 8000-PRINT-SUMMARY.                                              K6REPR.1
+019200     MOVE WS-LINES-CHANGED-COUNT TO RPT-LINES-CHANGED.            K6REPR.1
+019300     MOVE RPT-SUMMARY-LINE   TO RPT-LINE. WRITE RPT-LINE.         K6REPR.1
+019400     MOVE WS-TOTAL-SUBST-COUNT   TO RPT-TOTAL-SUBST.              K6REPR.1
+019500     MOVE RPT-SUMMARY-LINE-2 TO RPT-LINE. WRITE RPT-LINE.         K6REPR.1
+019600 8000-EXIT.                                                       K6REPR.1
+019700     EXIT.                                                        K6REPR.1
+019800*================================================================ K6REPR.1
+019900* 9999-TERMINATE -- CLOSE FILES.                                  K6REPR.1
+020000*================================================================ K6REPR.1
+020100 9999-TERMINATE.                                                  K6REPR.1
+020200     CLOSE COPYIN RPLOUT.                                         K6REPR.1
+020300 9999-EXIT.                                                       K6REPR.1
+020400     EXIT.                                                        K6REPR.1
