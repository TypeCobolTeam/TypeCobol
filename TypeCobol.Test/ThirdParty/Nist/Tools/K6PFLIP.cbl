@@ -0,0 +1,157 @@
+000100 IDENTIFICATION DIVISION.                                         K6PFLI.1
+000200 PROGRAM-ID.                                                      K6PFLI.1
+000300     K6PFLIP.                                                     K6PFLI.1
+000400*================================================================ K6PFLI.1
+000500* K6PFLIP -- PARAGRAPH PASS-TO-FAIL FLIP REPORT.                  K6PFLI.1
+000600*================================================================ K6PFLI.1
+000700* AUTHOR.     D. L. OKAFOR, DATA PROCESSING STANDARDS GROUP.      K6PFLI.1
+000800* INSTALLATION. CERTIFICATION TESTING CENTER.                     K6PFLI.1
+000900* DATE-WRITTEN. AUGUST 2026.                                      K6PFLI.1
+001000* DATE-COMPILED.                                                  K6PFLI.1
+001100*                                                                 K6PFLI.1
+001200* REMARKS.                                                        K6PFLI.1
+001300*    K6PDIFF FLAGS EVERY LINE WHERE TWO PRINT-FILE COPIES         K6PFLI.1
+001400*    DISAGREE, WHICH INCLUDES HARMLESS NOISE SUCH AS A CHANGED    K6PFLI.1
+001500*    TIMESTAMP REMARK.  THIS PROGRAM LOOKS AT ONLY ONE THING --   K6PFLI.1
+001600*    THE STANDARD CCVS TEST-RESULTS LINE'S P-OR-F AND             K6PFLI.1
+001700*    PAR-NAME COLUMNS -- AND REPORTS A PARAGRAPH ONLY WHEN IT     K6PFLI.1
+001800*    PASSED IN THE PRIOR RUN AND FAILS IN THE CURRENT ONE.  THAT  K6PFLI.1
+001900*    IS THE ONE CLASS OF CHANGE A MAINTAINER CANNOT AFFORD TO     K6PFLI.1
+002000*    MISS AFTER A COMPILER OR RUNTIME UPGRADE.                    K6PFLI.1
+002100*                                                                 K6PFLI.1
+002200*    THE TEST-RESULTS LINE LAYOUT (COMMON TO EVERY CCVS TEST      K6PFLI.1
+002300*    PROGRAM) PUT FILLER/FEATURE/FILLER IN COLUMNS 1-26,          K6PFLI.1
+002400*    P-OR-F IN COLUMNS 27-31, A FILLER IN COLUMN 32, AND          K6PFLI.1
+002500*    PAR-NAME IN COLUMNS 33-49.  A LINE WHOSE PAR-NAME IS SPACE   K6PFLI.1
+002600*    IS NOT A TEST-RESULTS LINE AND IS IGNORED.                   K6PFLI.1
+002700*                                                                 K6PFLI.1
+002800* MODIFICATION HISTORY.                                           K6PFLI.1
+002900*    2026-08-09  DLO  ORIGINAL PROGRAM.                           K6PFLI.1
+003000*================================================================ K6PFLI.1
+003100                                                                  K6PFLI.1
+003200 ENVIRONMENT DIVISION.                                            K6PFLI.1
+003300 CONFIGURATION SECTION.                                           K6PFLI.1
+003400 SOURCE-COMPUTER.                                                 K6PFLI.1
+003500     OUR-MAINFRAME.                                               K6PFLI.1
+003600 OBJECT-COMPUTER.                                                 K6PFLI.1
+003700     OUR-MAINFRAME.                                               K6PFLI.1
+003800 INPUT-OUTPUT SECTION.                                            K6PFLI.1
+003900 FILE-CONTROL.                                                    K6PFLI.1
+004000     SELECT OLD-RUN  ASSIGN TO OLDRUN                             K6PFLI.1
+004100         ORGANIZATION IS SEQUENTIAL.                              K6PFLI.1
+004200     SELECT NEW-RUN  ASSIGN TO NEWRUN                             K6PFLI.1
+004300         ORGANIZATION IS SEQUENTIAL.                              K6PFLI.1
+004400     SELECT FLIP-RPT ASSIGN TO FLIPRPT                            K6PFLI.1
+004500         ORGANIZATION IS SEQUENTIAL.                              K6PFLI.1
+004600                                                                  K6PFLI.1
+004700 DATA DIVISION.                                                   K6PFLI.1
+004800 FILE SECTION.                                                    K6PFLI.1
+004900 FD  OLD-RUN                                                      K6PFLI.1
+005000     LABEL RECORDS ARE STANDARD.                                  K6PFLI.1
+005100 01  OLD-RUN-REC              PIC X(120).                         K6PFLI.1
+005200 01  OLD-RUN-PARSED REDEFINES OLD-RUN-REC.                        K6PFLI.1
+005300     05  FILLER               PIC X(26).                          K6PFLI.1
+005400     05  OP-P-OR-F            PIC X(5).                           K6PFLI.1
+005500     05  FILLER               PIC X(1).                           K6PFLI.1
+005600     05  OP-PAR-NAME          PIC X(17).                          K6PFLI.1
+005700     05  FILLER               PIC X(71).                          K6PFLI.1
+005800 FD  NEW-RUN                                                      K6PFLI.1
+005900     LABEL RECORDS ARE STANDARD.                                  K6PFLI.1
+006000 01  NEW-RUN-REC              PIC X(120).                         K6PFLI.1
+006100 01  NEW-RUN-PARSED REDEFINES NEW-RUN-REC.                        K6PFLI.1
+006200     05  FILLER               PIC X(26).                          K6PFLI.1
+006300     05  NP-P-OR-F            PIC X(5).                           K6PFLI.1
+006400     05  FILLER               PIC X(1).                           K6PFLI.1
+006500     05  NP-PAR-NAME          PIC X(17).                          K6PFLI.1
+006600     05  FILLER               PIC X(71).                          K6PFLI.1
+006700 FD  FLIP-RPT                                                     K6PFLI.1
+006800     LABEL RECORDS ARE STANDARD.                                  K6PFLI.1
+006900 01  FLIP-RPT-REC             PIC X(85).                          K6PFLI.1
+007000                                                                  K6PFLI.1
+007100 WORKING-STORAGE SECTION.                                         K6PFLI.1
+007200 77  WS-OLD-EOF-SW            PIC X    VALUE "N".                 K6PFLI.1
+007300     88  WS-OLD-EOF                    VALUE "Y".                 K6PFLI.1
+007400 77  WS-NEW-EOF-SW            PIC X    VALUE "N".                 K6PFLI.1
+007500     88  WS-NEW-EOF                    VALUE "Y".                 K6PFLI.1
+007600 77  WS-FLIP-COUNT            PIC 9(6) COMP VALUE ZERO.           K6PFLI.1
+007700 01  WS-FLIP-LINE.                                                K6PFLI.1
+007800     05  FILLER               PIC X(11)  VALUE "FLIPPED -- ".     K6PFLI.1
+007900     05  WSF-PAR-NAME         PIC X(17).                          K6PFLI.1
+008000     05  FILLER               PIC X(4)   VALUE SPACE.             K6PFLI.1
+008100     05  FILLER               PIC X(5)   VALUE "WAS: ".           K6PFLI.1
+008200     05  WSF-OLD-P-OR-F       PIC X(5).                           K6PFLI.1
+008300     05  FILLER               PIC X(4)   VALUE SPACE.             K6PFLI.1
+008400     05  FILLER               PIC X(5)   VALUE "NOW: ".           K6PFLI.1
+008500     05  WSF-NEW-P-OR-F       PIC X(5).                           K6PFLI.1
+008600     05  FILLER               PIC X(29)  VALUE SPACE.             K6PFLI.1
+008700 01  WS-SUMMARY-LINE.                                             K6PFLI.1
+008800     05  FILLER               PIC X(27)  VALUE                    K6PFLI.1
+008900         "TOTAL PARAGRAPHS FLIPPED = ".                           K6PFLI.1
+009000     05  WSS-TOTAL            PIC ZZZZZ9.                         K6PFLI.1
+009100     05  FILLER               PIC X(52)  VALUE SPACE.             K6PFLI.1
+009200                                                                  K6PFLI.1
+009300 PROCEDURE DIVISION.                                              K6PFLI.1
+009400*================================================================ K6PFLI.1
+009500* 0000-MAINLINE -- OPEN, WALK BOTH RUNS IN LOCKSTEP, REPORT EVERY K6PFLI.1
+009600* PARAGRAPH THAT PASSED BEFORE AND FAILS NOW.                     K6PFLI.1
+009700*================================================================ K6PFLI.1
+009800 0000-MAINLINE.                                                   K6PFLI.1
+009900     OPEN INPUT  OLD-RUN NEW-RUN.                                 K6PFLI.1
+010000     OPEN OUTPUT FLIP-RPT.                                        K6PFLI.1
+010100     PERFORM 2000-READ-OLD THRU 2000-EXIT.                        K6PFLI.1
+010200     PERFORM 2100-READ-NEW THRU 2100-EXIT.                        K6PFLI.1
+010300     PERFORM 3000-CHECK-PAIR THRU 3000-EXIT                       K6PFLI.1
+010400             UNTIL WS-OLD-EOF AND WS-NEW-EOF.                     K6PFLI.1
+010500     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.                   K6PFLI.1
+010600     CLOSE OLD-RUN NEW-RUN FLIP-RPT.                              K6PFLI.1
+010700     STOP RUN.                                                    K6PFLI.1
+010800*================================================================ K6PFLI.1
+010900* 2000-READ-OLD / 2100-READ-NEW -- READ ONE LINE OF EACH RUN,     K6PFLI.1
+011000* TREATING END OF FILE AS AN ALL-SPACE LINE SO A SHORTER RUN      K6PFLI.1
+011100* STILL COMPARES CLEANLY AGAINST THE LONGER ONE.                  K6PFLI.1
+011200*================================================================ K6PFLI.1
+011300 2000-READ-OLD.                                                   K6PFLI.1
+011400     IF WS-OLD-EOF                                                K6PFLI.1
+011500         GO TO 2000-EXIT.                                         K6PFLI.1
+011600     READ OLD-RUN                                                 K6PFLI.1
+011700         AT END                                                   K6PFLI.1
+011800             SET WS-OLD-EOF TO TRUE                               K6PFLI.1
+011900             MOVE SPACE TO OLD-RUN-REC.                           K6PFLI.1
+012000 2000-EXIT.                                                       K6PFLI.1
+012100     EXIT.                                                        K6PFLI.1
+012200 2100-READ-NEW.                                                   K6PFLI.1
+012300     IF WS-NEW-EOF                                                K6PFLI.1
+012400         GO TO 2100-EXIT.                                         K6PFLI.1
+012500     READ NEW-RUN                                                 K6PFLI.1
+012600         AT END                                                   K6PFLI.1
+012700             SET WS-NEW-EOF TO TRUE                               K6PFLI.1
+012800             MOVE SPACE TO NEW-RUN-REC.                           K6PFLI.1
+012900 2100-EXIT.                                                       K6PFLI.1
+013000     EXIT.                                                        K6PFLI.1
+013100*================================================================ K6PFLI.1
+013200* 3000-CHECK-PAIR -- A TEST-RESULTS LINE (NON-SPACE PAR-NAME)     K6PFLI.1
+013300* THAT PASSED IN THE OLD RUN AND FAILS AT THE SAME POSITION IN    K6PFLI.1
+013400* THE NEW RUN IS A FLIP; REPORT IT AND ADVANCE BOTH RUNS.         K6PFLI.1
+013500*================================================================ K6PFLI.1
+013600 3000-CHECK-PAIR.                                                 K6PFLI.1
+013700     IF OP-PAR-NAME NOT = SPACE                                   K6PFLI.1
+013800         AND NP-PAR-NAME = OP-PAR-NAME                            K6PFLI.1
+013900         AND OP-P-OR-F = "PASS "                                  K6PFLI.1
+014000         AND NP-P-OR-F = "FAIL*"                                  K6PFLI.1
+014100             ADD 1 TO WS-FLIP-COUNT                               K6PFLI.1
+014200             MOVE OP-PAR-NAME TO WSF-PAR-NAME                     K6PFLI.1
+014300             MOVE OP-P-OR-F   TO WSF-OLD-P-OR-F                   K6PFLI.1
+014400             MOVE NP-P-OR-F   TO WSF-NEW-P-OR-F                   K6PFLI.1
+014500             WRITE FLIP-RPT-REC FROM WS-FLIP-LINE.                K6PFLI.1
+014600     PERFORM 2000-READ-OLD THRU 2000-EXIT.                        K6PFLI.1
+014700     PERFORM 2100-READ-NEW THRU 2100-EXIT.                        K6PFLI.1
+014800 3000-EXIT.                                                       K6PFLI.1
+014900     EXIT.                                                        K6PFLI.1
+015000*================================================================ K6PFLI.1
+015100* 8000-PRINT-SUMMARY -- WRITE THE TOTAL FLIP COUNT.               K6PFLI.1
+015200*================================================================ K6PFLI.1
+015300 8000-PRINT-SUMMARY.                                              K6PFLI.1
+015400     MOVE WS-FLIP-COUNT TO WSS-TOTAL.                             K6PFLI.1
+015500     WRITE FLIP-RPT-REC FROM WS-SUMMARY-LINE.                     K6PFLI.1
+015600 8000-EXIT.                                                       K6PFLI.1
+015700     EXIT.                                                        K6PFLI.1
