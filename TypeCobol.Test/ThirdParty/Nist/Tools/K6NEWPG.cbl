@@ -0,0 +1,217 @@
+000100 IDENTIFICATION DIVISION.                                         K6NEWP.1
+000200 PROGRAM-ID.                                                      K6NEWP.1
+000300     K6NEWPG.                                                     K6NEWP.1
+000400*================================================================ K6NEWP.1
+000500* K6NEWPG -- DETECT NEW TEST PROGRAMS MISSING FROM THE RAW-DATA   K6NEWP.1
+000600* BASELINE.                                                       K6NEWP.1
+000700*================================================================ K6NEWP.1
+000800* AUTHOR.     D. L. OKAFOR, DATA PROCESSING STANDARDS GROUP.      K6NEWP.1
+000900* INSTALLATION. CERTIFICATION TESTING CENTER.                     K6NEWP.1
+001000* DATE-WRITTEN. AUGUST 2026.                                      K6NEWP.1
+001100* DATE-COMPILED.                                                  K6NEWP.1
+001200*                                                                 K6NEWP.1
+001300* REMARKS.                                                        K6NEWP.1
+001400*    WHEN A PROGRAM IS ADDED TO STEP-LIST (THE SAME STEP-LIST     K6NEWP.1
+001500*    K6CKPT DRIVES THE OVERNIGHT RUN FROM) BUT HAS NEVER YET      K6NEWP.1
+001600*    COMPLETED A RUN, IT HAS NO HISTORY IN THE RAW-DATA EXTRACT   K6NEWP.1
+001700*    THAT K6RLUP/K6TREND/K6STOPL ROLL UP FROM -- IT SIMPLY DOES   K6NEWP.1
+001800*    NOT SHOW UP ON THOSE REPORTS, WHICH LOOKS IDENTICAL TO THE   K6NEWP.1
+001900*    PROGRAM NOT EXISTING AT ALL.  THIS PROGRAM READS STEP-LIST   K6NEWP.1
+002000*    AND THE SAME RAW-DATA EXTRACT, BUILDS THE SET OF PROGRAM-IDS K6NEWP.1
+002100*    THAT APPEAR AT LEAST ONCE IN THE EXTRACT, AND REPORTS EVERY  K6NEWP.1
+002200*    STEP-LIST ENTRY THAT IS NOT IN THAT SET -- A NEW TEST        K6NEWP.1
+002300*    PROGRAM STILL WAITING ON ITS FIRST BASELINE RUN -- SO IT     K6NEWP.1
+002400*    GETS NOTICED BEFORE THE SUITE ROLLUP SILENTLY OMITS IT.      K6NEWP.1
+002500*                                                                 K6NEWP.1
+002600* MODIFICATION HISTORY.                                           K6NEWP.1
+002700*    2026-08-09  DLO  ORIGINAL PROGRAM.                           K6NEWP.1
+002800*================================================================ K6NEWP.1
+002900                                                                  K6NEWP.1
+003000 ENVIRONMENT DIVISION.                                            K6NEWP.1
+003100 CONFIGURATION SECTION.                                           K6NEWP.1
+003200 SOURCE-COMPUTER.                                                 K6NEWP.1
+003300     OUR-MAINFRAME.                                               K6NEWP.1
+003400 OBJECT-COMPUTER.                                                 K6NEWP.1
+003500     OUR-MAINFRAME.                                               K6NEWP.1
+003600 INPUT-OUTPUT SECTION.                                            K6NEWP.1
+003700 FILE-CONTROL.                                                    K6NEWP.1
+003800     SELECT STEP-LIST  ASSIGN TO STEPLIST                         K6NEWP.1
+003900         ORGANIZATION IS SEQUENTIAL.                              K6NEWP.1
+004000     SELECT RAW-EXTRACT ASSIGN TO RAWEXT                          K6NEWP.1
+004100         ORGANIZATION IS SEQUENTIAL.                              K6NEWP.1
+004200     SELECT NEWPGM-RPT ASSIGN TO NEWPGRPT                         K6NEWP.1
+004300         ORGANIZATION IS SEQUENTIAL.                              K6NEWP.1
+004400                                                                  K6NEWP.1
+004500 DATA DIVISION.                                                   K6NEWP.1
+004600 FILE SECTION.                                                    K6NEWP.1
+004700 FD  STEP-LIST                                                    K6NEWP.1
+004800     LABEL RECORDS ARE STANDARD.                                  K6NEWP.1
+000000* KEPT IN STEP WITH K6CKPT -- STEP-LIST NOW CARRIES AN OPTIONAL   K6NEWP.1
+000000* JOB-CLASS BYTE AFTER THE PROGRAM-ID; THIS PROGRAM STILL ONLY    K6NEWP.1
+000000* CARES ABOUT SL-PGM-ID.                                          K6NEWP.1
+004900 01  SL-STEP-ENTRY.                                               K6NEWP.1
+000000     05  SL-PGM-ID            PIC X(6).                           K6NEWP.1
+000000     05  SL-JOB-CLASS         PIC X(1).                           K6NEWP.1
+005000 FD  RAW-EXTRACT                                                  K6NEWP.1
+005100     LABEL RECORDS ARE STANDARD.                                  K6NEWP.1
+005200* RAW-DATA-SATZ LAYOUT -- KEPT IN STEP WITH K6RAWDS.CPY.          K6NEWP.1
+000000 COPY K6RAWDS.                                                    K6NEWP.1
+007000 FD  NEWPGM-RPT                                                   K6NEWP.1
+007100     LABEL RECORDS ARE STANDARD.                                  K6NEWP.1
+007200 01  NP-PRINT-REC             PIC X(80).                          K6NEWP.1
+007300                                                                  K6NEWP.1
+007400 WORKING-STORAGE SECTION.                                         K6NEWP.1
+007500* ----------------------------------------------------------      K6NEWP.1
+007600* SWITCHES AND COUNTERS.                                          K6NEWP.1
+007700* ----------------------------------------------------------      K6NEWP.1
+007800 77  WS-SL-EOF-SW             PIC X      VALUE "N".               K6NEWP.1
+007900     88  WS-SL-EOF                       VALUE "Y".               K6NEWP.1
+008000 77  WS-RE-EOF-SW             PIC X      VALUE "N".               K6NEWP.1
+008100     88  WS-RE-EOF                       VALUE "Y".               K6NEWP.1
+008200 77  WS-FOUND-SW              PIC X      VALUE "N".               K6NEWP.1
+008300     88  WS-BASELINE-FOUND               VALUE "Y".               K6NEWP.1
+008400 77  WS-BASELINE-COUNT        PIC 9(4)   COMP VALUE ZERO.         K6NEWP.1
+008500 77  WS-NEW-COUNT             PIC 9(4)   COMP VALUE ZERO.         K6NEWP.1
+008600* ----------------------------------------------------------      K6NEWP.1
+008700* SET OF DISTINCT PROGRAM-IDS SEEN IN THE RAW-DATA EXTRACT.       K6NEWP.1
+008800* ----------------------------------------------------------      K6NEWP.1
+008900 01  BASELINE-TABLE.                                              K6NEWP.1
+009000     05  BASELINE-ENTRY OCCURS 200 TIMES                          K6NEWP.1
+009100                        INDEXED BY BL-IDX                         K6NEWP.1
+009200                        PIC X(6).                                 K6NEWP.1
+009300* ----------------------------------------------------------      K6NEWP.1
+009400* REPORT LINES.                                                   K6NEWP.1
+009500* ----------------------------------------------------------      K6NEWP.1
+009600 01  HDR-LINE.                                                    K6NEWP.1
+009700     05  FILLER   PIC X(43) VALUE                                 K6NEWP.1
+009800         "NEW TEST PROGRAMS MISSING A RAW-DATA BASELI".           K6NEWP.1
+009900     05  FILLER   PIC X(4)  VALUE "NE: ".                         K6NEWP.1
+010000     05  FILLER   PIC X(33) VALUE SPACE.                          K6NEWP.1
+010100 01  DET-LINE.                                                    K6NEWP.1
+010200     05  FILLER   PIC X(6)  VALUE SPACE.                          K6NEWP.1
+010300     05  DET-PGM-ID           PIC X(6).                           K6NEWP.1
+010400     05  FILLER   PIC X(4)  VALUE SPACE.                          K6NEWP.1
+010500     05  FILLER   PIC X(33) VALUE                                 K6NEWP.1
+010600         "HAS NO RAW-DATA BASELINE -- NEW ".                      K6NEWP.1
+010700     05  FILLER   PIC X(14) VALUE "TEST PROGRAM".                 K6NEWP.1
+010800     05  FILLER   PIC X(17) VALUE SPACE.                          K6NEWP.1
+010900 01  SUM-LINE.                                                    K6NEWP.1
+011000     05  FILLER   PIC X(19) VALUE "NEW PROGRAMS FOUND=".          K6NEWP.1
+011100     05  SUM-NEW-COUNT        PIC ZZZ9.                           K6NEWP.1
+011200     05  FILLER   PIC X(57) VALUE SPACE.                          K6NEWP.1
+011300 01  NONE-LINE.                                                   K6NEWP.1
+011400     05  FILLER   PIC X(49) VALUE                                 K6NEWP.1
+011500         "EVERY STEP-LIST PROGRAM HAS A RAW-DATA BASELINE.".      K6NEWP.1
+011600     05  FILLER   PIC X(31) VALUE SPACE.                          K6NEWP.1
+011700                                                                  K6NEWP.1
+011800 PROCEDURE DIVISION.                                              K6NEWP.1
+011900*================================================================ K6NEWP.1
+012000* 0000-MAINLINE -- DRIVES THE BASELINE-COVERAGE SCAN FROM OPEN    K6NEWP.1
+012100* THROUGH THE CLOSING SUMMARY LINE.                               K6NEWP.1
+012200*================================================================ K6NEWP.1
+012300 0000-MAINLINE.                                                   K6NEWP.1
+012400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      K6NEWP.1
+012500     PERFORM 2000-LOAD-BASELINE THRU 2000-EXIT.                   K6NEWP.1
+012600     PERFORM 3000-SCAN-STEPS THRU 3000-EXIT.                      K6NEWP.1
+012700     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.                   K6NEWP.1
+012800     PERFORM 9999-TERMINATE THRU 9999-EXIT.                       K6NEWP.1
+012900     STOP RUN.                                                    K6NEWP.1
+013000*================================================================ K6NEWP.1
+013100* 1000-INITIALIZE -- OPEN FILES AND WRITE THE REPORT HEADER.      K6NEWP.1
+013200*================================================================ K6NEWP.1
+013300 1000-INITIALIZE.                                                 K6NEWP.1
+013400     OPEN INPUT  STEP-LIST.                                       K6NEWP.1
+013500     OPEN INPUT  RAW-EXTRACT.                                     K6NEWP.1
+013600     OPEN OUTPUT NEWPGM-RPT.                                      K6NEWP.1
+013700     WRITE NP-PRINT-REC FROM HDR-LINE.                            K6NEWP.1
+013800 1000-EXIT.                                                       K6NEWP.1
+013900     EXIT.                                                        K6NEWP.1
+014000*================================================================ K6NEWP.1
+014100* 2000-LOAD-BASELINE -- READ THE WHOLE EXTRACT INTO THE DISTINCT  K6NEWP.1
+014200* PROGRAM-ID TABLE.                                               K6NEWP.1
+014300*================================================================ K6NEWP.1
+014400 2000-LOAD-BASELINE.                                              K6NEWP.1
+014500     PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.                    K6NEWP.1
+014600 2000-LOOP.                                                       K6NEWP.1
+014700     IF WS-RE-EOF                                                 K6NEWP.1
+014800         GO TO 2000-EXIT.                                         K6NEWP.1
+014900     PERFORM 2200-CHECK-BASELINE THRU 2200-EXIT.                  K6NEWP.1
+015000     IF NOT WS-BASELINE-FOUND                                     K6NEWP.1
+015100         ADD 1 TO WS-BASELINE-COUNT                               K6NEWP.1
+015200         SET BL-IDX TO WS-BASELINE-COUNT                          K6NEWP.1
+015300         MOVE RE-PGM-ID TO BASELINE-ENTRY (BL-IDX).               K6NEWP.1
+015400     PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.                    K6NEWP.1
+015500     GO TO 2000-LOOP.                                             K6NEWP.1
+015600 2000-EXIT.                                                       K6NEWP.1
+015700     CLOSE RAW-EXTRACT.                                           K6NEWP.1
+015800     EXIT.                                                        K6NEWP.1
+015900 2100-READ-EXTRACT.                                               K6NEWP.1
+016000     READ RAW-EXTRACT                                             K6NEWP.1
+016100         AT END SET WS-RE-EOF TO TRUE.                            K6NEWP.1
+016200 2100-EXIT.                                                       K6NEWP.1
+016300     EXIT.                                                        K6NEWP.1
+016400 2200-CHECK-BASELINE.                                             K6NEWP.1
+016500     MOVE "N" TO WS-FOUND-SW.                                     K6NEWP.1
+016600     SET BL-IDX TO 1.                                             K6NEWP.1
+016700 2200-LOOP.                                                       K6NEWP.1
+016800     IF BL-IDX > WS-BASELINE-COUNT                                K6NEWP.1
+016900         GO TO 2200-EXIT.                                         K6NEWP.1
+017000     IF BASELINE-ENTRY (BL-IDX) = RE-PGM-ID                       K6NEWP.1
+017100         MOVE "Y" TO WS-FOUND-SW                                  K6NEWP.1
+017200         GO TO 2200-EXIT.                                         K6NEWP.1
+017300     SET BL-IDX UP BY 1.                                          K6NEWP.1
+017400     GO TO 2200-LOOP.                                             K6NEWP.1
+017500 2200-EXIT.                                                       K6NEWP.1
+017600     EXIT.                                                        K6NEWP.1
+017700*================================================================ K6NEWP.1
+017800* 3000-SCAN-STEPS -- READ STEP-LIST AND REPORT EVERY PROGRAM-ID   K6NEWP.1
+017900* NOT PRESENT IN THE BASELINE TABLE.                              K6NEWP.1
+018000*================================================================ K6NEWP.1
+018100 3000-SCAN-STEPS.                                                 K6NEWP.1
+018200     PERFORM 3100-READ-STEP THRU 3100-EXIT.                       K6NEWP.1
+018300 3000-LOOP.                                                       K6NEWP.1
+018400     IF WS-SL-EOF                                                 K6NEWP.1
+018500         GO TO 3000-EXIT.                                         K6NEWP.1
+018600     MOVE "N" TO WS-FOUND-SW.                                     K6NEWP.1
+018700     SET BL-IDX TO 1.                                             K6NEWP.1
+018800 3000-CHECK.                                                      K6NEWP.1
+018900     IF BL-IDX > WS-BASELINE-COUNT                                K6NEWP.1
+019000         GO TO 3000-REPORT.                                       K6NEWP.1
+019100     IF BASELINE-ENTRY (BL-IDX) = SL-PGM-ID                       K6NEWP.1
+019200         MOVE "Y" TO WS-FOUND-SW                                  K6NEWP.1
+019300         GO TO 3000-REPORT.                                       K6NEWP.1
+019400     SET BL-IDX UP BY 1.                                          K6NEWP.1
+019500     GO TO 3000-CHECK.                                            K6NEWP.1
+019600 3000-REPORT.                                                     K6NEWP.1
+019700     IF NOT WS-BASELINE-FOUND                                     K6NEWP.1
+019800         ADD 1 TO WS-NEW-COUNT                                    K6NEWP.1
+019900         MOVE SL-PGM-ID TO DET-PGM-ID                             K6NEWP.1
+020000         WRITE NP-PRINT-REC FROM DET-LINE.                        K6NEWP.1
+020100     PERFORM 3100-READ-STEP THRU 3100-EXIT.                       K6NEWP.1
+020200     GO TO 3000-LOOP.                                             K6NEWP.1
+020300 3000-EXIT.                                                       K6NEWP.1
+020400     CLOSE STEP-LIST.                                             K6NEWP.1
+020500     EXIT.                                                        K6NEWP.1
+020600 3100-READ-STEP.                                                  K6NEWP.1
+020700     READ STEP-LIST                                               K6NEWP.1
+020800         AT END SET WS-SL-EOF TO TRUE.                            K6NEWP.1
+020900 3100-EXIT.                                                       K6NEWP.1
+021000     EXIT.                                                        K6NEWP.1
+021100*================================================================ K6NEWP.1
+021200* 8000-PRINT-SUMMARY -- WRITE THE CLOSING COUNT LINE.             K6NEWP.1
+021300*================================================================ K6NEWP.1
+021400 8000-PRINT-SUMMARY.                                              K6NEWP.1
+021500     IF WS-NEW-COUNT = ZERO                                       K6NEWP.1
+021600         WRITE NP-PRINT-REC FROM NONE-LINE                        K6NEWP.1
+021700     ELSE                                                         K6NEWP.1
+021800         MOVE WS-NEW-COUNT TO SUM-NEW-COUNT                       K6NEWP.1
+021900         WRITE NP-PRINT-REC FROM SUM-LINE.                        K6NEWP.1
+022000 8000-EXIT.                                                       K6NEWP.1
+022100     EXIT.                                                        K6NEWP.1
+022200*================================================================ K6NEWP.1
+022300* 9999-TERMINATE -- CLOSE THE OUTPUT REPORT.                      K6NEWP.1
+022400*================================================================ K6NEWP.1
+022500 9999-TERMINATE.                                                  K6NEWP.1
+022600     CLOSE NEWPGM-RPT.                                            K6NEWP.1
+022700 9999-EXIT.                                                       K6NEWP.1
+022800     EXIT.                                                        K6NEWP.1
