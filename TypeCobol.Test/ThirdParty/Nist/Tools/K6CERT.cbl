@@ -0,0 +1,301 @@
+000100 IDENTIFICATION DIVISION.                                         K6CERT.1
+000200 PROGRAM-ID.                                                      K6CERT.1
+000300     K6CERT.                                                      K6CERT.1
+000400*================================================================ K6CERT.1
+000500* K6CERT -- SIGNED CERTIFICATE-OF-CONFORMANCE DOCUMENT.           K6CERT.1
+000600*================================================================ K6CERT.1
+000700* AUTHOR.     D. L. OKAFOR, DATA PROCESSING STANDARDS GROUP.      K6CERT.1
+000800* INSTALLATION. CERTIFICATION TESTING CENTER.                     K6CERT.1
+000900* DATE-WRITTEN. AUGUST 2026.                                      K6CERT.1
+001000* DATE-COMPILED.                                                  K6CERT.1
+001100*                                                                 K6CERT.1
+001200* REMARKS.                                                        K6CERT.1
+001300*    READS THE SAME RAW-DATA EXTRACT USED BY K6STOPL AND K6RLUP   K6CERT.1
+001400*    (SEE RAW-DATA-KEY IN K6RAWDS.CPY) AND, FOR EACH PROGRAM-ID,  K6CERT.1
+001500*    KEEPS ONLY ITS MOST RECENT RUN (HIGHEST RUN-DATE/RUN-SEQ).   K6CERT.1
+001600*    THAT LATEST RUN'S PASS-COUNTER AND ERROR-TOTAL/ENDER-DESC    K6CERT.1
+001700*    FIGURES -- THE SAME FIGURES EACH PROGRAM'S OWN END-ROUTINE   K6CERT.1
+001800*    ALREADY PRINTS ON ITS OWN CCVS-E-2/CCVS-E-4 BANNER LINES --  K6CERT.1
+001900*    ARE CARRIED FORWARD ONTO ONE CONSOLIDATED CERTIFICATE, WITH  K6CERT.1
+002000*    A GRAND TOTAL LINE ACROSS EVERY MODULE AND A SIGN-OFF BLOCK  K6CERT.1
+002100*    AT THE FOOT, SO A COMPLIANCE FILING NO LONGER MEANS HANDING  K6CERT.1
+002200*    AN AUDITOR A STACK OF INDIVIDUAL PRINT-FILE REPORTS.         K6CERT.1
+002300*                                                                 K6CERT.1
+002400* MODIFICATION HISTORY.                                           K6CERT.1
+002500*    2026-08-09  DLO  ORIGINAL PROGRAM.                           K6CERT.1
+002600*================================================================ K6CERT.1
+002700                                                                  K6CERT.1
+002800 ENVIRONMENT DIVISION.                                            K6CERT.1
+002900 CONFIGURATION SECTION.                                           K6CERT.1
+003000 SOURCE-COMPUTER.                                                 K6CERT.1
+003100     OUR-MAINFRAME.                                               K6CERT.1
+003200 OBJECT-COMPUTER.                                                 K6CERT.1
+003300     OUR-MAINFRAME.                                               K6CERT.1
+003400 INPUT-OUTPUT SECTION.                                            K6CERT.1
+003500 FILE-CONTROL.                                                    K6CERT.1
+003600     SELECT RAW-EXTRACT ASSIGN TO RAWEXT                          K6CERT.1
+003700         ORGANIZATION IS SEQUENTIAL.                              K6CERT.1
+003800     SELECT CERT-RPT ASSIGN TO CERTRPT                            K6CERT.1
+003900         ORGANIZATION IS SEQUENTIAL.                              K6CERT.1
+004000                                                                  K6CERT.1
+004100 DATA DIVISION.                                                   K6CERT.1
+004200 FILE SECTION.                                                    K6CERT.1
+004300 FD  RAW-EXTRACT                                                  K6CERT.1
+004400     LABEL RECORDS ARE STANDARD.                                  K6CERT.1
+004500* RAW-DATA-SATZ LAYOUT -- KEPT IN STEP WITH K6RAWDS.CPY.          K6CERT.1
+000000 COPY K6RAWDS.                                                    K6CERT.1
+006400 FD  CERT-RPT                                                     K6CERT.1
+006500     LABEL RECORDS ARE STANDARD.                                  K6CERT.1
+006600 01  CR-PRINT-REC             PIC X(120).                         K6CERT.1
+006700                                                                  K6CERT.1
+006800 WORKING-STORAGE SECTION.                                         K6CERT.1
+006900* ----------------------------------------------------------      K6CERT.1
+007000* SWITCHES AND COUNTERS.                                          K6CERT.1
+007100* ----------------------------------------------------------      K6CERT.1
+007200 77  WS-EXTRACT-EOF-SW        PIC X      VALUE "N".               K6CERT.1
+007300     88  WS-EXTRACT-EOF                  VALUE "Y".               K6CERT.1
+007400 77  WS-MOD-COUNT             PIC 9(3)   COMP VALUE ZERO.         K6CERT.1
+007500 77  WS-FOUND-SW              PIC X      VALUE "N".               K6CERT.1
+007600     88  WS-MOD-FOUND                    VALUE "Y".               K6CERT.1
+007700 77  WS-GRAND-OK              PIC 9(5)   COMP VALUE ZERO.         K6CERT.1
+007800 77  WS-GRAND-ALL             PIC 9(5)   COMP VALUE ZERO.         K6CERT.1
+007900 77  WS-GRAND-FAIL            PIC 9(5)   COMP VALUE ZERO.         K6CERT.1
+008000* ----------------------------------------------------------      K6CERT.1
+008100* PER-MODULE LATEST-RUN TABLE.                                    K6CERT.1
+008200* ----------------------------------------------------------      K6CERT.1
+008300 01  MODULE-TABLE.                                                K6CERT.1
+008400     05  MODULE-ENTRY OCCURS 100 TIMES                            K6CERT.1
+008500                      INDEXED BY MOD-IDX.                         K6CERT.1
+008600         10  MOD-TARGET-ID        PIC X(8).                       K6CERT.1
+008700         10  MOD-PGM-ID           PIC X(6).                       K6CERT.1
+008800         10  MOD-LATEST-DATE      PIC 9(6)   COMP.                K6CERT.1
+008900         10  MOD-LATEST-SEQ       PIC 99     COMP.                K6CERT.1
+009000         10  MOD-RUN-DATE         PIC 9(6).                       K6CERT.1
+009100         10  MOD-OK               PIC 999.                        K6CERT.1
+009200         10  MOD-ALL              PIC 999.                        K6CERT.1
+009300         10  MOD-FAIL             PIC 999.                        K6CERT.1
+009400* ----------------------------------------------------------      K6CERT.1
+009500* PASS-COUNTER/ERROR-TOTAL/ENDER-DESC, THE SAME THREE FIGURES     K6CERT.1
+009600* THE SOURCE PROGRAM'S OWN END-ROUTINE ALREADY COMPUTES ONTO ITS  K6CERT.1
+009700* CCVS-E-2/CCVS-E-4 BANNER, RECOMPUTED HERE FROM THE EXTRACT.     K6CERT.1
+009800* ----------------------------------------------------------      K6CERT.1
+009900 01  ERROR-TOTAL              PIC ZZ9.                            K6CERT.1
+010000 01  ENDER-DESC               PIC X(15).                          K6CERT.1
+010100* ----------------------------------------------------------      K6CERT.1
+010200* CERTIFICATE REPORT LINES.                                       K6CERT.1
+010300* ----------------------------------------------------------      K6CERT.1
+010400 01  HDR-LINE-1.                                                  K6CERT.1
+010500     05  FILLER   PIC X(26) VALUE                                 K6CERT.1
+010600         "CERTIFICATE OF CONFORMANCE".                            K6CERT.1
+010700     05  FILLER   PIC X(94) VALUE SPACE.                          K6CERT.1
+010800 01  HDR-LINE-2.                                                  K6CERT.1
+010900     05  FILLER   PIC X(53) VALUE                                 K6CERT.1
+011000         "THIS DOCUMENT CONSOLIDATES THE MOST RECENT CERTIFIED ". K6CERT.1
+011100     05  FILLER   PIC X(33) VALUE                                 K6CERT.1
+011200         "RUN OF EACH PROGRAM LISTED BELOW.".                     K6CERT.1
+011250     05  FILLER   PIC X(34) VALUE SPACE.                          K6CERT.1
+011300 01  HDR-LINE-3.                                                  K6CERT.1
+011400     05  FILLER   PIC X(6)  VALUE "PGM-ID".                       K6CERT.1
+011500     05  FILLER   PIC X(3)  VALUE SPACE.                          K6CERT.1
+011600     05  FILLER   PIC X(8)  VALUE "TARGET  ".                     K6CERT.1
+011700     05  FILLER   PIC X(3)  VALUE SPACE.                          K6CERT.1
+011800     05  FILLER   PIC X(8)  VALUE "RUN-DATE".                     K6CERT.1
+011900     05  FILLER   PIC X(3)  VALUE SPACE.                          K6CERT.1
+012000     05  FILLER   PIC X(14) VALUE "PASS-COUNTER  ".               K6CERT.1
+012100     05  FILLER   PIC X(6)  VALUE "TOTAL ".                       K6CERT.1
+012200     05  FILLER   PIC X(69) VALUE "ERROR-TOTAL / ENDER-DESC".     K6CERT.1
+012300 01  DET-LINE.                                                    K6CERT.1
+012400     05  DET-PGM-ID           PIC X(6).                           K6CERT.1
+012500     05  FILLER               PIC X(3)  VALUE SPACE.              K6CERT.1
+012600     05  DET-TARGET           PIC X(8).                           K6CERT.1
+012700     05  FILLER               PIC X(3)  VALUE SPACE.              K6CERT.1
+012800     05  DET-RUN-DATE         PIC 9(6).                           K6CERT.1
+012900     05  FILLER               PIC X(5)  VALUE SPACE.              K6CERT.1
+013000     05  DET-PASS-COUNTER     PIC ZZ9.                            K6CERT.1
+013100     05  FILLER               PIC X(11) VALUE SPACE.              K6CERT.1
+013200     05  DET-TOTAL            PIC ZZ9.                            K6CERT.1
+013300     05  FILLER               PIC X(3)  VALUE SPACE.              K6CERT.1
+013400     05  DET-ERROR-TOTAL      PIC ZZ9.                            K6CERT.1
+013500     05  FILLER               PIC X(1)  VALUE SPACE.              K6CERT.1
+013600     05  DET-ENDER-DESC       PIC X(15).                          K6CERT.1
+013700     05  FILLER               PIC X(45) VALUE SPACE.              K6CERT.1
+013800 01  GRAND-TOTAL-LINE.                                            K6CERT.1
+013900     05  FILLER               PIC X(22) VALUE                     K6CERT.1
+014000         "GRAND TOTAL - PASSED  ".                                K6CERT.1
+014100     05  GT-PASSED            PIC ZZZZ9.                          K6CERT.1
+014200     05  FILLER               PIC X(6)  VALUE "  OF  ".           K6CERT.1
+014300     05  GT-EXECUTED          PIC ZZZZ9.                          K6CERT.1
+014400     05  FILLER               PIC X(10) VALUE "  FAILED  ".       K6CERT.1
+014500     05  GT-FAILED            PIC ZZZZ9.                          K6CERT.1
+014600     05  FILLER               PIC X(65) VALUE SPACE.              K6CERT.1
+014700 01  SIGNOFF-BLANK-LINE.                                          K6CERT.1
+014800     05  FILLER               PIC X(120) VALUE SPACE.             K6CERT.1
+014900 01  SIGNOFF-LINE-1.                                              K6CERT.1
+015000     05  FILLER               PIC X(70) VALUE                     K6CERT.1
+015100         "THE FOREGOING RESULTS ARE CERTIFIED TRUE AND CORRECT.". K6CERT.1
+015200     05  FILLER               PIC X(50) VALUE SPACE.              K6CERT.1
+015300 01  SIGNOFF-LINE-2.                                              K6CERT.1
+015400     05  FILLER               PIC X(30) VALUE                     K6CERT.1
+015500         "CERTIFIED BY ______________  ".                         K6CERT.1
+015600     05  FILLER               PIC X(12) VALUE "TITLE ______".     K6CERT.1
+015700     05  FILLER               PIC X(8)  VALUE "________".         K6CERT.1
+015800     05  FILLER               PIC X(10) VALUE "   DATE __".       K6CERT.1
+015900     05  FILLER               PIC X(60) VALUE "__________".       K6CERT.1
+016000                                                                  K6CERT.1
+016100 PROCEDURE DIVISION.                                              K6CERT.1
+016200*================================================================ K6CERT.1
+016300* 0000-MAINLINE -- DRIVES THE CERTIFICATE FROM OPEN THROUGH THE   K6CERT.1
+016400* FINAL SIGN-OFF BLOCK.                                           K6CERT.1
+016500*================================================================ K6CERT.1
+016600 0000-MAINLINE.                                                   K6CERT.1
+016700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      K6CERT.1
+016800     PERFORM 2000-READ-EXTRACT THRU 2000-EXIT.                    K6CERT.1
+016900     PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT                   K6CERT.1
+017000             UNTIL WS-EXTRACT-EOF.                                K6CERT.1
+017100     PERFORM 7000-PRINT-REPORT THRU 7000-EXIT.                    K6CERT.1
+017200     PERFORM 9999-TERMINATE THRU 9999-EXIT.                       K6CERT.1
+017300     STOP RUN.                                                    K6CERT.1
+017400*================================================================ K6CERT.1
+017500* 1000-INITIALIZE -- OPEN FILES AND CLEAR THE LATEST-RUN TABLE.   K6CERT.1
+017600*================================================================ K6CERT.1
+017700 1000-INITIALIZE.                                                 K6CERT.1
+017800     OPEN INPUT  RAW-EXTRACT.                                     K6CERT.1
+017900     OPEN OUTPUT CERT-RPT.                                        K6CERT.1
+018000     SET MOD-IDX TO 1.                                            K6CERT.1
+018100 1000-CLEAR-TABLE.                                                K6CERT.1
+018200     IF MOD-IDX > 100                                             K6CERT.1
+018300         GO TO 1000-EXIT.                                         K6CERT.1
+018400     MOVE SPACE  TO MOD-PGM-ID (MOD-IDX) MOD-TARGET-ID (MOD-IDX). K6CERT.1
+018500     MOVE ZERO   TO MOD-LATEST-DATE (MOD-IDX)                     K6CERT.1
+018600                    MOD-LATEST-SEQ (MOD-IDX)                      K6CERT.1
+018700                    MOD-RUN-DATE (MOD-IDX)                        K6CERT.1
+018800                    MOD-OK (MOD-IDX) MOD-ALL (MOD-IDX)            K6CERT.1
+018900                    MOD-FAIL (MOD-IDX).                           K6CERT.1
+019000     SET MOD-IDX UP BY 1.                                         K6CERT.1
+019100     GO TO 1000-CLEAR-TABLE.                                      K6CERT.1
+019200 1000-EXIT.                                                       K6CERT.1
+019300     EXIT.                                                        K6CERT.1
+019400*================================================================ K6CERT.1
+019500* 2000-READ-EXTRACT -- READ ONE RAW-DATA-SATZ FROM THE EXTRACT.   K6CERT.1
+019600*================================================================ K6CERT.1
+019700 2000-READ-EXTRACT.                                               K6CERT.1
+019800     READ RAW-EXTRACT                                             K6CERT.1
+019900         AT END SET WS-EXTRACT-EOF TO TRUE.                       K6CERT.1
+020000 2000-EXIT.                                                       K6CERT.1
+020100     EXIT.                                                        K6CERT.1
+020200*================================================================ K6CERT.1
+020300* 3000-PROCESS-RECORD -- KEEP ONLY THE LATEST RUN SEEN SO FAR FOR K6CERT.1
+020400* THIS PROGRAM-ID, REMEMBERING ITS PASS/TOTAL/FAIL FIGURES, THEN  K6CERT.1
+020500* READ THE NEXT RECORD.                                           K6CERT.1
+020600*================================================================ K6CERT.1
+020700 3000-PROCESS-RECORD.                                             K6CERT.1
+020800     PERFORM 4000-FIND-MODULE THRU 4000-EXIT.                     K6CERT.1
+020900     IF WS-FOUND-SW = "N"                                         K6CERT.1
+021000         GO TO 3000-NEWER.                                        K6CERT.1
+021100     IF RE-RUN-DATE > MOD-LATEST-DATE (MOD-IDX)                   K6CERT.1
+021200         GO TO 3000-NEWER.                                        K6CERT.1
+021300     IF RE-RUN-DATE = MOD-LATEST-DATE (MOD-IDX)                   K6CERT.1
+021400             AND RE-RUN-SEQ > MOD-LATEST-SEQ (MOD-IDX)            K6CERT.1
+021500         GO TO 3000-NEWER.                                        K6CERT.1
+021600     GO TO 3000-READ-NEXT.                                        K6CERT.1
+021700 3000-NEWER.                                                      K6CERT.1
+021800     MOVE RE-RUN-DATE TO MOD-LATEST-DATE (MOD-IDX).               K6CERT.1
+021900     MOVE RE-RUN-SEQ  TO MOD-LATEST-SEQ  (MOD-IDX).               K6CERT.1
+022000     MOVE RE-C-DATE   TO MOD-RUN-DATE    (MOD-IDX).               K6CERT.1
+022100     MOVE RE-C-OK     TO MOD-OK          (MOD-IDX).               K6CERT.1
+022200     MOVE RE-C-ALL    TO MOD-ALL         (MOD-IDX).               K6CERT.1
+022300     MOVE RE-C-FAIL   TO MOD-FAIL        (MOD-IDX).               K6CERT.1
+022400 3000-READ-NEXT.                                                  K6CERT.1
+022500     PERFORM 2000-READ-EXTRACT THRU 2000-EXIT.                    K6CERT.1
+022600 3000-EXIT.                                                       K6CERT.1
+022700     EXIT.                                                        K6CERT.1
+022800*================================================================ K6CERT.1
+022900* 4000-FIND-MODULE -- LOCATE RE-PGM-ID IN THE TABLE, ADDING A NEW K6CERT.1
+023000* ENTRY AT THE NEXT FREE SLOT WHEN IT IS NOT ALREADY PRESENT.     K6CERT.1
+023100*================================================================ K6CERT.1
+023200 4000-FIND-MODULE.                                                K6CERT.1
+023300     MOVE "N" TO WS-FOUND-SW.                                     K6CERT.1
+023400     SET MOD-IDX TO 1.                                            K6CERT.1
+023500 4000-SEARCH.                                                     K6CERT.1
+023600     IF MOD-IDX > WS-MOD-COUNT                                    K6CERT.1
+023700         GO TO 4000-ADD-ENTRY.                                    K6CERT.1
+023800     IF MOD-PGM-ID (MOD-IDX) = RE-PGM-ID                          K6CERT.1
+023900             AND MOD-TARGET-ID (MOD-IDX) = RE-TARGET-ID           K6CERT.1
+024000         MOVE "Y" TO WS-FOUND-SW                                  K6CERT.1
+024100         GO TO 4000-EXIT.                                         K6CERT.1
+024200     SET MOD-IDX UP BY 1.                                         K6CERT.1
+024300     GO TO 4000-SEARCH.                                           K6CERT.1
+024400 4000-ADD-ENTRY.                                                  K6CERT.1
+024500     ADD 1 TO WS-MOD-COUNT.                                       K6CERT.1
+024600     SET MOD-IDX TO WS-MOD-COUNT.                                 K6CERT.1
+024700     MOVE RE-PGM-ID    TO MOD-PGM-ID (MOD-IDX).                   K6CERT.1
+024800     MOVE RE-TARGET-ID TO MOD-TARGET-ID (MOD-IDX).                K6CERT.1
+024900 4000-EXIT.                                                       K6CERT.1
+025000     EXIT.                                                        K6CERT.1
+025100*================================================================ K6CERT.1
+025200* 7000-PRINT-REPORT -- WRITE ONE DETAIL LINE PER MODULE CARRYING  K6CERT.1
+025300* ITS PASS-COUNTER/ERROR-TOTAL/ENDER-DESC FIGURES, THEN THE       K6CERT.1
+025400* GRAND TOTAL AND SIGN-OFF BLOCK.                                 K6CERT.1
+025500*================================================================ K6CERT.1
+025600 7000-PRINT-REPORT.                                               K6CERT.1
+025700     WRITE CR-PRINT-REC FROM HDR-LINE-1                           K6CERT.1
+025800         AFTER ADVANCING PAGE.                                    K6CERT.1
+025900     WRITE CR-PRINT-REC FROM HDR-LINE-2                           K6CERT.1
+026000         AFTER ADVANCING 2 LINES.                                 K6CERT.1
+026100     WRITE CR-PRINT-REC FROM HDR-LINE-3                           K6CERT.1
+026200         AFTER ADVANCING 2 LINES.                                 K6CERT.1
+026300     SET MOD-IDX TO 1.                                            K6CERT.1
+026400 7000-DETAIL.                                                     K6CERT.1
+026500     IF MOD-IDX > WS-MOD-COUNT                                    K6CERT.1
+026600         GO TO 7000-TOTAL.                                        K6CERT.1
+026700     PERFORM 7500-BUILD-ENDER THRU 7500-EXIT.                     K6CERT.1
+026800     MOVE MOD-PGM-ID    (MOD-IDX) TO DET-PGM-ID.                  K6CERT.1
+026900     MOVE MOD-TARGET-ID (MOD-IDX) TO DET-TARGET.                  K6CERT.1
+027000     MOVE MOD-RUN-DATE  (MOD-IDX) TO DET-RUN-DATE.                K6CERT.1
+027100     MOVE MOD-OK        (MOD-IDX) TO DET-PASS-COUNTER.            K6CERT.1
+027200     MOVE MOD-ALL       (MOD-IDX) TO DET-TOTAL.                   K6CERT.1
+027300     MOVE ERROR-TOTAL             TO DET-ERROR-TOTAL.             K6CERT.1
+027400     MOVE ENDER-DESC              TO DET-ENDER-DESC.              K6CERT.1
+027500     WRITE CR-PRINT-REC FROM DET-LINE                             K6CERT.1
+027600         AFTER ADVANCING 1 LINES.                                 K6CERT.1
+027700     ADD MOD-OK   (MOD-IDX) TO WS-GRAND-OK.                       K6CERT.1
+027800     ADD MOD-ALL  (MOD-IDX) TO WS-GRAND-ALL.                      K6CERT.1
+027900     ADD MOD-FAIL (MOD-IDX) TO WS-GRAND-FAIL.                     K6CERT.1
+028000     SET MOD-IDX UP BY 1.                                         K6CERT.1
+028100     GO TO 7000-DETAIL.                                           K6CERT.1
+028200 7000-TOTAL.                                                      K6CERT.1
+028300     MOVE WS-GRAND-OK   TO GT-PASSED.                             K6CERT.1
+028400     MOVE WS-GRAND-ALL  TO GT-EXECUTED.                           K6CERT.1
+028500     MOVE WS-GRAND-FAIL TO GT-FAILED.                             K6CERT.1
+028600     WRITE CR-PRINT-REC FROM GRAND-TOTAL-LINE                     K6CERT.1
+028700         AFTER ADVANCING 2 LINES.                                 K6CERT.1
+028800     WRITE CR-PRINT-REC FROM SIGNOFF-BLANK-LINE                   K6CERT.1
+028900         AFTER ADVANCING 3 LINES.                                 K6CERT.1
+029000     WRITE CR-PRINT-REC FROM SIGNOFF-LINE-1                       K6CERT.1
+029100         AFTER ADVANCING 1 LINES.                                 K6CERT.1
+029200     WRITE CR-PRINT-REC FROM SIGNOFF-BLANK-LINE                   K6CERT.1
+029300         AFTER ADVANCING 2 LINES.                                 K6CERT.1
+029400     WRITE CR-PRINT-REC FROM SIGNOFF-LINE-2                       K6CERT.1
+029500         AFTER ADVANCING 1 LINES.                                 K6CERT.1
+029600 7000-EXIT.                                                       K6CERT.1
+029700     EXIT.                                                        K6CERT.1
+029800*================================================================ K6CERT.1
+029900* 7500-BUILD-ENDER -- REPRODUCE THE SAME ERROR-TOTAL/ENDER-DESC   K6CERT.1
+030000* TEXT THE SOURCE PROGRAM'S OWN END-ROUTINE-12/13 ALREADY PRINTS, K6CERT.1
+030100* FROM THE CURRENT TABLE ENTRY'S FAIL COUNT.                      K6CERT.1
+030200*================================================================ K6CERT.1
+030300 7500-BUILD-ENDER.                                                K6CERT.1
+030400     MOVE "TEST(S) FAILED " TO ENDER-DESC.                        K6CERT.1
+030500     IF MOD-FAIL (MOD-IDX) IS EQUAL TO ZERO                       K6CERT.1
+030600         MOVE ZERO TO ERROR-TOTAL                                 K6CERT.1
+030700     ELSE                                                         K6CERT.1
+030800         MOVE MOD-FAIL (MOD-IDX) TO ERROR-TOTAL.                  K6CERT.1
+030900 7500-EXIT.                                                       K6CERT.1
+031000     EXIT.                                                        K6CERT.1
+031100*================================================================ K6CERT.1
+031200* 9999-TERMINATE -- CLOSE FILES.                                  K6CERT.1
+031300*================================================================ K6CERT.1
+031400 9999-TERMINATE.                                                  K6CERT.1
+031500     CLOSE RAW-EXTRACT CERT-RPT.                                  K6CERT.1
+031600 9999-EXIT.                                                       K6CERT.1
+031700     EXIT.                                                        K6CERT.1
