@@ -0,0 +1,231 @@
+000100 IDENTIFICATION DIVISION.                                         K6FCAT.1
+000200 PROGRAM-ID.                                                      K6FCAT.1
+000300     K6FCAT.                                                      K6FCAT.1
+000400*================================================================ K6FCAT.1
+000500* K6FCAT -- SUITE-WIDE FILE-CONFIGURATION CATALOG REPORT.         K6FCAT.1
+000600*================================================================ K6FCAT.1
+000700* AUTHOR.     D. L. OKAFOR, DATA PROCESSING STANDARDS GROUP.      K6FCAT.1
+000800* INSTALLATION. CERTIFICATION TESTING CENTER.                     K6FCAT.1
+000900* DATE-WRITTEN. AUGUST 2026.                                      K6FCAT.1
+001000* DATE-COMPILED.                                                  K6FCAT.1
+001100*                                                                 K6FCAT.1
+001200* REMARKS.                                                        K6FCAT.1
+001300*    EACH CERTIFICATION TEST PROGRAM RECORDS, PER FILE IT OPENS,  K6FCAT.1
+001400*    THE FILE ORGANIZATION AND LABEL-TYPE IT EXERCISED INTO THE   K6FCAT.1
+001500*    RAW-DATA-SATZ FILE CATALOG (SEE RE-C-FILE-CATALOG IN         K6FCAT.1
+001600*    K6RAWDS.CPY), BUT UNTIL NOW NOTHING EVER READ THOSE ENTRIES  K6FCAT.1
+001700*    BACK.  THIS PROGRAM READS THE SAME SUITE-WIDE RAW-DATA       K6FCAT.1
+001800*    EXTRACT K6RLUP READS, TALLIES EVERY DISTINCT FILE-NAME /     K6FCAT.1
+001900*    ORGANIZATION / LABEL-TYPE COMBINATION IT FINDS ACROSS BOTH   K6FCAT.1
+002000*    CATALOG SLOTS OF EVERY RECORD, AND PRINTS ONE LINE PER       K6FCAT.1
+002100*    DISTINCT CONFIGURATION WITH A COUNT OF HOW MANY RUNS         K6FCAT.1
+002200*    EXERCISED IT -- SO A QUESTION LIKE "HAS INDEXED-WITH-        K6FCAT.1
+002300*    ALTERNATE-KEY EVER BEEN VALIDATED AGAINST AN UNLABELED       K6FCAT.1
+002400*    FILE" IS A LOOKUP IN THIS REPORT INSTEAD OF A GREP ACROSS    K6FCAT.1
+002500*    EVERY PRINT-FILE STILL ON HAND.                              K6FCAT.1
+002600*                                                                 K6FCAT.1
+002700* MODIFICATION HISTORY.                                           K6FCAT.1
+002800*    2026-08-09  DLO  ORIGINAL PROGRAM.                           K6FCAT.1
+002900*================================================================ K6FCAT.1
+003000                                                                  K6FCAT.1
+003100 ENVIRONMENT DIVISION.                                            K6FCAT.1
+003200 CONFIGURATION SECTION.                                           K6FCAT.1
+003300 SOURCE-COMPUTER.                                                 K6FCAT.1
+003400     OUR-MAINFRAME.                                               K6FCAT.1
+003500 OBJECT-COMPUTER.                                                 K6FCAT.1
+003600     OUR-MAINFRAME.                                               K6FCAT.1
+003700 INPUT-OUTPUT SECTION.                                            K6FCAT.1
+003800 FILE-CONTROL.                                                    K6FCAT.1
+003900     SELECT RAW-EXTRACT ASSIGN TO RAWEXT                          K6FCAT.1
+004000         ORGANIZATION IS SEQUENTIAL.                              K6FCAT.1
+004100     SELECT FCAT-RPT    ASSIGN TO FCATRPT                         K6FCAT.1
+004200         ORGANIZATION IS SEQUENTIAL.                              K6FCAT.1
+004300                                                                  K6FCAT.1
+004400 DATA DIVISION.                                                   K6FCAT.1
+004500 FILE SECTION.                                                    K6FCAT.1
+004600 FD  RAW-EXTRACT                                                  K6FCAT.1
+004700     LABEL RECORDS ARE STANDARD.                                  K6FCAT.1
+004800* RAW-DATA-SATZ LAYOUT -- KEPT IN STEP WITH K6RAWDS.CPY.          K6FCAT.1
+000000 COPY K6RAWDS.                                                    K6FCAT.1
+004900 FD  FCAT-RPT                                                     K6FCAT.1
+005000     LABEL RECORDS ARE STANDARD.                                  K6FCAT.1
+005100 01  FC-PRINT-REC             PIC X(120).                         K6FCAT.1
+005200                                                                  K6FCAT.1
+005300 WORKING-STORAGE SECTION.                                         K6FCAT.1
+005400* ----------------------------------------------------------      K6FCAT.1
+005500* SWITCHES AND COUNTERS.                                          K6FCAT.1
+005600* ----------------------------------------------------------      K6FCAT.1
+005700 77  WS-EXTRACT-EOF-SW        PIC X      VALUE "N".               K6FCAT.1
+005800     88  WS-EXTRACT-EOF                  VALUE "Y".               K6FCAT.1
+005900 77  WS-CAT-COUNT             PIC 9(3)   COMP VALUE ZERO.         K6FCAT.1
+006000 77  WS-FOUND-SW              PIC X      VALUE "N".               K6FCAT.1
+006100     88  WS-CAT-FOUND                    VALUE "Y".               K6FCAT.1
+006200 77  WS-SLOT-SUB              PIC 9       VALUE ZERO.             K6FCAT.1
+006300* ----------------------------------------------------------      K6FCAT.1
+006400* DISTINCT FILE-NAME / ORGANIZATION / LABEL-TYPE TABLE.           K6FCAT.1
+006500* ----------------------------------------------------------      K6FCAT.1
+006600 01  CATALOG-TABLE.                                               K6FCAT.1
+006700     05  CATALOG-ENTRY OCCURS 200 TIMES                           K6FCAT.1
+006800                      INDEXED BY CAT-IDX.                         K6FCAT.1
+006900         10  CAT-FILE-NAME        PIC X(6).                       K6FCAT.1
+007000         10  CAT-FILE-ORG         PIC X(2).                       K6FCAT.1
+007100         10  CAT-FILE-LABEL       PIC X(1).                       K6FCAT.1
+007200         10  CAT-SEEN-COUNT       PIC 9(5)   COMP.                K6FCAT.1
+007300* ----------------------------------------------------------      K6FCAT.1
+007400* REPORT LINES.                                                   K6FCAT.1
+007500* ----------------------------------------------------------      K6FCAT.1
+007600 01  HDR-LINE-1.                                                  K6FCAT.1
+007700     05  FILLER   PIC X(34) VALUE                                 K6FCAT.1
+007800         "SUITE-WIDE FILE CONFIGURATION LOG".                     K6FCAT.1
+007900     05  FILLER   PIC X(86) VALUE SPACE.                          K6FCAT.1
+008000 01  HDR-LINE-2.                                                  K6FCAT.1
+008100     05  FILLER   PIC X(9)  VALUE "FILE-NAME".                    K6FCAT.1
+008200     05  FILLER   PIC X(3)  VALUE SPACE.                          K6FCAT.1
+008300     05  FILLER   PIC X(3)  VALUE "ORG".                          K6FCAT.1
+008400     05  FILLER   PIC X(3)  VALUE SPACE.                          K6FCAT.1
+008500     05  FILLER   PIC X(5)  VALUE "LABEL".                        K6FCAT.1
+008600     05  FILLER   PIC X(3)  VALUE SPACE.                          K6FCAT.1
+008700     05  FILLER   PIC X(89) VALUE "RUNS".                         K6FCAT.1
+008800 01  DET-LINE.                                                    K6FCAT.1
+008900     05  DET-FILE-NAME        PIC X(6).                           K6FCAT.1
+009000     05  FILLER               PIC X(6)  VALUE SPACE.              K6FCAT.1
+009100     05  DET-FILE-ORG         PIC X(2).                           K6FCAT.1
+009200     05  FILLER               PIC X(4)  VALUE SPACE.              K6FCAT.1
+009300     05  DET-FILE-LABEL       PIC X(1).                           K6FCAT.1
+009400     05  FILLER               PIC X(7)  VALUE SPACE.              K6FCAT.1
+009500     05  DET-RUNS             PIC ZZZZ9.                          K6FCAT.1
+009600     05  FILLER               PIC X(89) VALUE SPACE.              K6FCAT.1
+009700 01  TOT-LINE.                                                    K6FCAT.1
+009800     05  FILLER               PIC X(13) VALUE                     K6FCAT.1
+009900         "DISTINCT CFGS".                                         K6FCAT.1
+010000     05  TOT-CAT-COUNT        PIC ZZZZ9.                          K6FCAT.1
+010100     05  FILLER               PIC X(102) VALUE SPACE.             K6FCAT.1
+010200                                                                  K6FCAT.1
+010300 PROCEDURE DIVISION.                                              K6FCAT.1
+010400*================================================================ K6FCAT.1
+010500* 0000-MAINLINE -- DRIVES THE CATALOG REPORT FROM OPEN THROUGH    K6FCAT.1
+010600* CLOSE.                                                          K6FCAT.1
+010700*================================================================ K6FCAT.1
+010800 0000-MAINLINE.                                                   K6FCAT.1
+010900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      K6FCAT.1
+011000     PERFORM 2000-READ-EXTRACT THRU 2000-EXIT.                    K6FCAT.1
+011100     PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT                   K6FCAT.1
+011200             UNTIL WS-EXTRACT-EOF.                                K6FCAT.1
+011300     PERFORM 7000-PRINT-REPORT THRU 7000-EXIT.                    K6FCAT.1
+011400     PERFORM 9999-TERMINATE THRU 9999-EXIT.                       K6FCAT.1
+011500     STOP RUN.                                                    K6FCAT.1
+011600*================================================================ K6FCAT.1
+011700* 1000-INITIALIZE -- OPEN FILES AND CLEAR THE CATALOG TABLE.      K6FCAT.1
+011800*================================================================ K6FCAT.1
+011900 1000-INITIALIZE.                                                 K6FCAT.1
+012000     OPEN INPUT  RAW-EXTRACT.                                     K6FCAT.1
+012100     OPEN OUTPUT FCAT-RPT.                                        K6FCAT.1
+012200     SET CAT-IDX TO 1.                                            K6FCAT.1
+012300 1000-CLEAR-TABLE.                                                K6FCAT.1
+012400     IF CAT-IDX > 200                                             K6FCAT.1
+012500         GO TO 1000-EXIT.                                         K6FCAT.1
+012600     MOVE SPACE TO CAT-FILE-NAME (CAT-IDX).                       K6FCAT.1
+012700     MOVE SPACE TO CAT-FILE-ORG (CAT-IDX).                        K6FCAT.1
+012800     MOVE SPACE TO CAT-FILE-LABEL (CAT-IDX).                      K6FCAT.1
+012900     MOVE ZERO  TO CAT-SEEN-COUNT (CAT-IDX).                      K6FCAT.1
+013000     SET CAT-IDX UP BY 1.                                         K6FCAT.1
+013100     GO TO 1000-CLEAR-TABLE.                                      K6FCAT.1
+013200 1000-EXIT.                                                       K6FCAT.1
+013300     EXIT.                                                        K6FCAT.1
+013400*================================================================ K6FCAT.1
+013500* 2000-READ-EXTRACT -- READ ONE RAW-DATA-SATZ FROM THE EXTRACT.   K6FCAT.1
+013600*================================================================ K6FCAT.1
+013700 2000-READ-EXTRACT.                                               K6FCAT.1
+013800     READ RAW-EXTRACT                                             K6FCAT.1
+013900         AT END SET WS-EXTRACT-EOF TO TRUE.                       K6FCAT.1
+014000 2000-EXIT.                                                       K6FCAT.1
+014100     EXIT.                                                        K6FCAT.1
+014200*================================================================ K6FCAT.1
+014300* 3000-PROCESS-RECORD -- CATALOG BOTH FILE-CATALOG SLOTS OF THIS  K6FCAT.1
+014400* RECORD, THEN READ THE NEXT RECORD.                              K6FCAT.1
+014500*================================================================ K6FCAT.1
+014600 3000-PROCESS-RECORD.                                             K6FCAT.1
+014700     SET WS-SLOT-SUB TO 1.                                        K6FCAT.1
+014800     PERFORM 4000-CATALOG-SLOT THRU 4000-EXIT.                    K6FCAT.1
+014900     SET WS-SLOT-SUB TO 2.                                        K6FCAT.1
+015000     PERFORM 4000-CATALOG-SLOT THRU 4000-EXIT.                    K6FCAT.1
+015100     PERFORM 2000-READ-EXTRACT THRU 2000-EXIT.                    K6FCAT.1
+015200 3000-EXIT.                                                       K6FCAT.1
+015300     EXIT.                                                        K6FCAT.1
+015400*================================================================ K6FCAT.1
+015500* 4000-CATALOG-SLOT -- ADD ONE FILE-CATALOG SLOT'S CONFIGURATION  K6FCAT.1
+015600* TO THE DISTINCT TABLE, UNLESS THE SLOT IS UNUSED (BLANK NAME).  K6FCAT.1
+015700*================================================================ K6FCAT.1
+015800 4000-CATALOG-SLOT.                                               K6FCAT.1
+015900     IF RE-C-FILE-NAME (WS-SLOT-SUB) = SPACE                      K6FCAT.1
+016000         GO TO 4000-EXIT.                                         K6FCAT.1
+016100     PERFORM 5000-FIND-ENTRY THRU 5000-EXIT.                      K6FCAT.1
+016200     ADD 1 TO CAT-SEEN-COUNT (CAT-IDX).                           K6FCAT.1
+016300 4000-EXIT.                                                       K6FCAT.1
+016400     EXIT.                                                        K6FCAT.1
+016500*================================================================ K6FCAT.1
+016600* 5000-FIND-ENTRY -- LOCATE THIS FILE-NAME / ORG / LABEL          K6FCAT.1
+016700* COMBINATION IN THE TABLE, ADDING A NEW ENTRY AT THE NEXT FREE   K6FCAT.1
+016800* SLOT WHEN IT IS NOT ALREADY PRESENT.                            K6FCAT.1
+016900*================================================================ K6FCAT.1
+017000 5000-FIND-ENTRY.                                                 K6FCAT.1
+017100     MOVE "N" TO WS-FOUND-SW.                                     K6FCAT.1
+017200     SET CAT-IDX TO 1.                                            K6FCAT.1
+017300 5000-SEARCH.                                                     K6FCAT.1
+017400     IF CAT-IDX > WS-CAT-COUNT                                    K6FCAT.1
+017500         GO TO 5000-ADD-ENTRY.                                    K6FCAT.1
+017600     IF CAT-FILE-NAME (CAT-IDX) =                                 K6FCAT.1
+017700                      RE-C-FILE-NAME (WS-SLOT-SUB)                K6FCAT.1
+017800         AND CAT-FILE-ORG (CAT-IDX) =                             K6FCAT.1
+017900                      RE-C-FILE-ORG (WS-SLOT-SUB)                 K6FCAT.1
+018000         AND CAT-FILE-LABEL (CAT-IDX) =                           K6FCAT.1
+018100                      RE-C-FILE-LABEL (WS-SLOT-SUB)               K6FCAT.1
+018200         MOVE "Y" TO WS-FOUND-SW                                  K6FCAT.1
+018300         GO TO 5000-EXIT.                                         K6FCAT.1
+018400     SET CAT-IDX UP BY 1.                                         K6FCAT.1
+018500     GO TO 5000-SEARCH.                                           K6FCAT.1
+018600 5000-ADD-ENTRY.                                                  K6FCAT.1
+018700     ADD 1 TO WS-CAT-COUNT.                                       K6FCAT.1
+018800     SET CAT-IDX TO WS-CAT-COUNT.                                 K6FCAT.1
+018900     MOVE RE-C-FILE-NAME (WS-SLOT-SUB)                            K6FCAT.1
+019000                      TO CAT-FILE-NAME (CAT-IDX).                 K6FCAT.1
+019100     MOVE RE-C-FILE-ORG (WS-SLOT-SUB)                             K6FCAT.1
+019200                      TO CAT-FILE-ORG (CAT-IDX).                  K6FCAT.1
+019300     MOVE RE-C-FILE-LABEL (WS-SLOT-SUB)                           K6FCAT.1
+019400                      TO CAT-FILE-LABEL (CAT-IDX).                K6FCAT.1
+019500 5000-EXIT.                                                       K6FCAT.1
+019600     EXIT.                                                        K6FCAT.1
+019700*================================================================ K6FCAT.1
+019800* 7000-PRINT-REPORT -- WRITE THE HEADINGS, ONE DETAIL LINE PER    K6FCAT.1
+019900* DISTINCT CONFIGURATION, AND THE DISTINCT-COUNT TOTAL LINE.      K6FCAT.1
+020000*================================================================ K6FCAT.1
+020100 7000-PRINT-REPORT.                                               K6FCAT.1
+020200     WRITE FC-PRINT-REC FROM HDR-LINE-1                           K6FCAT.1
+020300         AFTER ADVANCING PAGE.                                    K6FCAT.1
+020400     WRITE FC-PRINT-REC FROM HDR-LINE-2                           K6FCAT.1
+020500         AFTER ADVANCING 2 LINES.                                 K6FCAT.1
+020600     SET CAT-IDX TO 1.                                            K6FCAT.1
+020700 7000-DETAIL.                                                     K6FCAT.1
+020800     IF CAT-IDX > WS-CAT-COUNT                                    K6FCAT.1
+020900         GO TO 7000-TOTAL.                                        K6FCAT.1
+021000     MOVE CAT-FILE-NAME  (CAT-IDX) TO DET-FILE-NAME.              K6FCAT.1
+021100     MOVE CAT-FILE-ORG   (CAT-IDX) TO DET-FILE-ORG.               K6FCAT.1
+021200     MOVE CAT-FILE-LABEL (CAT-IDX) TO DET-FILE-LABEL.             K6FCAT.1
+021300     MOVE CAT-SEEN-COUNT (CAT-IDX) TO DET-RUNS.                   K6FCAT.1
+021400     WRITE FC-PRINT-REC FROM DET-LINE                             K6FCAT.1
+021500         AFTER ADVANCING 1 LINES.                                 K6FCAT.1
+021600     SET CAT-IDX UP BY 1.                                         K6FCAT.1
+021700     GO TO 7000-DETAIL.                                           K6FCAT.1
+021800 7000-TOTAL.                                                      K6FCAT.1
+021900     MOVE WS-CAT-COUNT TO TOT-CAT-COUNT.                          K6FCAT.1
+022000     WRITE FC-PRINT-REC FROM TOT-LINE                             K6FCAT.1
+022100         AFTER ADVANCING 2 LINES.                                 K6FCAT.1
+022200 7000-EXIT.                                                       K6FCAT.1
+022300     EXIT.                                                        K6FCAT.1
+022400*================================================================ K6FCAT.1
+022500* 9999-TERMINATE -- CLOSE FILES.                                  K6FCAT.1
+022600*================================================================ K6FCAT.1
+022700 9999-TERMINATE.                                                  K6FCAT.1
+022800     CLOSE RAW-EXTRACT FCAT-RPT.                                  K6FCAT.1
+022900 9999-EXIT.                                                       K6FCAT.1
+023000     EXIT.                                                        K6FCAT.1
