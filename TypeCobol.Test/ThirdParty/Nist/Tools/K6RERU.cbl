@@ -0,0 +1,181 @@
+000100 IDENTIFICATION DIVISION.                                         K6RERU.1
+000200 PROGRAM-ID.                                                      K6RERU.1
+000300     K6RERU.                                                      K6RERU.1
+000400*================================================================ K6RERU.1
+000500* K6RERU -- REBUILD A RERUN LIST FROM THE C-ABORT FLAG.           K6RERU.1
+000600*================================================================ K6RERU.1
+000700* AUTHOR.     D. L. OKAFOR, DATA PROCESSING STANDARDS GROUP.      K6RERU.1
+000800* INSTALLATION. CERTIFICATION TESTING CENTER.                     K6RERU.1
+000900* DATE-WRITTEN. AUGUST 2026.                                      K6RERU.1
+001000* DATE-COMPILED.                                                  K6RERU.1
+001100*                                                                 K6RERU.1
+001200* REMARKS.                                                        K6RERU.1
+001300*    THIS PROGRAM READS THE SAME RAW-DATA EXTRACT USED BY         K6RERU.1
+001400*    K6RLUP AND, FOR EACH PROGRAM-ID, KEEPS ONLY ITS MOST         K6RERU.1
+001500*    RECENT RUN (HIGHEST RUN-DATE/RUN-SEQ).  WHEN THAT LATEST     K6RERU.1
+001600*    RUN'S C-ABORT FIELD READS "ABORTED " -- MEANING THE RUN      K6RERU.1
+001700*    NEVER REACHED CLOSE-FILES TO MARK ITSELF "OK.     " --       K6RERU.1
+001800*    THE PROGRAM-ID IS WRITTEN TO A RERUN LIST THAT THE           K6RERU.1
+001900*    OPERATING JCL CAN FEED BACK IN AS THE NEXT STEP-LIST,        K6RERU.1
+002000*    SO ONLY THE MODULES THAT NEVER FINISHED ARE REPEATED.        K6RERU.1
+002100*                                                                 K6RERU.1
+002200* MODIFICATION HISTORY.                                           K6RERU.1
+002300*    2026-08-09  DLO  ORIGINAL PROGRAM.                           K6RERU.1
+002400*================================================================ K6RERU.1
+002500                                                                  K6RERU.1
+002600 ENVIRONMENT DIVISION.                                            K6RERU.1
+002700 CONFIGURATION SECTION.                                           K6RERU.1
+002800 SOURCE-COMPUTER.                                                 K6RERU.1
+002900     OUR-MAINFRAME.                                               K6RERU.1
+003000 OBJECT-COMPUTER.                                                 K6RERU.1
+003100     OUR-MAINFRAME.                                               K6RERU.1
+003200 INPUT-OUTPUT SECTION.                                            K6RERU.1
+003300 FILE-CONTROL.                                                    K6RERU.1
+003400     SELECT RAW-EXTRACT ASSIGN TO RAWEXT                          K6RERU.1
+003500         ORGANIZATION IS SEQUENTIAL.                              K6RERU.1
+003600     SELECT RERUN-LIST  ASSIGN TO RERUNOUT                        K6RERU.1
+003700         ORGANIZATION IS SEQUENTIAL.                              K6RERU.1
+003800                                                                  K6RERU.1
+003900 DATA DIVISION.                                                   K6RERU.1
+004000 FILE SECTION.                                                    K6RERU.1
+004100 FD  RAW-EXTRACT                                                  K6RERU.1
+004200     LABEL RECORDS ARE STANDARD.                                  K6RERU.1
+004300* RAW-DATA-SATZ LAYOUT -- KEPT IN STEP WITH K6RAWDS.CPY.          K6RERU.1
+000000 COPY K6RAWDS.                                                    K6RERU.1
+006000 FD  RERUN-LIST                                                   K6RERU.1
+006100     LABEL RECORDS ARE STANDARD.                                  K6RERU.1
+000000 01  RL-RERUN-REC.                                                K6RERU.1
+000100     05  RL-TARGET-ID             PIC X(8).                       K6RERU.1
+000200     05  RL-PGM-ID                PIC X(6).                       K6RERU.1
+006300                                                                  K6RERU.1
+006400 WORKING-STORAGE SECTION.                                         K6RERU.1
+006500* ----------------------------------------------------------      K6RERU.1
+006600* SWITCHES AND COUNTERS.                                          K6RERU.1
+006700* ----------------------------------------------------------      K6RERU.1
+006800 77  WS-EXTRACT-EOF-SW        PIC X      VALUE "N".               K6RERU.1
+006900     88  WS-EXTRACT-EOF                  VALUE "Y".               K6RERU.1
+007000 77  WS-MOD-COUNT             PIC 9(3)   COMP VALUE ZERO.         K6RERU.1
+007100 77  WS-MOD-SUB               PIC 9(3)   COMP VALUE ZERO.         K6RERU.1
+007200 77  WS-FOUND-SW              PIC X      VALUE "N".               K6RERU.1
+007300     88  WS-MOD-FOUND                    VALUE "Y".               K6RERU.1
+007400* ----------------------------------------------------------      K6RERU.1
+007500* PER-MODULE LATEST-RUN TABLE.                                    K6RERU.1
+007600* ----------------------------------------------------------      K6RERU.1
+007700 01  MODULE-TABLE.                                                K6RERU.1
+007800     05  MODULE-ENTRY OCCURS 100 TIMES                            K6RERU.1
+007900                      INDEXED BY MOD-IDX.                         K6RERU.1
+000000         10  MOD-TARGET-ID        PIC X(8).                       K6RERU.1
+008000         10  MOD-PGM-ID           PIC X(6).                       K6RERU.1
+008100         10  MOD-LATEST-DATE      PIC 9(6)   COMP.                K6RERU.1
+008200         10  MOD-LATEST-SEQ       PIC 99     COMP.                K6RERU.1
+008300         10  MOD-ABORT-FLAG       PIC X(8).                       K6RERU.1
+008400                                                                  K6RERU.1
+008500 PROCEDURE DIVISION.                                              K6RERU.1
+008600*================================================================ K6RERU.1
+008700* 0000-MAINLINE -- DRIVES THE RERUN-LIST BUILD FROM OPEN THROUGH  K6RERU.1
+008800* THE FINAL WRITE.                                                K6RERU.1
+008900*================================================================ K6RERU.1
+009000 0000-MAINLINE.                                                   K6RERU.1
+009100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      K6RERU.1
+009200     PERFORM 2000-READ-EXTRACT THRU 2000-EXIT.                    K6RERU.1
+009300     PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT                   K6RERU.1
+009400             UNTIL WS-EXTRACT-EOF.                                K6RERU.1
+009500     PERFORM 7000-WRITE-RERUN THRU 7000-EXIT.                     K6RERU.1
+009600     PERFORM 9999-TERMINATE THRU 9999-EXIT.                       K6RERU.1
+009700     STOP RUN.                                                    K6RERU.1
+009800*================================================================ K6RERU.1
+009900* 1000-INITIALIZE -- OPEN FILES AND CLEAR THE LATEST-RUN TABLE.   K6RERU.1
+010000*================================================================ K6RERU.1
+010100 1000-INITIALIZE.                                                 K6RERU.1
+010200     OPEN INPUT  RAW-EXTRACT.                                     K6RERU.1
+010300     OPEN OUTPUT RERUN-LIST.                                      K6RERU.1
+010400     SET MOD-IDX TO 1.                                            K6RERU.1
+010500 1000-CLEAR-TABLE.                                                K6RERU.1
+010600     IF MOD-IDX > 100                                             K6RERU.1
+010700         GO TO 1000-EXIT.                                         K6RERU.1
+000000     MOVE SPACE  TO MOD-PGM-ID (MOD-IDX) MOD-ABORT-FLAG (MOD-IDX) K6RERU.1
+000100                    MOD-TARGET-ID (MOD-IDX).                      K6RERU.1
+010900     MOVE ZERO   TO MOD-LATEST-DATE (MOD-IDX)                     K6RERU.1
+011000                    MOD-LATEST-SEQ (MOD-IDX).                     K6RERU.1
+011100     SET MOD-IDX UP BY 1.                                         K6RERU.1
+011200     GO TO 1000-CLEAR-TABLE.                                      K6RERU.1
+011300 1000-EXIT.                                                       K6RERU.1
+011400     EXIT.                                                        K6RERU.1
+011500*================================================================ K6RERU.1
+011600* 2000-READ-EXTRACT -- READ ONE RAW-DATA-SATZ FROM THE EXTRACT.   K6RERU.1
+011700*================================================================ K6RERU.1
+011800 2000-READ-EXTRACT.                                               K6RERU.1
+011900     READ RAW-EXTRACT                                             K6RERU.1
+012000         AT END SET WS-EXTRACT-EOF TO TRUE.                       K6RERU.1
+012100 2000-EXIT.                                                       K6RERU.1
+012200     EXIT.                                                        K6RERU.1
+012300*================================================================ K6RERU.1
+012400* 3000-PROCESS-RECORD -- KEEP ONLY THE LATEST RUN SEEN SO FAR FOR K6RERU.1
+012500* THIS PROGRAM-ID, REMEMBERING THAT RUN'S C-ABORT VALUE, THEN     K6RERU.1
+012600* READ THE NEXT RECORD.                                           K6RERU.1
+012700*================================================================ K6RERU.1
+012800 3000-PROCESS-RECORD.                                             K6RERU.1
+012900     PERFORM 4000-FIND-MODULE THRU 4000-EXIT.                     K6RERU.1
+013000     IF WS-FOUND-SW = "N"                                         K6RERU.1
+013100         GO TO 3000-NEWER.                                        K6RERU.1
+013200     IF RE-RUN-DATE > MOD-LATEST-DATE (MOD-IDX)                   K6RERU.1
+013300         GO TO 3000-NEWER.                                        K6RERU.1
+013400     IF RE-RUN-DATE = MOD-LATEST-DATE (MOD-IDX)                   K6RERU.1
+013500             AND RE-RUN-SEQ > MOD-LATEST-SEQ (MOD-IDX)            K6RERU.1
+013600         GO TO 3000-NEWER.                                        K6RERU.1
+013700     GO TO 3000-READ-NEXT.                                        K6RERU.1
+013800 3000-NEWER.                                                      K6RERU.1
+013900     MOVE RE-RUN-DATE TO MOD-LATEST-DATE (MOD-IDX).               K6RERU.1
+014000     MOVE RE-RUN-SEQ  TO MOD-LATEST-SEQ  (MOD-IDX).               K6RERU.1
+014100     MOVE RE-C-ABORT  TO MOD-ABORT-FLAG  (MOD-IDX).               K6RERU.1
+014200 3000-READ-NEXT.                                                  K6RERU.1
+014300     PERFORM 2000-READ-EXTRACT THRU 2000-EXIT.                    K6RERU.1
+014400 3000-EXIT.                                                       K6RERU.1
+014500     EXIT.                                                        K6RERU.1
+014600*================================================================ K6RERU.1
+014700* 4000-FIND-MODULE -- LOCATE RE-PGM-ID IN THE TABLE, ADDING A NEW K6RERU.1
+014800* ENTRY AT THE NEXT FREE SLOT WHEN IT IS NOT ALREADY PRESENT.     K6RERU.1
+014900*================================================================ K6RERU.1
+015000 4000-FIND-MODULE.                                                K6RERU.1
+015100     MOVE "N" TO WS-FOUND-SW.                                     K6RERU.1
+015200     SET MOD-IDX TO 1.                                            K6RERU.1
+015300 4000-SEARCH.                                                     K6RERU.1
+015400     IF MOD-IDX > WS-MOD-COUNT                                    K6RERU.1
+015500         GO TO 4000-ADD-ENTRY.                                    K6RERU.1
+015600     IF MOD-PGM-ID (MOD-IDX) = RE-PGM-ID                          K6RERU.1
+000000             AND MOD-TARGET-ID (MOD-IDX) = RE-TARGET-ID           K6RERU.1
+015700         MOVE "Y" TO WS-FOUND-SW                                  K6RERU.1
+015800         GO TO 4000-EXIT.                                         K6RERU.1
+015900     SET MOD-IDX UP BY 1.                                         K6RERU.1
+016000     GO TO 4000-SEARCH.                                           K6RERU.1
+016100 4000-ADD-ENTRY.                                                  K6RERU.1
+016200     ADD 1 TO WS-MOD-COUNT.                                       K6RERU.1
+016300     SET MOD-IDX TO WS-MOD-COUNT.                                 K6RERU.1
+016400     MOVE RE-PGM-ID    TO MOD-PGM-ID (MOD-IDX).                   K6RERU.1
+000100     MOVE RE-TARGET-ID TO MOD-TARGET-ID (MOD-IDX).                K6RERU.1
+016500 4000-EXIT.                                                       K6RERU.1
+016600     EXIT.                                                        K6RERU.1
+016700*================================================================ K6RERU.1
+016800* 7000-WRITE-RERUN -- WRITE ONE RERUN-LIST RECORD FOR EVERY       K6RERU.1
+016900* PROGRAM-ID WHOSE LATEST RUN NEVER REACHED CLOSE-FILES.          K6RERU.1
+017000*================================================================ K6RERU.1
+017100 7000-WRITE-RERUN.                                                K6RERU.1
+017200     SET MOD-IDX TO 1.                                            K6RERU.1
+017300 7000-CHECK.                                                      K6RERU.1
+017400     IF MOD-IDX > WS-MOD-COUNT                                    K6RERU.1
+017500         GO TO 7000-EXIT.                                         K6RERU.1
+017600     IF MOD-ABORT-FLAG (MOD-IDX) = "ABORTED "                     K6RERU.1
+017700         MOVE MOD-PGM-ID (MOD-IDX)    TO RL-PGM-ID                K6RERU.1
+000000         MOVE MOD-TARGET-ID (MOD-IDX) TO RL-TARGET-ID             K6RERU.1
+017800         WRITE RL-RERUN-REC.                                      K6RERU.1
+017900     SET MOD-IDX UP BY 1.                                         K6RERU.1
+018000     GO TO 7000-CHECK.                                            K6RERU.1
+018100 7000-EXIT.                                                       K6RERU.1
+018200     EXIT.                                                        K6RERU.1
+018300*================================================================ K6RERU.1
+018400* 9999-TERMINATE -- CLOSE FILES.                                  K6RERU.1
+018500*================================================================ K6RERU.1
+018600 9999-TERMINATE.                                                  K6RERU.1
+018700     CLOSE RAW-EXTRACT RERUN-LIST.                                K6RERU.1
+018800 9999-EXIT.                                                       K6RERU.1
+018900     EXIT.                                                        K6RERU.1
