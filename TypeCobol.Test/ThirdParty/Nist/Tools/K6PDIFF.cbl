@@ -0,0 +1,139 @@
+000100 IDENTIFICATION DIVISION.                                         K6PDIF.1
+000200 PROGRAM-ID.                                                      K6PDIF.1
+000300     K6PDIFF.                                                     K6PDIF.1
+000400*================================================================ K6PDIF.1
+000500* K6PDIFF -- RUN-TO-RUN PRINT-FILE DIFFERENCE REPORT.             K6PDIF.1
+000600*================================================================ K6PDIF.1
+000700* AUTHOR.     D. L. OKAFOR, DATA PROCESSING STANDARDS GROUP.      K6PDIF.1
+000800* INSTALLATION. CERTIFICATION TESTING CENTER.                     K6PDIF.1
+000900* DATE-WRITTEN. AUGUST 2026.                                      K6PDIF.1
+001000* DATE-COMPILED.                                                  K6PDIF.1
+001100*                                                                 K6PDIF.1
+001200* REMARKS.                                                        K6PDIF.1
+001300*    COMPARES TWO SEQUENTIAL COPIES OF A CERTIFICATION PROGRAM'S  K6PDIF.1
+001400*    PRINT-FILE -- ONE FROM A PRIOR RUN, ONE FROM THE CURRENT     K6PDIF.1
+001500*    RUN -- LINE BY LINE, AND LISTS EVERY LINE NUMBER WHERE THE   K6PDIF.1
+001600*    TWO DISAGREE.  USED AFTER A COMPILER OR RUNTIME UPGRADE TO   K6PDIF.1
+001700*    SEE AT A GLANCE WHETHER THE UPGRADE CHANGED ANY TEST         K6PDIF.1
+001800*    OUTCOME WITHOUT HAVING TO RE-READ AN ENTIRE LISTING.         K6PDIF.1
+001900*                                                                 K6PDIF.1
+002000* MODIFICATION HISTORY.                                           K6PDIF.1
+002100*    2026-08-09  DLO  ORIGINAL PROGRAM.                           K6PDIF.1
+002200*================================================================ K6PDIF.1
+002300                                                                  K6PDIF.1
+002400 ENVIRONMENT DIVISION.                                            K6PDIF.1
+002500 CONFIGURATION SECTION.                                           K6PDIF.1
+002600 SOURCE-COMPUTER.                                                 K6PDIF.1
+002700     OUR-MAINFRAME.                                               K6PDIF.1
+002800 OBJECT-COMPUTER.                                                 K6PDIF.1
+002900     OUR-MAINFRAME.                                               K6PDIF.1
+003000 INPUT-OUTPUT SECTION.                                            K6PDIF.1
+003100 FILE-CONTROL.                                                    K6PDIF.1
+003200     SELECT OLD-RUN  ASSIGN TO OLDRUN                             K6PDIF.1
+003300         ORGANIZATION IS SEQUENTIAL.                              K6PDIF.1
+003400     SELECT NEW-RUN  ASSIGN TO NEWRUN                             K6PDIF.1
+003500         ORGANIZATION IS SEQUENTIAL.                              K6PDIF.1
+003600     SELECT DIFF-RPT ASSIGN TO DIFFRPT                            K6PDIF.1
+003700         ORGANIZATION IS SEQUENTIAL.                              K6PDIF.1
+003800                                                                  K6PDIF.1
+003900 DATA DIVISION.                                                   K6PDIF.1
+004000 FILE SECTION.                                                    K6PDIF.1
+004100 FD  OLD-RUN                                                      K6PDIF.1
+004200     LABEL RECORDS ARE STANDARD.                                  K6PDIF.1
+004300 01  OLD-RUN-REC              PIC X(120).                         K6PDIF.1
+004400 FD  NEW-RUN                                                      K6PDIF.1
+004500     LABEL RECORDS ARE STANDARD.                                  K6PDIF.1
+004600 01  NEW-RUN-REC              PIC X(120).                         K6PDIF.1
+004700 FD  DIFF-RPT                                                     K6PDIF.1
+004800     LABEL RECORDS ARE STANDARD.                                  K6PDIF.1
+004900 01  DIFF-RPT-REC             PIC X(133).                         K6PDIF.1
+005000                                                                  K6PDIF.1
+005100 WORKING-STORAGE SECTION.                                         K6PDIF.1
+005200 77  WS-OLD-EOF-SW            PIC X    VALUE "N".                 K6PDIF.1
+005300     88  WS-OLD-EOF                    VALUE "Y".                 K6PDIF.1
+005400 77  WS-NEW-EOF-SW            PIC X    VALUE "N".                 K6PDIF.1
+005500     88  WS-NEW-EOF                    VALUE "Y".                 K6PDIF.1
+005600 77  WS-LINE-NO               PIC 9(6) COMP VALUE ZERO.           K6PDIF.1
+005700 77  WS-DIFF-COUNT            PIC 9(6) COMP VALUE ZERO.           K6PDIF.1
+005800 01  WS-DIFF-LINE.                                                K6PDIF.1
+005900     05  FILLER               PIC X(5)   VALUE "LINE ".           K6PDIF.1
+006000     05  WSD-LINE-NO          PIC ZZZZZ9.                         K6PDIF.1
+006100     05  FILLER               PIC X(8)   VALUE " DIFFERS".        K6PDIF.1
+006200     05  FILLER               PIC X(106) VALUE SPACE.             K6PDIF.1
+006300 01  WS-OLD-LABEL-LINE.                                           K6PDIF.1
+006400     05  FILLER               PIC X(6)   VALUE "  OLD:".          K6PDIF.1
+006500     05  WSD-OLD-TEXT         PIC X(120).                         K6PDIF.1
+006600     05  FILLER               PIC X(7)   VALUE SPACE.             K6PDIF.1
+006700 01  WS-NEW-LABEL-LINE.                                           K6PDIF.1
+006800     05  FILLER               PIC X(6)   VALUE "  NEW:".          K6PDIF.1
+006900     05  WSD-NEW-TEXT         PIC X(120).                         K6PDIF.1
+007000     05  FILLER               PIC X(7)   VALUE SPACE.             K6PDIF.1
+007100 01  WS-SUMMARY-LINE.                                             K6PDIF.1
+007200     05  FILLER               PIC X(20)  VALUE                    K6PDIF.1
+007300         "TOTAL DIFFERENCES = ".                                  K6PDIF.1
+007400     05  WSD-TOTAL            PIC ZZZZZ9.                         K6PDIF.1
+007500     05  FILLER               PIC X(106) VALUE SPACE.             K6PDIF.1
+007600                                                                  K6PDIF.1
+007700 PROCEDURE DIVISION.                                              K6PDIF.1
+007800*================================================================ K6PDIF.1
+007900* 0000-MAINLINE -- OPEN, COMPARE BOTH RUNS LINE BY LINE, REPORT.  K6PDIF.1
+008000*================================================================ K6PDIF.1
+008100 0000-MAINLINE.                                                   K6PDIF.1
+008200     OPEN INPUT  OLD-RUN NEW-RUN.                                 K6PDIF.1
+008300     OPEN OUTPUT DIFF-RPT.                                        K6PDIF.1
+008400     PERFORM 2000-READ-OLD THRU 2000-EXIT.                        K6PDIF.1
+008500     PERFORM 2100-READ-NEW THRU 2100-EXIT.                        K6PDIF.1
+008600     PERFORM 3000-COMPARE-LINE THRU 3000-EXIT                     K6PDIF.1
+008700             UNTIL WS-OLD-EOF AND WS-NEW-EOF.                     K6PDIF.1
+008800     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.                   K6PDIF.1
+008900     CLOSE OLD-RUN NEW-RUN DIFF-RPT.                              K6PDIF.1
+009000     STOP RUN.                                                    K6PDIF.1
+009100*================================================================ K6PDIF.1
+009200* 2000-READ-OLD / 2100-READ-NEW -- READ ONE LINE OF EACH RUN,     K6PDIF.1
+009300* TREATING END OF FILE AS AN ALL-SPACE LINE SO A SHORTER RUN      K6PDIF.1
+009400* STILL COMPARES CLEANLY AGAINST THE LONGER ONE.                  K6PDIF.1
+009500*================================================================ K6PDIF.1
+009600 2000-READ-OLD.                                                   K6PDIF.1
+009700     IF WS-OLD-EOF                                                K6PDIF.1
+009800         GO TO 2000-EXIT.                                         K6PDIF.1
+009900     READ OLD-RUN                                                 K6PDIF.1
+010000         AT END                                                   K6PDIF.1
+010100             SET WS-OLD-EOF TO TRUE                               K6PDIF.1
+010200             MOVE SPACE TO OLD-RUN-REC.                           K6PDIF.1
+010300 2000-EXIT.                                                       K6PDIF.1
+010400     EXIT.                                                        K6PDIF.1
+010500 2100-READ-NEW.                                                   K6PDIF.1
+010600     IF WS-NEW-EOF                                                K6PDIF.1
+010700         GO TO 2100-EXIT.                                         K6PDIF.1
+010800     READ NEW-RUN                                                 K6PDIF.1
+010900         AT END                                                   K6PDIF.1
+011000             SET WS-NEW-EOF TO TRUE                               K6PDIF.1
+011100             MOVE SPACE TO NEW-RUN-REC.                           K6PDIF.1
+011200 2100-EXIT.                                                       K6PDIF.1
+011300     EXIT.                                                        K6PDIF.1
+011400*================================================================ K6PDIF.1
+011500* 3000-COMPARE-LINE -- COMPARE THE CURRENT PAIR OF LINES, WRITE A K6PDIF.1
+011600* DIFFERENCE BLOCK WHEN THEY DISAGREE, THEN ADVANCE BOTH RUNS.    K6PDIF.1
+011700*================================================================ K6PDIF.1
+011800 3000-COMPARE-LINE.                                               K6PDIF.1
+011900     ADD 1 TO WS-LINE-NO.                                         K6PDIF.1
+012000     IF OLD-RUN-REC NOT EQUAL TO NEW-RUN-REC                      K6PDIF.1
+012100         ADD 1 TO WS-DIFF-COUNT                                   K6PDIF.1
+012200         MOVE WS-LINE-NO  TO WSD-LINE-NO                          K6PDIF.1
+012300         WRITE DIFF-RPT-REC FROM WS-DIFF-LINE                     K6PDIF.1
+012400         MOVE OLD-RUN-REC TO WSD-OLD-TEXT                         K6PDIF.1
+012500         WRITE DIFF-RPT-REC FROM WS-OLD-LABEL-LINE                K6PDIF.1
+012600         MOVE NEW-RUN-REC TO WSD-NEW-TEXT                         K6PDIF.1
+012700         WRITE DIFF-RPT-REC FROM WS-NEW-LABEL-LINE.               K6PDIF.1
+012800     PERFORM 2000-READ-OLD THRU 2000-EXIT.                        K6PDIF.1
+012900     PERFORM 2100-READ-NEW THRU 2100-EXIT.                        K6PDIF.1
+013000 3000-EXIT.                                                       K6PDIF.1
+013100     EXIT.                                                        K6PDIF.1
+013200*================================================================ K6PDIF.1
+013300* 8000-PRINT-SUMMARY -- WRITE THE TOTAL DIFFERENCE COUNT.         K6PDIF.1
+013400*================================================================ K6PDIF.1
+013500 8000-PRINT-SUMMARY.                                              K6PDIF.1
+013600     MOVE WS-DIFF-COUNT TO WSD-TOTAL.                             K6PDIF.1
+013700     WRITE DIFF-RPT-REC FROM WS-SUMMARY-LINE.                     K6PDIF.1
+013800 8000-EXIT.                                                       K6PDIF.1
+013900     EXIT.                                                        K6PDIF.1
