@@ -0,0 +1,202 @@
+000100 IDENTIFICATION DIVISION.                                         K6MANF.1
+000200 PROGRAM-ID.                                                      K6MANF.1
+000300     K6MANF.                                                      K6MANF.1
+000400*================================================================ K6MANF.1
+000500* K6MANF -- BATCH-WINDOW RUN MANIFEST WITH START/END STAMPS.      K6MANF.1
+000600*================================================================ K6MANF.1
+000700* AUTHOR.     D. L. OKAFOR, DATA PROCESSING STANDARDS GROUP.      K6MANF.1
+000800* INSTALLATION. CERTIFICATION TESTING CENTER.                     K6MANF.1
+000900* DATE-WRITTEN. AUGUST 2026.                                      K6MANF.1
+001000* DATE-COMPILED.                                                  K6MANF.1
+001100*                                                                 K6MANF.1
+001200* REMARKS.                                                        K6MANF.1
+001300*    READS THE SAME RAW-DATA EXTRACT AS K6RLUP/K6STOPL/K6CERT,    K6MANF.1
+001400*    BUT UNLIKE THOSE PROGRAMS DOES NOT COLLAPSE THE EXTRACT DOWN K6MANF.1
+001500*    TO ONE LATEST RUN PER PROGRAM-ID -- EVERY RAW-DATA-SATZ IN   K6MANF.1
+001600*    THE WINDOW IS ITS OWN MANIFEST LINE, PRINTED IN THE ORDER    K6MANF.1
+001700*    THE CONCATENATING JCL PRESENTS THEM, WHICH IS THE ORDER THE  K6MANF.1
+001800*    PROGRAMS ACTUALLY RAN IN.  EACH LINE CARRIES THE PROGRAM-ID, K6MANF.1
+001900*    ITS START DATE/TIME (C-DATE/C-TIME, STAMPED IN OPEN-FILES)   K6MANF.1
+002000*    AND END DATE/TIME (C-END-DATE/C-END-TIME, STAMPED IN         K6MANF.1
+002100*    CLOSE-FILES JUST BEFORE THE RUN'S RAW-DATA-SATZ IS REWRITTEN K6MANF.1
+002200*    WITH ITS FINAL TOTALS) AND THE SAME FINAL PASS/TOTAL/ABORT   K6MANF.1
+002300*    SUMMARY ITS OWN END-ROUTINE REPORTS.  THE END STAMP FIELDS   K6MANF.1
+002400*    ARE CARRIED TODAY ONLY BY PROGRAMS BUILT OR REVISED SINCE    K6MANF.1
+002500*    THIS MANIFEST WAS ADDED (SEE IX208A'S RAW-DATA-SATZ); AN     K6MANF.1
+002600*    EXTRACT ROW FROM AN OLDER, UNREVISED PROGRAM CARRIES ZERO IN K6MANF.1
+002700*    BOTH END FIELDS AND PRINTS WITH "EN STAMP NOT AVAILABLE  "   K6MANF.1
+002800*    IN PLACE OF THE END DATE/TIME RATHER THAN A MISLEADING ZERO. K6MANF.1
+002900*                                                                 K6MANF.1
+003000* MODIFICATION HISTORY.                                           K6MANF.1
+003100*    2026-08-09  DLO  ORIGINAL PROGRAM.                           K6MANF.1
+003200*================================================================ K6MANF.1
+003300                                                                  K6MANF.1
+003400 ENVIRONMENT DIVISION.                                            K6MANF.1
+003500 CONFIGURATION SECTION.                                           K6MANF.1
+003600 SOURCE-COMPUTER.                                                 K6MANF.1
+003700     OUR-MAINFRAME.                                               K6MANF.1
+003800 OBJECT-COMPUTER.                                                 K6MANF.1
+003900     OUR-MAINFRAME.                                               K6MANF.1
+004000 INPUT-OUTPUT SECTION.                                            K6MANF.1
+004100 FILE-CONTROL.                                                    K6MANF.1
+004200     SELECT RAW-EXTRACT ASSIGN TO RAWEXT                          K6MANF.1
+004300         ORGANIZATION IS SEQUENTIAL.                              K6MANF.1
+004400     SELECT MANIFEST-RPT ASSIGN TO MANFRPT                        K6MANF.1
+004500         ORGANIZATION IS SEQUENTIAL.                              K6MANF.1
+004600                                                                  K6MANF.1
+004700 DATA DIVISION.                                                   K6MANF.1
+004800 FILE SECTION.                                                    K6MANF.1
+004900 FD  RAW-EXTRACT                                                  K6MANF.1
+005000     LABEL RECORDS ARE STANDARD.                                  K6MANF.1
+005100* RAW-DATA-SATZ LAYOUT -- KEPT IN STEP WITH K6RAWDS.CPY, WHICH    K6MANF.1
+005200* ALSO CARRIES THE C-END-DATE/C-END-TIME TRAILER THIS MANIFEST    K6MANF.1
+000000* REPORTS.                                                        K6MANF.1
+000000 COPY K6RAWDS.                                                    K6MANF.1
+007300 FD  MANIFEST-RPT                                                 K6MANF.1
+007400     LABEL RECORDS ARE STANDARD.                                  K6MANF.1
+007500 01  MR-PRINT-REC             PIC X(120).                         K6MANF.1
+007600                                                                  K6MANF.1
+007700 WORKING-STORAGE SECTION.                                         K6MANF.1
+007800* ----------------------------------------------------------      K6MANF.1
+007900* SWITCHES AND COUNTERS.                                          K6MANF.1
+008000* ----------------------------------------------------------      K6MANF.1
+008100 77  WS-EXTRACT-EOF-SW        PIC X      VALUE "N".               K6MANF.1
+008200     88  WS-EXTRACT-EOF                  VALUE "Y".               K6MANF.1
+008300 77  WS-LINE-COUNT            PIC 9(5)   COMP VALUE ZERO.         K6MANF.1
+008400* ----------------------------------------------------------      K6MANF.1
+008500* FINAL-STATUS TEXT, THE SAME "OK."/"ABORTED" SENSE THE SOURCE    K6MANF.1
+008600* PROGRAM'S OWN CLOSE-FILES ALREADY WRITES TO C-ABORT.            K6MANF.1
+008700* ----------------------------------------------------------      K6MANF.1
+008800 01  WS-FINAL-STATUS          PIC X(15).                          K6MANF.1
+008900 01  WS-END-STAMP-TEXT        PIC X(15).                          K6MANF.1
+009000* ----------------------------------------------------------      K6MANF.1
+009100* MANIFEST REPORT LINES.                                          K6MANF.1
+009200* ----------------------------------------------------------      K6MANF.1
+009300 01  HDR-LINE-1.                                                  K6MANF.1
+009400     05  FILLER   PIC X(29) VALUE                                 K6MANF.1
+009500         "BATCH RUN MANIFEST          ".                          K6MANF.1
+009600     05  FILLER   PIC X(91) VALUE SPACE.                          K6MANF.1
+009700 01  HDR-LINE-2.                                                  K6MANF.1
+009800     05  FILLER   PIC X(6)  VALUE "PGM-ID".                       K6MANF.1
+009900     05  FILLER   PIC X(3)  VALUE SPACE.                          K6MANF.1
+010000     05  FILLER   PIC X(8)  VALUE "TARGET  ".                     K6MANF.1
+010100     05  FILLER   PIC X(3)  VALUE SPACE.                          K6MANF.1
+010200     05  FILLER   PIC X(15) VALUE "START-DATE/TIME".              K6MANF.1
+010300     05  FILLER   PIC X(3)  VALUE SPACE.                          K6MANF.1
+010400     05  FILLER   PIC X(15) VALUE "END-DATE/TIME  ".              K6MANF.1
+010500     05  FILLER   PIC X(3)  VALUE SPACE.                          K6MANF.1
+010600     05  FILLER   PIC X(64) VALUE "FINAL STATUS".                 K6MANF.1
+010700 01  DET-LINE.                                                    K6MANF.1
+010800     05  DET-PGM-ID           PIC X(6).                           K6MANF.1
+010900     05  FILLER               PIC X(3)  VALUE SPACE.              K6MANF.1
+011000     05  DET-TARGET           PIC X(8).                           K6MANF.1
+011100     05  FILLER               PIC X(3)  VALUE SPACE.              K6MANF.1
+011200     05  DET-START-DATE       PIC 9(6).                           K6MANF.1
+011300     05  FILLER               PIC X      VALUE "/".               K6MANF.1
+011400     05  DET-START-TIME       PIC 9(8).                           K6MANF.1
+011500     05  FILLER               PIC X      VALUE SPACE.             K6MANF.1
+011600     05  DET-END-STAMP        PIC X(15).                          K6MANF.1
+011700     05  FILLER               PIC X(2)  VALUE SPACE.              K6MANF.1
+011800     05  DET-FINAL-STATUS     PIC X(15).                          K6MANF.1
+011900     05  FILLER               PIC X(44) VALUE SPACE.              K6MANF.1
+012000 01  GRAND-TOTAL-LINE.                                            K6MANF.1
+012100     05  FILLER               PIC X(30) VALUE                     K6MANF.1
+012200         "TOTAL PROGRAMS IN THIS WINDOW".                         K6MANF.1
+012300     05  FILLER               PIC X      VALUE SPACE.             K6MANF.1
+012400     05  GT-LINE-COUNT        PIC ZZZZ9.                          K6MANF.1
+012500     05  FILLER               PIC X(84) VALUE SPACE.              K6MANF.1
+012600                                                                  K6MANF.1
+012700 PROCEDURE DIVISION.                                              K6MANF.1
+012800*================================================================ K6MANF.1
+012900* 0000-MAINLINE -- DRIVES THE MANIFEST FROM OPEN THROUGH THE      K6MANF.1
+013000* CLOSING PROGRAM-COUNT LINE.                                     K6MANF.1
+013100*================================================================ K6MANF.1
+013200 0000-MAINLINE.                                                   K6MANF.1
+013300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      K6MANF.1
+013400     PERFORM 2000-READ-EXTRACT THRU 2000-EXIT.                    K6MANF.1
+013500     PERFORM 3000-PRINT-DETAIL THRU 3000-EXIT                     K6MANF.1
+013600             UNTIL WS-EXTRACT-EOF.                                K6MANF.1
+013700     PERFORM 7000-PRINT-TOTAL THRU 7000-EXIT.                     K6MANF.1
+013800     PERFORM 9999-TERMINATE THRU 9999-EXIT.                       K6MANF.1
+013900     STOP RUN.                                                    K6MANF.1
+014000*================================================================ K6MANF.1
+014100* 1000-INITIALIZE -- OPEN FILES AND WRITE THE REPORT HEADING.     K6MANF.1
+014200*================================================================ K6MANF.1
+014300 1000-INITIALIZE.                                                 K6MANF.1
+014400     OPEN INPUT  RAW-EXTRACT.                                     K6MANF.1
+014500     OPEN OUTPUT MANIFEST-RPT.                                    K6MANF.1
+014600     WRITE MR-PRINT-REC FROM HDR-LINE-1                           K6MANF.1
+014700         AFTER ADVANCING PAGE.                                    K6MANF.1
+014800     WRITE MR-PRINT-REC FROM HDR-LINE-2                           K6MANF.1
+014900         AFTER ADVANCING 2 LINES.                                 K6MANF.1
+015000 1000-EXIT.                                                       K6MANF.1
+015100     EXIT.                                                        K6MANF.1
+015200*================================================================ K6MANF.1
+015300* 2000-READ-EXTRACT -- READ ONE RAW-DATA-SATZ FROM THE EXTRACT.   K6MANF.1
+015400*================================================================ K6MANF.1
+015500 2000-READ-EXTRACT.                                               K6MANF.1
+015600     READ RAW-EXTRACT                                             K6MANF.1
+015700         AT END SET WS-EXTRACT-EOF TO TRUE.                       K6MANF.1
+015800 2000-EXIT.                                                       K6MANF.1
+015900     EXIT.                                                        K6MANF.1
+016000*================================================================ K6MANF.1
+016100* 3000-PRINT-DETAIL -- WRITE ONE MANIFEST LINE FOR THE CURRENT    K6MANF.1
+016200* RECORD, THEN READ THE NEXT ONE.                                 K6MANF.1
+016300*================================================================ K6MANF.1
+016400 3000-PRINT-DETAIL.                                               K6MANF.1
+016500     PERFORM 4000-BUILD-STATUS THRU 4000-EXIT.                    K6MANF.1
+016600     PERFORM 5000-BUILD-END-STAMP THRU 5000-EXIT.                 K6MANF.1
+016700     MOVE RE-PGM-ID     TO DET-PGM-ID.                            K6MANF.1
+016800     MOVE RE-TARGET-ID  TO DET-TARGET.                            K6MANF.1
+016900     MOVE RE-C-DATE     TO DET-START-DATE.                        K6MANF.1
+017000     MOVE RE-C-TIME     TO DET-START-TIME.                        K6MANF.1
+017100     MOVE WS-END-STAMP-TEXT TO DET-END-STAMP.                     K6MANF.1
+017200     MOVE WS-FINAL-STATUS   TO DET-FINAL-STATUS.                  K6MANF.1
+017300     WRITE MR-PRINT-REC FROM DET-LINE                             K6MANF.1
+017400         AFTER ADVANCING 1 LINES.                                 K6MANF.1
+017500     ADD 1 TO WS-LINE-COUNT.                                      K6MANF.1
+017600     PERFORM 2000-READ-EXTRACT THRU 2000-EXIT.                    K6MANF.1
+017700 3000-EXIT.                                                       K6MANF.1
+017800     EXIT.                                                        K6MANF.1
+017900*================================================================ K6MANF.1
+018000* 4000-BUILD-STATUS -- REPRODUCE THE SAME "OK."/"ABORTED" SENSE   K6MANF.1
+018100* THE SOURCE PROGRAM'S OWN CLOSE-FILES ALREADY WRITES TO C-ABORT, K6MANF.1
+018200* FOLDING IN THE PASS/TOTAL COUNT WHEN THE RUN DID COMPLETE.      K6MANF.1
+018300*================================================================ K6MANF.1
+018400 4000-BUILD-STATUS.                                               K6MANF.1
+018500     IF RE-C-ABORT = "ABORTED "                                   K6MANF.1
+018600         MOVE "ABORTED"       TO WS-FINAL-STATUS                  K6MANF.1
+018700         GO TO 4000-EXIT.                                         K6MANF.1
+018800     MOVE RE-C-OK  TO WS-FINAL-STATUS.                            K6MANF.1
+018900 4000-EXIT.                                                       K6MANF.1
+019000     EXIT.                                                        K6MANF.1
+019100*================================================================ K6MANF.1
+019200* 5000-BUILD-END-STAMP -- FORMAT THE END-DATE/END-TIME STAMP, OR  K6MANF.1
+019300* A "NOT AVAILABLE" NOTE WHEN THE SOURCE PROGRAM PREDATES THE     K6MANF.1
+019400* C-END-DATE/C-END-TIME FIELDS.                                   K6MANF.1
+019500*================================================================ K6MANF.1
+019600 5000-BUILD-END-STAMP.                                            K6MANF.1
+019700     IF RE-C-END-DATE = ZERO AND RE-C-END-TIME = ZERO             K6MANF.1
+019800         MOVE "END STAMP N/A  " TO WS-END-STAMP-TEXT              K6MANF.1
+019900         GO TO 5000-EXIT.                                         K6MANF.1
+020000     MOVE SPACE TO WS-END-STAMP-TEXT.                             K6MANF.1
+020100     STRING RE-C-END-DATE   DELIMITED BY SIZE                     K6MANF.1
+021000             "/"            DELIMITED BY SIZE                     K6MANF.1
+022000             RE-C-END-TIME  DELIMITED BY SIZE                     K6MANF.1
+023000         INTO WS-END-STAMP-TEXT.                                  K6MANF.1
+024000 5000-EXIT.                                                       K6MANF.1
+024100     EXIT.                                                        K6MANF.1
+024200*================================================================ K6MANF.1
+024300* 7000-PRINT-TOTAL -- WRITE THE CLOSING PROGRAM-COUNT LINE.       K6MANF.1
+024400*================================================================ K6MANF.1
+024500 7000-PRINT-TOTAL.                                                K6MANF.1
+024600     MOVE WS-LINE-COUNT TO GT-LINE-COUNT.                         K6MANF.1
+024700     WRITE MR-PRINT-REC FROM GRAND-TOTAL-LINE                     K6MANF.1
+024800         AFTER ADVANCING 2 LINES.                                 K6MANF.1
+024900 7000-EXIT.                                                       K6MANF.1
+025000     EXIT.                                                        K6MANF.1
+025100*================================================================ K6MANF.1
+025200 9999-TERMINATE.                                                  K6MANF.1
+025300     CLOSE RAW-EXTRACT MANIFEST-RPT.                              K6MANF.1
+025400 9999-EXIT.                                                       K6MANF.1
+025500     EXIT.                                                        K6MANF.1
