@@ -0,0 +1,244 @@
+000100 IDENTIFICATION DIVISION.                                         K6ARCH.1
+000200 PROGRAM-ID.                                                      K6ARCH.1
+000300     K6ARCH.                                                      K6ARCH.1
+000400*================================================================ K6ARCH.1
+000500* K6ARCH -- RETENTION/ARCHIVAL HOUSEKEEPING FOR PRINT-FILE        K6ARCH.1
+000600* HISTORY.                                                        K6ARCH.1
+000700*================================================================ K6ARCH.1
+000800* AUTHOR.     D. L. OKAFOR, DATA PROCESSING STANDARDS GROUP.      K6ARCH.1
+000900* INSTALLATION. CERTIFICATION TESTING CENTER.                     K6ARCH.1
+001000* DATE-WRITTEN. AUGUST 2026.                                      K6ARCH.1
+001100* DATE-COMPILED.                                                  K6ARCH.1
+001200*                                                                 K6ARCH.1
+001300* REMARKS.                                                        K6ARCH.1
+001400*    EVERY RUN OF THE SUITE LEAVES BEHIND ANOTHER PRINT-FILE      K6ARCH.1
+001500*    COPY AND ANOTHER RAW-DATA EXTRACT, BUT NOTHING EVER REMOVED  K6ARCH.1
+001600*    THE OLD ONES -- ARCHIVE-CATALOG GREW WITHOUT BOUND AND NO    K6ARCH.1
+001700*    ONE COULD TELL FROM THE CATALOG ALONE WHICH PRINT-FILE       K6ARCH.1
+001800*    COPIES WERE STILL INSIDE THE RETENTION WINDOW.  THIS         K6ARCH.1
+001900*    PROGRAM READS TODAY'S RAW-DATA EXTRACT, CATALOGS ONE NEW     K6ARCH.1
+002000*    ARCHIVE ENTRY PER TEST PROGRAM THAT RAN TODAY (THE AS-OF     K6ARCH.1
+002100*    DATE IS THE NEWEST RE-RUN-DATE SEEN IN THE EXTRACT, SINCE    K6ARCH.1
+002200*    K6TREND'S OWN CONVENTION IS THAT THE EXTRACT IS BUILT IN     K6ARCH.1
+002300*    ASCENDING RUN-DATE ORDER), THEN SWEEPS THE EXISTING CATALOG  K6ARCH.1
+002400*    AND DROPS ANY ENTRY OLDER THAN K6-RETENTION-DAYS AS OF THAT  K6ARCH.1
+002500*    DATE, CARRYING THE REST FORWARD INTO TOMORROW'S CATALOG.     K6ARCH.1
+002600*    AGE IS FIGURED ON A 30-DAY-MONTH, 360-DAY-YEAR BASIS --      K6ARCH.1
+002700*    THE SAME ORDINARY-INTEREST DAY-COUNT CONVENTION USED         K6ARCH.1
+002800*    ELSEWHERE IN BATCH ACCOUNTING WORK -- RATHER THAN TRUE       K6ARCH.1
+002900*    CALENDAR ARITHMETIC, SINCE A FEW DAYS' SLACK AROUND MONTH    K6ARCH.1
+003000*    END DOES NOT MATTER FOR A RETENTION SWEEP.  THE OPERATING    K6ARCH.1
+003100*    JCL IS RESPONSIBLE FOR ACTUALLY SCRATCHING THE DASD OR TAPE  K6ARCH.1
+003200*    COPY NAMED BY A PURGED ENTRY AND FOR RENAMING NEW-CATALOG    K6ARCH.1
+003300*    OVER ARCHIVE-CATALOG FOR THE NEXT RUN.                       K6ARCH.1
+003400*                                                                 K6ARCH.1
+003500* MODIFICATION HISTORY.                                           K6ARCH.1
+003600*    2026-08-09  DLO  ORIGINAL PROGRAM.                           K6ARCH.1
+003700*================================================================ K6ARCH.1
+003800                                                                  K6ARCH.1
+003900 ENVIRONMENT DIVISION.                                            K6ARCH.1
+004000 CONFIGURATION SECTION.                                           K6ARCH.1
+004100 SOURCE-COMPUTER.                                                 K6ARCH.1
+004200     OUR-MAINFRAME.                                               K6ARCH.1
+004300 OBJECT-COMPUTER.                                                 K6ARCH.1
+004400     OUR-MAINFRAME.                                               K6ARCH.1
+004500 INPUT-OUTPUT SECTION.                                            K6ARCH.1
+004600 FILE-CONTROL.                                                    K6ARCH.1
+004700     SELECT RAW-EXTRACT    ASSIGN TO RAWEXT                       K6ARCH.1
+004800         ORGANIZATION IS SEQUENTIAL.                              K6ARCH.1
+004900     SELECT ARCHIVE-CATALOG ASSIGN TO ARCHCAT                     K6ARCH.1
+005000         ORGANIZATION IS SEQUENTIAL.                              K6ARCH.1
+005100     SELECT NEW-CATALOG    ASSIGN TO NEWCAT                       K6ARCH.1
+005200         ORGANIZATION IS SEQUENTIAL.                              K6ARCH.1
+005300     SELECT ARCHIVE-RPT    ASSIGN TO ARCHRPT                      K6ARCH.1
+005400         ORGANIZATION IS SEQUENTIAL.                              K6ARCH.1
+005500                                                                  K6ARCH.1
+005600 DATA DIVISION.                                                   K6ARCH.1
+005700 FILE SECTION.                                                    K6ARCH.1
+005800 FD  RAW-EXTRACT                                                  K6ARCH.1
+005900     LABEL RECORDS ARE STANDARD.                                  K6ARCH.1
+006000* RAW-DATA-SATZ LAYOUT -- KEPT IN STEP WITH K6RAWDS.CPY.          K6ARCH.1
+000000 COPY K6RAWDS.                                                    K6ARCH.1
+007900 FD  ARCHIVE-CATALOG                                              K6ARCH.1
+008000     LABEL RECORDS ARE STANDARD.                                  K6ARCH.1
+008100 01  AC-CATALOG-ENTRY.                                            K6ARCH.1
+008200     05  AC-TARGET-ID         PIC X(8).                           K6ARCH.1
+008300     05  AC-PGM-ID            PIC X(6).                           K6ARCH.1
+008400     05  AC-RUN-DATE          PIC 9(6).                           K6ARCH.1
+008500     05  AC-RUN-SEQ           PIC 99.                             K6ARCH.1
+008600     05  AC-ARCHIVE-DSN       PIC X(44).                          K6ARCH.1
+008700 FD  NEW-CATALOG                                                  K6ARCH.1
+008800     LABEL RECORDS ARE STANDARD.                                  K6ARCH.1
+008900 01  NC-CATALOG-ENTRY         PIC X(66).                          K6ARCH.1
+009000 FD  ARCHIVE-RPT                                                  K6ARCH.1
+009100     LABEL RECORDS ARE STANDARD.                                  K6ARCH.1
+009200 01  AR-PRINT-REC             PIC X(80).                          K6ARCH.1
+009300                                                                  K6ARCH.1
+009400 WORKING-STORAGE SECTION.                                         K6ARCH.1
+009500 COPY K6RETN.                                                     K6ARCH.1
+009600* ----------------------------------------------------------      K6ARCH.1
+009700* SWITCHES AND COUNTERS.                                          K6ARCH.1
+009800* ----------------------------------------------------------      K6ARCH.1
+009900 77  WS-RE-EOF-SW             PIC X      VALUE "N".               K6ARCH.1
+010000     88  WS-RE-EOF                       VALUE "Y".               K6ARCH.1
+010100 77  WS-AC-EOF-SW             PIC X      VALUE "N".               K6ARCH.1
+010200     88  WS-AC-EOF                       VALUE "Y".               K6ARCH.1
+010300 77  WS-ARCHIVED-COUNT        PIC 9(4)   COMP VALUE ZERO.         K6ARCH.1
+010400 77  WS-RETAINED-COUNT        PIC 9(4)   COMP VALUE ZERO.         K6ARCH.1
+010500 77  WS-PURGED-COUNT          PIC 9(4)   COMP VALUE ZERO.         K6ARCH.1
+010600* ----------------------------------------------------------      K6ARCH.1
+010700* WORK AREA FOR THE 360-DAY-YEAR AGE-IN-DAYS CALCULATION.         K6ARCH.1
+010800* ----------------------------------------------------------      K6ARCH.1
+010900 01  WS-AS-OF-DATE            PIC 9(6)   VALUE ZERO.              K6ARCH.1
+011000 01  WS-AS-OF-DATE-R REDEFINES WS-AS-OF-DATE.                     K6ARCH.1
+011100     05  WS-AOD-YY            PIC 99.                             K6ARCH.1
+011200     05  WS-AOD-MM            PIC 99.                             K6ARCH.1
+011300     05  WS-AOD-DD            PIC 99.                             K6ARCH.1
+011400 01  WS-ENTRY-DATE            PIC 9(6)   VALUE ZERO.              K6ARCH.1
+011500 01  WS-ENTRY-DATE-R REDEFINES WS-ENTRY-DATE.                     K6ARCH.1
+011600     05  WS-ED-YY             PIC 99.                             K6ARCH.1
+011700     05  WS-ED-MM             PIC 99.                             K6ARCH.1
+011800     05  WS-ED-DD             PIC 99.                             K6ARCH.1
+011900 77  WS-AS-OF-ORDINAL         PIC S9(7)  COMP VALUE ZERO.         K6ARCH.1
+012000 77  WS-ENTRY-ORDINAL         PIC S9(7)  COMP VALUE ZERO.         K6ARCH.1
+012100 77  WS-AGE-IN-DAYS           PIC S9(7)  COMP VALUE ZERO.         K6ARCH.1
+012400* ----------------------------------------------------------      K6ARCH.1
+012500* REPORT LINES.                                                   K6ARCH.1
+012600* ----------------------------------------------------------      K6ARCH.1
+012700 01  HDR-LINE.                                                    K6ARCH.1
+012800     05  FILLER   PIC X(30) VALUE                                 K6ARCH.1
+012900         "PRINT-FILE ARCHIVE RETENTION ".                         K6ARCH.1
+013000     05  FILLER   PIC X(16) VALUE "HOUSEKEEPING RUN".             K6ARCH.1
+013100     05  FILLER   PIC X(34) VALUE SPACE.                          K6ARCH.1
+013200 01  PURGE-LINE.                                                  K6ARCH.1
+013300     05  FILLER   PIC X(8)  VALUE "PURGED  ".                     K6ARCH.1
+013400     05  PUR-TARGET-ID        PIC X(8).                           K6ARCH.1
+013500     05  FILLER   PIC X(2)  VALUE SPACE.                          K6ARCH.1
+013600     05  PUR-PGM-ID           PIC X(6).                           K6ARCH.1
+013700     05  FILLER   PIC X(2)  VALUE SPACE.                          K6ARCH.1
+013800     05  PUR-RUN-DATE         PIC 9(6).                           K6ARCH.1
+013900     05  FILLER   PIC X(2)  VALUE SPACE.                          K6ARCH.1
+014000     05  FILLER   PIC X(14) VALUE "DAYS-OLD=".                    K6ARCH.1
+014100     05  PUR-AGE              PIC ZZZZ9.                          K6ARCH.1
+014200     05  FILLER   PIC X(27) VALUE SPACE.                          K6ARCH.1
+014300 01  SUM-LINE.                                                    K6ARCH.1
+014400     05  FILLER   PIC X(13) VALUE "ARCHIVED TOD=".                K6ARCH.1
+014500     05  SUM-ARCHIVED         PIC ZZZ9.                           K6ARCH.1
+014600     05  FILLER   PIC X(3)  VALUE SPACE.                          K6ARCH.1
+014700     05  FILLER   PIC X(9)  VALUE "RETAINED=".                    K6ARCH.1
+014800     05  SUM-RETAINED         PIC ZZZ9.                           K6ARCH.1
+014900     05  FILLER   PIC X(3)  VALUE SPACE.                          K6ARCH.1
+015000     05  FILLER   PIC X(7)  VALUE "PURGED=".                      K6ARCH.1
+015100     05  SUM-PURGED           PIC ZZZ9.                           K6ARCH.1
+015200     05  FILLER   PIC X(38) VALUE SPACE.                          K6ARCH.1
+015300                                                                  K6ARCH.1
+015400 PROCEDURE DIVISION.                                              K6ARCH.1
+015500*================================================================ K6ARCH.1
+015600* 0000-MAINLINE -- DRIVES THE RETENTION SWEEP FROM OPEN THROUGH   K6ARCH.1
+015700* THE CLOSING SUMMARY LINE.                                       K6ARCH.1
+015800*================================================================ K6ARCH.1
+015900 0000-MAINLINE.                                                   K6ARCH.1
+016000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      K6ARCH.1
+016100     PERFORM 2000-CATALOG-TODAY THRU 2000-EXIT.                   K6ARCH.1
+016200     PERFORM 3000-PURGE-OLD-CATALOG THRU 3000-EXIT.               K6ARCH.1
+016300     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.                   K6ARCH.1
+016400     PERFORM 9999-TERMINATE THRU 9999-EXIT.                       K6ARCH.1
+016500     STOP RUN.                                                    K6ARCH.1
+016600*================================================================ K6ARCH.1
+016700* 1000-INITIALIZE -- OPEN FILES AND WRITE THE REPORT HEADER.      K6ARCH.1
+016800*================================================================ K6ARCH.1
+016900 1000-INITIALIZE.                                                 K6ARCH.1
+017000     OPEN INPUT  RAW-EXTRACT.                                     K6ARCH.1
+017100     OPEN INPUT  ARCHIVE-CATALOG.                                 K6ARCH.1
+017200     OPEN OUTPUT NEW-CATALOG.                                     K6ARCH.1
+017300     OPEN OUTPUT ARCHIVE-RPT.                                     K6ARCH.1
+017400     WRITE AR-PRINT-REC FROM HDR-LINE.                            K6ARCH.1
+017500 1000-EXIT.                                                       K6ARCH.1
+017600     EXIT.                                                        K6ARCH.1
+017700*================================================================ K6ARCH.1
+017800* 2000-CATALOG-TODAY -- READ THE WHOLE EXTRACT, CATALOG ONE NEW   K6ARCH.1
+017900* ARCHIVE ENTRY PER RECORD, AND REMEMBER THE NEWEST RUN-DATE AS   K6ARCH.1
+018000* THE AS-OF DATE FOR THE PURGE SWEEP.                             K6ARCH.1
+018100*================================================================ K6ARCH.1
+018200 2000-CATALOG-TODAY.                                              K6ARCH.1
+018300     PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.                    K6ARCH.1
+018400 2000-LOOP.                                                       K6ARCH.1
+018500     IF WS-RE-EOF                                                 K6ARCH.1
+018600         GO TO 2000-EXIT.                                         K6ARCH.1
+018700     MOVE RE-RUN-DATE     TO WS-AS-OF-DATE.                       K6ARCH.1
+018800     MOVE RE-TARGET-ID    TO AC-TARGET-ID.                        K6ARCH.1
+018900     MOVE RE-PGM-ID       TO AC-PGM-ID.                           K6ARCH.1
+019000     MOVE RE-RUN-DATE     TO AC-RUN-DATE.                         K6ARCH.1
+019100     MOVE RE-RUN-SEQ      TO AC-RUN-SEQ.                          K6ARCH.1
+019200     MOVE SPACE           TO AC-ARCHIVE-DSN.                      K6ARCH.1
+019300     WRITE NC-CATALOG-ENTRY FROM AC-CATALOG-ENTRY.                K6ARCH.1
+019400     ADD 1 TO WS-ARCHIVED-COUNT.                                  K6ARCH.1
+019500     PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.                    K6ARCH.1
+019600     GO TO 2000-LOOP.                                             K6ARCH.1
+019700 2000-EXIT.                                                       K6ARCH.1
+019800     CLOSE RAW-EXTRACT.                                           K6ARCH.1
+019900     EXIT.                                                        K6ARCH.1
+020000 2100-READ-EXTRACT.                                               K6ARCH.1
+020100     READ RAW-EXTRACT                                             K6ARCH.1
+020200         AT END SET WS-RE-EOF TO TRUE.                            K6ARCH.1
+020300 2100-EXIT.                                                       K6ARCH.1
+020400     EXIT.                                                        K6ARCH.1
+020500*================================================================ K6ARCH.1
+020600* 3000-PURGE-OLD-CATALOG -- SWEEP THE EXISTING CATALOG, DROPPING  K6ARCH.1
+020700* ANY ENTRY OLDER THAN K6-RETENTION-DAYS AS OF WS-AS-OF-DATE AND  K6ARCH.1
+020800* CARRYING THE REST FORWARD INTO NEW-CATALOG.                     K6ARCH.1
+020900*================================================================ K6ARCH.1
+021000 3000-PURGE-OLD-CATALOG.                                          K6ARCH.1
+021100     PERFORM 3100-READ-CATALOG THRU 3100-EXIT.                    K6ARCH.1
+021200 3000-LOOP.                                                       K6ARCH.1
+021300     IF WS-AC-EOF                                                 K6ARCH.1
+021400         GO TO 3000-EXIT.                                         K6ARCH.1
+021500     PERFORM 3200-COMPUTE-AGE THRU 3200-EXIT.                     K6ARCH.1
+021600     IF WS-AGE-IN-DAYS > K6-RETENTION-DAYS                        K6ARCH.1
+021700         ADD 1 TO WS-PURGED-COUNT                                 K6ARCH.1
+021800         MOVE AC-TARGET-ID TO PUR-TARGET-ID                       K6ARCH.1
+021900         MOVE AC-PGM-ID    TO PUR-PGM-ID                          K6ARCH.1
+022000         MOVE AC-RUN-DATE  TO PUR-RUN-DATE                        K6ARCH.1
+022100         MOVE WS-AGE-IN-DAYS TO PUR-AGE                           K6ARCH.1
+022200         WRITE AR-PRINT-REC FROM PURGE-LINE                       K6ARCH.1
+022300     ELSE                                                         K6ARCH.1
+022400         ADD 1 TO WS-RETAINED-COUNT                               K6ARCH.1
+022500         WRITE NC-CATALOG-ENTRY FROM AC-CATALOG-ENTRY.            K6ARCH.1
+022600     PERFORM 3100-READ-CATALOG THRU 3100-EXIT.                    K6ARCH.1
+022700     GO TO 3000-LOOP.                                             K6ARCH.1
+022800 3000-EXIT.                                                       K6ARCH.1
+022900     CLOSE ARCHIVE-CATALOG.                                       K6ARCH.1
+023000     EXIT.                                                        K6ARCH.1
+023100 3100-READ-CATALOG.                                               K6ARCH.1
+023200     READ ARCHIVE-CATALOG                                         K6ARCH.1
+023300         AT END SET WS-AC-EOF TO TRUE.                            K6ARCH.1
+023400 3100-EXIT.                                                       K6ARCH.1
+023500     EXIT.                                                        K6ARCH.1
+023600 3200-COMPUTE-AGE.                                                K6ARCH.1
+023700     MOVE AC-RUN-DATE TO WS-ENTRY-DATE.                           K6ARCH.1
+023800     COMPUTE WS-AS-OF-ORDINAL =                                   K6ARCH.1
+023900         (WS-AOD-YY * 360) + (WS-AOD-MM * 30) + WS-AOD-DD.        K6ARCH.1
+024000     COMPUTE WS-ENTRY-ORDINAL =                                   K6ARCH.1
+024100         (WS-ED-YY * 360) + (WS-ED-MM * 30) + WS-ED-DD.           K6ARCH.1
+024200     COMPUTE WS-AGE-IN-DAYS = WS-AS-OF-ORDINAL - WS-ENTRY-ORDINAL K6ARCH.1
+024300         .                                                        K6ARCH.1
+024300 3200-EXIT.                                                       K6ARCH.1
+024400     EXIT.                                                        K6ARCH.1
+024500*================================================================ K6ARCH.1
+024600* 8000-PRINT-SUMMARY -- WRITE THE CLOSING COUNT LINE.             K6ARCH.1
+024700*================================================================ K6ARCH.1
+024800 8000-PRINT-SUMMARY.                                              K6ARCH.1
+024900     MOVE WS-ARCHIVED-COUNT TO SUM-ARCHIVED.                      K6ARCH.1
+025000     MOVE WS-RETAINED-COUNT TO SUM-RETAINED.                      K6ARCH.1
+025100     MOVE WS-PURGED-COUNT   TO SUM-PURGED.                        K6ARCH.1
+025200     WRITE AR-PRINT-REC FROM SUM-LINE.                            K6ARCH.1
+025300 8000-EXIT.                                                       K6ARCH.1
+025400     EXIT.                                                        K6ARCH.1
+025500*================================================================ K6ARCH.1
+025600* 9999-TERMINATE -- CLOSE THE OUTPUT FILES.                       K6ARCH.1
+025700*================================================================ K6ARCH.1
+025800 9999-TERMINATE.                                                  K6ARCH.1
+025900     CLOSE NEW-CATALOG.                                           K6ARCH.1
+026000     CLOSE ARCHIVE-RPT.                                           K6ARCH.1
+026100 9999-EXIT.                                                       K6ARCH.1
+026200     EXIT.                                                        K6ARCH.1
