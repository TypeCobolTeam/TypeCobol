@@ -0,0 +1,239 @@
+000100 IDENTIFICATION DIVISION.                                         K6TREN.1
+000200 PROGRAM-ID.                                                      K6TREN.1
+000300     K6TREND.                                                     K6TREN.1
+000400*================================================================ K6TREN.1
+000500* K6TREND -- HISTORICAL TREND REPORT ACROSS RELEASES.             K6TREN.1
+000600*================================================================ K6TREN.1
+000700* AUTHOR.     D. L. OKAFOR, DATA PROCESSING STANDARDS GROUP.      K6TREN.1
+000800* INSTALLATION. CERTIFICATION TESTING CENTER.                     K6TREN.1
+000900* DATE-WRITTEN. AUGUST 2026.                                      K6TREN.1
+001000* DATE-COMPILED.                                                  K6TREN.1
+001100*                                                                 K6TREN.1
+001200* REMARKS.                                                        K6TREN.1
+001300*    READS THE SAME RAW-DATA EXTRACT AS K6RLUP, BUT WHERE K6RLUP  K6TREN.1
+001400*    ROLLS COUNTS UP BY PROGRAM-ID, THIS PROGRAM ROLLS THEM UP    K6TREN.1
+001500*    BY RUN-DATE -- EACH DISTINCT RUN-DATE IN THE EXTRACT STANDS  K6TREN.1
+001600*    FOR ONE CERTIFICATION RUN OF THE WHOLE SUITE AGAINST ONE     K6TREN.1
+001700*    RELEASE OF THE COMPILER/PLATFORM BEING CERTIFIED.  ONE LINE  K6TREN.1
+001800*    IS PRINTED PER RUN-DATE, OLDEST FIRST, SHOWING THE SUITE-    K6TREN.1
+001900*    WIDE OK/ALL/FAIL/DELETED/INSPECT TOTALS FOR THAT RUN, THE    K6TREN.1
+002000*    PASS PERCENTAGE, AND WHETHER THAT PERCENTAGE ROSE, FELL, OR  K6TREN.1
+002100*    HELD STEADY AGAINST THE PRIOR RUN-DATE ON THE REPORT -- SO A K6TREN.1
+002200*    RUN OF REGRESSIONS OR IMPROVEMENTS ACROSS RELEASES SHOWS UP  K6TREN.1
+002300*    AT A GLANCE INSTEAD OF HAVING TO DIFF SEPARATE ROLLUPS BY    K6TREN.1
+002400*    HAND.  THE EXTRACT IS ASSUMED TO BE PRESENTED IN THE ORDER   K6TREN.1
+002500*    THE CONCATENATING JCL BUILT IT IN, WHICH IS RUN-DATE ORDER,  K6TREN.1
+002600*    THE SAME ASSUMPTION K6RERU ALREADY MAKES ABOUT "MOST RECENT" K6TREN.1
+002700*    RUNS BEING THE ONES WITH THE HIGHEST RUN-DATE/RUN-SEQ.       K6TREN.1
+002800*                                                                 K6TREN.1
+002900* MODIFICATION HISTORY.                                           K6TREN.1
+003000*    2026-08-09  DLO  ORIGINAL PROGRAM.                           K6TREN.1
+003100*================================================================ K6TREN.1
+003200                                                                  K6TREN.1
+003300 ENVIRONMENT DIVISION.                                            K6TREN.1
+003400 CONFIGURATION SECTION.                                           K6TREN.1
+003500 SOURCE-COMPUTER.                                                 K6TREN.1
+003600     OUR-MAINFRAME.                                               K6TREN.1
+003700 OBJECT-COMPUTER.                                                 K6TREN.1
+003800     OUR-MAINFRAME.                                               K6TREN.1
+003900 INPUT-OUTPUT SECTION.                                            K6TREN.1
+004000 FILE-CONTROL.                                                    K6TREN.1
+004100     SELECT RAW-EXTRACT ASSIGN TO RAWEXT                          K6TREN.1
+004200         ORGANIZATION IS SEQUENTIAL.                              K6TREN.1
+004300     SELECT TREND-RPT ASSIGN TO TRENDRPT                          K6TREN.1
+004400         ORGANIZATION IS SEQUENTIAL.                              K6TREN.1
+004500                                                                  K6TREN.1
+004600 DATA DIVISION.                                                   K6TREN.1
+004700 FILE SECTION.                                                    K6TREN.1
+004800 FD  RAW-EXTRACT                                                  K6TREN.1
+004900     LABEL RECORDS ARE STANDARD.                                  K6TREN.1
+005000* RAW-DATA-SATZ LAYOUT -- KEPT IN STEP WITH K6RAWDS.CPY.          K6TREN.1
+000000 COPY K6RAWDS.                                                    K6TREN.1
+006800 FD  TREND-RPT                                                    K6TREN.1
+006900     LABEL RECORDS ARE STANDARD.                                  K6TREN.1
+007000 01  TR-PRINT-REC             PIC X(120).                         K6TREN.1
+007100                                                                  K6TREN.1
+007200 WORKING-STORAGE SECTION.                                         K6TREN.1
+007300* ----------------------------------------------------------      K6TREN.1
+007400* SWITCHES AND COUNTERS.                                          K6TREN.1
+007500* ----------------------------------------------------------      K6TREN.1
+007600 77  WS-EXTRACT-EOF-SW        PIC X      VALUE "N".               K6TREN.1
+007700     88  WS-EXTRACT-EOF                  VALUE "Y".               K6TREN.1
+007800 77  WS-FOUND-SW              PIC X      VALUE "N".               K6TREN.1
+007900     88  WS-DATE-FOUND                   VALUE "Y".               K6TREN.1
+008000 77  WS-DATE-COUNT            PIC 9(3)   COMP VALUE ZERO.         K6TREN.1
+008100 77  WS-PASS-PCT              PIC 999    VALUE ZERO.              K6TREN.1
+008200 77  WS-PREV-PCT              PIC 999    VALUE ZERO.              K6TREN.1
+008300 77  WS-PREV-PCT-SW           PIC X      VALUE "N".               K6TREN.1
+008400     88  WS-PREV-PCT-VALID               VALUE "Y".               K6TREN.1
+008500* ----------------------------------------------------------      K6TREN.1
+008600* PER-RUN-DATE ACCUMULATOR TABLE.                                 K6TREN.1
+008700* ----------------------------------------------------------      K6TREN.1
+008800 01  DATE-TABLE.                                                  K6TREN.1
+008900     05  DATE-ENTRY OCCURS 100 TIMES                              K6TREN.1
+009000                    INDEXED BY DATE-IDX.                          K6TREN.1
+009100         10  DATE-VALUE           PIC 9(6).                       K6TREN.1
+009200         10  DATE-OK              PIC 9(5).                       K6TREN.1
+009300         10  DATE-ALL             PIC 9(5).                       K6TREN.1
+009400         10  DATE-FAIL            PIC 9(5).                       K6TREN.1
+009500         10  DATE-DELETED         PIC 9(5).                       K6TREN.1
+009600         10  DATE-INSPECT         PIC 9(5).                       K6TREN.1
+009700* ----------------------------------------------------------      K6TREN.1
+009800* REPORT LINES.                                                   K6TREN.1
+009900* ----------------------------------------------------------      K6TREN.1
+010000 01  HDR-LINE-1.                                                  K6TREN.1
+010100     05  FILLER   PIC X(40) VALUE                                 K6TREN.1
+010200         "HISTORICAL TREND REPORT ACROSS RELEASES".               K6TREN.1
+010300     05  FILLER   PIC X(80) VALUE SPACE.                          K6TREN.1
+010400 01  HDR-LINE-2.                                                  K6TREN.1
+010500     05  FILLER   PIC X(8)  VALUE "RUN-DATE".                     K6TREN.1
+010600     05  FILLER   PIC X(3)  VALUE SPACE.                          K6TREN.1
+010700     05  FILLER   PIC X(5)  VALUE "OK   ".                        K6TREN.1
+010800     05  FILLER   PIC X(5)  VALUE "ALL  ".                        K6TREN.1
+010900     05  FILLER   PIC X(5)  VALUE "FAIL ".                        K6TREN.1
+011000     05  FILLER   PIC X(5)  VALUE "DEL  ".                        K6TREN.1
+011100     05  FILLER   PIC X(8)  VALUE "INSPECT ".                     K6TREN.1
+011200     05  FILLER   PIC X(8)  VALUE "PASS-PCT".                     K6TREN.1
+011300     05  FILLER   PIC X(73) VALUE "TREND".                        K6TREN.1
+011400 01  DET-LINE.                                                    K6TREN.1
+011500     05  DET-DATE             PIC 9(6).                           K6TREN.1
+011600     05  FILLER               PIC X(5)  VALUE SPACE.              K6TREN.1
+011700     05  DET-OK               PIC ZZZZ9.                          K6TREN.1
+011800     05  DET-ALL              PIC ZZZZ9.                          K6TREN.1
+011900     05  DET-FAIL             PIC ZZZZ9.                          K6TREN.1
+012000     05  DET-DELETED          PIC ZZZZ9.                          K6TREN.1
+012100     05  FILLER               PIC X(3)  VALUE SPACE.              K6TREN.1
+012200     05  DET-INSPECT          PIC ZZZZ9.                          K6TREN.1
+012300     05  FILLER               PIC X(4)  VALUE SPACE.              K6TREN.1
+012400     05  DET-PASS-PCT         PIC ZZ9.                            K6TREN.1
+012500     05  FILLER               PIC X(1)  VALUE "%".                K6TREN.1
+012600     05  FILLER               PIC X(4)  VALUE SPACE.              K6TREN.1
+012700     05  DET-TREND            PIC X(8).                           K6TREN.1
+012800     05  FILLER               PIC X(61) VALUE SPACE.              K6TREN.1
+012900                                                                  K6TREN.1
+013000 PROCEDURE DIVISION.                                              K6TREN.1
+013100*================================================================ K6TREN.1
+013200* 0000-MAINLINE -- DRIVES THE TREND REPORT FROM OPEN THROUGH THE  K6TREN.1
+013300* FINAL DETAIL LINE.                                              K6TREN.1
+013400*================================================================ K6TREN.1
+013500 0000-MAINLINE.                                                   K6TREN.1
+013600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      K6TREN.1
+013700     PERFORM 2000-READ-EXTRACT THRU 2000-EXIT.                    K6TREN.1
+013800     PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT                   K6TREN.1
+013900             UNTIL WS-EXTRACT-EOF.                                K6TREN.1
+014000     PERFORM 7000-PRINT-REPORT THRU 7000-EXIT.                    K6TREN.1
+014100     PERFORM 9999-TERMINATE THRU 9999-EXIT.                       K6TREN.1
+014200     STOP RUN.                                                    K6TREN.1
+014300*================================================================ K6TREN.1
+014400* 1000-INITIALIZE -- OPEN FILES AND CLEAR THE RUN-DATE TABLE.     K6TREN.1
+014500*================================================================ K6TREN.1
+014600 1000-INITIALIZE.                                                 K6TREN.1
+014700     OPEN INPUT  RAW-EXTRACT.                                     K6TREN.1
+014800     OPEN OUTPUT TREND-RPT.                                       K6TREN.1
+014900     SET DATE-IDX TO 1.                                           K6TREN.1
+015000 1000-CLEAR-TABLE.                                                K6TREN.1
+015100     IF DATE-IDX > 100                                            K6TREN.1
+015200         GO TO 1000-EXIT.                                         K6TREN.1
+015300     MOVE ZERO   TO DATE-VALUE    (DATE-IDX)                      K6TREN.1
+015400                    DATE-OK       (DATE-IDX)                      K6TREN.1
+015500                    DATE-ALL      (DATE-IDX)                      K6TREN.1
+015600                    DATE-FAIL     (DATE-IDX)                      K6TREN.1
+015700                    DATE-DELETED  (DATE-IDX)                      K6TREN.1
+015800                    DATE-INSPECT  (DATE-IDX).                     K6TREN.1
+015900     SET DATE-IDX UP BY 1.                                        K6TREN.1
+016000     GO TO 1000-CLEAR-TABLE.                                      K6TREN.1
+016100 1000-EXIT.                                                       K6TREN.1
+016200     EXIT.                                                        K6TREN.1
+016300*================================================================ K6TREN.1
+016400* 2000-READ-EXTRACT -- READ ONE RAW-DATA-SATZ FROM THE EXTRACT.   K6TREN.1
+016500*================================================================ K6TREN.1
+016600 2000-READ-EXTRACT.                                               K6TREN.1
+016700     READ RAW-EXTRACT                                             K6TREN.1
+016800         AT END SET WS-EXTRACT-EOF TO TRUE.                       K6TREN.1
+016900 2000-EXIT.                                                       K6TREN.1
+017000     EXIT.                                                        K6TREN.1
+017100*================================================================ K6TREN.1
+017200* 3000-PROCESS-RECORD -- ROLL THIS RECORD'S COUNTS INTO ITS       K6TREN.1
+017300* RUN-DATE'S ACCUMULATOR, THEN READ THE NEXT RECORD.              K6TREN.1
+017400*================================================================ K6TREN.1
+017500 3000-PROCESS-RECORD.                                             K6TREN.1
+017600     PERFORM 4000-FIND-DATE THRU 4000-EXIT.                       K6TREN.1
+017700     ADD RE-C-OK       TO DATE-OK       (DATE-IDX).               K6TREN.1
+017800     ADD RE-C-ALL      TO DATE-ALL      (DATE-IDX).               K6TREN.1
+017900     ADD RE-C-FAIL     TO DATE-FAIL     (DATE-IDX).               K6TREN.1
+018000     ADD RE-C-DELETED  TO DATE-DELETED  (DATE-IDX).               K6TREN.1
+018100     ADD RE-C-INSPECT  TO DATE-INSPECT  (DATE-IDX).               K6TREN.1
+018200     PERFORM 2000-READ-EXTRACT THRU 2000-EXIT.                    K6TREN.1
+018300 3000-EXIT.                                                       K6TREN.1
+018400     EXIT.                                                        K6TREN.1
+018500*================================================================ K6TREN.1
+018600* 4000-FIND-DATE -- LOCATE RE-RUN-DATE IN THE TABLE, ADDING A NEW K6TREN.1
+018700* ENTRY AT THE NEXT FREE SLOT (IN FIRST-SEEN ORDER) WHEN IT IS    K6TREN.1
+018800* NOT ALREADY PRESENT.                                            K6TREN.1
+018900*================================================================ K6TREN.1
+019000 4000-FIND-DATE.                                                  K6TREN.1
+019100     MOVE "N" TO WS-FOUND-SW.                                     K6TREN.1
+019200     SET DATE-IDX TO 1.                                           K6TREN.1
+019300 4000-SEARCH.                                                     K6TREN.1
+019400     IF DATE-IDX > WS-DATE-COUNT                                  K6TREN.1
+019500         GO TO 4000-ADD-ENTRY.                                    K6TREN.1
+019600     IF DATE-VALUE (DATE-IDX) = RE-RUN-DATE                       K6TREN.1
+019700         MOVE "Y" TO WS-FOUND-SW                                  K6TREN.1
+019800         GO TO 4000-EXIT.                                         K6TREN.1
+019900     SET DATE-IDX UP BY 1.                                        K6TREN.1
+020000     GO TO 4000-SEARCH.                                           K6TREN.1
+020100 4000-ADD-ENTRY.                                                  K6TREN.1
+020200     ADD 1 TO WS-DATE-COUNT.                                      K6TREN.1
+020300     SET DATE-IDX TO WS-DATE-COUNT.                               K6TREN.1
+020400     MOVE RE-RUN-DATE TO DATE-VALUE (DATE-IDX).                   K6TREN.1
+020500 4000-EXIT.                                                       K6TREN.1
+020600     EXIT.                                                        K6TREN.1
+020700*================================================================ K6TREN.1
+020800* 7000-PRINT-REPORT -- WRITE ONE DETAIL LINE PER RUN-DATE, OLDEST K6TREN.1
+020900* (FIRST-SEEN) FIRST, WITH A PASS PERCENTAGE AND A TREND FLAG     K6TREN.1
+021000* AGAINST THE PRIOR LINE'S PERCENTAGE.                            K6TREN.1
+021100*================================================================ K6TREN.1
+021200 7000-PRINT-REPORT.                                               K6TREN.1
+021300     WRITE TR-PRINT-REC FROM HDR-LINE-1                           K6TREN.1
+021400         AFTER ADVANCING PAGE.                                    K6TREN.1
+021500     WRITE TR-PRINT-REC FROM HDR-LINE-2                           K6TREN.1
+021600         AFTER ADVANCING 2 LINES.                                 K6TREN.1
+021700     SET DATE-IDX TO 1.                                           K6TREN.1
+021800 7000-DETAIL.                                                     K6TREN.1
+021900     IF DATE-IDX > WS-DATE-COUNT                                  K6TREN.1
+022000         GO TO 7000-EXIT.                                         K6TREN.1
+022100     MOVE ZERO TO WS-PASS-PCT.                                    K6TREN.1
+022200     IF DATE-ALL (DATE-IDX) > ZERO                                K6TREN.1
+022300         COMPUTE WS-PASS-PCT ROUNDED =                            K6TREN.1
+022400             DATE-OK (DATE-IDX) * 100 / DATE-ALL (DATE-IDX).      K6TREN.1
+022600     MOVE "  -  NEW" TO DET-TREND.                                K6TREN.1
+022700     IF WS-PREV-PCT-VALID                                         K6TREN.1
+022800         IF WS-PASS-PCT > WS-PREV-PCT                             K6TREN.1
+022900             MOVE "UP      " TO DET-TREND                         K6TREN.1
+023000         ELSE                                                     K6TREN.1
+023100         IF WS-PASS-PCT < WS-PREV-PCT                             K6TREN.1
+023200             MOVE "DOWN    " TO DET-TREND                         K6TREN.1
+023300         ELSE                                                     K6TREN.1
+023400             MOVE "SAME    " TO DET-TREND.                        K6TREN.1
+023500     MOVE DATE-VALUE   (DATE-IDX) TO DET-DATE.                    K6TREN.1
+023600     MOVE DATE-OK      (DATE-IDX) TO DET-OK.                      K6TREN.1
+023700     MOVE DATE-ALL     (DATE-IDX) TO DET-ALL.                     K6TREN.1
+023800     MOVE DATE-FAIL    (DATE-IDX) TO DET-FAIL.                    K6TREN.1
+023900     MOVE DATE-DELETED (DATE-IDX) TO DET-DELETED.                 K6TREN.1
+024000     MOVE DATE-INSPECT (DATE-IDX) TO DET-INSPECT.                 K6TREN.1
+024100     MOVE WS-PASS-PCT             TO DET-PASS-PCT.                K6TREN.1
+024200     WRITE TR-PRINT-REC FROM DET-LINE                             K6TREN.1
+024300         AFTER ADVANCING 1 LINES.                                 K6TREN.1
+024400     MOVE WS-PASS-PCT TO WS-PREV-PCT.                             K6TREN.1
+024500     SET WS-PREV-PCT-VALID TO TRUE.                               K6TREN.1
+024600     SET DATE-IDX UP BY 1.                                        K6TREN.1
+024700     GO TO 7000-DETAIL.                                           K6TREN.1
+024800 7000-EXIT.                                                       K6TREN.1
+024900     EXIT.                                                        K6TREN.1
+025000*================================================================ K6TREN.1
+025100* 9999-TERMINATE -- CLOSE FILES.                                  K6TREN.1
+025200*================================================================ K6TREN.1
+025300 9999-TERMINATE.                                                  K6TREN.1
+025400     CLOSE RAW-EXTRACT TREND-RPT.                                 K6TREN.1
+025500 9999-EXIT.                                                       K6TREN.1
+025600     EXIT.                                                        K6TREN.1
