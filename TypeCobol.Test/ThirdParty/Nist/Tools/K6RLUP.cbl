@@ -0,0 +1,338 @@
+000100 IDENTIFICATION DIVISION.                                         K6RLUP.1
+000200 PROGRAM-ID.                                                      K6RLUP.1
+000300     K6RLUP.                                                      K6RLUP.1
+000400*================================================================ K6RLUP.1
+000500* K6RLUP -- SUITE-WIDE CERTIFICATION ROLLUP SUMMARY.              K6RLUP.1
+000600*================================================================ K6RLUP.1
+000700* AUTHOR.     D. L. OKAFOR, DATA PROCESSING STANDARDS GROUP.      K6RLUP.1
+000800* INSTALLATION. CERTIFICATION TESTING CENTER.                     K6RLUP.1
+000900* DATE-WRITTEN. AUGUST 2026.                                      K6RLUP.1
+001000* DATE-COMPILED.                                                  K6RLUP.1
+001100*                                                                 K6RLUP.1
+001200* REMARKS.                                                        K6RLUP.1
+001300*    THIS PROGRAM READS A SEQUENTIAL EXTRACT CONTAINING THE       K6RLUP.1
+001400*    RAW-DATA HISTORY RECORDS WRITTEN BY EACH CERTIFICATION       K6RLUP.1
+001500*    TEST PROGRAM IN THE SUITE (ONE RAW-DATA-SATZ PER TEST RUN,   K6RLUP.1
+001600*    SEE RAW-DATA-KEY IN K6RAWDS.CPY) AND PRODUCES A SINGLE       K6RLUP.1
+001700*    SUITE-WIDE ROLLUP REPORT, TOTALLING RUNS, OK, FAILED,        K6RLUP.1
+001800*    DELETED AND INSPECTED COUNTS BY PROGRAM-ID AND FOR THE       K6RLUP.1
+001900*    SUITE AS A WHOLE.  THE EXTRACT IS BUILT BY THE OPERATING     K6RLUP.1
+002000*    JCL, WHICH CONCATENATES EACH MODULE'S RAW-DATA FILE AHEAD    K6RLUP.1
+002100*    OF THIS STEP.                                                K6RLUP.1
+002200*                                                                 K6RLUP.1
+002300* MODIFICATION HISTORY.                                           K6RLUP.1
+002400*    2026-08-09  DLO  ORIGINAL PROGRAM.                           K6RLUP.1
+002500*================================================================ K6RLUP.1
+002600                                                                  K6RLUP.1
+002700 ENVIRONMENT DIVISION.                                            K6RLUP.1
+002800 CONFIGURATION SECTION.                                           K6RLUP.1
+002900 SOURCE-COMPUTER.                                                 K6RLUP.1
+003000     OUR-MAINFRAME.                                               K6RLUP.1
+003100 OBJECT-COMPUTER.                                                 K6RLUP.1
+003200     OUR-MAINFRAME.                                               K6RLUP.1
+003300 INPUT-OUTPUT SECTION.                                            K6RLUP.1
+003400 FILE-CONTROL.                                                    K6RLUP.1
+003500     SELECT RAW-EXTRACT ASSIGN TO RAWEXT                          K6RLUP.1
+003600         ORGANIZATION IS SEQUENTIAL.                              K6RLUP.1
+003700     SELECT SUITE-RPT   ASSIGN TO SUITERPT                        K6RLUP.1
+003800         ORGANIZATION IS SEQUENTIAL.                              K6RLUP.1
+003900                                                                  K6RLUP.1
+004000 DATA DIVISION.                                                   K6RLUP.1
+004100 FILE SECTION.                                                    K6RLUP.1
+004200 FD  RAW-EXTRACT                                                  K6RLUP.1
+004300     LABEL RECORDS ARE STANDARD.                                  K6RLUP.1
+004400* RAW-DATA-SATZ LAYOUT -- KEPT IN STEP WITH K6RAWDS.CPY.          K6RLUP.1
+000000 COPY K6RAWDS.                                                    K6RLUP.1
+006100 FD  SUITE-RPT                                                    K6RLUP.1
+006200     LABEL RECORDS ARE STANDARD.                                  K6RLUP.1
+006300 01  SR-PRINT-REC             PIC X(120).                         K6RLUP.1
+006400                                                                  K6RLUP.1
+006500 WORKING-STORAGE SECTION.                                         K6RLUP.1
+006600* ----------------------------------------------------------      K6RLUP.1
+006700* SWITCHES AND COUNTERS.                                          K6RLUP.1
+006800* ----------------------------------------------------------      K6RLUP.1
+006900 77  WS-EXTRACT-EOF-SW        PIC X      VALUE "N".               K6RLUP.1
+007000     88  WS-EXTRACT-EOF                  VALUE "Y".               K6RLUP.1
+007100 77  WS-MOD-COUNT             PIC 9(3)   COMP VALUE ZERO.         K6RLUP.1
+007200 77  WS-MOD-SUB               PIC 9(3)   COMP VALUE ZERO.         K6RLUP.1
+007300 77  WS-FOUND-SW              PIC X      VALUE "N".               K6RLUP.1
+007400     88  WS-MOD-FOUND                    VALUE "Y".               K6RLUP.1
+007500 77  WS-SUITE-RUNS            PIC 9(7)   COMP VALUE ZERO.         K6RLUP.1
+007600 77  WS-SUITE-OK              PIC 9(7)   COMP VALUE ZERO.         K6RLUP.1
+007700 77  WS-SUITE-ALL             PIC 9(7)   COMP VALUE ZERO.         K6RLUP.1
+007800 77  WS-SUITE-FAIL            PIC 9(7)   COMP VALUE ZERO.         K6RLUP.1
+007900 77  WS-SUITE-DELETED         PIC 9(7)   COMP VALUE ZERO.         K6RLUP.1
+008000 77  WS-SUITE-INSPECT         PIC 9(7)   COMP VALUE ZERO.         K6RLUP.1
+000000 77  WS-MPC-COUNT            PIC 9(3)   COMP VALUE ZERO.          K6RLUP.1
+000000 01  MODULE-PCT-TABLE.                                            K6RLUP.1
+000000     05  MPC-ENTRY OCCURS 20 TIMES                                K6RLUP.1
+000000                   INDEXED BY MPC-IDX.                            K6RLUP.1
+000000         10  MPC-MODULE-ID        PIC X(2).                       K6RLUP.1
+000000         10  MPC-OK               PIC 9(7)   COMP.                K6RLUP.1
+000000         10  MPC-ALL              PIC 9(7)   COMP.                K6RLUP.1
+000000         10  MPC-PCT              PIC 999V99.                     K6RLUP.1
+008100* ----------------------------------------------------------      K6RLUP.1
+008200* PER-MODULE ROLLUP TABLE.                                        K6RLUP.1
+008300* ----------------------------------------------------------      K6RLUP.1
+008400 01  MODULE-TABLE.                                                K6RLUP.1
+008500     05  MODULE-ENTRY OCCURS 100 TIMES                            K6RLUP.1
+008600                      INDEXED BY MOD-IDX.                         K6RLUP.1
+000000         10  MOD-TARGET-ID        PIC X(8).                       K6RLUP.1
+008700         10  MOD-PGM-ID           PIC X(6).                       K6RLUP.1
+008800         10  MOD-RUNS             PIC 9(5)   COMP.                K6RLUP.1
+008900         10  MOD-OK               PIC 9(7)   COMP.                K6RLUP.1
+009000         10  MOD-ALL              PIC 9(7)   COMP.                K6RLUP.1
+009100         10  MOD-FAIL             PIC 9(7)   COMP.                K6RLUP.1
+009200         10  MOD-DELETED          PIC 9(7)   COMP.                K6RLUP.1
+009300         10  MOD-INSPECT          PIC 9(7)   COMP.                K6RLUP.1
+009400* ----------------------------------------------------------      K6RLUP.1
+009500* REPORT LINES.                                                   K6RLUP.1
+009600* ----------------------------------------------------------      K6RLUP.1
+009700 01  HDR-LINE-1.                                                  K6RLUP.1
+009800     05  FILLER   PIC X(31) VALUE                                 K6RLUP.1
+009900         "SUITE-WIDE CERTIFICATION ROLLUP".                       K6RLUP.1
+010000     05  FILLER   PIC X(89) VALUE SPACE.                          K6RLUP.1
+010100 01  HDR-LINE-2.                                                  K6RLUP.1
+010200     05  FILLER   PIC X(6)  VALUE "PGM-ID".                       K6RLUP.1
+010300     05  FILLER   PIC X(3)  VALUE SPACE.                          K6RLUP.1
+000000     05  FILLER   PIC X(8)  VALUE "TARGET  ".                     K6RLUP.1
+000100     05  FILLER   PIC X(3)  VALUE SPACE.                          K6RLUP.1
+010400     05  FILLER   PIC X(5)  VALUE "RUNS ".                        K6RLUP.1
+010500     05  FILLER   PIC X(4)  VALUE "OK  ".                         K6RLUP.1
+010600     05  FILLER   PIC X(5)  VALUE "ALL  ".                        K6RLUP.1
+010700     05  FILLER   PIC X(5)  VALUE "FAIL ".                        K6RLUP.1
+010800     05  FILLER   PIC X(4)  VALUE "DEL ".                         K6RLUP.1
+000200     05  FILLER   PIC X(69) VALUE "INSPECT".                      K6RLUP.1
+011000 01  DET-LINE.                                                    K6RLUP.1
+011100     05  DET-PGM-ID           PIC X(6).                           K6RLUP.1
+011200     05  FILLER               PIC X(3)  VALUE SPACE.              K6RLUP.1
+000000     05  DET-TARGET           PIC X(8).                           K6RLUP.1
+000100     05  FILLER               PIC X(3)  VALUE SPACE.              K6RLUP.1
+011300     05  DET-RUNS             PIC ZZZZ9.                          K6RLUP.1
+011400     05  FILLER               PIC X      VALUE SPACE.             K6RLUP.1
+011500     05  DET-OK               PIC ZZZZ9.                          K6RLUP.1
+011600     05  FILLER               PIC X      VALUE SPACE.             K6RLUP.1
+011700     05  DET-ALL              PIC ZZZZ9.                          K6RLUP.1
+011800     05  FILLER               PIC X      VALUE SPACE.             K6RLUP.1
+011900     05  DET-FAIL             PIC ZZZZ9.                          K6RLUP.1
+012000     05  FILLER               PIC X      VALUE SPACE.             K6RLUP.1
+012100     05  DET-DELETED          PIC ZZZZ9.                          K6RLUP.1
+012200     05  FILLER               PIC X      VALUE SPACE.             K6RLUP.1
+000000     05  FILLER               PIC X      VALUE SPACE.             K6RLUP.1
+012300     05  DET-INSPECT          PIC ZZZZ9.                          K6RLUP.1
+000200     05  FILLER               PIC X(68) VALUE SPACE.              K6RLUP.1
+012500 01  TOT-LINE.                                                    K6RLUP.1
+012600     05  FILLER               PIC X(9)  VALUE "SUITE TOT".        K6RLUP.1
+012700     05  TOT-RUNS             PIC ZZZZ9.                          K6RLUP.1
+012800     05  FILLER               PIC X      VALUE SPACE.             K6RLUP.1
+012900     05  TOT-OK               PIC ZZZZ9.                          K6RLUP.1
+013000     05  FILLER               PIC X      VALUE SPACE.             K6RLUP.1
+013100     05  TOT-ALL              PIC ZZZZ9.                          K6RLUP.1
+013200     05  FILLER               PIC X      VALUE SPACE.             K6RLUP.1
+013300     05  TOT-FAIL             PIC ZZZZ9.                          K6RLUP.1
+013400     05  FILLER               PIC X      VALUE SPACE.             K6RLUP.1
+013500     05  TOT-DELETED          PIC ZZZZ9.                          K6RLUP.1
+013600     05  FILLER               PIC X      VALUE SPACE.             K6RLUP.1
+000000     05  FILLER               PIC X      VALUE SPACE.             K6RLUP.1
+013700     05  TOT-INSPECT          PIC ZZZZ9.                          K6RLUP.1
+013800     05  FILLER               PIC X(79) VALUE SPACE.              K6RLUP.1
+000000 01  MPC-HDR-LINE.                                                K6RLUP.1
+000000     05  FILLER   PIC X(30) VALUE                                 K6RLUP.1
+000000         "MODULE PASS-PERCENTAGE SUMMARY".                        K6RLUP.1
+000000     05  FILLER   PIC X(90) VALUE SPACE.                          K6RLUP.1
+000000 01  MPC-DET-LINE.                                                K6RLUP.1
+000000     05  FILLER       PIC X(7)  VALUE "MODULE ".                  K6RLUP.1
+000000     05  MPC-DET-ID   PIC X(2).                                   K6RLUP.1
+000000     05  FILLER       PIC X(7)  VALUE "  PCT =".                  K6RLUP.1
+000000     05  MPC-DET-PCT  PIC ZZ9.99.                                 K6RLUP.1
+000000     05  FILLER       PIC X(98) VALUE SPACE.                      K6RLUP.1
+013900                                                                  K6RLUP.1
+014000 PROCEDURE DIVISION.                                              K6RLUP.1
+014100*================================================================ K6RLUP.1
+014200* 0000-MAINLINE -- DRIVES THE ROLLUP FROM OPEN THROUGH REPORT.    K6RLUP.1
+014300*================================================================ K6RLUP.1
+014400 0000-MAINLINE.                                                   K6RLUP.1
+014500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      K6RLUP.1
+014600     PERFORM 2000-READ-EXTRACT THRU 2000-EXIT.                    K6RLUP.1
+014700     PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT                   K6RLUP.1
+014800             UNTIL WS-EXTRACT-EOF.                                K6RLUP.1
+014900     PERFORM 7000-PRINT-REPORT THRU 7000-EXIT.                    K6RLUP.1
+000000      PERFORM 8000-PRINT-MODULE-PCT THRU 8000-EXIT.               K6RLUP.1
+015000     PERFORM 9999-TERMINATE THRU 9999-EXIT.                       K6RLUP.1
+015100     STOP RUN.                                                    K6RLUP.1
+015200*================================================================ K6RLUP.1
+015300* 1000-INITIALIZE -- OPEN FILES AND CLEAR THE ROLLUP TABLE.       K6RLUP.1
+015400*================================================================ K6RLUP.1
+015500 1000-INITIALIZE.                                                 K6RLUP.1
+015600     OPEN INPUT  RAW-EXTRACT.                                     K6RLUP.1
+015700     OPEN OUTPUT SUITE-RPT.                                       K6RLUP.1
+015800     SET MOD-IDX TO 1.                                            K6RLUP.1
+015900 1000-CLEAR-TABLE.                                                K6RLUP.1
+016000     IF MOD-IDX > 100                                             K6RLUP.1
+000000          GO TO 1000-CLEAR-MPC-INIT.                              K6RLUP.1
+000000     MOVE SPACE  TO MOD-PGM-ID (MOD-IDX) MOD-TARGET-ID (MOD-IDX). K6RLUP.1
+016300     MOVE ZERO   TO MOD-RUNS (MOD-IDX) MOD-OK (MOD-IDX)           K6RLUP.1
+016400                    MOD-ALL (MOD-IDX) MOD-FAIL (MOD-IDX)          K6RLUP.1
+016500                    MOD-DELETED (MOD-IDX)                         K6RLUP.1
+000000                    MOD-INSPECT (MOD-IDX).                        K6RLUP.1
+016600     SET MOD-IDX UP BY 1.                                         K6RLUP.1
+016700     GO TO 1000-CLEAR-TABLE.                                      K6RLUP.1
+000000 1000-CLEAR-MPC-INIT.                                             K6RLUP.1
+000000      SET MPC-IDX TO 1.                                           K6RLUP.1
+000000 1000-CLEAR-MPC-TABLE.                                            K6RLUP.1
+000000      IF MPC-IDX > 20                                             K6RLUP.1
+000000          GO TO 1000-EXIT.                                        K6RLUP.1
+000000      MOVE SPACE TO MPC-MODULE-ID (MPC-IDX).                      K6RLUP.1
+000000      MOVE ZERO  TO MPC-OK (MPC-IDX) MPC-ALL (MPC-IDX).           K6RLUP.1
+000000      SET MPC-IDX UP BY 1.                                        K6RLUP.1
+000000      GO TO 1000-CLEAR-MPC-TABLE.                                 K6RLUP.1
+016800 1000-EXIT.                                                       K6RLUP.1
+016900     EXIT.                                                        K6RLUP.1
+017000*================================================================ K6RLUP.1
+017100* 2000-READ-EXTRACT -- READ ONE RAW-DATA-SATZ FROM THE EXTRACT.   K6RLUP.1
+017200*================================================================ K6RLUP.1
+017300 2000-READ-EXTRACT.                                               K6RLUP.1
+017400     READ RAW-EXTRACT                                             K6RLUP.1
+017500         AT END SET WS-EXTRACT-EOF TO TRUE.                       K6RLUP.1
+017600 2000-EXIT.                                                       K6RLUP.1
+017700     EXIT.                                                        K6RLUP.1
+017800*================================================================ K6RLUP.1
+017900* 3000-PROCESS-RECORD -- ROLL ONE RUN RECORD INTO ITS MODULE'S    K6RLUP.1
+018000* TABLE ENTRY (ADDING A NEW ENTRY WHEN THE PGM-ID IS NEW), THEN   K6RLUP.1
+018100* READ THE NEXT RECORD.                                           K6RLUP.1
+018200*================================================================ K6RLUP.1
+018300 3000-PROCESS-RECORD.                                             K6RLUP.1
+018400     PERFORM 4000-FIND-MODULE THRU 4000-EXIT.                     K6RLUP.1
+018500     ADD 1              TO MOD-RUNS (MOD-IDX).                    K6RLUP.1
+018600     ADD RE-C-OK        TO MOD-OK (MOD-IDX).                      K6RLUP.1
+018700     ADD RE-C-ALL       TO MOD-ALL (MOD-IDX).                     K6RLUP.1
+018800     ADD RE-C-FAIL      TO MOD-FAIL (MOD-IDX).                    K6RLUP.1
+018900     ADD RE-C-DELETED   TO MOD-DELETED (MOD-IDX).                 K6RLUP.1
+019000     ADD RE-C-INSPECT   TO MOD-INSPECT (MOD-IDX).                 K6RLUP.1
+000000      PERFORM 4500-TALLY-MODULE-PCT THRU 4500-EXIT.               K6RLUP.1
+019100     PERFORM 2000-READ-EXTRACT THRU 2000-EXIT.                    K6RLUP.1
+019200 3000-EXIT.                                                       K6RLUP.1
+019300     EXIT.                                                        K6RLUP.1
+019400*================================================================ K6RLUP.1
+019500* 4000-FIND-MODULE -- LOCATE RE-PGM-ID IN THE TABLE, ADDING A NEW K6RLUP.1
+019600* ENTRY AT THE NEXT FREE SLOT WHEN IT IS NOT ALREADY PRESENT.     K6RLUP.1
+019700*================================================================ K6RLUP.1
+019800 4000-FIND-MODULE.                                                K6RLUP.1
+019900     MOVE "N" TO WS-FOUND-SW.                                     K6RLUP.1
+020000     SET MOD-IDX TO 1.                                            K6RLUP.1
+020100 4000-SEARCH.                                                     K6RLUP.1
+020200     IF MOD-IDX > WS-MOD-COUNT                                    K6RLUP.1
+020300         GO TO 4000-ADD-ENTRY.                                    K6RLUP.1
+020400     IF MOD-PGM-ID (MOD-IDX) = RE-PGM-ID                          K6RLUP.1
+000000             AND MOD-TARGET-ID (MOD-IDX) = RE-TARGET-ID           K6RLUP.1
+020500         MOVE "Y" TO WS-FOUND-SW                                  K6RLUP.1
+020600         GO TO 4000-EXIT.                                         K6RLUP.1
+020700     SET MOD-IDX UP BY 1.                                         K6RLUP.1
+020800     GO TO 4000-SEARCH.                                           K6RLUP.1
+020900 4000-ADD-ENTRY.                                                  K6RLUP.1
+021000     ADD 1 TO WS-MOD-COUNT.                                       K6RLUP.1
+021100     SET MOD-IDX TO WS-MOD-COUNT.                                 K6RLUP.1
+021200     MOVE RE-PGM-ID    TO MOD-PGM-ID (MOD-IDX).                   K6RLUP.1
+000100     MOVE RE-TARGET-ID TO MOD-TARGET-ID (MOD-IDX).                K6RLUP.1
+021300 4000-EXIT.                                                       K6RLUP.1
+021400     EXIT.                                                        K6RLUP.1
+000000*================================================================ K6RLUP.1
+000000* 4500-TALLY-MODULE-PCT -- ROLL THIS RUN'S OK/ALL COUNTS INTO THE K6RLUP.1
+000000* WEIGHTED PASS-PERCENTAGE TABLE FOR ITS RE-C-MODULE-ID CATEGORY, K6RLUP.1
+000000* ADDING A NEW ENTRY WHEN THE CATEGORY IS NEW.                    K6RLUP.1
+000000*================================================================ K6RLUP.1
+000000 4500-TALLY-MODULE-PCT.                                           K6RLUP.1
+000000      MOVE "N" TO WS-FOUND-SW.                                    K6RLUP.1
+000000      SET MPC-IDX TO 1.                                           K6RLUP.1
+000000 4500-SEARCH.                                                     K6RLUP.1
+000000      IF MPC-IDX > WS-MPC-COUNT                                   K6RLUP.1
+000000          GO TO 4500-ADD-ENTRY.                                   K6RLUP.1
+000000      IF MPC-MODULE-ID (MPC-IDX) = RE-C-MODULE-ID                 K6RLUP.1
+000000          MOVE "Y" TO WS-FOUND-SW                                 K6RLUP.1
+000000          GO TO 4500-TALLY.                                       K6RLUP.1
+000000      SET MPC-IDX UP BY 1.                                        K6RLUP.1
+000000      GO TO 4500-SEARCH.                                          K6RLUP.1
+000000 4500-ADD-ENTRY.                                                  K6RLUP.1
+000000      ADD 1 TO WS-MPC-COUNT.                                      K6RLUP.1
+000000      SET MPC-IDX TO WS-MPC-COUNT.                                K6RLUP.1
+000000      MOVE RE-C-MODULE-ID TO MPC-MODULE-ID (MPC-IDX).             K6RLUP.1
+000000 4500-TALLY.                                                      K6RLUP.1
+000000      ADD RE-C-OK  TO MPC-OK  (MPC-IDX).                          K6RLUP.1
+000000      ADD RE-C-ALL TO MPC-ALL (MPC-IDX).                          K6RLUP.1
+000000 4500-EXIT.                                                       K6RLUP.1
+000000      EXIT.                                                       K6RLUP.1
+021500*================================================================ K6RLUP.1
+021600* 7000-PRINT-REPORT -- WRITE THE HEADINGS, ONE DETAIL LINE PER    K6RLUP.1
+021700* MODULE, AND THE SUITE-WIDE TOTAL LINE.                          K6RLUP.1
+021800*================================================================ K6RLUP.1
+021900 7000-PRINT-REPORT.                                               K6RLUP.1
+022000     WRITE SR-PRINT-REC FROM HDR-LINE-1                           K6RLUP.1
+022100         AFTER ADVANCING PAGE.                                    K6RLUP.1
+022200     WRITE SR-PRINT-REC FROM HDR-LINE-2                           K6RLUP.1
+022300         AFTER ADVANCING 2 LINES.                                 K6RLUP.1
+022400     SET MOD-IDX TO 1.                                            K6RLUP.1
+022500 7000-DETAIL.                                                     K6RLUP.1
+022600     IF MOD-IDX > WS-MOD-COUNT                                    K6RLUP.1
+022700         GO TO 7000-TOTAL.                                        K6RLUP.1
+022800     MOVE MOD-PGM-ID  (MOD-IDX) TO DET-PGM-ID.                    K6RLUP.1
+000000     MOVE MOD-TARGET-ID (MOD-IDX) TO DET-TARGET.                  K6RLUP.1
+022900     MOVE MOD-RUNS    (MOD-IDX) TO DET-RUNS.                      K6RLUP.1
+023000     MOVE MOD-OK      (MOD-IDX) TO DET-OK.                        K6RLUP.1
+023100     MOVE MOD-ALL     (MOD-IDX) TO DET-ALL.                       K6RLUP.1
+023200     MOVE MOD-FAIL    (MOD-IDX) TO DET-FAIL.                      K6RLUP.1
+023300     MOVE MOD-DELETED (MOD-IDX) TO DET-DELETED.                   K6RLUP.1
+023400     MOVE MOD-INSPECT (MOD-IDX) TO DET-INSPECT.                   K6RLUP.1
+023500     WRITE SR-PRINT-REC FROM DET-LINE                             K6RLUP.1
+023600         AFTER ADVANCING 1 LINES.                                 K6RLUP.1
+023700     ADD MOD-RUNS    (MOD-IDX) TO WS-SUITE-RUNS.                  K6RLUP.1
+023800     ADD MOD-OK      (MOD-IDX) TO WS-SUITE-OK.                    K6RLUP.1
+023900     ADD MOD-ALL     (MOD-IDX) TO WS-SUITE-ALL.                   K6RLUP.1
+024000     ADD MOD-FAIL    (MOD-IDX) TO WS-SUITE-FAIL.                  K6RLUP.1
+024100     ADD MOD-DELETED (MOD-IDX) TO WS-SUITE-DELETED.               K6RLUP.1
+024200     ADD MOD-INSPECT (MOD-IDX) TO WS-SUITE-INSPECT.               K6RLUP.1
+024300     SET MOD-IDX UP BY 1.                                         K6RLUP.1
+024400     GO TO 7000-DETAIL.                                           K6RLUP.1
+024500 7000-TOTAL.                                                      K6RLUP.1
+024600     MOVE WS-SUITE-RUNS      TO TOT-RUNS.                         K6RLUP.1
+024700     MOVE WS-SUITE-OK        TO TOT-OK.                           K6RLUP.1
+024800     MOVE WS-SUITE-ALL       TO TOT-ALL.                          K6RLUP.1
+024900     MOVE WS-SUITE-FAIL      TO TOT-FAIL.                         K6RLUP.1
+025000     MOVE WS-SUITE-DELETED   TO TOT-DELETED.                      K6RLUP.1
+025100     MOVE WS-SUITE-INSPECT   TO TOT-INSPECT.                      K6RLUP.1
+025200     WRITE SR-PRINT-REC FROM TOT-LINE                             K6RLUP.1
+025300         AFTER ADVANCING 2 LINES.                                 K6RLUP.1
+025400 7000-EXIT.                                                       K6RLUP.1
+025500     EXIT.                                                        K6RLUP.1
+000000*================================================================ K6RLUP.1
+000000* 8000-PRINT-MODULE-PCT -- WRITE A WEIGHTED PASS-PERCENTAGE LINE  K6RLUP.1
+000000* FOR EACH RE-C-MODULE-ID CATEGORY TALLIED BY 4500-TALLY-MODULE-  K6RLUP.1
+000000* PCT, SO THE SCORECARD SHOWS A PERCENTAGE BY MODULE RATHER THAN  K6RLUP.1
+000000* RAW COUNTS ALONE.                                               K6RLUP.1
+000000*================================================================ K6RLUP.1
+000000 8000-PRINT-MODULE-PCT.                                           K6RLUP.1
+000000      WRITE SR-PRINT-REC FROM MPC-HDR-LINE                        K6RLUP.1
+000000          AFTER ADVANCING 2 LINES.                                K6RLUP.1
+000000      SET MPC-IDX TO 1.                                           K6RLUP.1
+000000 8000-DETAIL.                                                     K6RLUP.1
+000000      IF MPC-IDX > WS-MPC-COUNT                                   K6RLUP.1
+000000          GO TO 8000-EXIT.                                        K6RLUP.1
+000000      IF MPC-ALL (MPC-IDX) IS GREATER THAN ZERO                   K6RLUP.1
+000000          COMPUTE MPC-PCT (MPC-IDX) ROUNDED =                     K6RLUP.1
+000000              (MPC-OK (MPC-IDX) / MPC-ALL (MPC-IDX)) * 100        K6RLUP.1
+000000      ELSE                                                        K6RLUP.1
+000000          MOVE ZERO TO MPC-PCT (MPC-IDX).                         K6RLUP.1
+000000      MOVE MPC-MODULE-ID (MPC-IDX) TO MPC-DET-ID.                 K6RLUP.1
+000000      MOVE MPC-PCT       (MPC-IDX) TO MPC-DET-PCT.                K6RLUP.1
+000000      WRITE SR-PRINT-REC FROM MPC-DET-LINE                        K6RLUP.1
+000000          AFTER ADVANCING 1 LINES.                                K6RLUP.1
+000000      SET MPC-IDX UP BY 1.                                        K6RLUP.1
+000000      GO TO 8000-DETAIL.                                          K6RLUP.1
+000000 8000-EXIT.                                                       K6RLUP.1
+000000      EXIT.                                                       K6RLUP.1
+025600*================================================================ K6RLUP.1
+025700* 9999-TERMINATE -- CLOSE FILES.                                  K6RLUP.1
+025800*================================================================ K6RLUP.1
+025900 9999-TERMINATE.                                                  K6RLUP.1
+026000     CLOSE RAW-EXTRACT SUITE-RPT.                                 K6RLUP.1
+026100 9999-EXIT.                                                       K6RLUP.1
+026200     EXIT.                                                        K6RLUP.1
