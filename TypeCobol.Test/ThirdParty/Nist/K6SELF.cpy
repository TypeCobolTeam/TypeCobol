@@ -0,0 +1,15 @@
+000100*================================================================ K6SELF.1
+000200*K6SELF.CPY -- HARNESS SELF-TEST (META-TEST) SWITCH.              K6SELF.1
+000300*                                                                 K6SELF.1
+000400*SINGLE SOURCE OF TRUTH FOR WHETHER THIS RUN INJECTS ONE          K6SELF.1
+000500*DELIBERATELY WRONG COMPUTED-N/CORRECT-N PAIR AT THE TOP OF THE   K6SELF.1
+000600*REPORT, BEFORE ANY REAL TEST RUNS.  A SHOP THAT WANTS TO PROVE   K6SELF.1
+000700*THE HARNESS ITSELF STILL RECOGNIZES AND REPORTS A FAILURE --     K6SELF.1
+000800*A SANITY CHECK BEFORE TRUSTING A LONG CLEAN RUN -- SETS          K6SELF.1
+000900*K6-SELFTEST-MODE TO "ON " AND RECOMPILES.  THE INJECTED RESULT   K6SELF.1
+001000*ALWAYS PRINTS AS FAIL* WITH PAR-NAME SELF-CHECK-INJCT; IF IT     K6SELF.1
+001100*EVER PRINTS ANYTHING ELSE, THE HARNESS -- NOT THE TEST -- IS     K6SELF.1
+001200*BROKEN.  LEAVE THIS "OFF " FOR A NORMAL CERTIFICATION RUN, SINCE K6SELF.1
+001300*THE INJECTED FAILURE COUNTS AGAINST ERROR-COUNTER LIKE ANY OTHER.K6SELF.1
+001400*================================================================ K6SELF.1
+001500 01  K6-SELFTEST-MODE             PIC X(3) VALUE "OFF".           K6SELF.1
