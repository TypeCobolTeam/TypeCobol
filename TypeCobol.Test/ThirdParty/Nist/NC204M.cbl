@@ -14,6 +14,8 @@
 001400*      X-CARDS USED BY THIS PROGRAM ARE :-                     *  NC2044.2
 001500*                                                              *  NC2044.2
 001600*        X-55  - SYSTEM PRINTER NAME.                          *  NC2044.2
+000000*        X-58  - MODERN ACCEPT MNEMONIC NAME.                  *  NC204X.1
+000000*        X-59  - MODERN DISPLAY MNEMONIC NAME.                 *  NC204X.1
 001700*        X-82  - SOURCE COMPUTER NAME.                         *  NC2044.2
 001800*        X-83  - OBJECT COMPUTER NAME.                         *  NC2044.2
 001900*                                                              *  NC2044.2
@@ -27,6 +29,8 @@
 002700*      X-55  - SYSTEM PRINTER NAME.                             * NC2044.2
 002800*      X-56  - DISPLAY MNEMONIC NAME.                           * NC2044.2
 002900*      X-57  - ACCEPT MNEMONIC NAME.                           *  NC2044.2
+000000*      X-58  - MODERN ACCEPT MNEMONIC NAME.                     * NC204X.1
+000000*      X-59  - MODERN DISPLAY MNEMONIC NAME.                    * NC204X.1
 003000*      X-82  - SOURCE COMPUTER NAME.                            * NC2044.2
 003100*      X-83  - OBJECT COMPUTER NAME.                            * NC2044.2
 003200*                                                              *  NC2044.2
@@ -41,7 +45,11 @@
 004100     XXXXX057                                                     NC2044.2
 004200     IS ACCEPT-INPUT-DEVICE                                       NC2044.2
 004300     XXXXX056                                                     NC2044.2
-004400     IS DISPLAY-OUTPUT-DEVICE.                                    NC2044.2
+000000     IS DISPLAY-OUTPUT-DEVICE                                     NC204X.1
+000000     XXXXX058                                                     NC204X.1
+000000     IS MODERN-ACCEPT-DEVICE                                      NC204X.1
+000000     XXXXX059                                                     NC204X.1
+000000     IS MODERN-DISPLAY-DEVICE.                                    NC204X.1
 004500 INPUT-OUTPUT SECTION.                                            NC2044.2
 004600 FILE-CONTROL.                                                    NC2044.2
 004700     SELECT PRINT-FILE ASSIGN TO                                  NC2044.2
@@ -87,6 +95,11 @@
 008700     02 ACCEPT-D23.                                               NC2044.2
 008800       03 TAB-A PICTURE XXXX OCCURS 5 TIMES.                      NC2044.2
 008900     02 ACCEPT-D24 PICTURE X(20) VALUE "----------------ABCD".    NC2044.2
+000000*    PAIR USED TO VERIFY AN ACCEPT FROM A MNEMONIC TIED TO A      NC204X.1
+000000*    MODERN TERMINAL DEVICE CLASS RATHER THAN THE ORIGINAL        NC204X.1
+000000*    REFERENCE-HARDWARE INPUT DEVICE.                             NC204X.1
+000000     02 ACCEPT-D25 PICTURE X(11).                                 NC204X.1
+000000     02 ACCEPT-D26 PICTURE X(11) VALUE "MODERN TERM".             NC204X.1
 009000     02  ACCEPT-TEST-14-DATA              PIC X(15).              NC2044.2
 009100     02  FILLER     REDEFINES             ACCEPT-TEST-14-DATA.    NC2044.2
 009200       03  ACC-14-CHARS-1-10              PIC X(10).              NC2044.2
@@ -130,6 +143,10 @@
 013000     10 DISPLAY-A8A PICTURE AAA VALUE "TIC".                      NC2044.2
 013100     02 DISPLAY-N PICTURE 9(10) VALUE 0123456789.                 NC2044.2
 013200     02 DISPLAY-X PICTURE X(10) VALUE "A1B2C3D4E5".               NC2044.2
+000000*    VALUE USED TO VERIFY A DISPLAY UPON A MNEMONIC TIED TO A     NC204X.1
+000000*    MODERN TERMINAL DEVICE CLASS RATHER THAN THE ORIGINAL        NC204X.1
+000000*    REFERENCE-HARDWARE OUTPUT DEVICE.                            NC204X.1
+000000     02 DISPLAY-I PICTURE X(11) VALUE "MODERN TERM".              NC204X.1
 013300     02 DISPLAY-B PICTURE X(13).                                  NC2044.2
 013400     02 DISPLAY-C REDEFINES DISPLAY-B.                            NC2044.2
 013500     03 DISPLAY-D PICTURE X(8).                                   NC2044.2
@@ -818,6 +835,26 @@
 081800     MOVE   "DIS-TEST-GF-16 " TO PAR-NAME.                        NC2044.2
 081900     PERFORM PRINT-DETAIL.                                        NC2044.2
 082000*                                                                 NC2044.2
+000000*--------------------------------------------------------------   NC204X.1
+000000* DIS-TEST-GF-17 -- SAME GENERAL FORMAT DISPLAY COVERAGE AS       NC204X.1
+000000* DIS-TEST-GF-1, BUT UPON THE MNEMONIC TIED TO OUR CURRENT        NC204X.1
+000000* TERMINAL/CONSOLE DEVICE CLASS INSTEAD OF THE ORIGINAL           NC204X.1
+000000* REFERENCE-HARDWARE OUTPUT DEVICE.                               NC204X.1
+000000*--------------------------------------------------------------   NC204X.1
+000000 DIS-INIT-GF-17.                                                  NC204X.1
+000000     MOVE     "DIS-TEST-GF-17 " TO PAR-NAME.                      NC204X.1
+000000 DIS-TEST-GF-17.                                                  NC204X.1
+000000     PERFORM  DISPLAY-SUPPORT-1.                                  NC204X.1
+000000     DISPLAY  DISPLAY-I UPON MODERN-DISPLAY-DEVICE.               NC204X.1
+000000     MOVE     DISPLAY-I TO DIS-PLAYER.                            NC204X.1
+000000     PERFORM  DISPLAY-SUPPORT-2.                                  NC204X.1
+000000     GO       TO DIS-WRITE-GF-17.                                 NC204X.1
+000000 DIS-DELETE-GF-17.                                                NC204X.1
+000000     PERFORM  DE-LETE.                                            NC204X.1
+000000 DIS-WRITE-GF-17.                                                 NC204X.1
+000000     MOVE     "DIS-TEST-GF-17 " TO PAR-NAME.                      NC204X.1
+000000     PERFORM  PRINT-DETAIL.                                       NC204X.1
+000000*                                                                 NC204X.1
 082100 AC-CEPT SECTION.                                                 NC2044.2
 082200 ACC-INIT-F1.                                                     NC2044.2
 082300     MOVE   "ACCEPT     " TO FEATURE.                             NC2044.2
@@ -1160,6 +1197,29 @@
 116000             PERFORM FAIL.                                        NC2044.2
 116100 ACC-WRITE-F1-14-2.                                               NC2044.2
 116200             PERFORM PRINT-DETAIL.                                NC2044.2
+000000*                                                                 NC204X.1
+000000*--------------------------------------------------------------   NC204X.1
+000000* ACC-TEST-F1-15 -- SAME GENERAL FORMAT ACCEPT COVERAGE AS        NC204X.1
+000000* ACC-TEST-F1-1, BUT FROM THE MNEMONIC TIED TO OUR CURRENT        NC204X.1
+000000* TERMINAL/CONSOLE DEVICE CLASS INSTEAD OF THE ORIGINAL           NC204X.1
+000000* REFERENCE-HARDWARE INPUT DEVICE.                                NC204X.1
+000000*--------------------------------------------------------------   NC204X.1
+000000 ACC-INIT-F1-15.                                                  NC204X.1
+000000     MOVE     "ACC-TEST-F1-15" TO PAR-NAME.                       NC204X.1
+000000 ACC-TEST-F1-15.                                                  NC204X.1
+000000     ACCEPT   ACCEPT-D25 FROM MODERN-ACCEPT-DEVICE.               NC204X.1
+000000     IF       ACCEPT-D25 EQUAL TO ACCEPT-D26                      NC204X.1
+000000              PERFORM PASS GO TO ACC-WRITE-F1-15.                 NC204X.1
+000000     GO       TO ACC-FAIL-F1-15.                                  NC204X.1
+000000 ACC-DELETE-F1-15.                                                NC204X.1
+000000     PERFORM  DE-LETE.                                            NC204X.1
+000000     GO       TO ACC-WRITE-F1-15.                                 NC204X.1
+000000 ACC-FAIL-F1-15.                                                  NC204X.1
+000000     MOVE     ACCEPT-D25 TO COMPUTED-A.                           NC204X.1
+000000     MOVE     ACCEPT-D26 TO CORRECT-A.                            NC204X.1
+000000     PERFORM  FAIL.                                               NC204X.1
+000000 ACC-WRITE-F1-15.                                                 NC204X.1
+000000     PERFORM  PRINT-DETAIL.                                       NC204X.1
 116300 ACCEPT-EXIT.                                                     NC2044.2
 116400     GO TO    CCVS-EXIT.                                          NC2044.2
 116500 DISPLAY-SUPPORT-1.                                               NC2044.2
