@@ -326,13 +326,19 @@
 032600*        THE TESTS IN THIS SECTION CALL A SUBPROGRAM WHICH        IC2354.2
 032700*    HAS FOUR EXIT PROGRAM STATEMENTS.  A DIFFERENT EXIT IS       IC2354.2
 032800*    TAKEN FOR EACH CALL TO THE SUBPROGRAM.                       IC2354.2
+000000*        THE USING PHRASE BELOW IS PASSED BY REFERENCE (THE       CALLMX.1
+000000*    DEFAULT, MADE EXPLICIT HERE) -- MAIN-DN2 IS SET BY THE       CALLMX.1
+000000*    SUBPROGRAM AND THE CALLER SEES THE UPDATE.  SEE CALL-TEST-07 CALLMX.1
+000000*    BELOW FOR THE BY CONTENT COUNTERPART.                        CALLMX.1
 032900 EXIT-INIT.                                                       IC2354.2
 033000     MOVE "MULTIPLE EXIT PROGRM" TO FEATURE.                      IC2354.2
 033100 EXIT-INIT-001.                                                   IC2354.2
 033200     MOVE 0 TO MAIN-DN2.                                          IC2354.2
 033300     MOVE 1 TO MAIN-DN1.                                          IC2354.2
 033400 EXIT-TEST-001.                                                   IC2354.2
-033500     CALL "IC235A-2" USING MAIN-DN1 MAIN-DN2.                     IC2354.2
+000000     CALL     "IC235A-2" USING BY REFERENCE MAIN-DN1 MAIN-DN2     CALLMX.1
+000000          ON EXCEPTION GO TO EXIT-DELETES                         ICEXCP.1
+000000      END-CALL.                                                   ICEXCP.1
 033600     IF MAIN-DN2 EQUAL TO 1                                       IC2354.2
 033700         PERFORM PASS                                             IC2354.2
 033800         GO TO EXIT-WRITE-001.                                    IC2354.2
@@ -348,7 +354,9 @@
 034800     MOVE 0 TO MAIN-DN2.                                          IC2354.2
 034900     MOVE 2 TO MAIN-DN1.                                          IC2354.2
 035000 EXIT-TEST-002.                                                   IC2354.2
-035100     CALL "IC235A-2" USING MAIN-DN1 MAIN-DN2.                     IC2354.2
+000000     CALL     "IC235A-2" USING BY REFERENCE MAIN-DN1 MAIN-DN2     CALLMX.1
+000000          ON EXCEPTION GO TO EXIT-DELETES                         ICEXCP.1
+000000      END-CALL.                                                   ICEXCP.1
 035200     IF MAIN-DN2 EQUAL TO 2                                       IC2354.2
 035300          PERFORM PASS                                            IC2354.2
 035400          GO TO EXIT-WRITE-002.                                   IC2354.2
@@ -364,7 +372,9 @@
 036400     MOVE 0 TO MAIN-DN2.                                          IC2354.2
 036500     MOVE 3 TO MAIN-DN1.                                          IC2354.2
 036600 EXIT-TEST-003.                                                   IC2354.2
-036700     CALL "IC235A-2" USING MAIN-DN1 MAIN-DN2.                     IC2354.2
+000000     CALL     "IC235A-2" USING BY REFERENCE MAIN-DN1 MAIN-DN2     CALLMX.1
+000000          ON EXCEPTION GO TO EXIT-DELETES                         ICEXCP.1
+000000      END-CALL.                                                   ICEXCP.1
 036800     IF MAIN-DN2 NOT EQUAL TO 3                                   IC2354.2
 036900         GO TO EXIT-FAIL-003.                                     IC2354.2
 037000     PERFORM PASS.                                                IC2354.2
@@ -381,7 +391,9 @@
 038100     MOVE 0 TO MAIN-DN2.                                          IC2354.2
 038200     MOVE 4 TO MAIN-DN1.                                          IC2354.2
 038300 EXIT-TEST-004.                                                   IC2354.2
-038400     CALL "IC235A-2" USING MAIN-DN1 MAIN-DN2.                     IC2354.2
+000000     CALL     "IC235A-2" USING BY REFERENCE MAIN-DN1 MAIN-DN2     CALLMX.1
+000000          ON EXCEPTION GO TO EXIT-DELETES                         ICEXCP.1
+000000      END-CALL.                                                   ICEXCP.1
 038500     IF MAIN-DN2 NOT EQUAL TO 4                                   IC2354.2
 038600         GO TO EXIT-FAIL-004.                                     IC2354.2
 038700     PERFORM PASS.                                                IC2354.2
@@ -416,6 +428,11 @@
 041600*    AND ONE ELEMENTARY ITEM IN THE USING PHRASE. THE ITEM        IC2354.2
 041700*    DESCRIPTIONS ARE DIFFERENT IN THE SUBPROGRAM FROM THE MAIN   IC2354.2
 041800*    PROGRAM, BUT THE NUMBER OF CHARACTERS IS IDENTICAL.          IC2354.2
+000000*        CALL-TEST-06 BELOW PASSES ITS USING PHRASE BY REFERENCE  CALLMX.1
+000000*    (THE DEFAULT, MADE EXPLICIT HERE).  CALL-TEST-07, AT THE END CALLMX.1
+000000*    OF THIS SECTION, REPEATS THE CALL BUT PASSES GROUP-01 BY     CALLMX.1
+000000*    CONTENT TO SHOW THE DIFFERENT ALIASING SEMANTICS ON THE      CALLMX.1
+000000*    REPORT.                                                      CALLMX.1
 041900 CALL-INIT-06.                                                    IC2354.2
 042000     MOVE "CALL-TEST-06" TO PAR-NAME.                             IC2354.2
 042100     MOVE 0 TO NUMER-FIELD  ELEM-77 NUM-ITEM.                     IC2354.2
@@ -424,8 +441,10 @@
 042400     MOVE  99    TO SUBSCRIPTED-DATA (4).                         IC2354.2
 042500     MOVE "CALL USING DN SERIES" TO FEATURE.                      IC2354.2
 042600 CALL-TEST-06.                                                    IC2354.2
-042700     CALL "IC235A-1" USING GROUP-01 ELEM-77 GROUP-02              IC2354.2
-042800                           ELEM-NON-01 SUBSCRIPTED-DATA (4).      IC2354.2
+000000     CALL     "IC235A-1" USING BY REFERENCE GROUP-01 ELEM-77      CALLMX.1
+000000                       GROUP-02 ELEM-NON-01 SUBSCRIPTED-DATA (4)  CALLMX.1
+000000          ON EXCEPTION GO TO CALL-DELETE-06                       ICEXCP.1
+000000      END-CALL.                                                   ICEXCP.1
 042900     GO TO CALL-TEST-06-01.                                       IC2354.2
 043000 CALL-DELETE-06.                                                  IC2354.2
 043100     PERFORM DE-LETE.                                             IC2354.2
@@ -532,6 +551,41 @@
 053200     MOVE   "XVII-46 (59)" TO ANSI-REFERENCE.                     IC2354.2
 053300     ADD 1 TO REC-CT.                                             IC2354.2
 053400     PERFORM PRINT-DETAIL.                                        IC2354.2
+000000*--------------------------------------------------------------   CALLMX.1
+000000* CALL-TEST-07 -- REPEATS THE CALL TO IC235A-1, BUT PASSES        CALLMX.1
+000000* GROUP-01 BY CONTENT INSTEAD OF BY REFERENCE.  IC235A-1          CALLMX.1
+000000* OVERWRITES ITS OWN COPY OF THE GROUP, SO ALPHA-NUM-FIELD IN     CALLMX.1
+000000* THIS PROGRAM MUST COME BACK UNCHANGED -- UNLIKE CALL-TEST-06,   CALLMX.1
+000000* WHERE THE SAME FIELD IS AN ALIAS OF THE SUBPROGRAM'S AND DOES   CALLMX.1
+000000* CHANGE.  THIS IS THE BY CONTENT COUNTERPART TO CALL-TEST-06'S   CALLMX.1
+000000* BY REFERENCE COVERAGE.                                          CALLMX.1
+000000*--------------------------------------------------------------   CALLMX.1
+000000 CALL-INIT-07.                                                    CALLMX.1
+000000     MOVE     "CALL-TEST-07" TO PAR-NAME.                         CALLMX.1
+000000     MOVE     "SETUP   " TO ALPHA-NUM-FIELD.                      CALLMX.1
+000000     MOVE     "CALL BY CONTENT" TO FEATURE.                       CALLMX.1
+000000 CALL-TEST-07.                                                    CALLMX.1
+000000     CALL     "IC235A-1" USING BY CONTENT GROUP-01                CALLMX.1
+000000                       BY REFERENCE ELEM-77 GROUP-02              CALLMX.1
+000000                       ELEM-NON-01 SUBSCRIPTED-DATA (4)           CALLMX.1
+000000          ON EXCEPTION GO TO CALL-DELETE-07                       CALLMX.1
+000000      END-CALL.                                                   CALLMX.1
+000000     IF       ALPHA-NUM-FIELD EQUAL TO "SETUP   "                 CALLMX.1
+000000              PERFORM PASS                                        CALLMX.1
+000000              GO TO CALL-WRITE-07.                                CALLMX.1
+000000     GO TO    CALL-FAIL-07.                                       CALLMX.1
+000000 CALL-DELETE-07.                                                  CALLMX.1
+000000     PERFORM  DE-LETE.                                            CALLMX.1
+000000     GO TO    CALL-WRITE-07.                                      CALLMX.1
+000000 CALL-FAIL-07.                                                    CALLMX.1
+000000     MOVE     ALPHA-NUM-FIELD TO COMPUTED-A.                      CALLMX.1
+000000     MOVE     "SETUP   " TO CORRECT-A.                            CALLMX.1
+000000     MOVE     "GROUP-01 PASSED BY CONTENT MUST NOT CHANGE" TO     CALLMX.1
+000000              RE-MARK.                                            CALLMX.1
+000000     PERFORM  FAIL.                                               CALLMX.1
+000000 CALL-WRITE-07.                                                   CALLMX.1
+000000     ADD 1 TO REC-CT.                                             CALLMX.1
+000000     PERFORM  PRINT-DETAIL.                                       CALLMX.1
 053500*                                                                 IC2354.2
 053600     GO TO CCVS-EXIT.                                             IC2354.2
 053700 CCVS-EXIT SECTION.                                               IC2354.2
