@@ -0,0 +1,34 @@
+000100*================================================================ K6ANSI.1
+000200*K6ANSI.CPY -- STRUCTURED ANSI X3.23 CLAUSE-CODE LOOKUP TABLE.    K6ANSI.1
+000300*                                                                 K6ANSI.1
+000400*BACKS THE FREE-TEXT ANSI-REFERENCE FIELD WITH A SHORT STRUCTURED K6ANSI.1
+000500*CODE (ANSI-CLAUSE-CODE) THAT GETS CARRIED THROUGH TO THE CSV     K6ANSI.1
+000600*EXTRACT ALONGSIDE EVERY TEST RESULT, SO "SHOW ME EVERY TEST THAT K6ANSI.1
+000700*COVERS CLAUSE 12.3.2" IS A QUERY AGAINST A COLUMN INSTEAD OF A   K6ANSI.1
+000800*GREP ACROSS FREE TEXT.  THIS COPY CARRIES THE CLAUSE CODES THAT  K6ANSI.1
+000900*APPLY TO THE INDEXED I-O MODULE; OTHER MODULES POPULATE THEIR    K6ANSI.1
+001000*OWN ENTRIES AS THEY ADOPT STRUCTURED CITATIONS -- IT IS NOT      K6ANSI.1
+001100*INTENDED TO BE A COMPLETE TABLE OF THE STANDARD.                 K6ANSI.1
+001200*================================================================ K6ANSI.1
+001300 01  K6-ANSI-CLAUSE-TABLE.                                        K6ANSI.1
+001400     05  FILLER PIC X(50) VALUE                                   K6ANSI.1
+001500         "12.1      INDEXED FILES - FILE-CONTROL ENTRY  ".        K6ANSI.1
+001600     05  FILLER PIC X(50) VALUE                                   K6ANSI.1
+001700         "12.2      INDEXED FILES - RECORD KEY DATA DIV".         K6ANSI.1
+001800     05  FILLER PIC X(50) VALUE                                   K6ANSI.1
+001900         "12.3.1    READ STATEMENT FOR INDEXED FILES    ".        K6ANSI.1
+002000     05  FILLER PIC X(50) VALUE                                   K6ANSI.1
+002100         "12.3.2    START STATEMENT                     ".        K6ANSI.1
+002200     05  FILLER PIC X(50) VALUE                                   K6ANSI.1
+002300         "12.3.3    USE AFTER STANDARD ERROR PROCEDURE  ".        K6ANSI.1
+002400     05  FILLER PIC X(50) VALUE                                   K6ANSI.1
+002500         "12.3.4    WRITE STATEMENT FOR INDEXED FILES   ".        K6ANSI.1
+002600     05  FILLER PIC X(50) VALUE                                   K6ANSI.1
+002700         "12.3.5    REWRITE STATEMENT                   ".        K6ANSI.1
+002800     05  FILLER PIC X(50) VALUE                                   K6ANSI.1
+002900         "12.3.6    ALTERNATE RECORD KEY - DUPLICATES   ".        K6ANSI.1
+003000 01  K6-ANSI-CLAUSE-REDEF REDEFINES K6-ANSI-CLAUSE-TABLE.         K6ANSI.1
+003100     05  K6-ANSI-ENTRY OCCURS 8 TIMES                             K6ANSI.1
+003200                       INDEXED BY K6-ANSI-IDX.                    K6ANSI.1
+003300         10  K6-ANSI-CODE          PIC X(10).                     K6ANSI.1
+003400         10  K6-ANSI-TITLE         PIC X(40).                     K6ANSI.1
