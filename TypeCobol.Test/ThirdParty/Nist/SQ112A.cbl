@@ -89,6 +89,11 @@
 008900 01  RECORDS-IN-ERROR PIC S9(5) USAGE COMP VALUE ZERO.            SQ1124.2
 009000 01  ERROR-FLAG PIC 9 VALUE ZERO.                                 SQ1124.2
 009100 01  EOF-FLAG   PICTURE 9 VALUE ZERO.                             SQ1124.2
+000000*    RECORD-VOLUME RECONCILIATION -- HOW MANY SQ-FS1 RECORDS      SQVOLR.1
+000000*    WENT OUT VIA WRITE VERSUS HOW MANY CAME BACK VIA READ, SO A  SQVOLR.1
+000000*    SILENTLY TRUNCATED FILE SHOWS UP AS ITS OWN DISCREPANCY.     SQVOLR.1
+000000 01  SQ-FS1-WRITE-COUNT PIC S9(5) USAGE COMP VALUE ZERO.          SQVOLR.1
+000000 01  SQ-FS1-READ-COUNT  PIC S9(5) USAGE COMP VALUE ZERO.          SQVOLR.1
 009200 01  FILE-RECORD-INFORMATION-REC.                                 SQ1124.2
 009300     03 FILE-RECORD-INFO-SKELETON.                                SQ1124.2
 009400        05 FILLER                 PICTURE X(48)       VALUE       SQ1124.2
@@ -411,10 +416,13 @@
 041100     MOVE "SQ"   TO XFILE-ORGANIZATION (1).                       SQ1124.2
 041200     MOVE "S" TO XLABEL-TYPE (1).                                 SQ1124.2
 041300     MOVE 000001 TO XRECORD-NUMBER (1).                           SQ1124.2
+000000     MOVE ZERO TO SQ-FS1-WRITE-COUNT.                             SQVOLR.1
+000000     MOVE ZERO TO SQ-FS1-READ-COUNT.                              SQVOLR.1
 041400     OPEN OUTPUT SQ-FS1.                                          SQ1124.2
 041500 WRITE-TEST-GF-01.                                                SQ1124.2
 041600     MOVE FILE-RECORD-INFO-P1-120 (1)  TO SQ-FS1R1-F-G-120.       SQ1124.2
 041700     WRITE SQ-FS1R1-F-G-120.                                      SQ1124.2
+000000     ADD 1 TO SQ-FS1-WRITE-COUNT.                                 SQVOLR.1
 041800     IF XRECORD-NUMBER (1) EQUAL TO 150                           SQ1124.2
 041900         GO TO WRITE-WRITE-GF-01.                                 SQ1124.2
 042000     ADD 1 TO XRECORD-NUMBER (1).                                 SQ1124.2
@@ -436,6 +444,7 @@
 043600 READ-TEST-GF-01.                                                 SQ1124.2
 043700     READ SQ-FS1                                                  SQ1124.2
 043800          AT END GO TO READ-TEST-GF-01-1.                         SQ1124.2
+000000     ADD 1 TO SQ-FS1-READ-COUNT.                                  SQVOLR.1
 043900     MOVE   SQ-FS1R1-F-G-120 TO FILE-RECORD-INFO-P1-120 (1).      SQ1124.2
 044000     ADD 1 TO WRK-CS-09V00.                                       SQ1124.2
 044100     IF WRK-CS-09V00 GREATER THAN 150                             SQ1124.2
@@ -467,8 +476,26 @@
 046700     MOVE "READ-TEST-GF-01"  TO PAR-NAME.                         SQ1124.2
 046800     MOVE "VERIFY FILE SQ-FS1" TO FEATURE.                        SQ1124.2
 046900     PERFORM PRINT-DETAIL.                                        SQ1124.2
+000000     PERFORM RECON-TEST-GF-01.                                    SQVOLR.1
 047000 READ-CLOSE-GF-01.                                                SQ1124.2
 047100     CLOSE SQ-FS1.                                                SQ1124.2
+000000*--------------------------------------------------------------   SQVOLR.1
+000000* RECON-TEST-GF-01 -- COMPARE RECORDS WRITTEN AGAINST RECORDS     SQVOLR.1
+000000* READ BACK FOR THIS CYCLE SO A SILENTLY TRUNCATED SQ-FS1 SHOWS   SQVOLR.1
+000000* UP AS ITS OWN DISCREPANCY.                                      SQVOLR.1
+000000*--------------------------------------------------------------   SQVOLR.1
+000000 RECON-TEST-GF-01.                                                SQVOLR.1
+000000     MOVE "RECORD VOLUME RECON" TO FEATURE.                       SQVOLR.1
+000000     MOVE "RECON-TEST-GF-01" TO PAR-NAME.                         SQVOLR.1
+000000     MOVE "RECORDS WRITTEN =" TO COMPUTED-A.                      SQVOLR.1
+000000     MOVE SQ-FS1-WRITE-COUNT TO CORRECT-18V0.                     SQVOLR.1
+000000     IF SQ-FS1-WRITE-COUNT NOT EQUAL TO SQ-FS1-READ-COUNT         SQVOLR.1
+000000         MOVE "RECORDS WRITTEN NOT EQUAL RECORDS READ"            SQVOLR.1
+000000                                                TO RE-MARK        SQVOLR.1
+000000         PERFORM FAIL                                             SQVOLR.1
+000000     ELSE                                                         SQVOLR.1
+000000         PERFORM PASS.                                            SQVOLR.1
+000000     PERFORM PRINT-DETAIL.                                        SQVOLR.1
 047200 SECT-SQ112A-0002 SECTION.                                        SQ1124.2
 047300 WRITE-INIT-GF-02.                                                SQ1124.2
 047400     MOVE "SQ-FS1" TO XFILE-NAME (1).                             SQ1124.2
@@ -481,10 +508,13 @@
 048100     MOVE "SQ"   TO XFILE-ORGANIZATION (1).                       SQ1124.2
 048200     MOVE "S" TO XLABEL-TYPE (1).                                 SQ1124.2
 048300     MOVE 000001 TO XRECORD-NUMBER (1).                           SQ1124.2
+000000     MOVE ZERO TO SQ-FS1-WRITE-COUNT.                             SQVOLR.1
+000000     MOVE ZERO TO SQ-FS1-READ-COUNT.                              SQVOLR.1
 048400     OPEN OUTPUT SQ-FS1.                                          SQ1124.2
 048500 WRITE-TEST-GF-02.                                                SQ1124.2
 048600     MOVE FILE-RECORD-INFO-P1-120 (1)  TO SQ-FS1R1-F-G-120.       SQ1124.2
 048700     WRITE SQ-FS1R1-F-G-120.                                      SQ1124.2
+000000     ADD 1 TO SQ-FS1-WRITE-COUNT.                                 SQVOLR.1
 048800     IF XRECORD-NUMBER (1) EQUAL TO 150                           SQ1124.2
 048900         GO TO WRITE-WRITE-GF-02.                                 SQ1124.2
 049000     ADD 1 TO XRECORD-NUMBER (1).                                 SQ1124.2
@@ -506,6 +536,7 @@
 050600 READ-TEST-GF-02.                                                 SQ1124.2
 050700     READ SQ-FS1                                                  SQ1124.2
 050800          AT END GO TO READ-TEST-GF-02-1.                         SQ1124.2
+000000     ADD 1 TO SQ-FS1-READ-COUNT.                                  SQVOLR.1
 050900     MOVE   SQ-FS1R1-F-G-120 TO FILE-RECORD-INFO-P1-120 (1).      SQ1124.2
 051000     ADD 1 TO WRK-CS-09V00.                                       SQ1124.2
 051100*    IF WRK-CS-09V00 GREATER THAN 150                             SQ1124.2
@@ -538,8 +569,25 @@
 053800     MOVE "READ-TEST-GF-02" TO PAR-NAME.                          SQ1124.2
 053900     MOVE "VERIFY FILE SQ-FS1" TO FEATURE.                        SQ1124.2
 054000     PERFORM PRINT-DETAIL.                                        SQ1124.2
+000000     PERFORM RECON-TEST-GF-02.                                    SQVOLR.1
 054100 READ-CLOSE-GF-02.                                                SQ1124.2
 054200     CLOSE SQ-FS1.                                                SQ1124.2
+000000*--------------------------------------------------------------   SQVOLR.1
+000000* RECON-TEST-GF-02 -- SAME RECONCILIATION AS RECON-TEST-GF-01,    SQVOLR.1
+000000* CHECKED AGAINST THE SECOND WRITE/READ CYCLE'S COUNTS.           SQVOLR.1
+000000*--------------------------------------------------------------   SQVOLR.1
+000000 RECON-TEST-GF-02.                                                SQVOLR.1
+000000     MOVE "RECORD VOLUME RECON" TO FEATURE.                       SQVOLR.1
+000000     MOVE "RECON-TEST-GF-02" TO PAR-NAME.                         SQVOLR.1
+000000     MOVE "RECORDS WRITTEN =" TO COMPUTED-A.                      SQVOLR.1
+000000     MOVE SQ-FS1-WRITE-COUNT TO CORRECT-18V0.                     SQVOLR.1
+000000     IF SQ-FS1-WRITE-COUNT NOT EQUAL TO SQ-FS1-READ-COUNT         SQVOLR.1
+000000         MOVE "RECORDS WRITTEN NOT EQUAL RECORDS READ"            SQVOLR.1
+000000                                                TO RE-MARK        SQVOLR.1
+000000         PERFORM FAIL                                             SQVOLR.1
+000000     ELSE                                                         SQVOLR.1
+000000         PERFORM PASS.                                            SQVOLR.1
+000000     PERFORM PRINT-DETAIL.                                        SQVOLR.1
 054300 SECT-SQ112A-0003 SECTION.                                        SQ1124.2
 054400 READ-INIT-GF-03.                                                 SQ1124.2
 054500     MOVE ZERO TO WRK-CS-09V00.                                   SQ1124.2
